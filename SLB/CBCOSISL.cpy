@@ -0,0 +1,11 @@
+
+      ******************************************************************
+      *  Saldos simulados "what-if" (copia paralela de CBCOSA)         *
+      ******************************************************************
+
+           SELECT CBCOSI ASSIGN  TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBCOSI-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CBCOSI.
