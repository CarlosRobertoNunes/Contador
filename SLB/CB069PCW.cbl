@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB069PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Referencia cruzada dos codigos reduzidos     *
+                      *  (CBCTCR x CBPLCO) - situacao de cada codigo  *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBPLCOSL.
+       COPY CBCTCRSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBPLCOFD.
+       COPY CBCTCRFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 LD-CBCTCR           COMP-3 PIC  9(006) VALUE ZERO.
+           05 GR-PRNTER           COMP-3 PIC  9(006) VALUE ZERO.
+           05 CODIGO-CORRENTE     COMP-3 PIC  9(005) VALUE ZERO.
+           05 CODIGO-MAXIMO       COMP-3 PIC  9(005) VALUE ZERO.
+           05 QTD-CONTAS          COMP-3 PIC  9(003) VALUE ZERO.
+           05 CODIGO-LIVRE                PIC  X(001) VALUE "N".
+              88 CODIGO-ESTA-LIVRE              VALUE "S".
+           05 ER-CBPLCO.
+              10 FS-CBPLCO              PIC  X(002) VALUE "00".
+              10 LB-CBPLCO              PIC  X(050) VALUE "CBPLCO".
+           05 ER-CBCTCR.
+              10 FS-CBCTCR              PIC  X(002) VALUE "00".
+              10 LB-CBCTCR              PIC  X(050) VALUE "CBCTCR".
+
+       01  LINHAS-DE-IMPRESSAO-CLIC.
+       02  LINHA-01.
+           05 FILLER                     PIC  X(002) VALUE "CO".
+           05 FILLER                     PIC  X(001) VALUE "D".
+           05 FILLER                     PIC  X(020) VALUE
+              ".RED SITUACAO       ".
+           05 FILLER                     PIC  X(026) VALUE
+              "CODIGO CONTABIL           ".
+           05 FILLER                     PIC  X(009) VALUE "DESCRICAO".
+       02  LINHA-02.
+           05 CLIC-COD-RED               PIC  Z(005) VALUE ZEROS.
+           05 FILLER                     PIC  X(001) VALUE SPACE.
+           05 CLIC-SITUACAO              PIC  X(013) VALUE SPACES.
+           05 FILLER                     PIC  X(001) VALUE SPACE.
+           05 CLIC-CODIGO                PIC  X(026) VALUE SPACES.
+           05 FILLER                     PIC  X(001) VALUE SPACE.
+           05 CLIC-DESCRICAO             PIC  X(030) VALUE SPACES.
+
+       COPY CB002PCW.
+       COPY CWIMPR.
+
+       SCREEN SECTION.
+
+       01  CB0069A.
+           05 LINE 08 COLUMN 03 VALUE "Codigos".
+           05 LINE 08 COLUMN 25 PIC ZZZ.ZZ9 FROM CODIGO-MAXIMO.
+           05 LINE 10 COLUMN 03 VALUE "Impressos".
+           05 T-GR-PRNTER LINE 10 COLUMN 25 PIC ZZZ.ZZ9 FROM GR-PRNTER.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           IF   CODIGO-MAXIMO NOT = 0
+                PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+           END-IF
+           PERFORM 900-FINAIS        THRU 900-99-FIM.
+
+       000-99-FIM.
+
+           GOBACK.
+
+       100-PROCESSAMENTO.
+
+           PERFORM VARYING CODIGO-CORRENTE FROM 1 BY 1
+                     UNTIL CODIGO-CORRENTE > CODIGO-MAXIMO
+                   PERFORM 110-SITUACAO-LIVRE THRU 110-99-FIM
+                   PERFORM 120-IMPRIME-CODIGO THRU 120-99-FIM
+                   IF   CWIMPR-END-PRINT
+                        CLOSE CBPLCO CBCTCR
+                        CANCEL "CB002PCW"
+                        GOBACK
+                   END-IF
+           END-PERFORM.
+
+       100-99-FIM. EXIT.
+
+       110-SITUACAO-LIVRE.
+
+           MOVE "N"                TO CODIGO-LIVRE
+           MOVE CODIGO-CORRENTE    TO CBCTCR-COD-RED
+           READ CBCTCR
+           IF   FS-CBCTCR < "10"
+                MOVE "S"           TO CODIGO-LIVRE
+           END-IF.
+
+       110-99-FIM. EXIT.
+
+       120-IMPRIME-CODIGO.
+
+           MOVE 0                  TO QTD-CONTAS
+           MOVE CODIGO-CORRENTE    TO CBPLCO-COD-RED
+           START CBPLCO KEY NOT LESS CBPLCO-COD-RED
+           IF   FS-CBPLCO < "10"
+                READ CBPLCO NEXT RECORD IGNORE LOCK
+                PERFORM UNTIL FS-CBPLCO > "09"
+                           OR CBPLCO-COD-RED NOT = CODIGO-CORRENTE
+                           OR CWIMPR-END-PRINT
+                        ADD  1              TO QTD-CONTAS
+                        PERFORM 130-IMPRIME-LINHA THRU 130-99-FIM
+                        IF   NOT CWIMPR-END-PRINT
+                             READ CBPLCO NEXT RECORD IGNORE LOCK
+                        END-IF
+                END-PERFORM
+           END-IF
+
+           IF   QTD-CONTAS = 0
+           AND  NOT CWIMPR-END-PRINT
+                MOVE SPACES         TO CLIC-CODIGO CLIC-DESCRICAO
+                MOVE CODIGO-CORRENTE TO CLIC-COD-RED
+                IF   CODIGO-ESTA-LIVRE
+                     MOVE "LIVRE"    TO CLIC-SITUACAO
+                ELSE
+                     MOVE "ORFAO"    TO CLIC-SITUACAO
+                END-IF
+                MOVE LINHA-02        TO CWIMPR-DETAIL
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
+                ADD  1               TO GR-PRNTER
+                DISPLAY               T-GR-PRNTER
+           END-IF.
+
+       120-99-FIM. EXIT.
+
+       130-IMPRIME-LINHA.
+
+           MOVE CBPLCO-CONTA       TO CB002PCW-CONTA
+           MOVE "C"                TO CB002PCW-FUNCAO
+           CALL "CB002PCW"        USING PARAMETROS-CB002PCW
+           MOVE "E"                TO CB002PCW-FUNCAO
+           CALL "CB002PCW"        USING PARAMETROS-CB002PCW
+
+           MOVE CODIGO-CORRENTE    TO CLIC-COD-RED
+           MOVE CB002PCW-CONTA-ED  TO CLIC-CODIGO
+           MOVE CBPLCO-DESCRICAO   TO CLIC-DESCRICAO
+           IF   QTD-CONTAS > 1
+                MOVE "DUPLICADO"   TO CLIC-SITUACAO
+           ELSE
+                IF   CODIGO-ESTA-LIVRE
+                     MOVE "INCONSISTENTE" TO CLIC-SITUACAO
+                ELSE
+                     MOVE "EM USO"  TO CLIC-SITUACAO
+                END-IF
+           END-IF
+           MOVE LINHA-02           TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           ADD  1                  TO GR-PRNTER
+           DISPLAY                  T-GR-PRNTER.
+
+       130-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           OPEN INPUT CBPLCO CBCTCR
+           MOVE 0            TO CBCTCR-COD-RED
+           READ CBCTCR
+           IF   FS-CBCTCR < "10"
+                MOVE CBCTCR-ULTIMO TO CODIGO-MAXIMO
+           END-IF
+
+           IF   CODIGO-MAXIMO = 0
+                CLOSE CBPLCO CBCTCR
+                EXEC COBOLware Send
+                     Message "Nenhum codigo reduzido controlado ainda"
+                END-EXEC
+           ELSE
+                DISPLAY CB0069A
+                MOVE "REFERENCIA CRUZADA DE CODIGOS REDUZIDOS"
+                                        TO CWIMPR-TITLE
+                MOVE "(CBCTCR/CBPLCO)"  TO CWIMPR-SUB-TITLE
+                MOVE LINHA-01           TO CWIMPR-HEADER-1
+                MOVE 2                  TO CWIMPR-FORM-TYPE
+                MOVE "CB069PA"          TO CWIMPR-REPORT
+                CALL "CB041PCW" USING PARAMETROS-CWIMPR
+                CANCEL "CB041PCW"
+           END-IF.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           IF   CODIGO-MAXIMO NOT = 0
+                MOVE "CLOSE"     TO CWIMPR-TIME-REPORT
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
+                CLOSE CBPLCO CBCTCR
+                CANCEL "CB002PCW"
+           END-IF.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB069PCW.
