@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB051PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Balancete consolidado em moeda forte         *
+                      *  (moeda original x moeda forte, via CBTAMD    *
+                      *   na cotacao do ultimo dia do mes escolhido)  *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBPLCOSL.
+       COPY CBCOSASL.
+       COPY CBCOMDSL REPLACING EXCLUSIVE BY AUTOMATIC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBPLCOFD.
+       COPY CBCOSAFD.
+       COPY CBCOMDFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 ULTIMO-DIA                PIC  9(002) VALUE 0.
+           05 TECLA                     PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 LD-CBCOSA          COMP-3 PIC  9(006) VALUE 0.
+           05 GR-CBCOSA          COMP-3 PIC  9(006) VALUE 0.
+           05 REFERENCIA.
+              10 REF-AAAA               PIC  9(004).
+              10 REF-MM                 PIC  9(002).
+           05 DIAS-NO-MES-TAB            PIC  X(024) VALUE
+              "312831303130313130313031".
+           05 DIAS-NO-MES REDEFINES DIAS-NO-MES-TAB
+                                         OCCURS 12    PIC  9(002).
+           05 ER-CBPLCO.
+              10 FS-CBPLCO              PIC  X(002) VALUE "00".
+              10 LB-CBPLCO              PIC  X(050) VALUE "CBPLCO".
+           05 ER-CBCOSA.
+              10 FS-CBCOSA              PIC  X(002) VALUE "00".
+              10 LB-CBCOSA              PIC  X(050) VALUE "CBCOSA".
+           05 ER-CBCOMD.
+              10 FS-CBCOMD              PIC  X(002) VALUE "00".
+              10 LB-CBCOMD              PIC  X(050) VALUE "CBCOMD.DAT".
+
+       01  LINHAS-DE-IMPRESSAO.
+           02 LINHA-01.
+              05 FILLER                 PIC  X(050) VALUE
+                 "CONTA                    DESCRICAO               ".
+              05 FILLER                 PIC  X(050) VALUE
+                 "  SALDO MOEDA ORIGINAL       SALDO MOEDA FORTE   ".
+           02 LINHA-02.
+              05 CLIC-CONTA             PIC  Z(014)9.
+              05 FILLER                 PIC  X(002) VALUE SPACES.
+              05 CLIC-DESCRICAO         PIC  X(030).
+              05 CLIC-SALDO-ORIGINAL    PIC  ZZZ.ZZZ.ZZZ.ZZ9,99-.
+              05 FILLER                 PIC  X(003) VALUE SPACES.
+              05 CLIC-SALDO-FORTE       PIC  ZZZ.ZZZ.ZZZ.ZZ9,9999-.
+
+       COPY CB014PCW.
+       COPY CWIMPR.
+
+       SCREEN SECTION.
+
+       01  TELA-PARAMETROS.
+           05 LINE 08 COLUMN 03 VALUE "Mes/Ano de referencia (AAAAMM):".
+           05 LINE 08 COLUMN 36 PIC 9999 USING REF-AAAA.
+           05 LINE 08 COLUMN 40 PIC 99   USING REF-MM.
+
+       01  TELA-PROGRESSO.
+           05 LINE 14 COLUMN 03 VALUE "Lidos".
+           05 LINE 14 COLUMN 30 PIC ZZZ.ZZ9 FROM LD-CBCOSA.
+           05 LINE 16 COLUMN 03 VALUE "Impressos".
+           05 LINE 16 COLUMN 30 PIC ZZZ.ZZ9 FROM GR-CBCOSA.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           IF   NOT ESC
+                PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+                PERFORM 900-FINAIS        THRU 900-99-FIM
+           END-IF.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           MOVE LOW-VALUES TO CBCOSA-CHAVE
+           MOVE REF-AAAA   TO CBCOSA-AAAA
+           MOVE REF-MM     TO CBCOSA-MM
+
+           PERFORM TEST AFTER UNTIL FS-CBCOSA NOT = "9D"
+                   START CBCOSA KEY NOT LESS CBCOSA-CHAVE
+                   IF FS-CBCOSA = "9D"
+                      CALL "CWISAM" USING ER-CBCOSA
+                   END-IF
+           END-PERFORM
+
+           PERFORM UNTIL FS-CBCOSA > "09"
+                   PERFORM TEST AFTER UNTIL FS-CBCOSA NOT = "9D"
+                           READ CBCOSA NEXT RECORD IGNORE LOCK
+                           IF FS-CBCOSA = "9D"
+                              CALL "CWISAM" USING ER-CBCOSA
+                           END-IF
+                   END-PERFORM
+                   IF   FS-CBCOSA < "10"
+                        ADD 1 TO LD-CBCOSA
+                        DISPLAY TELA-PROGRESSO
+                        IF  CBCOSA-AAAAMM = REFERENCIA
+                            PERFORM 150-IMPRIME-LINHA THRU 150-99-FIM
+                        END-IF
+                   END-IF
+           END-PERFORM.
+
+       100-99-FIM. EXIT.
+
+       150-IMPRIME-LINHA.
+
+           MOVE CBCOSA-CONTA TO CBPLCO-CONTA
+           READ CBPLCO IGNORE LOCK KEY IS CBPLCO-CHAVE
+           IF   FS-CBPLCO > "09"
+                MOVE SPACES TO CBPLCO-DESCRICAO
+           END-IF
+
+           MOVE CBCOSA-CONTA        TO CLIC-CONTA
+           MOVE CBPLCO-DESCRICAO    TO CLIC-DESCRICAO
+           MOVE CBCOSA-SALDO-ATUAL  TO CLIC-SALDO-ORIGINAL
+
+           MOVE CBCOSA-SALDO-ATUAL          TO CB014PCW-VALOR
+           MOVE REF-AAAA                    TO CB014PCW-REFERENCIA-AAAA
+           MOVE REF-MM                      TO CB014PCW-REFERENCIA-MM
+           MOVE ULTIMO-DIA                  TO CB014PCW-REFERENCIA-DD
+           CALL "CB014PCW" USING PARAMETROS-CB014PCW
+           MOVE CB014PCW-CONVERTIDO         TO CLIC-SALDO-FORTE
+
+           MOVE LINHA-02 TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           ADD 1 TO GR-CBCOSA
+           DISPLAY TELA-PROGRESSO.
+
+       150-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           MOVE 0 TO REF-AAAA REF-MM
+           DISPLAY TELA-PARAMETROS
+           ACCEPT  TELA-PARAMETROS
+           ACCEPT  TECLA FROM ESCAPE KEY
+
+           IF   ESC
+                GOBACK
+           END-IF
+
+           OPEN INPUT CBPLCO
+           IF   FS-CBPLCO > "09"
+                GOBACK
+           END-IF
+
+           OPEN INPUT CBCOSA
+           IF   FS-CBCOSA > "09"
+                CLOSE CBPLCO
+                GOBACK
+           END-IF
+
+           COMPUTE ULTIMO-DIA = DIAS-NO-MES (REF-MM)
+           IF   REF-MM = 2
+           AND  FUNCTION MOD (REF-AAAA 4) = 0
+           AND (FUNCTION MOD (REF-AAAA 100) NOT = 0
+                OR FUNCTION MOD (REF-AAAA 400) = 0)
+                MOVE 29 TO ULTIMO-DIA
+           END-IF
+
+           MOVE "BALANCETE EM MOEDA ORIGINAL X MOEDA FORTE"
+             TO CWIMPR-TITLE
+           MOVE LINHA-01 TO CWIMPR-HEADER-1
+           MOVE "CB051PA" TO CWIMPR-REPORT.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           MOVE "CLOSE" TO CWIMPR-TIME-REPORT
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           CLOSE CBPLCO CBCOSA
+           CANCEL "CB014PCW".
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB051PCW.
