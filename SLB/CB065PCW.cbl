@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB065PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Assistente de exportacao unificada          *
+                      *  Executa em sequencia as exportacoes de      *
+                      *  centros de custo (CB028PCW), historicos     *
+                      *  padrao (CB029PCW) e plano de contas         *
+                      *  (CB023PCW) e grava o manifesto do pacote    *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PACOTE-E ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-PACOTE-E.
+
+           SELECT MANIFESTO ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-MANIFESTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PACOTE-E
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-PACOTE-E.
+
+       01  PACOTE-E-REG                 PIC X(300).
+
+       FD  MANIFESTO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-MANIFESTO.
+
+       01  MANIFESTO-REG                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO.
+           05 RESPOSTA                  PIC  X(001) VALUE "N".
+           05 GR                        PIC  9(006) VALUE 0.
+           05 GR-X REDEFINES GR         PIC  Z(005)9.
+           05 HOJE                      PIC  9(008) VALUE 0.
+           05 ER-PACOTE-E.
+              10 FS-PACOTE-E            PIC  X(002) VALUE "00".
+              10 LB-PACOTE-E            PIC  X(050) VALUE SPACES.
+           05 ER-MANIFESTO.
+              10 FS-MANIFESTO           PIC  X(002) VALUE "00".
+              10 LB-MANIFESTO           PIC  X(050) VALUE
+                 "MANIFESTO.TXT".
+
+       COPY CWTIME.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 100-PROCESSAMENTO THRU 100-99-FIM.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           DISPLAY "Assistente de exporta‡Æo unificada"
+                                              LINE 08 COLUMN 03
+           "Ser∆o executados, nesta ordem:"   LINE 10 COLUMN 03
+           "1 - Exporta centros de custo (CB028PCW)"
+                                              LINE 11 COLUMN 03
+           "2 - Exporta hist¢ricos padrÆo (CB029PCW)"
+                                              LINE 12 COLUMN 03
+           "3 - Exporta plano de contas (CB023PCW)"
+                                              LINE 13 COLUMN 03
+           "Aceite os nomes de arquivo sugeridos em cada passo "
+           "para compor o manifesto,"        LINE 15 COLUMN 03
+           "deseja continuar ? S/<N>:"       LINE 16 COLUMN 03
+           ACCEPT RESPOSTA                   LINE 16 COLUMN 30
+
+           IF   RESPOSTA = "S" OR "s"
+                CALL   "CB028PCW"
+                CANCEL "CB028PCW"
+                CALL   "CB029PCW"
+                CANCEL "CB029PCW"
+                CALL   "CB023PCW"
+                CANCEL "CB023PCW"
+                PERFORM 200-GRAVA-MANIFESTO THRU 200-99-FIM
+                DISPLAY "Manifesto gravado em " LB-MANIFESTO
+                                              LINE 21 COLUMN 03
+           END-IF.
+
+       100-99-FIM. EXIT.
+
+       200-GRAVA-MANIFESTO.
+
+           SET  CWTIME-REVERSED         TO TRUE
+           SET  CWTIME-TODAY            TO TRUE
+           CALL "CWTIME"             USING PARAMETROS-CWTIME
+           MOVE CWTIME-DATE-FINAL       TO HOJE
+
+           OPEN OUTPUT MANIFESTO
+
+           STRING "Manifesto do pacote de exporta‡Æo unificada - "
+                  HOJE DELIMITED BY SIZE INTO MANIFESTO-REG
+           WRITE MANIFESTO-REG
+           MOVE SPACES TO MANIFESTO-REG
+           WRITE MANIFESTO-REG
+
+           MOVE "CENTROS.TXT"  TO LB-PACOTE-E
+           PERFORM 210-CONTA-REGISTROS THRU 210-99-FIM
+           STRING "CENTROS.TXT  (centros de custo)   - "
+                  GR-X DELIMITED BY SIZE
+                  " registro(s)" DELIMITED BY SIZE INTO MANIFESTO-REG
+           WRITE MANIFESTO-REG
+
+           MOVE "HISTORIC.TXT" TO LB-PACOTE-E
+           PERFORM 210-CONTA-REGISTROS THRU 210-99-FIM
+           STRING "HISTORIC.TXT (hist¢ricos padrÆo)   - "
+                  GR-X DELIMITED BY SIZE
+                  " registro(s)" DELIMITED BY SIZE INTO MANIFESTO-REG
+           WRITE MANIFESTO-REG
+
+           MOVE "PLANO.TXT"    TO LB-PACOTE-E
+           PERFORM 210-CONTA-REGISTROS THRU 210-99-FIM
+           STRING "PLANO.TXT    (plano de contas)     - "
+                  GR-X DELIMITED BY SIZE
+                  " registro(s)" DELIMITED BY SIZE INTO MANIFESTO-REG
+           WRITE MANIFESTO-REG
+
+           CLOSE MANIFESTO.
+
+       200-99-FIM. EXIT.
+
+       210-CONTA-REGISTROS.
+
+           MOVE 0 TO GR
+           OPEN INPUT PACOTE-E
+           IF   FS-PACOTE-E = "00"
+                PERFORM TEST AFTER UNTIL FS-PACOTE-E > "09"
+                        READ PACOTE-E NEXT RECORD
+                        IF   FS-PACOTE-E < "10"
+                             ADD 1 TO GR
+                        END-IF
+                END-PERFORM
+                CLOSE PACOTE-E
+           END-IF.
+
+       210-99-FIM. EXIT.
+
+       END PROGRAM CB065PCW.
