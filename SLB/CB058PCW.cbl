@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB058PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Revalidacao em lote dos codigos reduzidos    *
+                      *  do plano de contas (digito verificador        *
+                      *  calculado pela CB039PCW), acusando contas    *
+                      *  sem codigo reduzido atribuido e codigos       *
+                      *  reduzidos duplicados entre contas             *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBPLCOSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBPLCOFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 TECLA                     PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 LD-CBPLCO           COMP-3 PIC  9(006) VALUE 0.
+           05 COD-RED-CALL               PIC  9(005) VALUE ZERO.
+           05 COD-RED-ANTERIOR           PIC  9(005) VALUE ZERO.
+           05 TOTAL-LIDOS         COMP-3 PIC  9(006) VALUE 0.
+           05 TOTAL-SEM-CODIGO    COMP-3 PIC  9(006) VALUE 0.
+           05 TOTAL-DUPLICADOS    COMP-3 PIC  9(006) VALUE 0.
+           05 ER-CBPLCO.
+              10 FS-CBPLCO               PIC  X(002) VALUE "00".
+              10 LB-CBPLCO               PIC  X(050) VALUE "CBPLCO".
+
+       01  LINHAS-DE-IMPRESSAO-CLIC.
+       02  LINHA-01.
+           05 FILLER                         PIC  X(016) VALUE
+              "CODIGO CONTABIL".
+           05 FILLER                         PIC  X(003) VALUE
+              "COD".
+           05 FILLER                         PIC  X(004) VALUE
+              ".RED".
+           05 FILLER                         PIC  X(003) VALUE
+              "DV ".
+           05 FILLER                         PIC  X(030) VALUE
+              "DESCRICAO                     ".
+           05 FILLER                         PIC  X(025) VALUE
+              "OCORRENCIA".
+       02  LINHA-02.
+           05 CLIC-CONTA                     PIC  Z(014)9.
+           05 FILLER                         PIC  X(002) VALUE SPACES.
+           05 CLIC-COD-RED                   PIC  Z(005) VALUE ZEROS.
+           05 CLIC-COD-RED-TRACO             PIC  X(001) VALUE SPACE.
+           05 CLIC-COD-RED-DV                PIC  X(001) VALUE SPACE.
+           05 FILLER                         PIC  X(002) VALUE SPACES.
+           05 CLIC-DESCRICAO                 PIC  X(030) VALUE SPACES.
+           05 FILLER                         PIC  X(002) VALUE SPACES.
+           05 CLIC-ALERTA                    PIC  X(025) VALUE SPACES.
+       02  LINHA-03.
+           05 FILLER                         PIC  X(030) VALUE
+              "Contas conferidas ...........:".
+           05 CLIF-LIDOS                     PIC  ZZZ.ZZ9.
+       02  LINHA-04.
+           05 FILLER                         PIC  X(030) VALUE
+              "Sem codigo reduzido .........:".
+           05 CLIF-SEM-CODIGO                PIC  ZZZ.ZZ9.
+       02  LINHA-05.
+           05 FILLER                         PIC  X(030) VALUE
+              "Codigos reduzidos duplicados:".
+           05 CLIF-DUPLICADOS                PIC  ZZZ.ZZ9.
+
+       COPY CWIMPR.
+
+       SCREEN SECTION.
+
+       01  TELA-CONFIRMA.
+           05 LINE 08 COLUMN 03 VALUE
+              "Revalidar codigos reduzidos do plano de contas".
+           05 LINE 10 COLUMN 03 VALUE "(ESC cancela)".
+
+       01  TELA-PROGRESSO.
+           05 LINE 14 COLUMN 03 VALUE "Lidos".
+           05 LINE 14 COLUMN 30 PIC ZZZ.ZZ9 FROM LD-CBPLCO.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           IF   NOT ESC
+                PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+                PERFORM 900-FINAIS        THRU 900-99-FIM
+           END-IF.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           PERFORM TEST AFTER UNTIL FS-CBPLCO > "09"
+                   READ CBPLCO NEXT RECORD IGNORE LOCK
+                   NOT AT END
+                       ADD  1 TO LD-CBPLCO
+                       DISPLAY TELA-PROGRESSO
+                       ADD  1 TO TOTAL-LIDOS
+                       PERFORM 150-VERIFICA-CONTA THRU 150-99-FIM
+                   END-READ
+           END-PERFORM.
+
+       100-99-FIM. EXIT.
+
+       150-VERIFICA-CONTA.
+
+           MOVE SPACES            TO CLIC-ALERTA
+           MOVE CBPLCO-CONTA      TO CLIC-CONTA
+           MOVE CBPLCO-DESCRICAO  TO CLIC-DESCRICAO
+           MOVE CBPLCO-COD-RED    TO CLIC-COD-RED
+
+           IF   CBPLCO-COD-RED = 0
+                ADD  1 TO TOTAL-SEM-CODIGO
+                MOVE SPACES TO CLIC-COD-RED-TRACO CLIC-COD-RED-DV
+                MOVE "*** SEM CODIGO REDUZIDO ***" TO CLIC-ALERTA
+           ELSE
+                MOVE CBPLCO-COD-RED TO COD-RED-CALL
+                MOVE "-"            TO CLIC-COD-RED-TRACO
+                CALL "CB039PCW" USING COD-RED-CALL CLIC-COD-RED-DV
+                IF   CBPLCO-COD-RED = COD-RED-ANTERIOR
+                     ADD  1 TO TOTAL-DUPLICADOS
+                     MOVE "*** CODIGO DUPLICADO ***" TO CLIC-ALERTA
+                END-IF
+                MOVE CBPLCO-COD-RED TO COD-RED-ANTERIOR
+           END-IF
+
+           IF   CLIC-ALERTA NOT = SPACES
+                MOVE LINHA-02 TO CWIMPR-DETAIL
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
+                IF   CWIMPR-END-PRINT
+                     CLOSE CBPLCO
+                     CANCEL "CB039PCW"
+                     GOBACK
+                END-IF
+           END-IF.
+
+       150-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           DISPLAY TELA-CONFIRMA
+           ACCEPT  TECLA FROM ESCAPE KEY
+
+           IF   ESC
+                GOBACK
+           END-IF
+
+           OPEN INPUT CBPLCO
+           IF   FS-CBPLCO > "09"
+                GOBACK
+           END-IF
+
+           MOVE LOW-VALUES TO CBPLCO-REG
+           START CBPLCO KEY NOT LESS CBPLCO-COD-RED
+
+           MOVE "REVALIDACAO DE CODIGOS REDUZIDOS DO PLANO DE CONTAS"
+             TO CWIMPR-TITLE
+           MOVE LINHA-01 TO CWIMPR-HEADER-1
+           MOVE "CB058PA" TO CWIMPR-REPORT.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           MOVE TOTAL-LIDOS       TO CLIF-LIDOS
+           MOVE LINHA-03          TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+
+           MOVE TOTAL-SEM-CODIGO  TO CLIF-SEM-CODIGO
+           MOVE LINHA-04          TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+
+           MOVE TOTAL-DUPLICADOS  TO CLIF-DUPLICADOS
+           MOVE LINHA-05          TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+
+           MOVE "CLOSE"     TO CWIMPR-TIME-REPORT
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           CLOSE CBPLCO
+           CANCEL "CB039PCW".
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB058PCW.
