@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB061PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Reconciliacao CBCOSA x CBMVMS                *
+                      *  Recalcula, na hora, o total de debitos e      *
+                      *  creditos do mes a partir do movimento         *
+                      *  (CBMVMS) e confere com o saldo gravado em     *
+                      *  CBCOSA para a conta informada                 *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBPLCOSL.
+       COPY CBCOSASL.
+       COPY CBMVMSSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBPLCOFD.
+       COPY CBCOSAFD.
+       COPY CBMVMSFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 CAMPO                     PIC  9(001) VALUE 1.
+           05 TECLA                     PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 REF-AAAA                  PIC  9(004) VALUE 0.
+           05 REF-MM                    PIC  9(002) VALUE 0.
+           05 SOMA-DEBITO        COMP-3 PIC  9(012)V99 VALUE 0.
+           05 SOMA-CREDITO       COMP-3 PIC  9(012)V99 VALUE 0.
+           05 SALDO-RECALCULADO  COMP-3 PIC S9(012)V99 VALUE 0.
+           05 DIFERENCA          COMP-3 PIC S9(012)V99 VALUE 0.
+           05 DIVERGENTE-FLAG           PIC  9(001) VALUE 0.
+              88 DIVERGENTE              VALUE 1.
+           05 CBCOSA-ACHADO             PIC  9(001) VALUE 0.
+              88 CBCOSA-ENCONTRADO       VALUE 1.
+           05 MOVIMENTO-ABERTO          PIC  9(001) VALUE 0.
+              88 MOVIMENTO-OK            VALUE 1.
+           05 SITUACAO-LIT              PIC  X(020) VALUE SPACES.
+           05 RODAPE-CB061              PIC  X(068) VALUE
+              "<Esc>-Abandona F5-Pesquisa conta".
+           05 ER-CBPLCO.
+              10 FS-CBPLCO              PIC  X(002) VALUE "00".
+              10 LB-CBPLCO              PIC  X(050) VALUE "CBPLCO".
+           05 ER-CBCOSA.
+              10 FS-CBCOSA              PIC  X(002) VALUE "00".
+              10 LB-CBCOSA              PIC  X(050) VALUE "CBCOSA".
+           05 ER-CBMVMS.
+              10 FS-CBMVMS              PIC  X(002) VALUE "00".
+              10 LB-CBMVMS              PIC  X(050) VALUE "CBMV000000".
+
+       COPY CB002PCW.
+       COPY CWBOXF.
+
+       SCREEN SECTION.
+
+       01  CTAC-LIT-CB061PCW.
+           05 LINE 08 COLUMN 03 VALUE "Referencia (AAAAMM):".
+           05 LINE 10 COLUMN 03 VALUE "Conta            :".
+           05 LINE 12 COLUMN 03 VALUE "Descricao        :".
+           05 LINE 14 COLUMN 03 VALUE "Saldo gravado (CBCOSA)".
+           05 LINE 15 COLUMN 06 VALUE "Debitos  gravados".
+           05 LINE 16 COLUMN 06 VALUE "Creditos gravados".
+           05 LINE 17 COLUMN 03 VALUE "Saldo atual gravado".
+           05 LINE 19 COLUMN 03 VALUE "Recalculado a partir do CBMVMS".
+           05 LINE 20 COLUMN 06 VALUE "Debitos  no movimento".
+           05 LINE 21 COLUMN 06 VALUE "Creditos no movimento".
+           05 LINE 22 COLUMN 03 VALUE "Saldo recalculado".
+
+       01  CTAC-VAR-CB061PCW.
+           05 T01 LINE 08 COLUMN 24 PIC 9999 USING REF-AAAA.
+           05 T02 LINE 08 COLUMN 28 PIC 99   USING REF-MM.
+           05 LINE 12 COLUMN 22 PIC X(030) FROM CBPLCO-DESCRICAO.
+           05 LINE 15 COLUMN 26 PIC ZZZ.ZZZ.ZZZ.ZZ9,99
+              FROM CBCOSA-A-DEBITO.
+           05 LINE 16 COLUMN 26 PIC ZZZ.ZZZ.ZZZ.ZZ9,99
+              FROM CBCOSA-A-CREDITO.
+           05 LINE 17 COLUMN 26 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+              FROM CBCOSA-SALDO-ATUAL.
+           05 LINE 20 COLUMN 30 PIC ZZZ.ZZZ.ZZZ.ZZ9,99
+              FROM SOMA-DEBITO.
+           05 LINE 21 COLUMN 30 PIC ZZZ.ZZZ.ZZZ.ZZ9,99
+              FROM SOMA-CREDITO.
+           05 LINE 22 COLUMN 30 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+              FROM SALDO-RECALCULADO.
+           05 LINE 24 COLUMN 03 PIC X(020) FROM SITUACAO-LIT.
+
+       01  TELA-CONTA.
+           05 T03 LINE 10 COLUMN 22 PIC X(026) USING CB002PCW-CONTA-ED.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           IF   NOT ESC
+                PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+                PERFORM 900-FINAIS        THRU 900-99-FIM
+           END-IF.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           DISPLAY CTAC-LIT-CB061PCW
+           PERFORM 010-RECALCULA THRU 010-99-FIM
+
+           PERFORM TEST AFTER UNTIL ESC
+                   DISPLAY RODAPE-CB061 LINE 23 COLUMN 03
+                   EVALUATE CAMPO
+                     WHEN 1 ACCEPT T01
+                     WHEN 2 ACCEPT T02
+                     WHEN 3 MOVE 0               TO CB002PCW-CONTA
+                            MOVE "A"              TO CB002PCW-FUNCAO
+                            MOVE 10                TO CB002PCW-LINHA
+                            MOVE 22                TO CB002PCW-COLUNA
+                            CALL "CB002PCW"  USING PARAMETROS-CB002PCW
+                            MOVE CB002PCW-CONTA   TO CBCOSA-CONTA
+                                                     CBPLCO-CONTA
+                   END-EVALUATE
+                   ACCEPT TECLA FROM ESCAPE KEY
+                   EVALUATE TRUE
+                      WHEN CURSOR-UP
+                           IF   CAMPO = 1
+                                MOVE 3 TO CAMPO
+                           ELSE
+                                SUBTRACT 1 FROM CAMPO
+                           END-IF
+                      WHEN CURSOR-DOWN
+                           IF   CAMPO = 3
+                                MOVE 1 TO CAMPO
+                           ELSE
+                                ADD  1 TO CAMPO
+                           END-IF
+                      WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+                   IF   NOT ESC
+                        PERFORM 010-RECALCULA THRU 010-99-FIM
+                   END-IF
+           END-PERFORM.
+
+       100-99-FIM. EXIT.
+
+       010-RECALCULA.
+
+           MOVE 0 TO CBCOSA-ACHADO SOMA-DEBITO SOMA-CREDITO
+                     SALDO-RECALCULADO DIFERENCA DIVERGENTE-FLAG
+           MOVE SPACES TO CBPLCO-DESCRICAO SITUACAO-LIT
+           MOVE 0 TO CBCOSA-A-DEBITO CBCOSA-A-CREDITO
+                     CBCOSA-SALDO-ATUAL
+
+           IF   CBCOSA-CONTA = 0
+                DISPLAY CTAC-VAR-CB061PCW
+                GO TO 010-99-FIM
+           END-IF
+
+           READ CBPLCO IGNORE LOCK KEY IS CBPLCO-CHAVE
+           MOVE CBCOSA-CONTA TO CBPLCO-CONTA
+
+           MOVE 0                 TO CBCOSA-CENTRO-CUSTO
+           MOVE REF-AAAA          TO CBCOSA-AAAA
+           MOVE REF-MM            TO CBCOSA-MM
+           READ CBCOSA IGNORE LOCK KEY IS CBCOSA-CHAVE
+
+           IF   FS-CBCOSA < "10"
+                MOVE 1 TO CBCOSA-ACHADO
+           END-IF
+
+           IF   REF-AAAA NOT = 0
+           AND  REF-MM   NOT = 0
+                MOVE REF-AAAA TO LB-CBMVMS (5: 4)
+                MOVE REF-MM   TO LB-CBMVMS (9: 2)
+                OPEN INPUT CBMVMS
+                IF   FS-CBMVMS < "10"
+                     MOVE 1 TO MOVIMENTO-ABERTO
+                     MOVE CBPLCO-COD-RED TO CBMVMS-COD-RED
+                     MOVE LOW-VALUES     TO CBMVMS-DIA
+                     START CBMVMS KEY NOT LESS CBMVMS-COD-RED-CHAVE
+                     PERFORM UNTIL FS-CBMVMS > "09"
+                             READ CBMVMS NEXT RECORD IGNORE LOCK
+                             IF   FS-CBMVMS < "10"
+                             AND  CBMVMS-COD-RED = CBPLCO-COD-RED
+                                  IF   CBMVMS-TIPO = "D"
+                                       ADD CBMVMS-VALOR TO SOMA-DEBITO
+                                  ELSE
+                                       ADD CBMVMS-VALOR TO SOMA-CREDITO
+                                  END-IF
+                             ELSE
+                                  MOVE "10" TO FS-CBMVMS
+                             END-IF
+                     END-PERFORM
+                     CLOSE CBMVMS
+                     MOVE 0 TO MOVIMENTO-ABERTO
+                END-IF
+           END-IF
+
+           IF   CBCOSA-ENCONTRADO
+                COMPUTE SALDO-RECALCULADO = CBCOSA-SALDO-INICIAL
+                                           + SOMA-DEBITO - SOMA-CREDITO
+                COMPUTE DIFERENCA =
+                        CBCOSA-SALDO-ATUAL - SALDO-RECALCULADO
+                IF   DIFERENCA NOT = 0
+                OR   SOMA-DEBITO  NOT = CBCOSA-A-DEBITO
+                OR   SOMA-CREDITO NOT = CBCOSA-A-CREDITO
+                     MOVE 1 TO DIVERGENTE-FLAG
+                     MOVE "*** NAO CONFERE ***" TO SITUACAO-LIT
+                ELSE
+                     MOVE "Confere"             TO SITUACAO-LIT
+                END-IF
+           ELSE
+                MOVE "Sem saldo gravado" TO SITUACAO-LIT
+           END-IF
+
+           DISPLAY CTAC-VAR-CB061PCW.
+
+       010-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           OPEN INPUT CBPLCO
+           IF   FS-CBPLCO > "09"
+                GOBACK
+           END-IF
+
+           OPEN INPUT CBCOSA
+           IF   FS-CBCOSA > "09"
+                CLOSE CBPLCO
+                GOBACK
+           END-IF
+
+           MOVE 0 TO REF-AAAA REF-MM
+           MOVE ALL X"FF" TO CBCOSA-REG CBPLCO-REG
+           MOVE 0 TO CBCOSA-CONTA CBPLCO-CONTA
+
+           DISPLAY CTAC-LIT-CB061PCW
+           DISPLAY CTAC-VAR-CB061PCW
+
+           PERFORM TEST AFTER UNTIL ESC
+                            OR (REF-AAAA NOT = 0 AND REF-MM NOT = 0)
+                   DISPLAY RODAPE-CB061 LINE 23 COLUMN 03
+                   ACCEPT T01
+                   ACCEPT T02
+                   ACCEPT TECLA FROM ESCAPE KEY
+           END-PERFORM
+
+           IF   ESC
+                CLOSE CBPLCO CBCOSA
+                GOBACK
+           END-IF.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           CLOSE CBPLCO CBCOSA
+           IF   MOVIMENTO-OK
+                CLOSE CBMVMS
+           END-IF.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB061PCW.
