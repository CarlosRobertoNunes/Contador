@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB052PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Orcado x Realizado por centro de custo       *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBCACOSL.
+       COPY CBCOSASL.
+       COPY CBCACCSL.
+       COPY CBPLCOSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBCACOFD.
+       COPY CBCOSAFD.
+       COPY CBCACCFD.
+       COPY CBPLCOFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 REFERENCIA.
+              10 REF-AAAA               PIC  9(004).
+              10 REF-MM                 PIC  9(002).
+           05 TECLA                     PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 VARIACAO-DEBITO    COMP-3 PIC S9(012)V99 VALUE 0.
+           05 VARIACAO-CREDITO   COMP-3 PIC S9(012)V99 VALUE 0.
+           05 ER-CBCACO.
+              10 FS-CBCACO              PIC  X(002) VALUE "00".
+              10 LB-CBCACO              PIC  X(050) VALUE "CBCACO".
+           05 ER-CBCOSA.
+              10 FS-CBCOSA              PIC  X(002) VALUE "00".
+              10 LB-CBCOSA              PIC  X(050) VALUE "CBCOSA".
+           05 ER-CBCACC.
+              10 FS-CBCACC              PIC  X(002) VALUE "00".
+              10 LB-CBCACC              PIC  X(050) VALUE "CBCACC".
+           05 ER-CBPLCO.
+              10 FS-CBPLCO              PIC  X(002) VALUE "00".
+              10 LB-CBPLCO              PIC  X(050) VALUE "CBPLCO".
+
+       01  LINHAS-DE-IMPRESSAO.
+           02 LINHA-01.
+              05 FILLER                 PIC  X(021) VALUE
+                 "CC   CONTA           ".
+              05 FILLER                 PIC  X(020) VALUE
+                 "DESCRICAO           ".
+              05 FILLER                 PIC  X(015) VALUE
+                 "   ORCADO DEB  ".
+              05 FILLER                 PIC  X(015) VALUE
+                 "   REALIZ DEB  ".
+              05 FILLER                 PIC  X(015) VALUE
+                 "   VARIAC DEB  ".
+              05 FILLER                 PIC  X(015) VALUE
+                 "   ORCADO CRE  ".
+              05 FILLER                 PIC  X(015) VALUE
+                 "   REALIZ CRE  ".
+              05 FILLER                 PIC  X(015) VALUE
+                 "   VARIAC CRE  ".
+           02 LINHA-02.
+              05 CLIC-CC                PIC  ZZZ9.
+              05 FILLER                 PIC  X(001).
+              05 CLIC-CONTA             PIC  Z(014)9.
+              05 FILLER                 PIC  X(001).
+              05 CLIC-DESCRICAO         PIC  X(020).
+              05 CLIC-ORC-DEB           PIC  ZZZ.ZZZ.ZZ9,99-.
+              05 CLIC-REA-DEB           PIC  ZZZ.ZZZ.ZZ9,99-.
+              05 CLIC-VAR-DEB           PIC  ZZZ.ZZZ.ZZ9,99-.
+              05 CLIC-ORC-CRE           PIC  ZZZ.ZZZ.ZZ9,99-.
+              05 CLIC-REA-CRE           PIC  ZZZ.ZZZ.ZZ9,99-.
+              05 CLIC-VAR-CRE           PIC  ZZZ.ZZZ.ZZ9,99-.
+
+       COPY CWIMPR.
+
+       SCREEN SECTION.
+
+       01  TELA-PARAMETROS.
+           05 LINE 08 COLUMN 03 VALUE "Mes/Ano de referencia (AAAAMM):".
+           05 LINE 08 COLUMN 36 PIC 9999 USING REF-AAAA.
+           05 LINE 08 COLUMN 40 PIC 99   USING REF-MM.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           IF   NOT ESC
+                PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+                PERFORM 900-FINAIS        THRU 900-99-FIM
+           END-IF.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           MOVE LOW-VALUES TO CBCACO-CHAVE
+           PERFORM TEST AFTER UNTIL FS-CBCACO NOT = "9D"
+                   START CBCACO KEY NOT LESS CBCACO-CHAVE
+                   IF FS-CBCACO = "9D"
+                      CALL "CWISAM" USING ER-CBCACO
+                   END-IF
+           END-PERFORM
+
+           PERFORM UNTIL FS-CBCACO > "09"
+                   PERFORM TEST AFTER UNTIL FS-CBCACO NOT = "9D"
+                           READ CBCACO NEXT RECORD IGNORE LOCK
+                           IF FS-CBCACO = "9D"
+                              CALL "CWISAM" USING ER-CBCACO
+                           END-IF
+                   END-PERFORM
+                   IF   FS-CBCACO < "10"
+                        IF  CBCACO-AAAAMM = REFERENCIA
+                            PERFORM 150-IMPRIME-LINHA THRU 150-99-FIM
+                        END-IF
+                   END-IF
+           END-PERFORM.
+
+       100-99-FIM. EXIT.
+
+       150-IMPRIME-LINHA.
+
+           MOVE CBCACO-CENTRO-CUSTO TO CBCOSA-CENTRO-CUSTO
+           MOVE CBCACO-CONTA        TO CBCOSA-CONTA
+           MOVE CBCACO-AAAAMM       TO CBCOSA-AAAAMM
+           READ CBCOSA IGNORE LOCK
+           IF   FS-CBCOSA > "09"
+                MOVE 0 TO CBCOSA-A-DEBITO CBCOSA-A-CREDITO
+           END-IF
+
+           MOVE CBCACO-CONTA TO CBPLCO-CONTA
+           READ CBPLCO IGNORE LOCK KEY IS CBPLCO-CHAVE
+           IF   FS-CBPLCO > "09"
+                MOVE SPACES TO CBPLCO-DESCRICAO
+           END-IF
+
+           MOVE CBCACO-CENTRO-CUSTO TO CLIC-CC
+           MOVE CBCACO-CONTA        TO CLIC-CONTA
+           MOVE CBPLCO-DESCRICAO    TO CLIC-DESCRICAO
+           MOVE CBCACO-A-DEBITO     TO CLIC-ORC-DEB
+           MOVE CBCOSA-A-DEBITO     TO CLIC-REA-DEB
+           COMPUTE VARIACAO-DEBITO  = CBCOSA-A-DEBITO - CBCACO-A-DEBITO
+           MOVE VARIACAO-DEBITO     TO CLIC-VAR-DEB
+           MOVE CBCACO-A-CREDITO    TO CLIC-ORC-CRE
+           MOVE CBCOSA-A-CREDITO    TO CLIC-REA-CRE
+           COMPUTE VARIACAO-CREDITO = CBCOSA-A-CREDITO
+                                     - CBCACO-A-CREDITO
+           MOVE VARIACAO-CREDITO    TO CLIC-VAR-CRE
+
+           MOVE LINHA-02 TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR.
+
+       150-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           MOVE 0 TO REF-AAAA REF-MM
+           DISPLAY TELA-PARAMETROS
+           ACCEPT  TELA-PARAMETROS
+           ACCEPT  TECLA FROM ESCAPE KEY
+
+           IF   ESC
+                GOBACK
+           END-IF
+
+           OPEN INPUT CBCACO
+           IF   FS-CBCACO > "09"
+                GOBACK
+           END-IF
+
+           OPEN INPUT CBCOSA CBCACC CBPLCO
+           IF   FS-CBCOSA > "09" OR FS-CBCACC > "09" OR FS-CBPLCO > "09"
+                CLOSE CBCACO CBCOSA CBCACC CBPLCO
+                GOBACK
+           END-IF
+
+           MOVE "ORCADO X REALIZADO POR CENTRO DE CUSTO"
+             TO CWIMPR-TITLE
+           MOVE LINHA-01   TO CWIMPR-HEADER-1
+           MOVE "CB052PA"  TO CWIMPR-REPORT.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           MOVE "CLOSE" TO CWIMPR-TIME-REPORT
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           CLOSE CBCACO CBCOSA CBCACC CBPLCO.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB052PCW.
