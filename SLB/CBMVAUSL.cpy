@@ -0,0 +1,12 @@
+
+      ******************************************************************
+      *  Auditoria da migracao do movimento ao formato AAAAMMDD        *
+      ******************************************************************
+
+           SELECT CBMVAU ASSIGN  TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBMVAU-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CBMVAU.
+
