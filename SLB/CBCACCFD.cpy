@@ -11,4 +11,7 @@
            05 CBCACC-CHAVE.
               10 CBCACC-CODIGO          PIC  9(004).
            05 CBCACC-DESCRICAO          PIC  X(030).
+           05 CBCACC-BLOQUEADO          PIC  X(001).
+              88 CBCACC-CENTRO-BLOQUEADO      VALUE "S" "s".
+           05 CBCACC-PAI                PIC  9(004).
 
