@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB063PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Provedor para a CWBOXF Historicos variaveis  *
+                      *  cadastrados (CB004PCW) para um historico     *
+                      *  padrao, informado em WORK-AREA (1:4)         *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CBHIVASL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBHIVAFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 REGISTROS           PIC  9(002) VALUE 0.
+           05 FILTRO-CODIGO       PIC  9(004) VALUE 0.
+           05 ER-CBHIVA.
+              10 FS-CBHIVA      PIC  X(002) VALUE "00".
+              10 LB-CBHIVA      PIC  X(050) VALUE "CBHIVA".
+
+       LINKAGE SECTION.
+
+       01  USER-IO                            PIC  X(001).
+           88 OPEN-FILE                            VALUE "O" "o".
+           88 CLOSE-FILE                           VALUE "C" "c".
+           88 BEGIN-FILE                           VALUE "B" "b".
+           88 END-FILE                             VALUE "E" "e".
+           88 AT-END                               VALUE "*".
+           88 READ-NEXT                            VALUE "N" "n".
+           88 READ-PREVIOUS                        VALUE "P" "p".
+           88 NOT-LESS                             VALUE ">".
+           88 NOT-GREATER                          VALUE "<".
+       01  ORDER-X                            PIC  9(001).
+       01  STRING-1                           PIC  X(002).
+       01  STRING-2                           PIC  X(030).
+       01  VERTICAL-LENGTH                    PIC  9(002).
+       01  WORK-AREA                          PIC  X(050).
+
+       PROCEDURE DIVISION USING USER-IO ORDER-X
+                                        STRING-1
+                                        STRING-2
+                                        VERTICAL-LENGTH
+                                        WORK-AREA.
+       000-INICIO.
+
+           EVALUATE TRUE
+               WHEN OPEN-FILE
+                    MOVE WORK-AREA (1: 4) TO FILTRO-CODIGO
+                    OPEN INPUT CBHIVA
+                    PERFORM 110-POSICIONA-INICIO THRU 110-99-FIM
+                    MOVE 0 TO REGISTROS
+                    PERFORM TEST AFTER UNTIL FS-CBHIVA > "09"
+                                          OR REGISTROS = VERTICAL-LENGTH
+                            PERFORM 120-DENTRO-FILTRO THRU 120-99-FIM
+                            IF   FS-CBHIVA < "10"
+                                 ADD 1 TO REGISTROS
+                                 READ CBHIVA NEXT RECORD
+                            END-IF
+                    END-PERFORM
+                    IF   REGISTROS = 0
+                         MOVE 1 TO REGISTROS
+                    END-IF
+                    IF   REGISTROS < VERTICAL-LENGTH
+                         MOVE REGISTROS TO VERTICAL-LENGTH
+                    END-IF
+                    PERFORM 110-POSICIONA-INICIO THRU 110-99-FIM
+               WHEN CLOSE-FILE
+                    CLOSE CBHIVA
+               WHEN BEGIN-FILE
+                    PERFORM 110-POSICIONA-INICIO THRU 110-99-FIM
+               WHEN END-FILE
+                    PERFORM 130-POSICIONA-FIM THRU 130-99-FIM
+               WHEN READ-NEXT
+                    READ CBHIVA NEXT RECORD
+                    IF   FS-CBHIVA > "09"
+                         SET AT-END TO TRUE
+                    ELSE
+                         PERFORM 120-DENTRO-FILTRO THRU 120-99-FIM
+                         IF   FS-CBHIVA > "09"
+                              SET AT-END TO TRUE
+                         END-IF
+                    END-IF
+               WHEN READ-PREVIOUS
+                    READ CBHIVA PREVIOUS RECORD
+                    IF   FS-CBHIVA > "09"
+                         SET AT-END TO TRUE
+                    ELSE
+                         PERFORM 120-DENTRO-FILTRO THRU 120-99-FIM
+                         IF   FS-CBHIVA > "09"
+                              SET AT-END TO TRUE
+                         END-IF
+                    END-IF
+               WHEN NOT-LESS
+                    MOVE 1             TO CBHIVA-TIPO
+                    MOVE FILTRO-CODIGO TO CBHIVA-CODIGO
+                    MOVE STRING-1      TO CBHIVA-VARIAVEL
+                    START CBHIVA KEY NOT < CBHIVA-CHAVE
+                          INVALID KEY
+                                  SET AT-END TO TRUE
+                    END-START
+                    IF   NOT AT-END
+                         READ CBHIVA
+                         PERFORM 120-DENTRO-FILTRO THRU 120-99-FIM
+                         IF   FS-CBHIVA > "09"
+                              SET AT-END TO TRUE
+                         END-IF
+                    END-IF
+               WHEN NOT-GREATER
+                    MOVE 1             TO CBHIVA-TIPO
+                    MOVE FILTRO-CODIGO TO CBHIVA-CODIGO
+                    MOVE STRING-1      TO CBHIVA-VARIAVEL
+                    START CBHIVA KEY NOT > CBHIVA-CHAVE
+                          INVALID KEY
+                                  SET AT-END TO TRUE
+                    END-START
+                    IF   NOT AT-END
+                         READ CBHIVA
+                         PERFORM 120-DENTRO-FILTRO THRU 120-99-FIM
+                         IF   FS-CBHIVA > "09"
+                              SET AT-END TO TRUE
+                         END-IF
+                    END-IF
+           END-EVALUATE
+
+           MOVE CBHIVA-VARIAVEL  TO STRING-1
+           MOVE CBHIVA-DESCRICAO TO STRING-2
+           GOBACK.
+
+       110-POSICIONA-INICIO.
+
+           MOVE 1             TO CBHIVA-TIPO
+           MOVE FILTRO-CODIGO TO CBHIVA-CODIGO
+           MOVE 0             TO CBHIVA-VARIAVEL
+           START CBHIVA KEY NOT < CBHIVA-CHAVE
+                 INVALID KEY MOVE "10" TO FS-CBHIVA
+           END-START
+           IF   FS-CBHIVA < "10"
+                READ CBHIVA NEXT RECORD
+                PERFORM 120-DENTRO-FILTRO THRU 120-99-FIM
+           END-IF.
+
+       110-99-FIM. EXIT.
+
+       120-DENTRO-FILTRO.
+
+           IF   FS-CBHIVA < "10"
+           AND (CBHIVA-TIPO NOT = 1
+           OR   CBHIVA-CODIGO NOT = FILTRO-CODIGO)
+                MOVE "10" TO FS-CBHIVA
+           END-IF.
+
+       120-99-FIM. EXIT.
+
+       130-POSICIONA-FIM.
+
+           MOVE 1             TO CBHIVA-TIPO
+           MOVE FILTRO-CODIGO TO CBHIVA-CODIGO
+           MOVE 99            TO CBHIVA-VARIAVEL
+           START CBHIVA KEY NOT > CBHIVA-CHAVE
+                 INVALID KEY MOVE "10" TO FS-CBHIVA
+           END-START
+           IF   FS-CBHIVA < "10"
+                READ CBHIVA PREVIOUS RECORD
+                PERFORM 120-DENTRO-FILTRO THRU 120-99-FIM
+           END-IF.
+
+       130-99-FIM. EXIT.
+
+       END PROGRAM CB063PCW.
