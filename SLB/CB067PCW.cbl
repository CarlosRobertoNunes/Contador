@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB067PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Listagem da auditoria de recuperacao de      *
+                      *  geracao incompleta (CBGRE / CBGEIN)          *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBGRESL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBGREFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 LD-CBGRE           COMP-3 PIC  9(006) VALUE ZERO.
+           05 GR-PRNTER          COMP-3 PIC  9(006) VALUE ZERO.
+           05 ER-CBGRE.
+              10 FS-CBGRE               PIC  X(002) VALUE "00".
+              10 LB-CBGRE               PIC  X(050) VALUE "CBGRE".
+
+       01  LINHAS-DE-IMPRESSAO-CLIC.
+       02  LINHA-01.
+           05 FILLER                     PIC  X(001) VALUE SPACE.
+           05 FILLER                     PIC  X(007) VALUE "CHAVE".
+           05 FILLER                     PIC  X(008) VALUE "PARADO".
+           05 FILLER                     PIC  X(008) VALUE "APAGADO".
+           05 FILLER                     PIC  X(010) VALUE "ELIMINAD".
+           05 FILLER                     PIC  X(009) VALUE "PROGRAMA".
+           05 FILLER                     PIC  X(030) VALUE "USUARIO".
+           05 FILLER                     PIC  X(010) VALUE "DATA".
+           05 FILLER                     PIC  X(008) VALUE "HORA".
+       02  LINHA-02.
+           05 FILLER                         PIC  X(001) VALUE SPACE.
+           05 CLIC-CHAVE          COMP-3 PIC  9(008) VALUE ZEROS.
+           05 FILLER                         PIC  X(001) VALUE SPACE.
+           05 CLIC-ANTERIOR                  PIC  X(006) VALUE SPACES.
+           05 FILLER                         PIC  X(002) VALUE SPACES.
+           05 CLIC-ATUAL                     PIC  X(006) VALUE SPACES.
+           05 FILLER                         PIC  X(003) VALUE SPACES.
+           05 CLIC-ELIMINADOS     COMP-3 PIC  9(007) VALUE ZEROS.
+           05 FILLER                         PIC  X(002) VALUE SPACES.
+           05 CLIC-PROGRAMA                  PIC  X(008) VALUE SPACES.
+           05 FILLER                         PIC  X(001) VALUE SPACE.
+           05 CLIC-USUARIO                   PIC  X(030) VALUE SPACES.
+           05 CLIC-DATA                      PIC  9(008) VALUE ZEROS.
+           05 FILLER                         PIC  X(001) VALUE SPACE.
+           05 CLIC-HORA                      PIC  9(008) VALUE ZEROS.
+
+       COPY CWIMPR.
+
+       SCREEN SECTION.
+
+       01  CB0067A.
+           05 LINE 08 COLUMN 03 VALUE "Lidos".
+           05 LINE 08 COLUMN 09 PIC X(015) FROM LB-CBGRE.
+           05 LINE 10 COLUMN 03 VALUE "Impressos".
+           05 T-LD-CBGRE  LINE 08 COLUMN 25 PIC ZZZ.ZZ9 FROM LD-CBGRE.
+           05 T-GR-PRNTER LINE 10 COLUMN 25 PIC ZZZ.ZZ9 FROM GR-PRNTER.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+           PERFORM 900-FINAIS        THRU 900-99-FIM.
+
+       000-99-FIM.
+
+           GOBACK.
+
+       100-PROCESSAMENTO.
+
+           PERFORM UNTIL FS-CBGRE > "09"
+                   READ CBGRE NEXT RECORD IGNORE LOCK
+                   IF   FS-CBGRE < "10"
+                        ADD  1                TO LD-CBGRE
+                        DISPLAY                T-LD-CBGRE
+                        MOVE CBGRE-CHAVE      TO CLIC-CHAVE
+                        MOVE CBGRE-ANTERIOR   TO CLIC-ANTERIOR
+                        MOVE CBGRE-ATUAL      TO CLIC-ATUAL
+                        MOVE CBGRE-SALDOS-ELIMINADOS
+                                              TO CLIC-ELIMINADOS
+                        MOVE CBGRE-PROGRAMA   TO CLIC-PROGRAMA
+                        MOVE CBGRE-USUARIO    TO CLIC-USUARIO
+                        MOVE CBGRE-DATA       TO CLIC-DATA
+                        MOVE CBGRE-HORA       TO CLIC-HORA
+                        MOVE LINHA-02         TO CWIMPR-DETAIL
+                        CALL "CWIMPR" USING PARAMETROS-CWIMPR
+                        ADD  1                TO GR-PRNTER
+                        DISPLAY                T-GR-PRNTER
+                        IF   CWIMPR-END-PRINT
+                             CLOSE CBGRE
+                             GOBACK
+                        END-IF
+                   END-IF
+           END-PERFORM.
+
+       100-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           OPEN INPUT CBGRE
+           IF   FS-CBGRE > "09"
+                CLOSE CBGRE
+                EXEC COBOLware Send
+                     Message "Nenhuma recuperacao de geracao registrada"
+                END-EXEC
+                GOBACK
+           END-IF
+
+           MOVE LOW-VALUES    TO CBGRE-REG
+           START CBGRE  KEY NOT LESS CBGRE-CHAVE
+
+           DISPLAY CB0067A
+           MOVE "AUDITORIA DE RECUPERACAO DE GERACAO" TO CWIMPR-TITLE
+           MOVE "(CBGEIN/CBGRE)"    TO CWIMPR-SUB-TITLE
+           MOVE LINHA-01            TO CWIMPR-HEADER-1
+           MOVE 2                   TO CWIMPR-FORM-TYPE
+           MOVE "CB067PA"           TO CWIMPR-REPORT
+           CALL "CB041PCW" USING PARAMETROS-CWIMPR
+           CANCEL "CB041PCW".
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           MOVE "CLOSE"     TO CWIMPR-TIME-REPORT
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           CLOSE CBGRE.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB067PCW.
