@@ -25,6 +25,7 @@
        COPY CBFOLCSL.
        COPY CBMVMSSL.
        COPY CBGEINSL.
+       COPY CBGRESL.
 
            SELECT LOTE-I ASSIGN TO DISK
                   ORGANIZATION  IS LINE SEQUENTIAL
@@ -50,6 +51,7 @@
        COPY CBFOLCFD.
        COPY CBMVMSFD.
        COPY CBGEINFD.
+       COPY CBGREFD.
 
        FD  LOTE-I
            LABEL RECORD IS STANDARD
@@ -167,6 +169,16 @@
            05 ER-CBGEIN.
               10 FS-CBGEIN             PIC  X(002) VALUE "00".
               10 LB-CBGEIN             PIC  X(050) VALUE "CBGEIN.DAT".
+           05 ER-CBGRE.
+              10 FS-CBGRE              PIC  X(002) VALUE "00".
+              10 LB-CBGRE              PIC  X(050) VALUE "CBGRE".
+           05 PROXIMA-CHAVE-CBGRE      COMP-3 PIC  9(008) VALUE 0.
+           05 SALDOS-ELIMINADOS-CBGEIN COMP-3 PIC  9(007) VALUE 0.
+           05 PARAMETROS-CWGETU-CBGEIN.
+              10 OPERADOR-CBGEIN       PIC  X(030).
+              10 TASK-CBGEIN           PIC  X(006).
+              10 PROGRAMA-CBGEIN       PIC  X(008).
+              10 CWMENU-CBGEIN         PIC  X(001).
            05 ER-LOTE-I.
               10 FS-LOTE-I             PIC  X(002) VALUE "00".
               10 LB-LOTE-I             PIC  X(050) VALUE "LOTE-I.TXT".
