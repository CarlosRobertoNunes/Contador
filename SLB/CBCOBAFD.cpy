@@ -20,4 +20,11 @@
            05 CBCOBA-LC-EFETIVOS       COMP-3 PIC  9(008).
            05 CBCOBA-CR-EFETIVOS       COMP-3 PIC  9(012)V99.
            05 CBCOBA-DB-EFETIVOS       COMP-3 PIC  9(012)V99.
+           05 CBCOBA-NIVEL-EXIGIDO     COMP-3 PIC  9(001) VALUE 0.
+           05 CBCOBA-NIVEL-APROVADO    COMP-3 PIC  9(001) VALUE 0.
+           05 CBCOBA-APROVACOES OCCURS 3.
+              10 CBCOBA-APROVADOR             PIC  X(030).
+              10 CBCOBA-DATA-APROVACAO COMP-3 PIC  9(008).
+           05 CBCOBA-ANEXO                    PIC  X(040) VALUE SPACES.
+           05 CBCOBA-OBSERVACAO               PIC  X(040) VALUE SPACES.
 
