@@ -36,7 +36,7 @@
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS LB-CBWORK.
 
-       01  CBWORK-REG PIC X(80).
+       01  CBWORK-REG PIC X(100).
 
        WORKING-STORAGE SECTION.
 
@@ -47,6 +47,9 @@
               10 BAC-SERIE  COMP-3 PIC  9(004).
               10 BAC-NUMERO COMP-3 PIC  9(004).
            05 LANCAMENTO    COMP-3 PIC  9(007) VALUE 0.
+           05 SALDO         COMP-3 PIC S9(012)V99 VALUE 0.
+           05 VALOR-LANCAMENTO
+                             COMP-3 PIC S9(012)V99 VALUE 0.
            05 ER-CBCOBA.
               10 FS-CBCOBA         PIC  X(002) VALUE "00".
               10 LB-CBCOBA         PIC  X(050) VALUE "CBCOBA".
@@ -85,6 +88,8 @@
            05 CLIC-VALOR BLANK ZERO          PIC  ZZZ.ZZZ.ZZZ.ZZ9,99.
            05 FILLER                         PIC  X(001) VALUE SPACE.
            05 CLIC-HISTORICO                 PIC  X(031) VALUE SPACES.
+           05 FILLER                         PIC  X(001) VALUE SPACE.
+           05 CLIC-SALDO BLANK ZERO          PIC  ZZZ.ZZZ.ZZZ.ZZ9,99-.
 
        COPY CWBOXW.
        COPY CWNCOR.
@@ -148,6 +153,7 @@
            MOVE CBCOBA-SERIE   TO BAC-SERIE
            MOVE CBCOBA-NUMERO  TO BAC-NUMERO
            MOVE SPACES         TO LINHA-01
+           MOVE 0              TO SALDO VALOR-LANCAMENTO
 
            START CBMVMS KEY NOT LESS CBMVMS-BAC-CHAVE
 
@@ -168,14 +174,18 @@
                             END-IF
                             MOVE CBMVMS-DIA   TO CLIC-DIA
                             MOVE CBMVMS-VALOR TO CLIC-VALOR
+                                                  VALOR-LANCAMENTO
                             PERFORM 110-PROCESSA-HISTORICO THRU
                                     110-99-FIM
                             MOVE "S"               TO LER
                         ELSE
                             IF   LINHA-01 NOT = SPACES
+                                 ADD  VALOR-LANCAMENTO TO SALDO
+                                 MOVE SALDO             TO CLIC-SALDO
                                  WRITE CBWORK-REG FROM LINHA-01
                             END-IF
                             MOVE SPACES TO LINHA-01
+                            MOVE 0      TO VALOR-LANCAMENTO
                             MOVE CBMVMS-LANCAMENTO TO LANCAMENTO
                             MOVE "N"               TO LER
                         END-IF
@@ -183,6 +193,8 @@
            END-PERFORM
 
            IF   LINHA-01 NOT = SPACES
+                ADD  VALOR-LANCAMENTO TO SALDO
+                MOVE SALDO             TO CLIC-SALDO
                 WRITE CBWORK-REG FROM LINHA-01
            END-IF
 
