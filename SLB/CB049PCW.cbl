@@ -61,6 +61,7 @@
                                           OR REGISTROS = VERTICAL-LENGTH
                             READ CBCAHI NEXT RECORD IGNORE LOCK
                             IF   FS-CBCAHI < "10"
+                            AND  NOT CBCAHI-HISTORICO-BLOQUEADO
                                  ADD 1 TO REGISTROS
                             END-IF
                     END-PERFORM
@@ -93,15 +94,21 @@
                              START CBCAHI KEY NOT > CBCAHI-CHAVE
                     END-EVALUATE
                WHEN READ-NEXT
+                    PERFORM TEST AFTER
+                       UNTIL NOT CBCAHI-HISTORICO-BLOQUEADO OR AT-END
                     READ CBCAHI NEXT RECORD IGNORE LOCK
                     IF   FS-CBCAHI > "09"
                          SET AT-END TO TRUE
                     END-IF
+                    END-PERFORM
                WHEN READ-PREVIOUS
+                    PERFORM TEST AFTER
+                       UNTIL NOT CBCAHI-HISTORICO-BLOQUEADO OR AT-END
                     READ CBCAHI PREVIOUS RECORD IGNORE LOCK
                     IF   FS-CBCAHI > "09"
                          SET AT-END TO TRUE
                     END-IF
+                    END-PERFORM
                WHEN NOT-LESS
                     EVALUATE ORDER-X
                         WHEN 1
