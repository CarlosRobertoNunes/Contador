@@ -72,6 +72,7 @@
                             READ CBPLCO NEXT RECORD IGNORE LOCK
                             IF   FS-CBPLCO < "10"
                             AND  CBPLCO-COD-RED NOT = 0
+                            AND  NOT CBPLCO-CONTA-BLOQUEADA
                                  ADD 1 TO REGISTROS
                             END-IF
                     END-PERFORM
@@ -104,7 +105,8 @@
                              START CBPLCO KEY NOT > CBPLCO-COD-RED
                     END-EVALUATE
                WHEN READ-NEXT
-                    PERFORM TEST AFTER UNTIL CBPLCO-COD-RED NOT = 0
+                    PERFORM TEST AFTER UNTIL (CBPLCO-COD-RED NOT = 0 AND
+                                          NOT CBPLCO-CONTA-BLOQUEADA)
                                           OR AT-END
                     READ CBPLCO NEXT RECORD IGNORE LOCK
                     IF   FS-CBPLCO > "09"
@@ -112,7 +114,8 @@
                     END-IF
                     END-PERFORM
                WHEN READ-PREVIOUS
-                    PERFORM TEST AFTER UNTIL CBPLCO-COD-RED NOT = 0
+                    PERFORM TEST AFTER UNTIL (CBPLCO-COD-RED NOT = 0 AND
+                                          NOT CBPLCO-CONTA-BLOQUEADA)
                                           OR AT-END
                     READ CBPLCO PREVIOUS RECORD
                                   IGNORE LOCK
