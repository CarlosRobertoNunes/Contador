@@ -43,6 +43,17 @@
            05 ER-CBTEAF.
               10 FS-CBTEAF              PIC  X(002) VALUE "00".
               10 LB-CBTEAF              PIC  X(050) VALUE "CBTEAF".
+           05 LINHA-ASSINATURA-1       PIC  X(132) VALUE SPACES.
+           05 LINHA-ASSINATURA-2       PIC  X(132)
+              VALUE "_____________________     _____________________".
+           05 LINHA-ASSINATURA-3       PIC  X(132)
+              VALUE "Responsavel pela Empresa     Responsavel Tecnico".
+           05 LINHA-ASSINATURA-4       PIC  X(132) VALUE SPACES.
+           05 PARAMETROS-GRFINA-CB046.
+              10 OPERADOR-CB046        PIC  X(030).
+              10 TASK-CB046            PIC  X(006).
+              10 PROGRAMA-CB046        PIC  X(008).
+              10 CWMENU-CB046          PIC  X(001).
 
        COPY CWIMPR.
        COPY CWTIME.
@@ -86,6 +97,9 @@
            MOVE 99                TO CWIMPR-SIZE-PAGE
            MOVE "CB046PA"         TO CWIMPR-REPORT
 
+           CALL "CB041PCW" USING PARAMETROS-CWIMPR
+           CANCEL "CB041PCW"
+
            OPEN INPUT CBPAEM
            MOVE 5 TO RK-CBPAEM
            READ CBPAEM INTO LB-CBTEAF
@@ -114,6 +128,9 @@
                              CALL "CWIMPR" USING PARAMETROS-CWIMPR
                         END-IF
                 END-PERFORM
+                IF   NOT CWIMPR-END-PRINT
+                     PERFORM 020-ASSINATURA THRU 020-99-FIM
+                END-IF
                 CLOSE CBTEAF
                 CLOSE CBPAEM
                 IF   NOT CWIMPR-END-PRINT
@@ -175,5 +192,46 @@
 
        010-99-FIM. EXIT.
 
+       020-ASSINATURA.
+
+           MOVE "?"                  TO CWMENU-CB046
+           CALL "CWGETU"          USING OPERADOR-CB046
+                                         TASK-CB046
+                                         PROGRAMA-CB046
+                                         CWMENU-CB046
+
+           MOVE SPACES               TO LINHA-ASSINATURA-4
+           STRING "Emitido por: "    DELIMITED SIZE
+                  OPERADOR-CB046     DELIMITED SIZE
+                  "  em "            DELIMITED SIZE
+                  CWTIME-DATE-EDITED-LONG
+                                     DELIMITED SIZE
+             INTO LINHA-ASSINATURA-4
+
+           MOVE LINHA-ASSINATURA-1   TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           IF   NOT CWIMPR-END-PRINT
+                MOVE LINHA-ASSINATURA-1 TO CWIMPR-DETAIL
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           END-IF
+           IF   NOT CWIMPR-END-PRINT
+                MOVE LINHA-ASSINATURA-2 TO CWIMPR-DETAIL
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           END-IF
+           IF   NOT CWIMPR-END-PRINT
+                MOVE LINHA-ASSINATURA-3 TO CWIMPR-DETAIL
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           END-IF
+           IF   NOT CWIMPR-END-PRINT
+                MOVE LINHA-ASSINATURA-1 TO CWIMPR-DETAIL
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           END-IF
+           IF   NOT CWIMPR-END-PRINT
+                MOVE LINHA-ASSINATURA-4 TO CWIMPR-DETAIL
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           END-IF.
+
+       020-99-FIM. EXIT.
+
        END PROGRAM CB046PCW.
 
