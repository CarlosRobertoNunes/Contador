@@ -11,4 +11,6 @@
            05 CBCAHI-CHAVE.
               10 CBCAHI-CODIGO          PIC  9(004).
            05 CBCAHI-DESCRICAO          PIC  X(030).
+           05 CBCAHI-BLOQUEADO          PIC  X(001).
+              88 CBCAHI-HISTORICO-BLOQUEADO   VALUE "S" "s".
 
