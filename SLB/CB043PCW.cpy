@@ -27,7 +27,7 @@
            05 CB043PCW-HISTORICOS-VARIAVEIS.
               10 CB043PCW-DESCRICAO OCCURS 24 PIC X(030).
            05 CB043PCW-DOCTO                PIC  9(008).
-           05 CB043PCW-AAAAMMDD-DOCTO       PIC  9(008).
+           05 CB043PCW-AAAAMMDD-DOCTO       PIC  9(006).
            05 CB043PCW-DD-REFERENCIA        PIC  9(002).
            05 CB043PCW-VALOR                PIC  9(012)V99.
            05 CB043PCW-RETORNO.
@@ -42,3 +42,4 @@
               10 CB043PCW-FLAG-REFERENCIA   PIC  9(001).
               10 CB043PCW-FLAG-VALOR        PIC  9(001).
               10 CB043PCW-FLAG-CBMVMS        PIC  9(001).
+              10 CB043PCW-FLAG-REGRA         PIC  9(001).
