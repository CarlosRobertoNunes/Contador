@@ -16,6 +16,7 @@
        COPY CBPAPCSL.
        COPY CBPLCOSL.
        COPY CBCTCRSL.
+       COPY CBPLAUSL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,6 +24,7 @@
        COPY CBPAPCFD.
        COPY CBPLCOFD.
        COPY CBCTCRFD.
+       COPY CBPLAUFD.
 
        WORKING-STORAGE SECTION.
 
@@ -55,6 +57,7 @@
            05 SALVA-CONTA-PROX  COMP-3 PIC  9(015) VALUE ZERO.
            05 OK                       PIC  9(001) VALUE ZERO.
            05 LINHA-BRANCA             PIC  X(068) VALUE SPACES.
+           05 BLOQUEADA-RESP           PIC  X(001) VALUE "N".
            05 TECLA                    PIC  9(002) VALUE ZERO.
               COPY CWKEYS.
            05 FL-EXIT                  PIC  9(001) VALUE 1.
@@ -79,6 +82,27 @@
            05 ER-CBCTCR.
               10 FS-CBCTCR             PIC  X(002) VALUE "00".
               10 LB-CBCTCR             PIC  X(050) VALUE "CBCTCR".
+           05 ER-CBPLAU.
+              10 FS-CBPLAU             PIC  X(002) VALUE "00".
+              10 LB-CBPLAU             PIC  X(050) VALUE "CBPLAU".
+           05 SALVA-CBPLCO-DESCRICAO   PIC  X(030) VALUE SPACES.
+           05 PROXIMA-CHAVE-CBPLAU     COMP-3 PIC  9(008) VALUE 0.
+           05 OPERACAO-AUDITORIA-CB003        PIC  X(010) VALUE SPACES.
+           05 CAMPO-AUDITORIA-CB003           PIC  X(015) VALUE SPACES.
+           05 VALOR-ANTERIOR-ED               PIC  X(030) VALUE SPACES.
+           05 VALOR-NOVO-ED                   PIC  X(030) VALUE SPACES.
+           05 AAMMDD-CB003             PIC  9(006) VALUE 0.
+           05 DATA-AUDITORIA-CB003     PIC  9(008) VALUE 0.
+           05 DATA-AUDITORIA-CB003-R REDEFINES
+              DATA-AUDITORIA-CB003.
+              10 SEC-AUDITORIA-CB003   PIC  9(002).
+              10 AAMMDD-AUDITORIA-CB003
+                                       PIC  9(006).
+           05 PARAMETROS-GRFINA-CB003.
+              10 OPERADOR-CB003        PIC  X(030).
+              10 TASK-CB003            PIC  X(006).
+              10 PROGRAMA-CB003        PIC  X(008).
+              10 CWMENU-CB003          PIC  X(001).
 
        COPY CB002PCW.
        COPY CWFUNC.
@@ -249,6 +273,15 @@
                      END-IF
                      MOVE "S" TO CBPLCO-VIRGEM
                      WRITE CBPLCO-REG
+                     IF   FS-CBPLCO < "10"
+                          MOVE "INCLUSAO" TO OPERACAO-AUDITORIA-CB003
+                          MOVE "CONTA"    TO CAMPO-AUDITORIA-CB003
+                          MOVE SPACES     TO VALOR-ANTERIOR-ED
+                          MOVE CBPLCO-DESCRICAO
+                                          TO VALOR-NOVO-ED
+                          PERFORM 180-GRAVA-AUDITORIA
+                                  THRU 180-99-FIM
+                     END-IF
                 ELSE
                      IF   EXCLUSAO
                           IF   LANCAVEL = "S"
@@ -257,8 +290,37 @@
                                WRITE CBCTCR-REG
                           END-IF
                           DELETE CBPLCO RECORD
+                          IF   FS-CBPLCO < "10"
+                               MOVE "EXCLUSAO" TO
+                                    OPERACAO-AUDITORIA-CB003
+                               MOVE "CONTA"    TO
+                                    CAMPO-AUDITORIA-CB003
+                               MOVE CBPLCO-DESCRICAO TO
+                                    VALOR-ANTERIOR-ED
+                               MOVE SPACES     TO VALOR-NOVO-ED
+                               PERFORM 180-GRAVA-AUDITORIA
+                                       THRU 180-99-FIM
+                          END-IF
                      ELSE
+                          IF   SALVA-CBPLCO-DESCRICAO
+                                       NOT = CBPLCO-DESCRICAO
+                               MOVE "ALTERACAO" TO
+                                    OPERACAO-AUDITORIA-CB003
+                               MOVE "DESCRICAO" TO
+                                    CAMPO-AUDITORIA-CB003
+                               MOVE SALVA-CBPLCO-DESCRICAO TO
+                                    VALOR-ANTERIOR-ED
+                               MOVE CBPLCO-DESCRICAO TO
+                                    VALOR-NOVO-ED
+                          END-IF
                           REWRITE CBPLCO-REG
+                          IF   FS-CBPLCO < "10"
+                          AND  OPERACAO-AUDITORIA-CB003
+                                       = "ALTERACAO"
+                               PERFORM 180-GRAVA-AUDITORIA
+                                       THRU 180-99-FIM
+                          END-IF
+                          MOVE SPACES TO OPERACAO-AUDITORIA-CB003
                      END-IF
                 END-IF
            END-IF.
@@ -293,6 +355,20 @@
            ELSE
                 IF   CBPLCO-DESCRICAO NOT = SPACES
                      PERFORM 170-EXIBE-DADOS   THRU 170-99-FIM
+                     IF   CBPLCO-CONTA-BLOQUEADA
+                          MOVE "S" TO BLOQUEADA-RESP
+                     ELSE
+                          MOVE "N" TO BLOQUEADA-RESP
+                     END-IF
+                     DISPLAY "Bloqueada (S/N):" LINE 20 COLUMN 16
+                     ACCEPT  BLOQUEADA-RESP     LINE 20 COLUMN 33
+                             WITH PROMPT UPDATE
+                     IF   BLOQUEADA-RESP = "S" OR "s"
+                          SET CBPLCO-CONTA-BLOQUEADA TO TRUE
+                     ELSE
+                          MOVE "N" TO CBPLCO-BLOQUEADA
+                     END-IF
+                     DISPLAY LINHA-BRANCA LINE 20 COLUMN 16
                      MOVE    SPACE               TO COMANDO
                      PERFORM 160-CHECK-COMANDO THRU 160-99-FIM
                 ELSE
@@ -551,6 +627,10 @@
 
        170-EXIBE-DADOS.
 
+           IF   ALTERACAO OR EXCLUSAO
+                MOVE CBPLCO-DESCRICAO TO SALVA-CBPLCO-DESCRICAO
+           END-IF
+
            MOVE CBPLCO-CONTA TO CB002PCW-CONTA
            MOVE "C"          TO CB002PCW-FUNCAO
            CALL "CB002PCW"  USING PARAMETROS-CB002PCW
@@ -572,6 +652,38 @@
 
        170-99-FIM. EXIT.
 
+       180-GRAVA-AUDITORIA.
+
+           ADD  1                       TO PROXIMA-CHAVE-CBPLAU
+           MOVE PROXIMA-CHAVE-CBPLAU    TO CBPLAU-CHAVE
+           MOVE CBPLCO-CONTA            TO CBPLAU-CONTA
+           MOVE OPERACAO-AUDITORIA-CB003
+                                        TO CBPLAU-OPERACAO
+           MOVE CAMPO-AUDITORIA-CB003   TO CBPLAU-CAMPO
+           MOVE VALOR-ANTERIOR-ED       TO CBPLAU-VALOR-ANTERIOR
+           MOVE VALOR-NOVO-ED           TO CBPLAU-VALOR-NOVO
+
+           MOVE "?"                     TO CWMENU-CB003
+           CALL "CWGETU"             USING OPERADOR-CB003
+                                            TASK-CB003
+                                            PROGRAMA-CB003
+                                            CWMENU-CB003
+           MOVE OPERADOR-CB003          TO CBPLAU-USUARIO
+
+           ACCEPT AAMMDD-CB003 FROM DATE
+           IF   AAMMDD-CB003 > 850000
+                MOVE 19 TO SEC-AUDITORIA-CB003
+           ELSE
+                MOVE 20 TO SEC-AUDITORIA-CB003
+           END-IF
+           MOVE AAMMDD-CB003            TO AAMMDD-AUDITORIA-CB003
+           MOVE DATA-AUDITORIA-CB003    TO CBPLAU-DATA
+           ACCEPT CBPLAU-HORA FROM TIME
+
+           WRITE CBPLAU-REG.
+
+       180-99-FIM. EXIT.
+
        800-INICIAIS.
 
            CALL "CWDCNP"    USING PARAMETROS-CWDCNP
@@ -603,6 +715,16 @@
            CLOSE CBPAPC
            OPEN I-O CBPLCO
                     CBCTCR
+                    CBPLAU
+
+           MOVE 99999999 TO CBPLAU-CHAVE
+           START CBPLAU KEY NOT GREATER CBPLAU-CHAVE
+           IF   FS-CBPLAU < "10"
+                READ CBPLAU PREVIOUS RECORD IGNORE LOCK
+                IF   FS-CBPLAU < "10"
+                     MOVE CBPLAU-CHAVE TO PROXIMA-CHAVE-CBPLAU
+                END-IF
+           END-IF
 
            INITIALIZE CBPLCO-REG.
 
@@ -610,7 +732,7 @@
 
        900-FINAIS.
 
-           CLOSE CBPLCO CBCTCR
+           CLOSE CBPLCO CBCTCR CBPLAU
            CANCEL "CB002PCW".
 
        900-99-FIM. EXIT.
