@@ -46,11 +46,18 @@
               10 F PIC X(30) VALUE "Confirme exclus∆o             ".
               10 F PIC X(30) VALUE "Centro de custos j† cadastrado".
               10 F PIC X(30) VALUE "C¢digo zerado                 ".
+              10 F PIC X(30) VALUE "Centro pai n∆o cadastrado     ".
+              10 F PIC X(30) VALUE "Centro pai n∆o pode ser o pr¢-".
            05 FILLER REDEFINES MENSAGENS-DE-ERRO.
-              10 MSG OCCURS 5 PIC X(30).
+              10 MSG OCCURS 7 PIC X(30).
            05 ER-CBCACC.
               10 FS-CBCACC             PIC  X(002) VALUE "00".
               10 LB-CBCACC             PIC  X(050) VALUE "CBCACC".
+           05 BLOQUEADO-RESP           PIC  X(001) VALUE "N".
+           05 SALVA-CBCACC-CODIGO      PIC  9(004) VALUE ZERO.
+           05 SALVA-CBCACC-DESCRICAO   PIC  X(030) VALUE SPACES.
+           05 SALVA-CBCACC-BLOQUEADO   PIC  X(001) VALUE SPACE.
+           05 SALVA-CBCACC-PAI         PIC  9(004) VALUE ZERO.
 
        COPY CWFUNC.
 
@@ -59,12 +66,15 @@
        01  CB0011A.
            05 LINE 08 COLUMN 03 VALUE "C¢digo   :".
            05 LINE 10 COLUMN 03 VALUE "Descriá∆o:".
+           05 LINE 12 COLUMN 03 VALUE "Centro pai (0=nenhum):".
 
        03  CB0011B.
            05 CODIGO
               LINE 08 COLUMN 14 PIC Z(004) USING CBCACC-CODIGO.
            05 DESCRICAO
               LINE 10 COLUMN 14 PIC X(030) USING CBCACC-DESCRICAO.
+           05 CENTRO-PAI
+              LINE 12 COLUMN 26 PIC Z(004) USING CBCACC-PAI.
 
        PROCEDURE DIVISION.
 
@@ -164,6 +174,47 @@
                 MOVE "A" TO COMANDO
                 MOVE 1   TO FL-EXIT
            ELSE
+                DISPLAY CB0011B
+                IF   CBCACC-CENTRO-BLOQUEADO
+                     MOVE "S" TO BLOQUEADO-RESP
+                ELSE
+                     MOVE "N" TO BLOQUEADO-RESP
+                END-IF
+                DISPLAY "Bloqueado (S/N):" LINE 12 COLUMN 03
+                ACCEPT  BLOQUEADO-RESP     LINE 12 COLUMN 20
+                        WITH PROMPT UPDATE
+                IF   BLOQUEADO-RESP = "S" OR "s"
+                     SET CBCACC-CENTRO-BLOQUEADO TO TRUE
+                ELSE
+                     MOVE "N" TO CBCACC-BLOQUEADO
+                END-IF
+                DISPLAY LINHA-BRANCA(1:16) LINE 12 COLUMN 03
+                ACCEPT  CENTRO-PAI
+                IF   CBCACC-PAI NOT = 0
+                     IF   CBCACC-PAI = CBCACC-CODIGO
+                          MOVE MSG (7) TO MENSAGEM-ERRO
+                     ELSE
+                          MOVE CBCACC-CODIGO    TO SALVA-CBCACC-CODIGO
+                          MOVE CBCACC-DESCRICAO
+                                              TO SALVA-CBCACC-DESCRICAO
+                          MOVE CBCACC-BLOQUEADO
+                                              TO SALVA-CBCACC-BLOQUEADO
+                          MOVE CBCACC-PAI       TO SALVA-CBCACC-PAI
+                          MOVE CBCACC-PAI       TO CBCACC-CODIGO
+                          READ CBCACC
+                          MOVE SALVA-CBCACC-CODIGO
+                                              TO CBCACC-CODIGO
+                          MOVE SALVA-CBCACC-DESCRICAO
+                                              TO CBCACC-DESCRICAO
+                          MOVE SALVA-CBCACC-BLOQUEADO
+                                              TO CBCACC-BLOQUEADO
+                          MOVE SALVA-CBCACC-PAI
+                                              TO CBCACC-PAI
+                          IF   FS-CBCACC > "09"
+                               MOVE MSG (6) TO MENSAGEM-ERRO
+                          END-IF
+                     END-IF
+                END-IF
                 DISPLAY CB0011B
                 MOVE    SPACE               TO COMANDO
                 PERFORM 160-CHECK-COMANDO THRU 160-99-FIM
