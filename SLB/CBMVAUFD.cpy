@@ -0,0 +1,17 @@
+
+      ******************************************************************
+      *  Auditoria da migracao do movimento ao formato AAAAMMDD        *
+      ******************************************************************
+
+       FD  CBMVAU
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBMVAU.
+
+       01  CBMVAU-REG.
+           05 CBMVAU-CHAVE             COMP-3 PIC  9(008).
+           05 CBMVAU-REFERENCIA        COMP-3 PIC  9(006).
+           05 CBMVAU-REGISTROS         COMP-3 PIC  9(008).
+           05 CBMVAU-USUARIO                  PIC  X(030).
+           05 CBMVAU-DATA              COMP-3 PIC  9(008).
+           05 CBMVAU-HORA              COMP-3 PIC  9(008).
+
