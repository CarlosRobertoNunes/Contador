@@ -44,6 +44,16 @@
            05 ER-CBCOSA.
               10 FS-CBCOSA             PIC  X(002) VALUE "00".
               10 LB-CBCOSA             PIC  X(050) VALUE "CBCOSA".
+           05 SALVA-CHAVE-COSA.
+              10 SALVA-CENTRO-CUSTO    COMP-3 PIC  9(004).
+              10 SALVA-CONTA           COMP-3 PIC  9(015).
+              10 SALVA-AAAAMM                 PIC  9(006).
+           05 IDX-TENDENCIA            PIC  9(001) VALUE 0.
+           05 TENDENCIA-MESES.
+              10 T-TENDENCIA OCCURS 6.
+                 15 T-MES              PIC  9(002).
+                 15 T-ANO              PIC  9(004).
+                 15 T-SALDO     COMP-3 PIC S9(012)V99.
 
        COPY CB002PCW.
        COPY CWBOXF.
@@ -82,6 +92,42 @@
            05 LINE 08 COLUMN 30 VALUE "C/C:".
            05 LINE 08 COLUMN 35 PIC Z(004) USING CC.
 
+       01  CTAC-LIT-TENDENCIA.
+           05 LINE 13 COLUMN 45 VALUE "Tendencia (6 meses)".
+           05 LINE 14 COLUMN 45 VALUE "Mes/Ano   Saldo".
+
+       01  CTAC-VAR-TENDENCIA.
+           05 LINE 15 COLUMN 45 PIC Z9      FROM T-MES (1).
+           05 LINE 15 COLUMN 48 VALUE "/".
+           05 LINE 15 COLUMN 49 PIC 9999    FROM T-ANO (1).
+           05 LINE 15 COLUMN 54 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+                                             FROM T-SALDO (1).
+           05 LINE 16 COLUMN 45 PIC Z9      FROM T-MES (2).
+           05 LINE 16 COLUMN 48 VALUE "/".
+           05 LINE 16 COLUMN 49 PIC 9999    FROM T-ANO (2).
+           05 LINE 16 COLUMN 54 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+                                             FROM T-SALDO (2).
+           05 LINE 17 COLUMN 45 PIC Z9      FROM T-MES (3).
+           05 LINE 17 COLUMN 48 VALUE "/".
+           05 LINE 17 COLUMN 49 PIC 9999    FROM T-ANO (3).
+           05 LINE 17 COLUMN 54 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+                                             FROM T-SALDO (3).
+           05 LINE 18 COLUMN 45 PIC Z9      FROM T-MES (4).
+           05 LINE 18 COLUMN 48 VALUE "/".
+           05 LINE 18 COLUMN 49 PIC 9999    FROM T-ANO (4).
+           05 LINE 18 COLUMN 54 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+                                             FROM T-SALDO (4).
+           05 LINE 19 COLUMN 45 PIC Z9      FROM T-MES (5).
+           05 LINE 19 COLUMN 48 VALUE "/".
+           05 LINE 19 COLUMN 49 PIC 9999    FROM T-ANO (5).
+           05 LINE 19 COLUMN 54 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+                                             FROM T-SALDO (5).
+           05 LINE 20 COLUMN 45 PIC Z9      FROM T-MES (6).
+           05 LINE 20 COLUMN 48 VALUE "/".
+           05 LINE 20 COLUMN 49 PIC 9999    FROM T-ANO (6).
+           05 LINE 20 COLUMN 54 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+                                             FROM T-SALDO (6).
+
        PROCEDURE DIVISION.
 
        000-INICIO.
@@ -117,6 +163,7 @@
            MOVE 15             TO CB002PCW-COLUNA
 
            DISPLAY CTAC-LIT-CB038PCW
+           DISPLAY CTAC-LIT-TENDENCIA
 
            IF  CC-FLAG = 1
                PERFORM 011-CC THRU 011-99-FIM
@@ -200,10 +247,39 @@
            CALL "CB002PCW"  USING PARAMETROS-CB002PCW
            MOVE "D"            TO CB002PCW-FUNCAO
            CALL "CB002PCW"  USING PARAMETROS-CB002PCW
-           DISPLAY CTAC-VAR-CB038PCW.
+           DISPLAY CTAC-VAR-CB038PCW
+           PERFORM 015-MONTA-TENDENCIA THRU 015-99-FIM
+           DISPLAY CTAC-VAR-TENDENCIA.
 
        010-99-FIM. EXIT.
 
+       015-MONTA-TENDENCIA.
+
+           MOVE CBCOSA-CHAVE     TO SALVA-CHAVE-COSA
+           INITIALIZE TENDENCIA-MESES
+
+           PERFORM VARYING IDX-TENDENCIA FROM 6 BY -1
+                     UNTIL IDX-TENDENCIA = 0
+                        OR FS-CBCOSA > "09"
+                   MOVE CBCOSA-MM          TO T-MES   (IDX-TENDENCIA)
+                   MOVE CBCOSA-AAAA        TO T-ANO   (IDX-TENDENCIA)
+                   MOVE CBCOSA-SALDO-ATUAL TO T-SALDO (IDX-TENDENCIA)
+                   IF   IDX-TENDENCIA > 1
+                        READ CBCOSA PREVIOUS RECORD IGNORE LOCK
+                        IF   FS-CBCOSA > "09"
+                        OR   CBCOSA-CENTRO-CUSTO
+                             NOT = SALVA-CENTRO-CUSTO
+                        OR   CBCOSA-CONTA        NOT = SALVA-CONTA
+                             MOVE "10" TO FS-CBCOSA
+                        END-IF
+                   END-IF
+           END-PERFORM
+
+           MOVE SALVA-CHAVE-COSA TO CBCOSA-CHAVE
+           READ CBCOSA IGNORE LOCK.
+
+       015-99-FIM. EXIT.
+
        011-CC.
 
            DISPLAY TELA-CC
