@@ -65,7 +65,7 @@
               10 LB-CBCACC              PIC  X(050) VALUE "CBCACC".
            05 ER-LOTE-E.
               10 FS-LOTE-E             PIC  X(002) VALUE "00".
-              10 LB-LOTE-E             PIC  X(050) VALUE "LOTE-E.TXT".
+              10 LB-LOTE-E             PIC  X(050) VALUE "CENTROS.TXT".
            05 PONTEIROS VALUE SPACES.
               10 PONTEIRO              PIC X(008) OCCURS 100.
 
