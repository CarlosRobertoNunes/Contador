@@ -171,6 +171,33 @@
            05 CTAC-I-08 LINE 19 COLUMN 18 PIC Z(003) USING CBFOSD-I(08).
            05 CTAC-F-08 LINE 19 COLUMN 22 PIC Z(003) USING CBFOSD-F(08).
 
+       01  CB033PC AUTO.
+           05 LINE 24 COLUMN 03 VALUE
+              "Decimais-Sinal(0-Nenhum/1-Final/2-Inicial):".
+           05 CTAC-DEC-01
+              LINE 25 COLUMN 03 PIC 9 USING CBFOSD-DECIMAIS(01).
+           05 LINE 25 COLUMN 05 VALUE "-".
+           05 CTAC-SIN-01
+              LINE 25 COLUMN 06 PIC 9 USING CBFOSD-SINAL(01).
+           05 LINE 25 COLUMN 09 VALUE "|".
+           05 CTAC-DEC-02
+              LINE 25 COLUMN 11 PIC 9 USING CBFOSD-DECIMAIS(02).
+           05 LINE 25 COLUMN 13 VALUE "-".
+           05 CTAC-SIN-02
+              LINE 25 COLUMN 14 PIC 9 USING CBFOSD-SINAL(02).
+           05 LINE 25 COLUMN 17 VALUE "|".
+           05 CTAC-DEC-03
+              LINE 25 COLUMN 19 PIC 9 USING CBFOSD-DECIMAIS(03).
+           05 LINE 25 COLUMN 21 VALUE "-".
+           05 CTAC-SIN-03
+              LINE 25 COLUMN 22 PIC 9 USING CBFOSD-SINAL(03).
+           05 LINE 25 COLUMN 25 VALUE "|".
+           05 CTAC-DEC-04
+              LINE 25 COLUMN 27 PIC 9 USING CBFOSD-DECIMAIS(04).
+           05 LINE 25 COLUMN 29 VALUE "-".
+           05 CTAC-SIN-04
+              LINE 25 COLUMN 30 PIC 9 USING CBFOSD-SINAL(04).
+
        01  CB033P-MAPA.
            05 LINE 10 COLUMN 28 PIC X(50) FROM MAPA-1.
            05 LINE 12 COLUMN 28 PIC X(50) FROM MAPA-2.
@@ -265,6 +292,7 @@
            MOVE    SPACES     TO MENSAGEM-ERRO
 
            DISPLAY CB033PB
+           DISPLAY CB033PC
 
            PERFORM TEST AFTER UNTIL (F2 AND  ERRO = 0)
                                  OR ESC
@@ -274,17 +302,19 @@
                    PERFORM 175-EXIBE-MAPA THRU 175-99-FIM
                    DISPLAY RODAPE-INCLUSAO LINE 23 COLUMN 03
                    MOVE 0 TO ERRO
-                   COMPUTE I = CAMPO / 2
-                   IF CBFOSD-I (I) NOT = 0
-                   AND I < 9
-                   AND > 0
-                      INSPECT MAPA CONVERTING "²" TO "°"
-                      MOVE CBFOSD-I (I) TO Y
-                      PERFORM CBFOSD-F (I) TIMES
-                              MOVE "²"  TO MAPA (Y: 1)
-                              ADD 1 TO Y
-                      END-PERFORM
-                      DISPLAY CB033P-MAPA
+                   IF CAMPO < 18
+                      COMPUTE I = CAMPO / 2
+                      IF CBFOSD-I (I) NOT = 0
+                      AND I < 9
+                      AND > 0
+                         INSPECT MAPA CONVERTING "²" TO "°"
+                         MOVE CBFOSD-I (I) TO Y
+                         PERFORM CBFOSD-F (I) TIMES
+                                 MOVE "²"  TO MAPA (Y: 1)
+                                 ADD 1 TO Y
+                         END-PERFORM
+                         DISPLAY CB033P-MAPA
+                      END-IF
                    END-IF
                    EVALUATE CAMPO
                             WHEN 01 ACCEPT CTAC-COMENTARIO
@@ -304,6 +334,14 @@
                             WHEN 15 ACCEPT CTAC-F-07
                             WHEN 16 ACCEPT CTAC-I-08
                             WHEN 17 ACCEPT CTAC-F-08
+                            WHEN 18 ACCEPT CTAC-DEC-01
+                            WHEN 19 ACCEPT CTAC-SIN-01
+                            WHEN 20 ACCEPT CTAC-DEC-02
+                            WHEN 21 ACCEPT CTAC-SIN-02
+                            WHEN 22 ACCEPT CTAC-DEC-03
+                            WHEN 23 ACCEPT CTAC-SIN-03
+                            WHEN 24 ACCEPT CTAC-DEC-04
+                            WHEN 25 ACCEPT CTAC-SIN-04
                    END-EVALUATE
                    ACCEPT TECLA FROM ESCAPE KEY
                    IF   F1
@@ -311,6 +349,7 @@
                    END-IF
                    IF   I NOT = 0
                    AND  I < 9
+                   AND  CAMPO < 18
                         IF   CBFOSD-I (I) NOT = 0
                              IF   CBFOSD-F (I) > LIMITE (I)
                                   MOVE 1 TO ERRO
@@ -352,7 +391,7 @@
                    IF   CURSOR-DOWN
                    AND  ERRO = 0
                         ADD 1 TO CAMPO
-                        IF   CAMPO = 18
+                        IF   CAMPO = 26
                              MOVE 1 TO CAMPO
                         END-IF
                    ELSE
@@ -360,7 +399,7 @@
                         AND  ERRO = 0
                              SUBTRACT 1 FROM CAMPO
                              IF   CAMPO = 0
-                                  MOVE 17 TO CAMPO
+                                  MOVE 25 TO CAMPO
                              END-IF
                         END-IF
                    END-IF
@@ -495,6 +534,7 @@
        170-EXIBE-DADOS.
 
            DISPLAY CB033PB
+           DISPLAY CB033PC
            PERFORM 175-EXIBE-MAPA THRU 175-99-FIM.
 
        170-99-FIM. EXIT.
