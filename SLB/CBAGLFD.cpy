@@ -0,0 +1,19 @@
+
+      ******************************************************************
+      *  Log de execucao da janela noturna (CBAGN)                     *
+      ******************************************************************
+
+       FD  CBAGL
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBAGL.
+
+       01  CBAGL-REG.
+           05 CBAGL-CHAVE              COMP-3 PIC  9(008).
+           05 CBAGL-PROGRAMA                  PIC  X(008).
+           05 CBAGL-DESCRICAO                 PIC  X(030).
+           05 CBAGL-DATA               COMP-3 PIC  9(008).
+           05 CBAGL-HORA-INICIO        COMP-3 PIC  9(008).
+           05 CBAGL-HORA-FIM           COMP-3 PIC  9(008).
+           05 CBAGL-STATUS                    PIC  X(001).
+              88 CBAGL-STATUS-OK                     VALUE "S".
+              88 CBAGL-STATUS-ERRO                   VALUE "N".
