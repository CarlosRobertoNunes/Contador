@@ -0,0 +1,16 @@
+
+      ******************************************************************
+      *  Cenarios de simulacao "what-if" do plano de contas            *
+      ******************************************************************
+
+       FD  CBCESI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBCESI.
+
+       01  CBCESI-REG.
+           05 CBCESI-CHAVE.
+              10 CBCESI-CENARIO         COMP-3 PIC  9(004).
+           05 CBCESI-DESCRICAO                 PIC  X(030).
+           05 CBCESI-CENTRO-CUSTO       COMP-3 PIC  9(004).
+           05 CBCESI-USUARIO                   PIC  X(030).
+           05 CBCESI-DATA               COMP-3 PIC  9(008).
