@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB071PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Manutencao das notas explicativas do         *
+                      *  balanco, por conta/classe                    *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBPLCOSL.
+       COPY CBPLNOSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBPLCOFD.
+       COPY CBPLNOFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 RODAPE                   PIC  X(068) VALUE
+              "<Esc>-Abandona F1-Help".
+           05 LINHA-BRANCA             PIC  X(068) VALUE SPACES.
+           05 CAMPO                    PIC  9(002) VALUE 1.
+           05 ANTERIOR                 PIC  9(002) VALUE 0.
+           05 I                        PIC  9(002) VALUE ZERO.
+           05 Y                        PIC  9(002) VALUE ZERO.
+           05 TECLA                    PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 DOMINIO                  PIC  X(001) VALUE SPACE.
+              88 DOMINIO-CONTA               VALUE "C" "c".
+              88 DOMINIO-CLASSE              VALUE "L" "l".
+           05 MENSAGENS-DE-ERRO.
+              10 PIC X(30) VALUE "Conta/classe n∆o cadastrada   ".
+              10 PIC X(30) VALUE "Confirme altera∆o das notas   ".
+              10 PIC X(30) VALUE "Dominio invalido (C ou L)     ".
+           05 FILLER REDEFINES MENSAGENS-DE-ERRO.
+              10 MSG OCCURS 3 PIC X(30).
+           05 ER-CBPLCO.
+              10 FS-CBPLCO             PIC  X(002) VALUE "00".
+              10 LB-CBPLCO             PIC  X(050) VALUE "CBPLCO".
+           05 ER-CBPLNO.
+              10 FS-CBPLNO             PIC  X(002) VALUE "00".
+              10 LB-CBPLNO             PIC  X(050) VALUE "CBPLNO".
+           05 NOTAS-EXPLICATIVAS VALUE SPACES.
+              10 DESCR-01 PIC X(030).
+              10 DESCR-02 PIC X(030).
+              10 DESCR-03 PIC X(030).
+              10 DESCR-04 PIC X(030).
+              10 DESCR-05 PIC X(030).
+              10 DESCR-06 PIC X(030).
+              10 DESCR-07 PIC X(030).
+              10 DESCR-08 PIC X(030).
+              10 DESCR-09 PIC X(030).
+              10 DESCR-10 PIC X(030).
+              10 DESCR-11 PIC X(030).
+              10 DESCR-12 PIC X(030).
+              10 DESCR-13 PIC X(030).
+              10 DESCR-14 PIC X(030).
+              10 DESCR-15 PIC X(030).
+              10 DESCR-16 PIC X(030).
+              10 DESCR-17 PIC X(030).
+              10 DESCR-18 PIC X(030).
+              10 DESCR-19 PIC X(030).
+              10 DESCR-20 PIC X(030).
+              10 DESCR-21 PIC X(030).
+              10 DESCR-22 PIC X(030).
+              10 DESCR-23 PIC X(030).
+           05 REDEFINES NOTAS-EXPLICATIVAS.
+              10 DESCR OCCURS 23 PIC X(030).
+
+           COPY CB002PCW.
+
+       COPY CWFUNC.
+
+       SCREEN SECTION.
+
+       01  CB0071A.
+           05 LINE 08 COLUMN 03 VALUE "Conta/classe:".
+           05 LINE 09 COLUMN 03 VALUE "Descri∆o    :".
+           05 T-DESCRICAO
+                  LINE 09 COLUMN 17 PIC X(030) FROM CBPLCO-DESCRICAO.
+           05 LINE 10 COLUMN 03 VALUE "Notas explicativas:".
+
+       01  CB0071B.
+           05 D01 LINE 11 COLUMN 14 PIC X(030) USING DESCR-01.
+           05 D02 LINE 12 COLUMN 14 PIC X(030) USING DESCR-02.
+           05 D03 LINE 13 COLUMN 14 PIC X(030) USING DESCR-03.
+           05 D04 LINE 14 COLUMN 14 PIC X(030) USING DESCR-04.
+           05 D05 LINE 15 COLUMN 14 PIC X(030) USING DESCR-05.
+           05 D06 LINE 16 COLUMN 14 PIC X(030) USING DESCR-06.
+           05 D07 LINE 17 COLUMN 14 PIC X(030) USING DESCR-07.
+           05 D08 LINE 18 COLUMN 14 PIC X(030) USING DESCR-08.
+           05 D09 LINE 19 COLUMN 14 PIC X(030) USING DESCR-09.
+           05 D10 LINE 20 COLUMN 14 PIC X(030) USING DESCR-10.
+           05 D11 LINE 08 COLUMN 46 PIC X(030) USING DESCR-11.
+           05 D12 LINE 09 COLUMN 46 PIC X(030) USING DESCR-12.
+           05 D13 LINE 10 COLUMN 46 PIC X(030) USING DESCR-13.
+           05 D14 LINE 11 COLUMN 46 PIC X(030) USING DESCR-14.
+           05 D15 LINE 12 COLUMN 46 PIC X(030) USING DESCR-15.
+           05 D16 LINE 13 COLUMN 46 PIC X(030) USING DESCR-16.
+           05 D17 LINE 14 COLUMN 46 PIC X(030) USING DESCR-17.
+           05 D18 LINE 15 COLUMN 46 PIC X(030) USING DESCR-18.
+           05 D19 LINE 16 COLUMN 46 PIC X(030) USING DESCR-19.
+           05 D20 LINE 17 COLUMN 46 PIC X(030) USING DESCR-20.
+           05 D21 LINE 18 COLUMN 46 PIC X(030) USING DESCR-21.
+           05 D22 LINE 19 COLUMN 46 PIC X(030) USING DESCR-22.
+           05 D23 LINE 20 COLUMN 46 PIC X(030) USING DESCR-23.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           PERFORM TEST AFTER UNTIL ESC
+                   PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+           END-PERFORM
+           PERFORM 900-FINAIS        THRU 900-99-FIM.
+
+       000-99-FIM.
+
+           GOBACK.
+
+       100-PROCESSAMENTO.
+
+           PERFORM 095-ACCEPT-DOMINIO THRU 095-99-FIM
+           IF   NOT ESC
+                DISPLAY CB0071A
+                PERFORM TEST AFTER UNTIL ESC OR FS-CBPLCO < "10"
+                        PERFORM 110-ACCEPT-CONTA THRU 110-99-FIM
+                        IF   NOT ESC
+                             READ CBPLCO IGNORE LOCK
+                             IF   FS-CBPLCO < "10"
+                                  DISPLAY CB0071A
+                             ELSE
+                                  EXEC COBOLware Send Message MSG (1)
+                                  END-EXEC
+                             END-IF
+                        END-IF
+                END-PERFORM
+
+                IF   NOT ESC
+                     MOVE 1 TO CAMPO
+                     PERFORM 200-CARREGA THRU 200-99-FIM
+                     DISPLAY CB0071B
+                     PERFORM 130-EDITA THRU 130-99-FIM
+                             UNTIL CAMPO > 23 OR ESC
+                     IF   NOT ESC
+                          EXEC COBOLware Send Message MSG (2)
+                          END-EXEC
+                          PERFORM 105-CONFIRMA THRU 105-99-FIM
+                          IF   EFETIVAR
+                               PERFORM 190-MATA  THRU 190-99-FIM
+                               PERFORM 180-SALVA THRU 180-99-FIM
+                          END-IF
+                     END-IF
+                END-IF
+           END-IF.
+
+       100-99-FIM. EXIT.
+
+       095-ACCEPT-DOMINIO.
+
+           MOVE SPACE TO DOMINIO
+           DISPLAY "Anexar nota a (C)onta ou c(L)asse:"
+                                              LINE 07 COLUMN 03
+           PERFORM TEST AFTER
+                   UNTIL ESC OR DOMINIO-CONTA OR DOMINIO-CLASSE
+                   ACCEPT  DOMINIO             LINE 07 COLUMN 39
+                           WITH PROMPT UPDATE
+                   ACCEPT  TECLA FROM ESCAPE KEY
+                   IF   NOT ESC
+                   AND  NOT DOMINIO-CONTA
+                   AND  NOT DOMINIO-CLASSE
+                        EXEC COBOLware Send Message MSG (3)
+                        END-EXEC
+                   END-IF
+           END-PERFORM
+           DISPLAY LINHA-BRANCA               LINE 07 COLUMN 03.
+
+       095-99-FIM. EXIT.
+
+       105-CONFIRMA.
+
+           COPY CWEFAB.
+
+       105-99-FIM. EXIT.
+
+       110-ACCEPT-CONTA.
+
+           DISPLAY RODAPE LINE 23 COLUMN 03
+           PERFORM TEST AFTER UNTIL NOT F1
+                   MOVE "S"               TO CB002PCW-FORCA-DV
+                   MOVE CBPLCO-CONTA      TO CB002PCW-CONTA
+                   MOVE "A"               TO CB002PCW-FUNCAO
+                   CALL "CB002PCW"     USING PARAMETROS-CB002PCW
+                   MOVE CB002PCW-CONTA    TO CBPLCO-CONTA
+                   MOVE CB002PCW-RETORNO  TO TECLA
+                   IF   F1
+                        EXEC COBOLware Help
+                             FILE   "CB071PCW.H01"
+                             LINE   08
+                             COLUMN 17
+                             HEIGHT 6
+                             WIDTH  40
+                        END-EXEC
+                   END-IF
+           END-PERFORM
+           DISPLAY LINHA-BRANCA LINE 23 COLUMN 03.
+
+       110-99-FIM. EXIT.
+
+       130-EDITA.
+
+           EVALUATE CAMPO
+               WHEN 01 ACCEPT D01
+               WHEN 02 ACCEPT D02
+               WHEN 03 ACCEPT D03
+               WHEN 04 ACCEPT D04
+               WHEN 05 ACCEPT D05
+               WHEN 06 ACCEPT D06
+               WHEN 07 ACCEPT D07
+               WHEN 08 ACCEPT D08
+               WHEN 09 ACCEPT D09
+               WHEN 10 ACCEPT D10
+               WHEN 11 ACCEPT D11
+               WHEN 12 ACCEPT D12
+               WHEN 13 ACCEPT D13
+               WHEN 14 ACCEPT D14
+               WHEN 15 ACCEPT D15
+               WHEN 16 ACCEPT D16
+               WHEN 17 ACCEPT D17
+               WHEN 18 ACCEPT D18
+               WHEN 19 ACCEPT D19
+               WHEN 20 ACCEPT D20
+               WHEN 21 ACCEPT D21
+               WHEN 22 ACCEPT D22
+               WHEN 23 ACCEPT D23
+           END-EVALUATE
+           ACCEPT TECLA FROM ESCAPE KEY
+           EVALUATE TRUE
+               WHEN F1
+                    EXEC COBOLware Help
+                         FILE   "CB071PCW.H02"
+                         LINE   11 COLUMN 14
+                         HEIGHT 8
+                         WIDTH  42
+                    END-EXEC
+               WHEN CURSOR-UP
+                AND CAMPO > 1
+                    SUBTRACT 1 FROM CAMPO
+               WHEN CURSOR-DOWN
+                 OR ENTER-KEY
+                    IF   CAMPO > 1
+                         COMPUTE ANTERIOR = CAMPO - 1
+                         IF  DESCR (CAMPO)    = SPACES
+                         AND DESCR (ANTERIOR) = SPACES
+                             MOVE 23 TO CAMPO
+                         END-IF
+                    END-IF
+                    ADD 1 TO CAMPO
+           END-EVALUATE.
+
+       130-99-FIM. EXIT.
+
+       180-SALVA.
+
+           IF   DOMINIO-CLASSE
+                SET CBPLNO-POR-CLASSE TO TRUE
+           ELSE
+                SET CBPLNO-POR-CONTA  TO TRUE
+           END-IF
+
+           MOVE 0 TO Y
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 23
+                   IF   DESCR (I) NOT = SPACES
+                        ADD  1            TO Y
+                        MOVE CBPLCO-CONTA TO CBPLNO-CONTA
+                        MOVE Y            TO CBPLNO-LINHA
+                        MOVE DESCR (I)    TO CBPLNO-TEXTO
+                        WRITE CBPLNO-REG
+                   END-IF
+           END-PERFORM.
+
+       180-99-FIM. EXIT.
+
+       190-MATA.
+
+           IF   DOMINIO-CLASSE
+                SET CBPLNO-POR-CLASSE TO TRUE
+           ELSE
+                SET CBPLNO-POR-CONTA  TO TRUE
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 23
+                   MOVE CBPLCO-CONTA TO CBPLNO-CONTA
+                   MOVE I            TO CBPLNO-LINHA
+                   READ CBPLNO
+                   IF   FS-CBPLNO < "10"
+                        DELETE CBPLNO RECORD
+                   END-IF
+           END-PERFORM.
+
+       190-99-FIM. EXIT.
+
+       200-CARREGA.
+
+           IF   DOMINIO-CLASSE
+                SET CBPLNO-POR-CLASSE TO TRUE
+           ELSE
+                SET CBPLNO-POR-CONTA  TO TRUE
+           END-IF
+
+           MOVE "00"   TO FS-CBPLNO
+           MOVE SPACES TO NOTAS-EXPLICATIVAS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 23
+                                            OR FS-CBPLNO > "09"
+                   MOVE CBPLCO-CONTA TO CBPLNO-CONTA
+                   MOVE I            TO CBPLNO-LINHA
+                   READ CBPLNO
+                   IF   FS-CBPLNO < "10"
+                        MOVE CBPLNO-TEXTO TO DESCR (I)
+                   END-IF
+           END-PERFORM.
+
+       200-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           OPEN INPUT CBPLCO
+           OPEN I-O   CBPLNO
+           IF   FS-CBPLNO = "30" OR "35"
+                CLOSE CBPLNO
+                OPEN OUTPUT CBPLNO
+                CLOSE CBPLNO
+                OPEN I-O CBPLNO
+           END-IF
+           MOVE 8  TO CB002PCW-LINHA
+           MOVE 17 TO CB002PCW-COLUNA.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           CLOSE CBPLCO CBPLNO.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB071PCW.
