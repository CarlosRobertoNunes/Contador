@@ -0,0 +1,25 @@
+
+      ******************************************************************
+      *          Cadastro de lancamentos recorrentes (padrao)          *
+      ******************************************************************
+
+       FD  CBLCRE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBLCRE.
+
+       01  CBLCRE-REG.
+           05 CBLCRE-CHAVE.
+              10 CBLCRE-CODIGO         COMP-3 PIC  9(004).
+           05 CBLCRE-DESCRICAO                PIC  X(030).
+           05 CBLCRE-CENTRO-CUSTO      COMP-3 PIC  9(004).
+           05 CBLCRE-CONTA-DEBITO      COMP-3 PIC  9(015).
+           05 CBLCRE-CONTA-CREDITO     COMP-3 PIC  9(015).
+           05 CBLCRE-HISTORICO         COMP-3 PIC  9(004).
+           05 CBLCRE-VALOR             COMP-3 PIC  9(012)V99.
+           05 CBLCRE-DIA-REFERENCIA    COMP-3 PIC  9(002).
+           05 CBLCRE-ATIVO                    PIC  X(001).
+              88 CBLCRE-ATIVA                        VALUE "S" "s".
+              88 CBLCRE-INATIVA                      VALUE "N" "n".
+           05 CBLCRE-ULTIMA-GERACAO.
+              10 CBLCRE-ULTIMA-AAAA           PIC  9(004).
+              10 CBLCRE-ULTIMA-MM             PIC  9(002).
