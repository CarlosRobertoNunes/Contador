@@ -108,6 +108,11 @@
               10 MSG01 PIC X(30) VALUE "Data inicial inv lida         ".
               10 MSG02 PIC X(30) VALUE "Data final inv lida           ".
               10 MSG03 PIC X(30) VALUE "Centro de custo inexistente   ".
+           05 SEQUENCIA-ANTERIOR   COMP-3 PIC 9(007) VALUE 0.
+           05 FALTA-DE             COMP-3 PIC 9(007) VALUE 0.
+           05 FALTA-ATE            COMP-3 PIC 9(007) VALUE 0.
+           05 FALTA-DE-ED                 PIC ZZZZZZ9.
+           05 FALTA-ATE-ED                PIC ZZZZZZ9.
 
        01  LINHAS-DE-IMPRESSAO-CLIC.
        02  LINHA-01.
@@ -223,6 +228,7 @@
                            END-IF
                       END-IF
                    END-PERFORM
+                   PERFORM 115-VERIFICA-SEQUENCIA THRU 115-99-FIM
                    CLOSE CBMVMS
                    MOVE 1 TO LANCAMENTO-DD
                    ADD  1 TO LANCAMENTO-MM
@@ -362,6 +368,45 @@
 
        110-99-FIM. EXIT.
 
+       115-VERIFICA-SEQUENCIA.
+
+           MOVE 0 TO SEQUENCIA-ANTERIOR
+           MOVE LOW-VALUES TO CBMVMS-CHAVE
+           START CBMVMS KEY NOT < CBMVMS-CHAVE
+
+           PERFORM UNTIL FS-CBMVMS > "09"
+                   READ CBMVMS NEXT RECORD IGNORE LOCK
+                   IF   FS-CBMVMS < "10"
+                   AND  CBMVMS-LANCAMENTO NOT = SEQUENCIA-ANTERIOR
+                        IF   SEQUENCIA-ANTERIOR NOT = 0
+                        AND  CBMVMS-LANCAMENTO > SEQUENCIA-ANTERIOR + 1
+                             PERFORM 116-FALTA-LANCAMENTO
+                                THRU 116-99-FIM
+                        END-IF
+                        MOVE CBMVMS-LANCAMENTO TO SEQUENCIA-ANTERIOR
+                   END-IF
+           END-PERFORM.
+
+       115-99-FIM. EXIT.
+
+       116-FALTA-LANCAMENTO.
+
+           COMPUTE FALTA-DE  = SEQUENCIA-ANTERIOR + 1
+           COMPUTE FALTA-ATE = CBMVMS-LANCAMENTO  - 1
+           MOVE FALTA-DE  TO FALTA-DE-ED
+           MOVE FALTA-ATE TO FALTA-ATE-ED
+
+           MOVE SPACES TO LINHA-03
+           STRING "*** LANCAMENTOS ***" DELIMITED BY SIZE
+                  INTO CLIC-CONTA-ED
+           STRING "FALTAM " FALTA-DE-ED " A " FALTA-ATE-ED
+                  DELIMITED BY SIZE INTO CLIC-HISTORICO
+           MOVE LINHA-03 TO CWIMPR-DETAIL
+           PERFORM 125-CWIMPR THRU 125-99-FIM
+           MOVE SPACES TO LINHA-03.
+
+       116-99-FIM. EXIT.
+
        120-IMPRIME-LINHA-03.
 
            MOVE LINHA-03         TO CWIMPR-DETAIL
