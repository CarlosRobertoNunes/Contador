@@ -0,0 +1,11 @@
+
+      ******************************************************************
+      *     Auditoria de recuperacao de geracao incompleta (CBGEIN)    *
+      ******************************************************************
+
+           SELECT CBGRE ASSIGN  TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBGRE-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CBGRE.
