@@ -58,6 +58,7 @@
            05 ER-CBHIVA.
               10 FS-CBHIVA             PIC  X(002) VALUE "00".
               10 LB-CBHIVA             PIC  X(050) VALUE "CBHIVA".
+           05 BLOQUEADO-RESP           PIC  X(001) VALUE "N".
            05 HISTORICOS-VARIAVEIS VALUE SPACES.
               10 DESCR-01 PIC X(030).
               10 DESCR-02 PIC X(030).
@@ -278,6 +279,20 @@
                 MOVE "A" TO COMANDO
            ELSE
                 DISPLAY CB004PB
+                IF   CBCAHI-HISTORICO-BLOQUEADO
+                     MOVE "S" TO BLOQUEADO-RESP
+                ELSE
+                     MOVE "N" TO BLOQUEADO-RESP
+                END-IF
+                DISPLAY "Bloqueado (S/N):" LINE 21 COLUMN 03
+                ACCEPT  BLOQUEADO-RESP     LINE 21 COLUMN 20
+                        WITH PROMPT UPDATE
+                IF   BLOQUEADO-RESP = "S" OR "s"
+                     SET CBCAHI-HISTORICO-BLOQUEADO TO TRUE
+                ELSE
+                     MOVE "N" TO CBCAHI-BLOQUEADO
+                END-IF
+                DISPLAY LINHA-BRANCA(1:16) LINE 21 COLUMN 03
                 MOVE    SPACE               TO COMANDO
                 PERFORM 160-CHECK-COMANDO THRU 160-99-FIM
            END-IF.
