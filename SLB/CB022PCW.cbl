@@ -100,6 +100,10 @@
               10 LB-LOTE-E             PIC  X(050) VALUE "LOTE-E.TXT".
            05 PONTEIROS VALUE SPACES.
               10 PONTEIRO              PIC X(008) OCCURS 100.
+           05 CBFOLC-SEPARADOR-CSV     PIC  X(001) VALUE ";".
+           05 LOTE-E-CSV               PIC  X(300) VALUE SPACES.
+           05 CSV-PONTEIRO             PIC  9(003) VALUE 1.
+           05 CSV-CAMPO                PIC  9(002) VALUE 0.
 
        COPY CWBOXS.
        COPY CB002PCW.
@@ -287,7 +291,12 @@
                              MOVE CBHIVA-DESCRICAO TO LOTE-E-REG (P: S)
                         END-IF
                         IF   LOTE-E-REG NOT = SPACES
-                             WRITE LOTE-E-REG
+                             IF   CBFOLC-EXPORTA-CSV
+                                  PERFORM 115-MONTA-CSV THRU 115-99-FIM
+                                  WRITE LOTE-E-REG FROM LOTE-E-CSV
+                             ELSE
+                                  WRITE LOTE-E-REG
+                             END-IF
                               IF   FS-LOTE-E > "09"
                                    PERFORM 900-FINAIS THRU 900-99-FIM
                                    GOBACK
@@ -298,7 +307,12 @@
            END-IF
 
            IF   LOTE-E-REG NOT = SPACES
-                WRITE LOTE-E-REG
+                IF   CBFOLC-EXPORTA-CSV
+                     PERFORM 115-MONTA-CSV THRU 115-99-FIM
+                     WRITE LOTE-E-REG FROM LOTE-E-CSV
+                ELSE
+                     WRITE LOTE-E-REG
+                END-IF
                 IF   FS-LOTE-E > "09"
                      PERFORM 900-FINAIS THRU 900-99-FIM
                      GOBACK
@@ -307,6 +321,29 @@
 
        110-99-FIM. EXIT.
 
+       115-MONTA-CSV.
+
+           MOVE SPACES TO LOTE-E-CSV
+           MOVE 1      TO CSV-PONTEIRO
+
+           PERFORM VARYING CSV-CAMPO FROM 1 BY 1 UNTIL CSV-CAMPO > 10
+                   IF   CBFOLC-I (CSV-CAMPO) NOT = 0
+                        IF   CSV-PONTEIRO NOT = 1
+                             STRING CBFOLC-SEPARADOR-CSV DELIMITED SIZE
+                                    INTO LOTE-E-CSV
+                                    WITH POINTER CSV-PONTEIRO
+                        END-IF
+                        MOVE CBFOLC-I (CSV-CAMPO) TO P
+                        MOVE CBFOLC-F (CSV-CAMPO) TO S
+                        STRING FUNCTION TRIM (LOTE-E-REG (P: S))
+                                    DELIMITED SIZE
+                                    INTO LOTE-E-CSV
+                                    WITH POINTER CSV-PONTEIRO
+                   END-IF
+           END-PERFORM.
+
+       115-99-FIM. EXIT.
+
        800-INICIAIS.
 
            DISPLAY CTAC-LIT-CB022PCW
