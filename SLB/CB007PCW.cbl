@@ -59,8 +59,9 @@
               10 F PIC X(30) VALUE "Falta n£mero                  ".
               10 F PIC X(30) VALUE "BAC possui lan‡amentos        ".
               10 F PIC X(30) VALUE "Referˆncia inacess¡vel        ".
+              10 F PIC X(30) VALUE "Niveis exigidos invalido (0-3)".
            05 FILLER REDEFINES MENSAGENS-DE-ERRO.
-              10 MSG OCCURS 10 PIC X(30).
+              10 MSG OCCURS 11 PIC X(30).
            05 ER-CBCOBA.
               10 FS-CBCOBA              PIC  X(002) VALUE "00".
               10 LB-CBCOBA              PIC  X(050) VALUE "CBCOBA".
@@ -79,8 +80,11 @@
               10 PIC X(8) VALUE "12350642".
               10 PIC X(8) VALUE "13350642".
               10 PIC X(8) VALUE "14350642".
+              10 PIC X(8) VALUE "14680642".
+              10 PIC X(8) VALUE "21180642".
+              10 PIC X(8) VALUE "22180642".
            05 REDEFINES OPCOES-DE-HELP.
-              10 OCCURS 7.
+              10 OCCURS 10.
                  15 HELP-LIN PIC 99.
                  15 HELP-COL PIC 99.
                  15 HELP-VER PIC 99.
@@ -101,10 +105,13 @@
            05 LINE 10 COLUMN 41 VALUE "Quantidade:".
            05 LINE 11 COLUMN 41 VALUE "A d‚bito  :".
            05 LINE 12 COLUMN 41 VALUE "A cr‚dito :".
+           05 LINE 14 COLUMN 38 VALUE "Niveis aprov. exigidos:".
            05 LINE 16 COLUMN 38 VALUE "Lan‡amentos j  efetivados".
            05 LINE 18 COLUMN 41 VALUE "Quantidade:".
            05 LINE 19 COLUMN 41 VALUE "A d‚bito  :".
            05 LINE 20 COLUMN 41 VALUE "A cr‚dito :".
+           05 LINE 21 COLUMN 10 VALUE "Anexo:".
+           05 LINE 22 COLUMN 10 VALUE "Observ.:".
 
        01  CB007PE AUTO.
            05 C1 LINE 10 COLUMN 18 PIC Z(004) USING CBCOBA-SERIE.
@@ -121,6 +128,10 @@
                                    USING CBCOBA-DB-PREVISTOS BLANK ZERO.
            05 C7 LINE 12 COLUMN 53 PIC ZZZ.ZZZ.ZZZ.ZZ9,99
                                    USING CBCOBA-CR-PREVISTOS BLANK ZERO.
+           05 C8 LINE 14 COLUMN 68 PIC 9(001)
+                                   USING CBCOBA-NIVEL-EXIGIDO.
+           05 C9 LINE 21 COLUMN 18 PIC X(040) USING CBCOBA-ANEXO.
+           05 C10 LINE 22 COLUMN 18 PIC X(040) USING CBCOBA-OBSERVACAO.
 
            05 LINE 18 COLUMN 53 PIC Z(008) FROM CBCOBA-LC-EFETIVOS.
            05 LINE 19 COLUMN 53 PIC ZZZ.ZZZ.ZZZ.ZZ9,99
@@ -225,7 +236,7 @@
            MOVE PRIMEIRO TO CAMPO
            DISPLAY CB007PB
 
-           PERFORM TEST AFTER UNTIL CAMPO > 7
+           PERFORM TEST AFTER UNTIL CAMPO > 10
                                  OR ESC
                    DISPLAY RODAPE-INCLUSAO LINE 23 COLUMN 03
                    EVALUATE CAMPO
@@ -234,6 +245,9 @@
                         WHEN 5  ACCEPT C5
                         WHEN 6  ACCEPT C6
                         WHEN 7  ACCEPT C7
+                        WHEN 8  ACCEPT C8
+                        WHEN 9  ACCEPT C9
+                        WHEN 10 ACCEPT C10
                    END-EVALUATE
                    ACCEPT TECLA FROM ESCAPE KEY
                    IF   F1
@@ -245,7 +259,7 @@
                         IF   CURSOR-UP
                              SUBTRACT 1 FROM CAMPO
                              IF   CAMPO = (PRIMEIRO - 1)
-                                  MOVE 7 TO CAMPO
+                                  MOVE 10 TO CAMPO
                              END-IF
                         END-IF
                    END-IF
@@ -259,6 +273,11 @@
                 END-IF
            END-IF
 
+           IF   MENSAGEM-ERRO = SPACES
+           AND  CBCOBA-NIVEL-EXIGIDO > 3
+                MOVE MSG (11) TO MENSAGEM-ERRO
+           END-IF
+
            IF  (0 = CBCOBA-LC-EFETIVOS
            AND      CBCOBA-DB-EFETIVOS
            AND      CBCOBA-CR-EFETIVOS)
@@ -403,6 +422,8 @@
                                CBCOBA-LC-EFETIVOS
                                CBCOBA-DB-EFETIVOS
                                CBCOBA-CR-EFETIVOS
+                     MOVE SPACES TO CBCOBA-ANEXO
+                                     CBCOBA-OBSERVACAO
                 END-IF
                 IF  (PAGE-UP OR PAGE-DOWN)
                 AND (NOT INCLUSAO)
