@@ -20,6 +20,11 @@
        COPY CBPLCOSL.
        COPY CBMVMSSL.
 
+           SELECT LOTE-E ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  RESERVE NO ALTERNATE AREA
+                  FILE STATUS IS FS-LOTE-E.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -30,6 +35,11 @@
        COPY CBPLCOFD.
        COPY CBMVMSFD.
 
+       FD  LOTE-E LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS LB-LOTE-E.
+       01  LOTE-E-REG.
+           05 LOTE-E-BYE            PIC X(001) OCCURS 300.
+
        WORKING-STORAGE SECTION.
 
        01  AREAS-DE-TRABALHO-1.
@@ -112,6 +122,18 @@
            05 SALVA-HEADER-3                PIC X(220) VALUE SPACES.
            05 SALVA-HEADER-4                PIC X(220) VALUE SPACES.
            05 SALVA-HEADER-5                PIC X(220) VALUE SPACES.
+           05 EXPORTA-PLANILHA         PIC  9(001) VALUE 0.
+              88 EXPORTA-SIM VALUE 1.
+           05 MSG-PLANILHA             PIC  X(074) VALUE SPACES.
+           05 RESPOSTA                 PIC  X(001) VALUE "N".
+              88 RESPOSTA-OK VALUE "E" "e" "D" "d" "N" "n" " ".
+              88 EXTENDER    VALUE "E" "e".
+              88 DESTRUIR    VALUE "D" "d".
+              88 NOVO-NOME   VALUE "N" "n".
+              88 SAIR        VALUE " ".
+           05 ER-LOTE-E.
+              10 FS-LOTE-E             PIC  X(002) VALUE "00".
+              10 LB-LOTE-E             PIC  X(050) VALUE "LOTE-E.TXT".
 
        01  LINHAS-DE-IMPRESSAO-CLIC.
        02  LINHA-01.
@@ -204,6 +226,13 @@
            05 LINE 15 COLUMN 03 VALUE "Centro de custo:".
            05 LINE 15 COLUMN 20 PIC ZZZZ USING CC.
 
+       01  CTAC-LIT-PLANILHA.
+           05 LINE 07 COLUMN 03 VALUE "Nome do arquivo a ge".
+           05 LINE 07 COLUMN 23 VALUE "rar :".
+
+       01  CTAC-VAR-PLANILHA.
+           05 LINE 07 COLUMN 29 PIC X(050) USING LB-LOTE-E.
+
        01  CB0015B.
            05 LINE 18 COLUMN 03 VALUE "Lidos".
            05 LINE 18 COLUMN 09 PIC X(025) FROM LB-CBPLCO.
@@ -610,8 +639,21 @@
 
        135-CWIMPR.
 
+           IF   EXPORTA-SIM
+                MOVE SPACES        TO LOTE-E-REG
+                MOVE CWIMPR-DETAIL TO LOTE-E-REG
+                WRITE LOTE-E-REG
+                IF   FS-LOTE-E > "09"
+                     CLOSE LOTE-E
+                     MOVE 0 TO EXPORTA-PLANILHA
+                END-IF
+           END-IF
+
            CALL "CWIMPR" USING PARAMETROS-CWIMPR
            IF   CWIMPR-END-PRINT
+                IF   EXPORTA-SIM
+                     CLOSE LOTE-E
+                END-IF
                 CLOSE CBCAHI CBCACC
                       CBCOSA
                       CBHIVA
@@ -882,6 +924,18 @@
                 GOBACK
            END-IF
 
+           EXEC COBOLware BOXselect NOERASE
+                LINE 08 COLUMN  75
+                TITLE "Gerar_planilha_?"
+                CAPTION(1) " ~Sim "
+                CAPTION(2) " ~Nao "
+                OPTION     1;EXPORTA-PLANILHA
+           END-EXEC
+
+           IF   EXPORTA-SIM
+                PERFORM 830-INICIA-PLANILHA THRU 830-99-FIM
+           END-IF
+
            PERFORM TEST AFTER UNTIL ESC
                                  OR FS-CBMVMS = "00"
                    PERFORM TEST AFTER UNTIL NOT F1
@@ -1035,6 +1089,53 @@
 
        820-99-FIM. EXIT.
 
+       830-INICIA-PLANILHA.
+
+           DISPLAY CTAC-LIT-PLANILHA
+           PERFORM TEST AFTER UNTIL FS-LOTE-E = "00"
+                                  OR NOT EXPORTA-SIM
+                   DISPLAY "<Esc>-Cancela" LINE 23 COLUMN 03
+                   CLOSE LOTE-E
+                   ACCEPT CTAC-VAR-PLANILHA
+                   ACCEPT TECLA FROM ESCAPE KEY
+                   IF   ESC
+                        MOVE 0 TO EXPORTA-PLANILHA
+                   ELSE
+                        OPEN INPUT LOTE-E
+                        IF   FS-LOTE-E = "00"
+                             CLOSE LOTE-E
+                             MOVE SPACES TO MSG-PLANILHA
+                             STRING "O arquivo "   DELIMITED BY SIZE
+                                     LB-LOTE-E     DELIMITED BY SPACE
+                                    " ja existe !" DELIMITED BY SIZE
+                                   INTO MSG-PLANILHA
+                             EXEC COBOLware Send
+                                  Message MSG-PLANILHA
+                                  CAPTION(1) "~Extender"
+                                  CAPTION(2) "~Destruir"
+                                  CAPTION(3) "~Novo nome"
+                                  OPTION-CHAR;RESPOSTA
+                             END-EXEC
+                             EVALUATE TRUE
+                                 WHEN EXTENDER
+                                      OPEN EXTEND LOTE-E
+                                 WHEN DESTRUIR
+                                      OPEN OUTPUT LOTE-E
+                                 WHEN NOVO-NOME
+                                      MOVE "44" TO FS-LOTE-E
+                                 WHEN OTHER
+                                      MOVE 0    TO EXPORTA-PLANILHA
+                                      MOVE "00" TO FS-LOTE-E
+                             END-EVALUATE
+                        ELSE
+                             CLOSE LOTE-E
+                             OPEN OUTPUT LOTE-E
+                        END-IF
+                   END-IF
+           END-PERFORM.
+
+       830-99-FIM. EXIT.
+
        900-FINAIS.
 
            MOVE LINHA-06    TO CWIMPR-DETAIL
