@@ -10,6 +10,7 @@
            END-IF
            IF   FS-CBGEIN = "00"
                 READ CBGEIN
+                MOVE ZERO TO SALDOS-ELIMINADOS-CBGEIN
                 DISPLAY "Aguarde...Eliminando saldos incompletos:"
                         AT 2303 WITH SIZE 68
                 OPEN I-O CBCOSA
@@ -19,6 +20,7 @@
                        DISPLAY CBCOSA-CONTA AT 2346
                        IF   CBCOSA-AAAAMM > CBGEIN-ANTERIOR
                             DELETE CBCOSA RECORD
+                            ADD  1 TO SALDOS-ELIMINADOS-CBGEIN
                        END-IF
                   END-IF
                 END-PERFORM
@@ -28,6 +30,7 @@
                 OPEN OUTPUT CBCOMS
                 MOVE CBGEIN-ANTERIOR TO CBCOMS-REG
                 WRITE CBCOMS-REG
+                PERFORM 701-GRAVA-CBGRE THRU 701-99-FIM
                 CLOSE CBCOMS CBGEIN
                 DELETE FILE CBGEIN
                 DISPLAY SPACES AT 2303 WITH SIZE 68
@@ -35,3 +38,44 @@
            END-IF.
 
        700-99-FIM. EXIT.
+
+       701-GRAVA-CBGRE.
+
+           OPEN I-O CBGRE
+           IF   FS-CBGRE = "30" OR "35"
+                CLOSE CBGRE
+                OPEN OUTPUT CBGRE
+                CLOSE CBGRE
+                OPEN I-O CBGRE
+           END-IF
+
+           MOVE 99999999 TO CBGRE-CHAVE
+           START CBGRE KEY NOT GREATER CBGRE-CHAVE
+           IF   FS-CBGRE < "10"
+                READ CBGRE PREVIOUS RECORD IGNORE LOCK
+                IF   FS-CBGRE < "10"
+                     MOVE CBGRE-CHAVE TO PROXIMA-CHAVE-CBGRE
+                END-IF
+           END-IF
+
+           ADD  1                       TO PROXIMA-CHAVE-CBGRE
+           MOVE PROXIMA-CHAVE-CBGRE     TO CBGRE-CHAVE
+           MOVE CBGEIN-ANTERIOR         TO CBGRE-ANTERIOR
+           MOVE CBGEIN-ATUAL            TO CBGRE-ATUAL
+           MOVE SALDOS-ELIMINADOS-CBGEIN
+                                        TO CBGRE-SALDOS-ELIMINADOS
+
+           MOVE "?"                     TO CWMENU-CBGEIN
+           CALL "CWGETU"             USING OPERADOR-CBGEIN
+                                            TASK-CBGEIN
+                                            PROGRAMA-CBGEIN
+                                            CWMENU-CBGEIN
+           MOVE OPERADOR-CBGEIN         TO CBGRE-USUARIO
+           MOVE PROGRAMA-CBGEIN         TO CBGRE-PROGRAMA
+
+           ACCEPT CBGRE-DATA FROM DATE
+           ACCEPT CBGRE-HORA FROM TIME
+           WRITE CBGRE-REG
+           CLOSE CBGRE.
+
+       701-99-FIM. EXIT.
