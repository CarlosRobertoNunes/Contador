@@ -23,6 +23,7 @@
        COPY CBPLCOSL.
        COPY CBMVMSSL REPLACING MANUAL BY AUTOMATIC.
        COPY CBGEINSL.
+       COPY CBGRESL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -37,6 +38,7 @@
        COPY CBPLCOFD.
        COPY CBMVMSFD.
        COPY CBGEINFD.
+       COPY CBGREFD.
 
        WORKING-STORAGE SECTION.
 
@@ -120,6 +122,16 @@
            05 ER-CBGEIN.
               10 FS-CBGEIN              PIC  X(002) VALUE "00".
               10 LB-CBGEIN              PIC  X(050) VALUE "CBGEIN".
+           05 ER-CBGRE.
+              10 FS-CBGRE              PIC  X(002) VALUE "00".
+              10 LB-CBGRE              PIC  X(050) VALUE "CBGRE".
+           05 PROXIMA-CHAVE-CBGRE      COMP-3 PIC  9(008) VALUE 0.
+           05 SALDOS-ELIMINADOS-CBGEIN COMP-3 PIC  9(007) VALUE 0.
+           05 PARAMETROS-CWGETU-CBGEIN.
+              10 OPERADOR-CBGEIN       PIC  X(030).
+              10 TASK-CBGEIN           PIC  X(006).
+              10 PROGRAMA-CBGEIN       PIC  X(008).
+              10 CWMENU-CBGEIN         PIC  X(001).
            05 HISTORICOS-VARIAVEIS VALUE SPACES.
               10 DESCR OCCURS 24       PIC X(030).
 
@@ -174,6 +186,7 @@
               10 CB043PCW-FLAG-REFERENCIA     PIC  9(001).
               10 CB043PCW-FLAG-VALOR          PIC  9(001).
               10 CB043PCW-FLAG-CBMVMS          PIC  9(001).
+              10 CB043PCW-FLAG-REGRA           PIC  9(001).
 
        PROCEDURE DIVISION USING PARAMETROS-CB043PCW.
 
@@ -271,6 +284,8 @@
                 MOVE 1 TO CB043PCW-FLAG-VALOR
            END-IF
 
+           PERFORM 180-REGRA-EXTERNA THRU 180-99-FIM
+
            IF   CB043PCW-RETORNO = ZEROS
                 PERFORM 700-VERIFICA-MES THRU 700-99-FIM
                 MOVE CBCOBA-AAAA TO AAAA-REF
@@ -327,16 +342,20 @@
        101-INCLUSAO.
 
            PERFORM 152-SALVA-HIST THRU 152-99-FIM
-           MOVE    ZERO        TO CBMVMS-LANCAMENTO
-           MOVE    SPACE       TO CBMVMS-TIPO
-           READ CBMVMS LOCK
-           IF   FS-CBMVMS > "09"
-                STOP RUN
+           IF   CB043PCW-LANCAMENTO-NUMERO NOT = 0
+                MOVE CB043PCW-LANCAMENTO-NUMERO TO LANCAMENTO
+           ELSE
+                MOVE    ZERO        TO CBMVMS-LANCAMENTO
+                MOVE    SPACE       TO CBMVMS-TIPO
+                READ CBMVMS LOCK
+                IF   FS-CBMVMS > "09"
+                     STOP RUN
+                END-IF
+                ADD     1           TO CBMVMS-VALOR
+                MOVE    CBMVMS-VALOR TO LANCAMENTO
+                REWRITE CBMVMS-REG
+                UNLOCK CBMVMS
            END-IF
-           ADD     1           TO CBMVMS-VALOR
-           MOVE    CBMVMS-VALOR TO LANCAMENTO
-           REWRITE CBMVMS-REG
-           UNLOCK CBMVMS
            MOVE 0 TO VEZ-LANCAMENTO
            IF   COD-RED-DB NOT = 0
                 MOVE    "D"                    TO CBMVMS-TIPO
@@ -485,6 +504,19 @@
 
        103-99-FIM. EXIT.
 
+       180-REGRA-EXTERNA.
+
+      *    Gancho para regra de validacao extra do usuario. Se o
+      *    subprograma nao existir, a chamada e ignorada e o
+      *    lancamento segue validado apenas pelas regras acima.
+
+           CALL "CB043VAL" USING PARAMETROS-CB043PCW
+               ON EXCEPTION
+                    CONTINUE
+           END-CALL.
+
+       180-99-FIM. EXIT.
+
        152-SALVA-HIST.
 
            MOVE CB043PCW-HISTORICOS-VARIAVEIS TO HISTORICOS-VARIAVEIS
