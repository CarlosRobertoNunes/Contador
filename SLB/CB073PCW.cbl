@@ -0,0 +1,324 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB073PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Manutencao da agenda de execucao noturna     *
+                      *  (fila de relatorios do batch)                *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBAGNSL REPLACING MANUAL BY AUTOMATIC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBAGNFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 RODAPE                   PIC  X(068) VALUE
+              "<Esc>-Funá∆o F1-Help ".
+           05 RODAPE-INCLUSAO          PIC  X(068) VALUE
+              "<Esc>-Funá∆o F1-Help ".
+           05 RODAPE-PAGINAVEL         PIC  X(068) VALUE
+              "<Esc>-Funá∆o F1-Help PgDn-Pr¢ximo PgUp-Anterior ".
+           05 RE-START                 PIC  X(001) VALUE "N".
+           05 LINHA-BRANCA             PIC  X(068) VALUE SPACES.
+           05 VEZ                      PIC  9(001) VALUE 1.
+           05 ws-OPTION                PIC  9(002) VALUE ZERO.
+           05 TECLA                    PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 FL-EXIT                  PIC  9(001) VALUE 1.
+           05 MENSAGEM-ERRO            PIC  X(030) VALUE SPACES.
+              88 SEM-ERRO                          VALUE SPACES.
+           05 MENSAGENS-DE-ERRO.
+              10 F PIC X(30) VALUE "Entre com os dados            ".
+              10 F PIC X(30) VALUE "N∆o cadastrado                ".
+              10 F PIC X(30) VALUE "Confirme exclus∆o             ".
+              10 F PIC X(30) VALUE "Sequˆncia j† cadastrada       ".
+              10 F PIC X(30) VALUE "Sequˆncia zerada              ".
+           05 FILLER REDEFINES MENSAGENS-DE-ERRO.
+              10 MSG OCCURS 5 PIC X(30).
+           05 ER-CBAGN.
+              10 FS-CBAGN              PIC  X(002) VALUE "00".
+              10 LB-CBAGN              PIC  X(050) VALUE "CBAGN".
+           05 ATIVO-RESP               PIC  X(001) VALUE "S".
+
+       COPY CWFUNC.
+
+       SCREEN SECTION.
+
+       01  CB0073A.
+           05 LINE 08 COLUMN 03 VALUE "Sequˆncia   :".
+           05 LINE 10 COLUMN 03 VALUE "Programa    :".
+           05 LINE 12 COLUMN 03 VALUE "Descriá∆o   :".
+
+       03  CB0073B.
+           05 SEQUENCIA
+              LINE 08 COLUMN 17 PIC Z(003) USING CBAGN-SEQUENCIA.
+           05 PROGRAMA
+              LINE 10 COLUMN 17 PIC X(008) USING CBAGN-PROGRAMA.
+           05 DESCRICAO
+              LINE 12 COLUMN 17 PIC X(030) USING CBAGN-DESCRICAO.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+                   UNTIL FINALIZAR
+           PERFORM 900-FINAIS        THRU 900-99-FIM.
+
+       000-99-FIM.
+
+           IF   PARAR
+                STOP RUN
+           ELSE
+                GOBACK
+           END-IF.
+
+       100-PROCESSAMENTO.
+
+           IF   FL-EXIT EQUAL 1
+                MOVE SPACE TO FUNCAO
+                EXEC COBOLware Option
+                     Function FUNCAO
+                END-EXEC
+                MOVE ZERO  TO FL-EXIT
+                IF   NOT INCLUSAO
+                     MOVE "S" TO RE-START
+                END-IF
+           END-IF
+
+           IF   VEZ = 1
+                MOVE 2 TO VEZ
+                IF   NOT FINALIZAR
+                     DISPLAY CB0073A
+                END-IF
+           END-IF
+
+           MOVE "23" TO FS-CBAGN
+
+           IF   NOT FINALIZAR
+                IF   INCLUSAO
+                     MOVE ZERO   TO CBAGN-SEQUENCIA
+                     MOVE SPACES TO CBAGN-PROGRAMA CBAGN-DESCRICAO
+                     MOVE "S"    TO CBAGN-ATIVO
+                     MOVE ZERO   TO CBAGN-ULTIMA-DATA CBAGN-ULTIMA-HORA
+                     MOVE SPACE  TO CBAGN-ULTIMO-STATUS
+                END-IF
+                MOVE SPACES TO  MENSAGEM-ERRO
+                DISPLAY CB0073B
+                PERFORM 140-LER-CBAGN THRU 140-99-FIM
+                        UNTIL FS-CBAGN < "10"
+                        OR    FL-EXIT EQUAL 1
+                DISPLAY LINHA-BRANCA LINE 23 COLUMN 3
+                IF  (INCLUSAO OR ALTERACAO)
+                AND  FL-EXIT NOT EQUAL 1
+                     MOVE    MSG (1)            TO MENSAGEM-ERRO
+                     MOVE    SPACE              TO COMANDO
+                     PERFORM 130-CRITICA      THRU 130-99-FIM
+                             UNTIL MENSAGEM-ERRO EQUAL SPACES
+                             OR    ABORTAR
+                ELSE
+                     IF   FL-EXIT NOT EQUAL 1
+                     AND  EXCLUSAO
+                          DISPLAY MSG (3) LINE 23 COLUMN 3
+                          MOVE    SPACE TO COMANDO
+                          PERFORM 160-CHECK-COMANDO THRU 160-99-FIM
+                     END-IF
+                END-IF
+           END-IF
+
+           MOVE "00" TO FS-CBAGN
+
+           IF   EFETIVAR
+           AND  NOT FINALIZAR
+                IF   INCLUSAO
+                     WRITE CBAGN-REG
+                ELSE
+                     IF   EXCLUSAO
+                          DELETE CBAGN RECORD
+                     ELSE
+                          REWRITE CBAGN-REG
+                     END-IF
+                END-IF
+           END-IF.
+
+       100-99-FIM. EXIT.
+
+       130-CRITICA.
+
+           MOVE    SPACES     TO MENSAGEM-ERRO
+           MOVE    0          TO TECLA
+           DISPLAY RODAPE-INCLUSAO
+                   LINE 23 COLUMN 03
+           MOVE 2 TO ws-OPTION
+           ACCEPT PROGRAMA
+           PERFORM 141-TECLA THRU 141-99-FIM
+
+           IF   ESC
+                MOVE "A" TO COMANDO
+                MOVE 1   TO FL-EXIT
+           ELSE
+                DISPLAY CB0073B
+                ACCEPT  DESCRICAO
+                IF   CBAGN-PROGRAMA-ATIVO
+                     MOVE "S" TO ATIVO-RESP
+                ELSE
+                     MOVE "N" TO ATIVO-RESP
+                END-IF
+                DISPLAY "Ativo (S/N):" LINE 14 COLUMN 03
+                ACCEPT  ATIVO-RESP     LINE 14 COLUMN 16
+                        WITH PROMPT UPDATE
+                IF   ATIVO-RESP = "S" OR "s"
+                     SET CBAGN-PROGRAMA-ATIVO TO TRUE
+                ELSE
+                     MOVE "N" TO CBAGN-ATIVO
+                END-IF
+                DISPLAY LINHA-BRANCA(1:12) LINE 14 COLUMN 03
+                DISPLAY CB0073B
+                MOVE    SPACE               TO COMANDO
+                PERFORM 160-CHECK-COMANDO THRU 160-99-FIM
+            END-IF.
+
+       130-99-FIM.  EXIT.
+
+       140-LER-CBAGN.
+
+           EXEC COBOLware Send Message MENSAGEM-ERRO END-EXEC
+
+           IF   MENSAGEM-ERRO EQUAL SPACES
+                IF   NOT INCLUSAO
+                     DISPLAY RODAPE-PAGINAVEL LINE 23 COLUMN 03
+                END-IF
+           ELSE
+                MOVE SPACES TO MENSAGEM-ERRO
+           END-IF
+
+           EVALUATE TRUE
+               WHEN RE-START ="S"
+               AND  NOT INCLUSAO
+                    PERFORM TEST AFTER UNTIL NOT F1
+                            ACCEPT SEQUENCIA
+                            PERFORM 141-TECLA THRU 141-99-FIM
+                    END-PERFORM
+                    MOVE "N"  TO RE-START
+                    START CBAGN  KEY NOT LESS CBAGN-CHAVE
+                    READ CBAGN NEXT RECORD IGNORE LOCK
+                    DISPLAY CB0073B
+                    EXIT PARAGRAPH
+               WHEN INCLUSAO
+                    DISPLAY RODAPE          LINE 23 COLUMN 03
+                    ACCEPT SEQUENCIA
+                    MOVE 1 TO ws-OPTION
+               WHEN OTHER
+                    DISPLAY RODAPE-PAGINAVEL LINE 23 COLUMN 03
+                    ACCEPT SEQUENCIA
+           END-EVALUATE
+
+           PERFORM 141-TECLA THRU 141-99-FIM
+
+           IF   F1
+                GO TO 140-LER-CBAGN
+           END-IF
+
+           IF  ESC
+               MOVE 1 TO FL-EXIT
+           END-IF
+
+           EXEC COBOLware Send Message MENSAGEM-ERRO END-EXEC
+
+           IF   FL-EXIT NOT EQUAL 1
+                IF   (PAGE-UP OR PAGE-DOWN)
+                AND  NOT INCLUSAO
+                     IF   PAGE-DOWN
+                          READ CBAGN NEXT RECORD IGNORE LOCK
+                     ELSE
+                          READ CBAGN PREVIOUS RECORD IGNORE LOCK
+                     END-IF
+                     IF   FS-CBAGN < "10"
+                          DISPLAY CB0073B
+                          GO TO 140-LER-CBAGN
+                     ELSE
+                          MOVE "44" TO FS-CBAGN
+                     END-IF
+                ELSE
+                     READ CBAGN IGNORE LOCK
+                END-IF
+                IF   FS-CBAGN < "10"
+                     DISPLAY CB0073B
+                     IF   INCLUSAO
+                          MOVE MSG (4) TO MENSAGEM-ERRO
+                          MOVE "44" TO FS-CBAGN
+                     ELSE
+                          CONTINUE
+                ELSE
+                     IF   NOT INCLUSAO
+                          MOVE MSG (2) TO MENSAGEM-ERRO
+                     ELSE
+                          IF   CBAGN-SEQUENCIA NOT = 0
+                               MOVE "00" TO FS-CBAGN
+                               DISPLAY CB0073B
+                          ELSE
+                               MOVE "44"    TO FS-CBAGN
+                               MOVE MSG (5) TO MENSAGEM-ERRO
+                          END-IF
+                     END-IF
+                END-IF
+           ELSE
+                MOVE "00"   TO FS-CBAGN
+                MOVE SPACES TO COMANDO
+                               FUNCAO
+           END-IF.
+
+       140-99-FIM. EXIT.
+
+       141-TECLA.
+
+           ACCEPT TECLA FROM ESCAPE KEY
+
+           IF   F1
+                EXEC COBOLware Help
+                     FILE "CB073PCW.H01"
+                     LINE 08 COLUMN 17
+                     HEIGHT 6 WIDTH 42
+                END-EXEC
+           END-IF.
+
+       141-99-FIM. EXIT.
+
+       160-CHECK-COMANDO.
+
+           COPY CWEFAB.
+
+       160-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           OPEN I-O CBAGN
+           IF   FS-CBAGN = "30" OR "35"
+                CLOSE CBAGN
+                OPEN OUTPUT CBAGN
+                CLOSE CBAGN
+                OPEN I-O CBAGN
+           END-IF.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           CLOSE CBAGN.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB073PCW.
