@@ -21,6 +21,7 @@
        COPY CBPLCOSL.
        COPY CBMVMSSL.
        COPY CBGEINSL.
+       COPY CBGRESL.
 
            SELECT LOTEWK ASSIGN TO DISK
                   ORGANIZATION  IS LINE SEQUENTIAL
@@ -37,6 +38,7 @@
        COPY CBPLCOFD.
        COPY CBMVMSFD.
        COPY CBGEINFD.
+       COPY CBGREFD.
 
        FD  LOTEWK
            LABEL RECORD IS STANDARD
@@ -58,6 +60,9 @@
            05 CONTROLE-MES             PIC  9(006) VALUE ZERO.
            05 VEZ-LANCAMENTO           PIC  9(001) VALUE 0.
            05 CONTA-RESULTADO          PIC  X(001) VALUE SPACE.
+           05 SIMULACAO-RESP           PIC  X(001) VALUE "N".
+              88 SIMULACAO-ATIVA              VALUE "S" "s".
+           05 SIMULACAO-TOTAL     COMP-3 PIC  9(012)V99 VALUE 0.
            05 OK                       PIC  X(040) VALUE
              "Geracao completada".
            05 CONTROLE-REFERENCIA.
@@ -122,6 +127,16 @@
            05 ER-CBGEIN.
               10 FS-CBGEIN             PIC  X(002) VALUE "00".
               10 LB-CBGEIN             PIC  X(050) VALUE "CBGEIN".
+           05 ER-CBGRE.
+              10 FS-CBGRE              PIC  X(002) VALUE "00".
+              10 LB-CBGRE              PIC  X(050) VALUE "CBGRE".
+           05 PROXIMA-CHAVE-CBGRE      COMP-3 PIC  9(008) VALUE 0.
+           05 SALDOS-ELIMINADOS-CBGEIN COMP-3 PIC  9(007) VALUE 0.
+           05 PARAMETROS-CWGETU-CBGEIN.
+              10 OPERADOR-CBGEIN       PIC  X(030).
+              10 TASK-CBGEIN           PIC  X(006).
+              10 PROGRAMA-CBGEIN       PIC  X(008).
+              10 CWMENU-CBGEIN         PIC  X(001).
            05 ER-LOTEWK.
               10 FS-LOTEWK             PIC  X(002) VALUE "00".
               10 LB-LOTEWK             PIC  X(050) VALUE "LOTEWK".
@@ -137,6 +152,23 @@
 
        SCREEN SECTION.
 
+       01  CTAC-LIT-CB0032E.
+           05 LINE 05 COLUMN 03 VALUE "Simulacao (nao grava) (S/N):".
+
+       01  CTAC-VAR-CB0032E.
+           05 LINE 05 COLUMN 32 PIC X USING SIMULACAO-RESP.
+
+       01  CTAC-LIT-CB0032S.
+           05 LINE 23 COLUMN 03 VALUE
+              "Simulacao: nenhum lancamento sera gravado".
+           05 LINE 24 COLUMN 03 VALUE "Lancamentos que seriam gerados:".
+           05 LINE 25 COLUMN 03 VALUE "Valor total                :".
+
+       01  CTAC-VAR-CB0032S.
+           05 LINE 24 COLUMN 35 PIC ZZZ.ZZ9    FROM LD-LOTEWK.
+           05 LINE 25 COLUMN 35 PIC ZZZ.ZZZ.ZZZ.ZZ9,99
+                                                FROM SIMULACAO-TOTAL.
+
        01  CTAC-LIT-CB0032D.
            05 LINE 07 COLUMN 03 VALUE "Hist¢rico padr∆o:".
 
@@ -207,19 +239,42 @@
            CLOSE LOTEWK CBCOSA
            OPEN INPUT LOTEWK
 
-           PERFORM 130-ABRIR-CBMVMS THRU 130-99-FIM
+           IF   SIMULACAO-ATIVA
+                PERFORM 120-RELATORIO-SIMULACAO THRU 120-99-FIM
+           ELSE
+                PERFORM 130-ABRIR-CBMVMS THRU 130-99-FIM
+                PERFORM UNTIL FS-LOTEWK = "10"
+                   READ LOTEWK
+                   IF   FS-LOTEWK < "10"
+                        ADD 1 TO LD-LOTEWK
+                        DISPLAY T-LD-LOTEWK
+                        PERFORM 140-IMPORTAR THRU 140-99-FIM
+                   END-IF
+                END-PERFORM
+           END-IF
+           CLOSE LOTEWK
+           DELETE FILE LOTEWK.
+
+       100-99-FIM. EXIT.
+
+       120-RELATORIO-SIMULACAO.
+
+           MOVE ZERO TO SIMULACAO-TOTAL LD-LOTEWK
+
            PERFORM UNTIL FS-LOTEWK = "10"
               READ LOTEWK
               IF   FS-LOTEWK < "10"
                    ADD 1 TO LD-LOTEWK
                    DISPLAY T-LD-LOTEWK
-                   PERFORM 140-IMPORTAR THRU 140-99-FIM
+                   ADD LOTEWK-VALOR TO SIMULACAO-TOTAL
               END-IF
            END-PERFORM
-           CLOSE LOTEWK
-           DELETE FILE LOTEWK.
 
-       100-99-FIM. EXIT.
+           DISPLAY ESPACOS         LINE 23 COLUMN 03
+           DISPLAY CTAC-LIT-CB0032S
+           DISPLAY CTAC-VAR-CB0032S.
+
+       120-99-FIM. EXIT.
 
        110-GRAVAR-LOTEWK.
 
@@ -490,6 +545,14 @@
                 GOBACK
            END-IF
 
+           DISPLAY CTAC-LIT-CB0032E
+           ACCEPT  CTAC-VAR-CB0032E
+           ACCEPT  TECLA FROM ESCAPE KEY
+           IF   ESC
+                PERFORM 900-FINAIS THRU 900-99-FIM
+                GOBACK
+           END-IF
+
            DISPLAY CTAC-LIT-CB0032D
 
            PERFORM TEST AFTER UNTIL ESC
