@@ -166,45 +166,101 @@
            IF   CBFOSD-I (01) NOT = 0
                 MOVE CBFOSD-I (01) TO P
                 MOVE CBFOSD-F (01) TO S
-                COMPUTE ABRE-NUMERO = CBCOSA-SALDO-INICIAL * 1000
+                COMPUTE ABRE-NUMERO = CBCOSA-SALDO-INICIAL
+                                    * (10 ** CBFOSD-DECIMAIS (01))
                 COMPUTE S2 = 18 - S + 1
-                MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
-                COMPUTE P = P + S - 1
-                IF   CBCOSA-SALDO-INICIAL NEGATIVE
-                     MOVE "-" TO LOTE-E-REG (P: 1)
-                ELSE
-                     MOVE "+" TO LOTE-E-REG (P: 1)
-                END-IF
+                EVALUATE TRUE
+                    WHEN CBFOSD-SINAL-INICIAL (01)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P + 1: S - 1)
+                         IF   CBCOSA-SALDO-INICIAL NEGATIVE
+                              MOVE "-" TO LOTE-E-REG (P: 1)
+                         ELSE
+                              MOVE "+" TO LOTE-E-REG (P: 1)
+                         END-IF
+                    WHEN CBFOSD-SINAL-FINAL (01)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P: S - 1)
+                         COMPUTE P = P + S - 1
+                         IF   CBCOSA-SALDO-INICIAL NEGATIVE
+                              MOVE "-" TO LOTE-E-REG (P: 1)
+                         ELSE
+                              MOVE "+" TO LOTE-E-REG (P: 1)
+                         END-IF
+                    WHEN OTHER
+                         MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
+                END-EVALUATE
            END-IF
 
            IF   CBFOSD-I (02) NOT = 0
                 MOVE CBFOSD-I (02) TO P
                 MOVE CBFOSD-F (02) TO S
-                COMPUTE ABRE-NUMERO = CBCOSA-SALDO-ATUAL * 1000
+                COMPUTE ABRE-NUMERO = CBCOSA-SALDO-ATUAL
+                                    * (10 ** CBFOSD-DECIMAIS (02))
                 COMPUTE S2 = 18 - S + 1
-                MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
-                COMPUTE P = P + S - 1
-                IF   CBCOSA-SALDO-ATUAL NEGATIVE
-                     MOVE "-" TO LOTE-E-REG (P: 1)
-                ELSE
-                     MOVE "+" TO LOTE-E-REG (P: 1)
-                END-IF
+                EVALUATE TRUE
+                    WHEN CBFOSD-SINAL-INICIAL (02)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P + 1: S - 1)
+                         IF   CBCOSA-SALDO-ATUAL NEGATIVE
+                              MOVE "-" TO LOTE-E-REG (P: 1)
+                         ELSE
+                              MOVE "+" TO LOTE-E-REG (P: 1)
+                         END-IF
+                    WHEN CBFOSD-SINAL-FINAL (02)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P: S - 1)
+                         COMPUTE P = P + S - 1
+                         IF   CBCOSA-SALDO-ATUAL NEGATIVE
+                              MOVE "-" TO LOTE-E-REG (P: 1)
+                         ELSE
+                              MOVE "+" TO LOTE-E-REG (P: 1)
+                         END-IF
+                    WHEN OTHER
+                         MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
+                END-EVALUATE
            END-IF
 
            IF   CBFOSD-I (03) NOT = 0
                 MOVE CBFOSD-I (03) TO P
                 MOVE CBFOSD-F (03) TO S
-                COMPUTE ABRE-NUMERO = CBCOSA-A-DEBITO * 100
+                COMPUTE ABRE-NUMERO = CBCOSA-A-DEBITO
+                                    * (10 ** CBFOSD-DECIMAIS (03))
                 COMPUTE S2 = 18 - S + 1
-                MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
+                EVALUATE TRUE
+                    WHEN CBFOSD-SINAL-INICIAL (03)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P + 1: S - 1)
+                         MOVE "+" TO LOTE-E-REG (P: 1)
+                    WHEN CBFOSD-SINAL-FINAL (03)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P: S - 1)
+                         COMPUTE P = P + S - 1
+                         MOVE "+" TO LOTE-E-REG (P: 1)
+                    WHEN OTHER
+                         MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
+                END-EVALUATE
            END-IF
 
            IF   CBFOSD-I (04) NOT = 0
                 MOVE CBFOSD-I (04) TO P
                 MOVE CBFOSD-F (04) TO S
-                COMPUTE ABRE-NUMERO = CBCOSA-A-CREDITO * 100
+                COMPUTE ABRE-NUMERO = CBCOSA-A-CREDITO
+                                    * (10 ** CBFOSD-DECIMAIS (04))
                 COMPUTE S2 = 18 - S + 1
-                MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
+                EVALUATE TRUE
+                    WHEN CBFOSD-SINAL-INICIAL (04)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P + 1: S - 1)
+                         MOVE "+" TO LOTE-E-REG (P: 1)
+                    WHEN CBFOSD-SINAL-FINAL (04)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P: S - 1)
+                         COMPUTE P = P + S - 1
+                         MOVE "+" TO LOTE-E-REG (P: 1)
+                    WHEN OTHER
+                         MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
+                END-EVALUATE
            END-IF
 
            IF   CBFOSD-I (05) NOT = 0
