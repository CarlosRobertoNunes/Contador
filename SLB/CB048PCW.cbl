@@ -21,6 +21,7 @@
        COPY CBHIVASL.
        COPY CBPLCOSL.
        COPY CBMVMSSL.
+       COPY CBRAPDSL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,6 +32,7 @@
        COPY CBHIVAFD.
        COPY CBPLCOFD.
        COPY CBMVMSFD.
+       COPY CBRAPDFD.
 
        WORKING-STORAGE SECTION.
 
@@ -103,6 +105,13 @@
                  15 AAAA-REF           PIC  9(004).
                  15 MM-REF             PIC  9(002).
                     88 MM-REF-OK VALUE 1 THRU 12.
+           05 ER-CBRAPD.
+              10 FS-CBRAPD             PIC  X(002) VALUE "00".
+              10 LB-CBRAPD             PIC  X(050) VALUE "CBRAPD".
+           05 NOME-DEFINICAO           PIC  X(020) VALUE SPACES.
+           05 GRAVAR-DEFINICAO         PIC  X(001) VALUE "N".
+           05 DEFINICAO-CARREGADA      PIC  X(001) VALUE "N".
+              88 DEFINICAO-FOI-CARREGADA VALUE "S".
            05 MENSAGENS-DE-ERRO.
               10 PIC X(30) VALUE "Conta inexistente             ".
               10 PIC X(30) VALUE "Conta impr¢pria               ".
@@ -207,6 +216,14 @@
 
        SCREEN SECTION.
 
+       01  CB0048E.
+           05 LINE 05 COLUMN 03 VALUE "Definicao salva (Enter=nada):".
+           05 LINE 05 COLUMN 37 PIC X(020) USING NOME-DEFINICAO.
+
+       01  CB0048F.
+           05 LINE 05 COLUMN 03 VALUE "Gravar esta definicao (S/N):".
+           05 LINE 05 COLUMN 33 PIC X USING GRAVAR-DEFINICAO.
+
        01  CB0048A.
            05 LINE 14 COLUMN 03 VALUE "Conta:".
            05 LINE 16 COLUMN 03 VALUE "Per¡odo:            a ".
@@ -733,6 +750,41 @@
                 GOBACK
            END-IF
 
+           OPEN I-O CBRAPD
+           IF   FS-CBRAPD = "30" OR "35"
+                CLOSE CBRAPD
+                OPEN OUTPUT CBRAPD
+                CLOSE CBRAPD
+                OPEN I-O CBRAPD
+           END-IF
+
+           DISPLAY CB0048E
+           ACCEPT  CB0048E
+           ACCEPT  TECLA FROM ESCAPE KEY
+           IF   NOT ESC
+           AND  NOME-DEFINICAO NOT = SPACES
+                MOVE NOME-DEFINICAO TO CBRAPD-NOME
+                READ CBRAPD IGNORE LOCK
+                IF   FS-CBRAPD < "10"
+                     MOVE CBRAPD-COD-RED       TO COD-RED-CALL
+                     MOVE CBRAPD-CENTRO-CUSTO  TO CC
+                     MOVE CBRAPD-DTINI         TO DTINI
+                     MOVE CBRAPD-DTFIM         TO DTFIM
+                     MOVE CBRAPD-NOTACAO       TO NOTACAO
+                     MOVE CBRAPD-ZERADA        TO ZERADA
+                     MOVE CBRAPD-PULA          TO PULA
+                     MOVE CBRAPD-QUEBRA        TO QUEBRA
+                     MOVE CBRAPD-ORDEM         TO ORDEM
+                     SET  DEFINICAO-FOI-CARREGADA TO TRUE
+                ELSE
+                     EXEC COBOLware Send Message
+                          "Definicao inexistente, sera criada"
+                     END-EXEC
+                END-IF
+           END-IF
+           MOVE SPACES TO RODAPE
+           DISPLAY RODAPE LINE 05 COLUMN 03
+
            MOVE ALL "-"           TO CWIMPR-HEADER-2
            MOVE LINHA-02          TO CWIMPR-HEADER-3
            MOVE LINHA-03          TO CWIMPR-HEADER-4
@@ -744,6 +796,19 @@
            MOVE 14                TO CB002PCW-LINHA
            MOVE 10                TO CB002PCW-COLUNA
 
+           IF   DEFINICAO-FOI-CARREGADA
+                MOVE CBRAPD-CONTA TO CB002PCW-CONTA
+                IF   CB002PCW-CONTA NOT = 0
+                     MOVE CB002PCW-CONTA TO CBPLCO-CONTA
+                     READ CBPLCO
+                     IF   FS-CBPLCO > "09"
+                          CALL "CWEMSG" USING MSG (1)
+                     ELSE
+                          DISPLAY CBPLCO-DESCRICAO
+                                  LINE 14 COLUMN 49
+                     END-IF
+                END-IF
+           ELSE
            PERFORM TEST AFTER UNTIL (CB002PCW-LANCAVEL = "S"
                                  OR CB002PCW-RETORNO = 01
                                  OR CB002PCW-CONTA = 0
@@ -892,6 +957,7 @@
                            END-PERFORM
                       END-IF
            END-PERFORM
+           END-IF
 
            IF   CWBOXC-F5 = 1
                 SET CWBOXC-DELETE TO TRUE
@@ -916,14 +982,18 @@
                GOBACK
            END-IF
 
-           EXEC COBOLware BoxSelect NoErase
-                TITLE "Nota‡Æo"
-                LINE 07 COLUMN 04
-                CAPTION(1) " ~Moeda corrente "
-                CAPTION(2) " ~Convertido     "
-                CAPTION(3) " corri~Gido      "
-                OPTION     1;NOTACAO
-           END-EXEC
+           IF   DEFINICAO-FOI-CARREGADA
+                CONTINUE
+           ELSE
+                EXEC COBOLware BoxSelect NoErase
+                     TITLE "Nota‡Æo"
+                     LINE 07 COLUMN 04
+                     CAPTION(1) " ~Moeda corrente "
+                     CAPTION(2) " ~Convertido     "
+                     CAPTION(3) " corri~Gido      "
+                     OPTION     1;NOTACAO
+                END-EXEC
+           END-IF
 
            IF   NOTACAO = 0
                 CLOSE CBPLCO CBCOSA CBCAHI CBHIVA CBCACC
@@ -931,13 +1001,17 @@
                 GOBACK
            END-IF
 
-           EXEC COBOLware BoxSelect NoErase
-                TITLE "C/contas_zeradas_?"
-                LINE 07 COLUMN 26
-                CAPTION(1) " ~Sim "
-                CAPTION(2) " ~NÆo "
-                OPTION     1;ZERADA
-           END-EXEC
+           IF   DEFINICAO-FOI-CARREGADA
+                CONTINUE
+           ELSE
+                EXEC COBOLware BoxSelect NoErase
+                     TITLE "C/contas_zeradas_?"
+                     LINE 07 COLUMN 26
+                     CAPTION(1) " ~Sim "
+                     CAPTION(2) " ~NÆo "
+                     OPTION     1;ZERADA
+                END-EXEC
+           END-IF
 
            IF   ZERADA = 0
                 CLOSE CBPLCO CBCOSA CBCAHI CBHIVA CBCACC
@@ -945,13 +1019,17 @@
                 GOBACK
            END-IF
 
-           EXEC COBOLware BoxSelect NoErase
-                TITLE "Uma_Conta_Por_Pagina_?"
-                LINE 07 COLUMN 52
-                CAPTION(1) " ~Sim "
-                CAPTION(2) " ~NÆo "
-                OPTION  1;PULA
-           END-EXEC
+           IF   DEFINICAO-FOI-CARREGADA
+                CONTINUE
+           ELSE
+                EXEC COBOLware BoxSelect NoErase
+                     TITLE "Uma_Conta_Por_Pagina_?"
+                     LINE 07 COLUMN 52
+                     CAPTION(1) " ~Sim "
+                     CAPTION(2) " ~NÆo "
+                     OPTION  1;PULA
+                END-EXEC
+           END-IF
 
            IF   PULA = 0
                 CLOSE CBPLCO CBCOSA CBCAHI CBHIVA CBCACC
@@ -959,13 +1037,17 @@
                 GOBACK
            END-IF
 
-           EXEC COBOLware BoxSelect NoErase
-                TITLE "Totalizar_p/dia_?"
-                LINE 10 COLUMN 36
-                CAPTION(1) " ~Sim "
-                CAPTION(2) " ~NÆo "
-                OPTION     1;QUEBRA
-           END-EXEC
+           IF   DEFINICAO-FOI-CARREGADA
+                CONTINUE
+           ELSE
+                EXEC COBOLware BoxSelect NoErase
+                     TITLE "Totalizar_p/dia_?"
+                     LINE 10 COLUMN 36
+                     CAPTION(1) " ~Sim "
+                     CAPTION(2) " ~NÆo "
+                     OPTION     1;QUEBRA
+                END-EXEC
+           END-IF
 
            IF   QUEBRA = 0
                 CLOSE CBPLCO CBCOSA CBCAHI CBHIVA CBCACC
@@ -1030,10 +1112,46 @@
                 MOVE "DE APENAS UM CONTA"  TO CWIMPR-SUB-TITLE
                 MOVE "CB048PD"             TO CWIMPR-REPORT
                 MOVE    "10"               TO FS-CBPLCO
-                PERFORM 110-LISTAR-CONTA THRU 110-99-FIM.
+                PERFORM 110-LISTAR-CONTA THRU 110-99-FIM
+           END-IF
+
+           IF   NOT DEFINICAO-FOI-CARREGADA
+                PERFORM 117-GRAVA-DEFINICAO THRU 117-99-FIM
+           END-IF.
 
        800-99-FIM. EXIT.
 
+       117-GRAVA-DEFINICAO.
+
+           MOVE SPACES TO RODAPE
+           DISPLAY CB0048F
+           ACCEPT  CB0048F
+           IF   GRAVAR-DEFINICAO = "S" OR "s"
+                IF   NOME-DEFINICAO = SPACES
+                     DISPLAY CB0048E
+                     ACCEPT  CB0048E
+                END-IF
+                IF   NOME-DEFINICAO NOT = SPACES
+                     MOVE NOME-DEFINICAO      TO CBRAPD-NOME
+                     MOVE CB002PCW-CONTA      TO CBRAPD-CONTA
+                     MOVE COD-RED-CALL        TO CBRAPD-COD-RED
+                     MOVE CC                  TO CBRAPD-CENTRO-CUSTO
+                     MOVE DTINI               TO CBRAPD-DTINI
+                     MOVE DTFIM               TO CBRAPD-DTFIM
+                     MOVE NOTACAO             TO CBRAPD-NOTACAO
+                     MOVE ZERADA              TO CBRAPD-ZERADA
+                     MOVE PULA                TO CBRAPD-PULA
+                     MOVE QUEBRA              TO CBRAPD-QUEBRA
+                     MOVE ORDEM               TO CBRAPD-ORDEM
+                     WRITE CBRAPD-REG
+                     IF   FS-CBRAPD = "22"
+                          REWRITE CBRAPD-REG
+                     END-IF
+                END-IF
+           END-IF.
+
+       117-99-FIM. EXIT.
+
        810-PESQUISA-CONTA.
 
            MOVE 12 TO CWBOXC-LINE
@@ -1099,14 +1217,18 @@
 
        820-ORDEM.
 
-           EXEC COBOLware BoxSelect NoErase
-                TITLE "Ordem"
-                LINE 6 COLUMN 58
-                CAPTION(1) " ~C¢digo "
-                CAPTION(2) " ~Descri‡„o "
-                CAPTION(3) " c¢digo ~Reduzido "
-                OPTION 1;ORDEM
-           END-EXEC
+           IF   DEFINICAO-FOI-CARREGADA
+                CONTINUE
+           ELSE
+                EXEC COBOLware BoxSelect NoErase
+                     TITLE "Ordem"
+                     LINE 6 COLUMN 58
+                     CAPTION(1) " ~C¢digo "
+                     CAPTION(2) " ~Descri‡„o "
+                     CAPTION(3) " c¢digo ~Reduzido "
+                     OPTION 1;ORDEM
+                END-EXEC
+           END-IF
            MOVE LOW-VALUES          TO CBPLCO-REG
 
            EVALUATE ORDEM
