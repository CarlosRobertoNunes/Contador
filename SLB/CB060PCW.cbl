@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB060PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Balanco consolidado multi-empresa            *
+                      *  (consolida CBPLCO/CBCOSA de varias empresas  *
+                      *   cadastradas em diretorios distintos, por    *
+                      *   conta, para um mesmo mes/ano de referencia) *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBPLCOSL.
+       COPY CBCOSASL.
+
+           SELECT CBWORK ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBWORK-CHAVE
+                  LOCK MODE     IS EXCLUSIVE
+                  FILE STATUS   IS FS-CBWORK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBPLCOFD.
+       COPY CBCOSAFD.
+
+       FD  CBWORK
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBWORK.
+
+       01  CBWORK-REG.
+           05 CBWORK-CHAVE.
+              10 CBWORK-CONTA          COMP-3 PIC  9(015).
+           05 CBWORK-DESCRICAO               PIC  X(030).
+           05 CBWORK-SALDO-INICIAL     COMP-3 PIC S9(012)V99.
+           05 CBWORK-SALDO-ATUAL       COMP-3 PIC S9(012)V99.
+           05 CBWORK-A-DEBITO          COMP-3 PIC  9(012)V99.
+           05 CBWORK-A-CREDITO         COMP-3 PIC  9(012)V99.
+           05 CBWORK-EMPRESAS          COMP-3 PIC  9(003).
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 REF-AAAAMM                PIC  9(006) VALUE 0.
+           05 REF-AAAAMM-R REDEFINES REF-AAAAMM.
+              10 REF-AAAA               PIC  9(004).
+              10 REF-MM                 PIC  9(002).
+           05 TECLA                     PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 QTDE-EMPRESAS      COMP-3 PIC  9(003) VALUE 0.
+           05 IX-EMPRESA         COMP-3 PIC  9(003) VALUE 0.
+           05 LD-CBCOSA          COMP-3 PIC  9(006) VALUE 0.
+           05 GR-CBCOSA          COMP-3 PIC  9(006) VALUE 0.
+           05 EMPRESAS-TAB.
+              10 EMPRESA OCCURS 10.
+                 15 EMPRESA-DIRETORIO   PIC  X(040) VALUE SPACES.
+           05 ER-CBPLCO.
+              10 FS-CBPLCO              PIC  X(002) VALUE "00".
+              10 LB-CBPLCO              PIC  X(050) VALUE "CBPLCO".
+           05 ER-CBCOSA.
+              10 FS-CBCOSA              PIC  X(002) VALUE "00".
+              10 LB-CBCOSA              PIC  X(050) VALUE "CBCOSA".
+           05 ER-CBWORK.
+              10 FS-CBWORK              PIC  X(002) VALUE "00".
+              10 LB-CBWORK              PIC  X(050) VALUE "CB060WK".
+
+       01  LINHAS-DE-IMPRESSAO.
+           02 LINHA-01.
+              05 FILLER                 PIC  X(050) VALUE
+                 "CONTA                    DESCRICAO               ".
+              05 FILLER                 PIC  X(033) VALUE
+                 "   SALDO CONSOLIDADO      EMP.  ".
+           02 LINHA-02.
+              05 CLIC-CONTA             PIC  Z(014)9.
+              05 FILLER                 PIC  X(002) VALUE SPACES.
+              05 CLIC-DESCRICAO         PIC  X(030).
+              05 CLIC-SALDO             PIC  ZZZ.ZZZ.ZZZ.ZZ9,99-.
+              05 FILLER                 PIC  X(003) VALUE SPACES.
+              05 CLIC-EMPRESAS          PIC  ZZ9.
+
+       COPY CWIMPR.
+
+       SCREEN SECTION.
+
+       01  TELA-PARAMETROS.
+           05 LINE 08 COLUMN 03 VALUE "Mes/Ano de referencia (AAAAMM):".
+           05 LINE 08 COLUMN 36 PIC 9999 USING REF-AAAA.
+           05 LINE 08 COLUMN 40 PIC 99   USING REF-MM.
+
+       01  TELA-EMPRESA.
+           05 LINE 11 COLUMN 03 VALUE
+              "Diretorio da empresa (branco encerra):".
+           05 LINE 12 COLUMN 03 PIC X(040)
+              USING EMPRESA-DIRETORIO (IX-EMPRESA).
+
+       01  TELA-PROGRESSO.
+           05 LINE 16 COLUMN 03 VALUE "Empresa".
+           05 LINE 16 COLUMN 30 PIC ZZ9      FROM IX-EMPRESA.
+           05 LINE 17 COLUMN 03 VALUE "Lidos".
+           05 LINE 17 COLUMN 30 PIC ZZZ.ZZ9  FROM LD-CBCOSA.
+           05 LINE 18 COLUMN 03 VALUE "Contas consolidadas".
+           05 LINE 18 COLUMN 30 PIC ZZZ.ZZ9  FROM GR-CBCOSA.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           IF   NOT ESC
+                PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+                PERFORM 900-FINAIS        THRU 900-99-FIM
+           END-IF.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           PERFORM VARYING IX-EMPRESA FROM 1 BY 1
+                     UNTIL IX-EMPRESA > QTDE-EMPRESAS
+                   PERFORM 120-CONSOLIDA-EMPRESA THRU 120-99-FIM
+           END-PERFORM
+
+           PERFORM 150-IMPRIME-RELATORIO THRU 150-99-FIM.
+
+       100-99-FIM. EXIT.
+
+       120-CONSOLIDA-EMPRESA.
+
+           DISPLAY TELA-PROGRESSO
+
+           MOVE SPACES TO LB-CBPLCO LB-CBCOSA
+           STRING EMPRESA-DIRETORIO (IX-EMPRESA) DELIMITED BY SPACE
+                  "\CBPLCO"                      DELIMITED BY SIZE
+             INTO LB-CBPLCO
+           STRING EMPRESA-DIRETORIO (IX-EMPRESA) DELIMITED BY SPACE
+                  "\CBCOSA"                      DELIMITED BY SIZE
+             INTO LB-CBCOSA
+
+           OPEN INPUT CBPLCO
+           IF   FS-CBPLCO > "09"
+                GO TO 120-99-FIM
+           END-IF
+
+           OPEN INPUT CBCOSA
+           IF   FS-CBCOSA > "09"
+                CLOSE CBPLCO
+                GO TO 120-99-FIM
+           END-IF
+
+           MOVE LOW-VALUES TO CBCOSA-CHAVE
+           MOVE REF-AAAA   TO CBCOSA-AAAA
+           MOVE REF-MM     TO CBCOSA-MM
+
+           START CBCOSA KEY NOT LESS CBCOSA-CHAVE
+
+           PERFORM UNTIL FS-CBCOSA > "09"
+                   READ CBCOSA NEXT RECORD IGNORE LOCK
+                   IF   FS-CBCOSA < "10"
+                        ADD 1 TO LD-CBCOSA
+                        DISPLAY TELA-PROGRESSO
+                        IF  CBCOSA-AAAAMM = REF-AAAAMM
+                            PERFORM 130-ACUMULA-CBWORK THRU 130-99-FIM
+                        END-IF
+                   END-IF
+           END-PERFORM
+
+           CLOSE CBPLCO CBCOSA.
+
+       120-99-FIM. EXIT.
+
+       130-ACUMULA-CBWORK.
+
+           MOVE CBCOSA-CONTA TO CBWORK-CONTA
+           READ CBWORK
+
+           IF   FS-CBWORK > "09"
+                MOVE CBCOSA-CONTA          TO CBWORK-CONTA
+                MOVE CBCOSA-SALDO-INICIAL  TO CBWORK-SALDO-INICIAL
+                MOVE CBCOSA-SALDO-ATUAL    TO CBWORK-SALDO-ATUAL
+                MOVE CBCOSA-A-DEBITO       TO CBWORK-A-DEBITO
+                MOVE CBCOSA-A-CREDITO      TO CBWORK-A-CREDITO
+                MOVE 1                     TO CBWORK-EMPRESAS
+                MOVE CBCOSA-CONTA          TO CBPLCO-CONTA
+                READ CBPLCO IGNORE LOCK KEY IS CBPLCO-CHAVE
+                IF   FS-CBPLCO < "10"
+                     MOVE CBPLCO-DESCRICAO TO CBWORK-DESCRICAO
+                ELSE
+                     MOVE SPACES           TO CBWORK-DESCRICAO
+                END-IF
+                WRITE CBWORK-REG
+                IF   FS-CBWORK > "09"
+                     STOP RUN
+                END-IF
+           ELSE
+                ADD CBCOSA-SALDO-INICIAL TO CBWORK-SALDO-INICIAL
+                ADD CBCOSA-SALDO-ATUAL   TO CBWORK-SALDO-ATUAL
+                ADD CBCOSA-A-DEBITO      TO CBWORK-A-DEBITO
+                ADD CBCOSA-A-CREDITO     TO CBWORK-A-CREDITO
+                ADD 1                    TO CBWORK-EMPRESAS
+                REWRITE CBWORK-REG
+                IF   FS-CBWORK > "09"
+                     STOP RUN
+                END-IF
+           END-IF.
+
+       130-99-FIM. EXIT.
+
+       150-IMPRIME-RELATORIO.
+
+           MOVE 0 TO CBWORK-CONTA
+           START CBWORK KEY NOT LESS CBWORK-CHAVE
+
+           PERFORM UNTIL FS-CBWORK > "09"
+                   READ CBWORK NEXT RECORD
+                   IF   FS-CBWORK < "10"
+                        MOVE CBWORK-CONTA     TO CLIC-CONTA
+                        MOVE CBWORK-DESCRICAO TO CLIC-DESCRICAO
+                        MOVE CBWORK-SALDO-ATUAL TO CLIC-SALDO
+                        MOVE CBWORK-EMPRESAS  TO CLIC-EMPRESAS
+                        MOVE LINHA-02         TO CWIMPR-DETAIL
+                        CALL "CWIMPR" USING PARAMETROS-CWIMPR
+                        ADD 1 TO GR-CBCOSA
+                        DISPLAY TELA-PROGRESSO
+                   END-IF
+           END-PERFORM.
+
+       150-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           MOVE 0 TO REF-AAAAMM
+           DISPLAY TELA-PARAMETROS
+           ACCEPT  TELA-PARAMETROS
+           ACCEPT  TECLA FROM ESCAPE KEY
+
+           IF   ESC
+                GOBACK
+           END-IF
+
+           MOVE 0 TO QTDE-EMPRESAS
+           MOVE 1 TO IX-EMPRESA
+
+           PERFORM UNTIL IX-EMPRESA > 10
+                   MOVE SPACES TO EMPRESA-DIRETORIO (IX-EMPRESA)
+                   DISPLAY TELA-EMPRESA
+                   ACCEPT  TELA-EMPRESA
+                   IF   EMPRESA-DIRETORIO (IX-EMPRESA) = SPACES
+                        MOVE 11 TO IX-EMPRESA
+                   ELSE
+                        ADD 1 TO QTDE-EMPRESAS
+                        ADD 1 TO IX-EMPRESA
+                   END-IF
+           END-PERFORM
+
+           IF   QTDE-EMPRESAS = 0
+                MOVE 1 TO TECLA
+                GOBACK
+           END-IF
+
+           OPEN OUTPUT CBWORK
+           IF   FS-CBWORK > "09"
+                GOBACK
+           END-IF
+
+           MOVE "BALANCO CONSOLIDADO MULTI-EMPRESA"
+             TO CWIMPR-TITLE
+           MOVE LINHA-01 TO CWIMPR-HEADER-1
+           MOVE "CB060PA" TO CWIMPR-REPORT.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           MOVE "CLOSE" TO CWIMPR-TIME-REPORT
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           CLOSE CBWORK
+           DELETE FILE CBWORK.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB060PCW.
