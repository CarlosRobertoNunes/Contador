@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB068PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Resequenciador dos historicos variaveis      *
+                      *  (CBHIVA) de um mes, com reducao segura do    *
+                      *  contador CBCOHI quando esse mes concentra    *
+                      *  os codigos mais altos ja gerados             *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CBMVMS ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBMVMS-CHAVE
+                  LOCK MODE     IS EXCLUSIVE
+                  FILE STATUS   IS FS-CBMVMS.
+
+       COPY CBCOHISL.
+       COPY CBHIVASL.
+
+           SELECT CBWORK ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBWORK-CODIGO-ANTIGO
+                  LOCK MODE     IS EXCLUSIVE
+                  FILE STATUS   IS FS-CBWORK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CBMVMS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBMVMS.
+
+       01  CBMVMS-REG.
+           05 CBMVMS-CHAVE.
+              10 CBMVMS-LANCAMENTO      COMP-3 PIC  9(007).
+              10 CBMVMS-TIPO                   PIC  X(001).
+           05 FILLER                          PIC  X(023).
+           05 CBMVMS-HISTORICO-VARIAVEL COMP-3 PIC  9(006).
+           05 FILLER                          PIC  X(007).
+
+       COPY CBCOHIFD.
+       COPY CBHIVAFD.
+
+       FD  CBWORK
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBWORK.
+
+       01  CBWORK-REG.
+           05 CBWORK-CODIGO-ANTIGO      COMP-3 PIC  9(006).
+           05 CBWORK-CODIGO-NOVO        COMP-3 PIC  9(006).
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO.
+           05 RESPOSTA                  PIC  X(001) VALUE "N".
+           05 REFERENCIA-CB068          PIC  9(006) VALUE 0.
+           05 RK-CBCOHI          COMP   PIC  9(001) VALUE 1.
+           05 CODIGO-ULTIMO-ANTES COMP-3 PIC 9(006) VALUE 0.
+           05 CODIGO-ANTIGO-MAIOR COMP-3 PIC 9(006) VALUE 0.
+           05 CODIGO-NOVO-CORRENTE COMP-3 PIC 9(006) VALUE 199999.
+           05 CODIGO-BUSCA        COMP-3 PIC 9(006) VALUE 0.
+           05 CODIGO-BUSCA-TIPO          PIC 9(001).
+           05 CODIGO-BUSCA-CODIGO COMP-3 PIC 9(005).
+           05 GR-CBWORK           COMP-3 PIC 9(006) VALUE 0.
+           05 GR-CBMVMS           COMP-3 PIC 9(006) VALUE 0.
+           05 GR-CBHIVA           COMP-3 PIC 9(006) VALUE 0.
+           05 I                          PIC 9(002) VALUE 0.
+           05 DESCRICAO-TEMP-CB068       PIC X(030) VALUE SPACES.
+           05 VARIAVEL-TEMP-CB068        PIC 9(002) VALUE 0.
+           05 ER-CBMVMS.
+              10 FS-CBMVMS              PIC  X(002) VALUE "00".
+              10 LB-CBMVMS              PIC  X(050) VALUE "CBMV000000".
+           05 ER-CBWORK.
+              10 FS-CBWORK              PIC  X(002) VALUE "00".
+              10 LB-CBWORK              PIC  X(050) VALUE "CB068WK".
+           05 ER-CBCOHI.
+              10 FS-CBCOHI              PIC  X(002) VALUE "00".
+              10 LB-CBCOHI              PIC  X(050) VALUE "CBCOHI".
+           05 ER-CBHIVA.
+              10 FS-CBHIVA              PIC  X(002) VALUE "00".
+              10 LB-CBHIVA              PIC  X(050) VALUE "CBHIVA".
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           IF   FS-CBMVMS < "10"
+                PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+           END-IF
+           PERFORM 900-FINAIS        THRU 900-99-FIM.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           PERFORM 110-LEVANTA-USADOS   THRU 110-99-FIM
+           IF   GR-CBWORK = 0
+                DISPLAY "Nenhum historico variavel em uso neste mes"
+                                              LINE 16 COLUMN 03
+           ELSE
+                PERFORM 120-ENUMERA-NOVOS   THRU 120-99-FIM
+                PERFORM 130-ATUALIZA-CBMVMS THRU 130-99-FIM
+                PERFORM 140-ATUALIZA-CBHIVA THRU 140-99-FIM
+                PERFORM 150-AJUSTA-CONTADOR THRU 150-99-FIM
+                DISPLAY "Historicos compactados:" GR-CBWORK
+                                              LINE 16 COLUMN 03
+           END-IF
+
+           CLOSE CBWORK
+           DELETE FILE CBWORK.
+
+       100-99-FIM. EXIT.
+
+       110-LEVANTA-USADOS.
+
+           OPEN INPUT CBMVMS
+           OPEN OUTPUT CBWORK
+           MOVE 0 TO GR-CBMVMS GR-CBWORK CODIGO-ANTIGO-MAIOR
+
+           PERFORM UNTIL FS-CBMVMS > "09"
+                   READ CBMVMS NEXT RECORD IGNORE LOCK
+                   IF   FS-CBMVMS < "10"
+                        ADD  1 TO GR-CBMVMS
+                        IF   CBMVMS-HISTORICO-VARIAVEL NOT = 0
+                             MOVE CBMVMS-HISTORICO-VARIAVEL
+                                                TO CBWORK-CODIGO-ANTIGO
+                             MOVE 0             TO CBWORK-CODIGO-NOVO
+                             WRITE CBWORK-REG
+                             IF   FS-CBWORK < "10"
+                                  ADD  1 TO GR-CBWORK
+                                  IF   CBMVMS-HISTORICO-VARIAVEL
+                                       > CODIGO-ANTIGO-MAIOR
+                                       MOVE CBMVMS-HISTORICO-VARIAVEL
+                                                TO CODIGO-ANTIGO-MAIOR
+                                  END-IF
+                             END-IF
+                        END-IF
+                   END-IF
+           END-PERFORM
+
+           CLOSE CBMVMS
+           CLOSE CBWORK
+           OPEN I-O CBWORK.
+
+       110-99-FIM. EXIT.
+
+       120-ENUMERA-NOVOS.
+
+           MOVE LOW-VALUES TO CBWORK-CODIGO-ANTIGO
+           START CBWORK KEY NOT LESS CBWORK-CODIGO-ANTIGO
+
+           PERFORM UNTIL FS-CBWORK > "09"
+                   READ CBWORK NEXT RECORD
+                   IF   FS-CBWORK < "10"
+                        ADD  1 TO CODIGO-NOVO-CORRENTE
+                        MOVE CODIGO-NOVO-CORRENTE TO CBWORK-CODIGO-NOVO
+                        REWRITE CBWORK-REG
+                   END-IF
+           END-PERFORM.
+
+       120-99-FIM. EXIT.
+
+       130-ATUALIZA-CBMVMS.
+
+           OPEN I-O CBMVMS
+           MOVE LOW-VALUES TO CBMVMS-CHAVE
+           START CBMVMS KEY NOT LESS CBMVMS-CHAVE
+
+           PERFORM UNTIL FS-CBMVMS > "09"
+                   READ CBMVMS NEXT RECORD
+                   IF   FS-CBMVMS < "10"
+                        IF   CBMVMS-HISTORICO-VARIAVEL NOT = 0
+                             MOVE CBMVMS-HISTORICO-VARIAVEL
+                                                TO CBWORK-CODIGO-ANTIGO
+                             READ CBWORK
+                             IF   FS-CBWORK < "10"
+                                  MOVE CBWORK-CODIGO-NOVO
+                                       TO CBMVMS-HISTORICO-VARIAVEL
+                                  REWRITE CBMVMS-REG
+                             END-IF
+                        END-IF
+                   END-IF
+           END-PERFORM
+
+           CLOSE CBMVMS.
+
+       130-99-FIM. EXIT.
+
+       140-ATUALIZA-CBHIVA.
+
+           OPEN I-O CBHIVA
+           MOVE LOW-VALUES TO CBWORK-CODIGO-ANTIGO
+           START CBWORK KEY NOT LESS CBWORK-CODIGO-ANTIGO
+           MOVE 0 TO GR-CBHIVA
+
+           PERFORM UNTIL FS-CBWORK > "09"
+                   READ CBWORK NEXT RECORD
+                   IF   FS-CBWORK < "10"
+                        MOVE CBWORK-CODIGO-ANTIGO TO CODIGO-BUSCA
+                        COMPUTE CODIGO-BUSCA-TIPO =
+                                CODIGO-BUSCA / 100000
+                        MOVE CODIGO-BUSCA TO CODIGO-BUSCA-CODIGO
+                        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 24
+                              MOVE CODIGO-BUSCA-TIPO   TO CBHIVA-TIPO
+                              MOVE CODIGO-BUSCA-CODIGO TO CBHIVA-CODIGO
+                              MOVE I                 TO CBHIVA-VARIAVEL
+                              READ CBHIVA
+                              IF   FS-CBHIVA < "10"
+                                   PERFORM 141-REGRAVA-CBHIVA
+                                                    THRU 141-99-FIM
+                              END-IF
+                        END-PERFORM
+                   END-IF
+           END-PERFORM
+
+           CLOSE CBHIVA.
+
+       140-99-FIM. EXIT.
+
+       141-REGRAVA-CBHIVA.
+
+           MOVE CBHIVA-DESCRICAO      TO DESCRICAO-TEMP-CB068
+           MOVE CBHIVA-VARIAVEL       TO VARIAVEL-TEMP-CB068
+           DELETE CBHIVA RECORD
+           COMPUTE CBHIVA-TIPO   = CBWORK-CODIGO-NOVO / 100000
+           MOVE    CBWORK-CODIGO-NOVO TO CBHIVA-CODIGO
+           MOVE    VARIAVEL-TEMP-CB068 TO CBHIVA-VARIAVEL
+           MOVE    DESCRICAO-TEMP-CB068 TO CBHIVA-DESCRICAO
+           WRITE   CBHIVA-REG
+           IF   FS-CBHIVA < "10"
+                ADD  1 TO GR-CBHIVA
+           END-IF.
+
+       141-99-FIM. EXIT.
+
+       150-AJUSTA-CONTADOR.
+
+           OPEN I-O CBCOHI
+           IF   FS-CBCOHI < "10"
+                READ CBCOHI
+                IF   FS-CBCOHI < "10"
+                     MOVE CBCOHI-ULTIMO TO CODIGO-ULTIMO-ANTES
+                     IF   CODIGO-ANTIGO-MAIOR = CODIGO-ULTIMO-ANTES
+                          MOVE CODIGO-NOVO-CORRENTE TO CBCOHI-ULTIMO
+                          REWRITE CBCOHI-REG
+                          DISPLAY "Contador CBCOHI reduzido de "
+                                  CODIGO-ULTIMO-ANTES " para "
+                                  CODIGO-NOVO-CORRENTE
+                                                LINE 18 COLUMN 03
+                     ELSE
+                          DISPLAY "Contador CBCOHI mantido: "
+                                  "existem meses mais recentes"
+                                                LINE 18 COLUMN 03
+                     END-IF
+                END-IF
+                CLOSE CBCOHI
+           END-IF.
+
+       150-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           DISPLAY "Compactar historicos variaveis do mes (AAAAMM):"
+                                              LINE 08 COLUMN 03
+           ACCEPT REFERENCIA-CB068            LINE 08 COLUMN 52
+
+           MOVE REFERENCIA-CB068 TO LB-CBMVMS (5: 6)
+
+           DISPLAY "Compactar " LB-CBMVMS (1: 10) " ? S/<N>:"
+                                              LINE 10 COLUMN 03
+           ACCEPT RESPOSTA                    LINE 10 COLUMN 32
+
+           IF   RESPOSTA NOT = "S" AND NOT = "s"
+                MOVE "10" TO FS-CBMVMS
+           ELSE
+                OPEN INPUT CBMVMS
+                IF   FS-CBMVMS > "09"
+                     DISPLAY "Arquivo de movimento inexistente"
+                                              LINE 12 COLUMN 03
+                ELSE
+                     CLOSE CBMVMS
+                END-IF
+           END-IF.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           CONTINUE.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB068PCW.
