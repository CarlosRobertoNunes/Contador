@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB053PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Alerta de BACs pendentes (aging)             *
+                      *  BAC pendente = previstos <> efetivos, mesmo  *
+                      *  criterio ja usado em CB009PCW opcao 2        *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBCOBASL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBCOBAFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 TECLA                     PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 LD-CBCOBA          COMP-3 PIC  9(006) VALUE 0.
+           05 GR-CBCOBA          COMP-3 PIC  9(006) VALUE 0.
+           05 REFERENCIA-BASE.
+              10 BASE-AAAA              PIC  9(004).
+              10 BASE-MM                PIC  9(002).
+           05 LIMITE-MESES               PIC  9(003) VALUE 0.
+           05 IDADE-MESES         COMP-3 PIC S9(005) VALUE 0.
+           05 REFERENCIA                 PIC  9(006) VALUE ZERO.
+           05 REDEFINES REFERENCIA.
+              10 REF-MM                  PIC  9(002).
+              10 REF-AAAA                PIC  9(004).
+           05 ER-CBCOBA.
+              10 FS-CBCOBA              PIC  X(002) VALUE "00".
+              10 LB-CBCOBA              PIC  X(050) VALUE "CBCOBA".
+
+       01  LINHAS-DE-IMPRESSAO.
+           02 LINHA-01.
+              05 FILLER                 PIC  X(020) VALUE
+                 "BAC      REFERENCIA".
+              05 FILLER                 PIC  X(023) VALUE
+                 "   IDADE(MESES)  ALERTA".
+           02 LINHA-02.
+              05 CLIC-CHAVE             PIC  9999/9999.
+              05 FILLER                 PIC  X(003) VALUE SPACES.
+              05 CLIC-REFERENCIA        PIC  99/9999.
+              05 FILLER                 PIC  X(007) VALUE SPACES.
+              05 CLIC-IDADE             PIC  ZZ9.
+              05 FILLER                 PIC  X(005) VALUE SPACES.
+              05 CLIC-ALERTA            PIC  X(015) VALUE SPACES.
+
+       COPY CWIMPR.
+
+       SCREEN SECTION.
+
+       01  TELA-PARAMETROS.
+           05 LINE 08 COLUMN 03 VALUE
+              "Mes/Ano base para calculo de idade (AAAAMM):".
+           05 LINE 08 COLUMN 50 PIC 9999 USING BASE-AAAA.
+           05 LINE 08 COLUMN 54 PIC 99   USING BASE-MM.
+           05 LINE 10 COLUMN 03 VALUE
+              "Idade minima para alerta (meses):".
+           05 LINE 10 COLUMN 38 PIC 999  USING LIMITE-MESES.
+
+       01  TELA-PROGRESSO.
+           05 LINE 14 COLUMN 03 VALUE "Lidos".
+           05 LINE 14 COLUMN 30 PIC ZZZ.ZZ9 FROM LD-CBCOBA.
+           05 LINE 16 COLUMN 03 VALUE "Pendentes".
+           05 LINE 16 COLUMN 30 PIC ZZZ.ZZ9 FROM GR-CBCOBA.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           IF   NOT ESC
+                PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+                PERFORM 900-FINAIS        THRU 900-99-FIM
+           END-IF.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           MOVE LOW-VALUES TO CBCOBA-CHAVE
+
+           PERFORM TEST AFTER UNTIL FS-CBCOBA NOT = "9D"
+                   START CBCOBA KEY NOT LESS CBCOBA-CHAVE
+                   IF FS-CBCOBA = "9D"
+                      CALL "CWISAM" USING ER-CBCOBA
+                   END-IF
+           END-PERFORM
+
+           PERFORM UNTIL FS-CBCOBA > "09"
+                   PERFORM TEST AFTER UNTIL FS-CBCOBA NOT = "9D"
+                           READ CBCOBA NEXT RECORD IGNORE LOCK
+                           IF FS-CBCOBA = "9D"
+                              CALL "CWISAM" USING ER-CBCOBA
+                           END-IF
+                   END-PERFORM
+                   IF   FS-CBCOBA < "10"
+                        ADD 1 TO LD-CBCOBA
+                        DISPLAY TELA-PROGRESSO
+                        IF  (CBCOBA-LC-PREVISTOS NOT =
+                             CBCOBA-LC-EFETIVOS)
+                        OR  (CBCOBA-CR-PREVISTOS NOT =
+                             CBCOBA-CR-EFETIVOS)
+                        OR  (CBCOBA-DB-PREVISTOS NOT =
+                             CBCOBA-DB-EFETIVOS)
+                            PERFORM 150-AVALIA-IDADE THRU 150-99-FIM
+                        END-IF
+                   END-IF
+           END-PERFORM.
+
+       100-99-FIM. EXIT.
+
+       150-AVALIA-IDADE.
+
+           COMPUTE IDADE-MESES = (BASE-AAAA * 12 + BASE-MM)
+                                - (CBCOBA-AAAA * 12 + CBCOBA-MM)
+
+           IF   IDADE-MESES NOT < 0
+                ADD 1 TO GR-CBCOBA
+                DISPLAY TELA-PROGRESSO
+
+                MOVE CBCOBA-CHAVE       TO CLIC-CHAVE
+                MOVE CBCOBA-MM          TO REF-MM
+                MOVE CBCOBA-AAAA        TO REF-AAAA
+                MOVE REFERENCIA         TO CLIC-REFERENCIA
+                MOVE IDADE-MESES        TO CLIC-IDADE
+
+                IF   IDADE-MESES NOT < LIMITE-MESES
+                     MOVE "*** VENCIDO ***" TO CLIC-ALERTA
+                ELSE
+                     MOVE SPACES            TO CLIC-ALERTA
+                END-IF
+
+                MOVE LINHA-02 TO CWIMPR-DETAIL
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           END-IF.
+
+       150-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           MOVE 0 TO BASE-AAAA BASE-MM LIMITE-MESES
+           DISPLAY TELA-PARAMETROS
+           ACCEPT  TELA-PARAMETROS
+           ACCEPT  TECLA FROM ESCAPE KEY
+
+           IF   ESC
+                GOBACK
+           END-IF
+
+           OPEN INPUT CBCOBA
+           IF   FS-CBCOBA > "09"
+                GOBACK
+           END-IF
+
+           MOVE "BACS PENDENTES - ALERTA DE IDADE" TO CWIMPR-TITLE
+           MOVE LINHA-01                            TO CWIMPR-HEADER-1
+           MOVE "CB053PA"                           TO CWIMPR-REPORT.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           MOVE "CLOSE" TO CWIMPR-TIME-REPORT
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           CLOSE CBCOBA.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB053PCW.
