@@ -14,4 +14,6 @@
            05 CBPLCO-DESCRICAO          PIC  X(030).
            05 CBPLCO-VIRGEM             PIC  X(001).
            05 CBPLCO-CLASSE      COMP-3 PIC  9(015).
+           05 CBPLCO-BLOQUEADA          PIC  X(001).
+              88 CBPLCO-CONTA-BLOQUEADA       VALUE "S" "s".
 
