@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB055PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Gerador de lancamentos recorrentes (padrao)  *
+                      *  Um par debito/credito e' gerado, via a       *
+                      *  subrotina de integracao CB043PCW, para cada  *
+                      *  CBLCRE ativo ainda nao gerado no periodo     *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBLCRESL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBLCREFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 TECLA                     PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 LD-CBLCRE          COMP-3 PIC  9(006) VALUE 0.
+           05 GR-CBLCRE          COMP-3 PIC  9(006) VALUE 0.
+           05 REJ-CBLCRE         COMP-3 PIC  9(006) VALUE 0.
+           05 REFERENCIA.
+              10 REF-AAAA               PIC  9(004).
+              10 REF-MM                 PIC  9(002).
+           05 REF-DD                    PIC  9(002) VALUE 0.
+           05 SERIE-BAC                 PIC  9(004) VALUE 0.
+           05 NUMERO-BAC                PIC  9(004) VALUE 0.
+           05 LANC-COMPARTILHADO        PIC  9(007) VALUE 0.
+           05 ER-CBLCRE.
+              10 FS-CBLCRE              PIC  X(002) VALUE "00".
+              10 LB-CBLCRE              PIC  X(050) VALUE "CBLCRE".
+
+       01  LINHAS-DE-IMPRESSAO.
+           02 LINHA-01.
+              05 FILLER                 PIC  X(008) VALUE "CODIGO".
+              05 FILLER                 PIC  X(032) VALUE
+                 "DESCRICAO                     ".
+              05 FILLER                 PIC  X(025) VALUE
+                 "LANC-DEB   LANC-CRE".
+              05 FILLER                 PIC  X(015) VALUE "SITUACAO".
+           02 LINHA-02.
+              05 CLIC-CODIGO            PIC  Z.ZZ9.
+              05 FILLER                 PIC  X(004) VALUE SPACES.
+              05 CLIC-DESCRICAO         PIC  X(030).
+              05 FILLER                 PIC  X(002) VALUE SPACES.
+              05 CLIC-LANC-DEB          PIC  Z(006)9.
+              05 FILLER                 PIC  X(003) VALUE SPACES.
+              05 CLIC-LANC-CRE          PIC  Z(006)9.
+              05 FILLER                 PIC  X(003) VALUE SPACES.
+              05 CLIC-SITUACAO          PIC  X(020).
+
+       COPY CB043PCW.
+       COPY CWIMPR.
+
+       SCREEN SECTION.
+
+       01  TELA-PARAMETROS.
+           05 LINE 08 COLUMN 03 VALUE
+              "Periodo a gerar (AAAAMM):".
+           05 LINE 08 COLUMN 30 PIC 9999 USING REF-AAAA.
+           05 LINE 08 COLUMN 34 PIC 99   USING REF-MM.
+           05 LINE 10 COLUMN 03 VALUE "Dia de referencia:".
+           05 LINE 10 COLUMN 30 PIC 99   USING REF-DD.
+           05 LINE 12 COLUMN 03 VALUE "BAC (serie/numero):".
+           05 LINE 12 COLUMN 30 PIC 9999 USING SERIE-BAC.
+           05 LINE 12 COLUMN 35 PIC 9999 USING NUMERO-BAC.
+
+       01  TELA-PROGRESSO.
+           05 LINE 16 COLUMN 03 VALUE "Lidos".
+           05 LINE 16 COLUMN 30 PIC ZZZ.ZZ9 FROM LD-CBLCRE.
+           05 LINE 18 COLUMN 03 VALUE "Gerados".
+           05 LINE 18 COLUMN 30 PIC ZZZ.ZZ9 FROM GR-CBLCRE.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           IF   NOT ESC
+                PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+                PERFORM 900-FINAIS        THRU 900-99-FIM
+           END-IF.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           MOVE LOW-VALUES TO CBLCRE-CHAVE
+
+           PERFORM TEST AFTER UNTIL FS-CBLCRE NOT = "9D"
+                   START CBLCRE KEY NOT LESS CBLCRE-CHAVE
+                   IF FS-CBLCRE = "9D"
+                      CALL "CWISAM" USING ER-CBLCRE
+                   END-IF
+           END-PERFORM
+
+           PERFORM UNTIL FS-CBLCRE > "09"
+                   PERFORM TEST AFTER UNTIL FS-CBLCRE NOT = "9D"
+                           READ CBLCRE NEXT RECORD
+                           IF FS-CBLCRE = "9D"
+                              CALL "CWISAM" USING ER-CBLCRE
+                           END-IF
+                   END-PERFORM
+                   IF   FS-CBLCRE < "10"
+                        ADD 1 TO LD-CBLCRE
+                        DISPLAY TELA-PROGRESSO
+                        PERFORM 150-AVALIA-TEMPLATE THRU 150-99-FIM
+                   END-IF
+           END-PERFORM.
+
+       100-99-FIM. EXIT.
+
+       150-AVALIA-TEMPLATE.
+
+           MOVE CBLCRE-CODIGO      TO CLIC-CODIGO
+           MOVE CBLCRE-DESCRICAO   TO CLIC-DESCRICAO
+           MOVE 0                  TO CLIC-LANC-DEB CLIC-LANC-CRE
+
+           IF   NOT CBLCRE-ATIVA
+                MOVE "INATIVO"             TO CLIC-SITUACAO
+                PERFORM 190-IMPRIME THRU 190-99-FIM
+           ELSE
+                IF   CBLCRE-ULTIMA-AAAA = REF-AAAA
+                AND  CBLCRE-ULTIMA-MM   = REF-MM
+                     MOVE "JA GERADO"       TO CLIC-SITUACAO
+                     PERFORM 190-IMPRIME THRU 190-99-FIM
+                ELSE
+                     PERFORM 160-GERA-PAR THRU 160-99-FIM
+                END-IF
+           END-IF.
+
+       150-99-FIM. EXIT.
+
+       160-GERA-PAR.
+
+           MOVE SPACES                   TO PARAMETROS-CB043PCW
+           MOVE "I"                      TO CB043PCW-COMANDO
+           MOVE 0                        TO CB043PCW-LANCAMENTO-NUMERO
+           MOVE "D"                      TO CB043PCW-LANCAMENTO-TIPO
+           MOVE SERIE-BAC                TO CB043PCW-SERIE-BAC
+           MOVE NUMERO-BAC               TO CB043PCW-NUMERO-BAC
+           MOVE CBLCRE-CENTRO-CUSTO      TO CB043PCW-CENTRO-CUSTO
+           MOVE CBLCRE-CONTA-DEBITO      TO CB043PCW-CONTA
+           MOVE CBLCRE-HISTORICO         TO CB043PCW-HISTORICO
+           MOVE REF-DD                   TO CB043PCW-DD-REFERENCIA
+           MOVE CBLCRE-VALOR             TO CB043PCW-VALOR
+           CALL "CB043PCW" USING PARAMETROS-CB043PCW
+
+           IF   CB043PCW-RETORNO NOT = ZEROS
+                MOVE "REJEITADO(DEBITO)"  TO CLIC-SITUACAO
+                ADD 1 TO REJ-CBLCRE
+                PERFORM 190-IMPRIME THRU 190-99-FIM
+           ELSE
+                MOVE CB043PCW-LANCAMENTO-NUMERO TO CLIC-LANC-DEB
+                MOVE CB043PCW-LANCAMENTO-NUMERO TO LANC-COMPARTILHADO
+
+                MOVE SPACES                TO PARAMETROS-CB043PCW
+                MOVE "I"                   TO CB043PCW-COMANDO
+                MOVE LANC-COMPARTILHADO    TO CB043PCW-LANCAMENTO-NUMERO
+                MOVE "C"                   TO CB043PCW-LANCAMENTO-TIPO
+                MOVE SERIE-BAC             TO CB043PCW-SERIE-BAC
+                MOVE NUMERO-BAC            TO CB043PCW-NUMERO-BAC
+                MOVE CBLCRE-CENTRO-CUSTO   TO CB043PCW-CENTRO-CUSTO
+                MOVE CBLCRE-CONTA-CREDITO  TO CB043PCW-CONTA
+                MOVE CBLCRE-HISTORICO      TO CB043PCW-HISTORICO
+                MOVE REF-DD                TO CB043PCW-DD-REFERENCIA
+                MOVE CBLCRE-VALOR          TO CB043PCW-VALOR
+                CALL "CB043PCW" USING PARAMETROS-CB043PCW
+
+                IF   CB043PCW-RETORNO NOT = ZEROS
+                     MOVE SPACES              TO PARAMETROS-CB043PCW
+                     MOVE "E"                 TO CB043PCW-COMANDO
+                     MOVE LANC-COMPARTILHADO
+                       TO CB043PCW-LANCAMENTO-NUMERO
+                     MOVE "D"
+                       TO CB043PCW-LANCAMENTO-TIPO
+                     MOVE SERIE-BAC           TO CB043PCW-SERIE-BAC
+                     MOVE NUMERO-BAC          TO CB043PCW-NUMERO-BAC
+                     MOVE CBLCRE-CENTRO-CUSTO TO CB043PCW-CENTRO-CUSTO
+                     MOVE CBLCRE-CONTA-DEBITO TO CB043PCW-CONTA
+                     MOVE CBLCRE-HISTORICO    TO CB043PCW-HISTORICO
+                     MOVE REF-DD
+                       TO CB043PCW-DD-REFERENCIA
+                     MOVE CBLCRE-VALOR        TO CB043PCW-VALOR
+                     CALL "CB043PCW" USING PARAMETROS-CB043PCW
+
+                     MOVE "REJEITADO(CREDITO)" TO CLIC-SITUACAO
+                     ADD 1 TO REJ-CBLCRE
+                ELSE
+                     MOVE CB043PCW-LANCAMENTO-NUMERO TO CLIC-LANC-CRE
+                     MOVE "GERADO"               TO CLIC-SITUACAO
+                     ADD  1                       TO GR-CBLCRE
+                     DISPLAY TELA-PROGRESSO
+                     MOVE REF-AAAA  TO CBLCRE-ULTIMA-AAAA
+                     MOVE REF-MM    TO CBLCRE-ULTIMA-MM
+                     REWRITE CBLCRE-REG
+                END-IF
+                PERFORM 190-IMPRIME THRU 190-99-FIM
+           END-IF.
+
+       160-99-FIM. EXIT.
+
+       190-IMPRIME.
+
+           MOVE LINHA-02 TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR.
+
+       190-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           MOVE 0 TO REF-AAAA REF-MM REF-DD SERIE-BAC NUMERO-BAC
+           DISPLAY TELA-PARAMETROS
+           ACCEPT  TELA-PARAMETROS
+           ACCEPT  TECLA FROM ESCAPE KEY
+
+           IF   ESC
+                GOBACK
+           END-IF
+
+           OPEN I-O CBLCRE
+           IF   FS-CBLCRE > "09"
+                GOBACK
+           END-IF
+
+           MOVE "GERACAO DE LANCAMENTOS RECORRENTES" TO CWIMPR-TITLE
+           MOVE LINHA-01                              TO CWIMPR-HEADER-1
+           MOVE "CB055PA"                             TO CWIMPR-REPORT.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           MOVE "CLOSE" TO CWIMPR-TIME-REPORT
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           CLOSE CBLCRE
+           CANCEL "CB043PCW".
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB055PCW.
