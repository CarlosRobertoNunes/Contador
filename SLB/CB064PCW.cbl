@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB064PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Assistente de virada de exercicio, executa   *
+                      *  em sequencia a transferencia a resultado     *
+                      *  (CB032PCW), a eliminacao dos lancamentos do  *
+                      *  mes mais antigo (CB042PCW) e a emissao dos   *
+                      *  termos de abertura/encerramento (CB046PCW)   *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO.
+           05 RESPOSTA                 PIC  X(001) VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 100-PROCESSAMENTO THRU 100-99-FIM.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           DISPLAY "Assistente de virada de exerc°cio"
+                                              LINE 08 COLUMN 03
+           "Ser∆o executados, nesta ordem:"   LINE 10 COLUMN 03
+           "1 - Transferˆncia a resultado de exerc°cio (CB032PCW)"
+                                              LINE 11 COLUMN 03
+           "2 - Elimina∆o do mˆs mais antigo (CB042PCW)"
+                                              LINE 12 COLUMN 03
+           "3 - Termos de abertura/encerramento (CB046PCW)"
+                                              LINE 13 COLUMN 03
+           "Cada passo pedir  sua pr¢pria confirma∆o, "
+           "deseja continuar ? S/<N>:"       LINE 15 COLUMN 03
+           ACCEPT RESPOSTA                   LINE 15 COLUMN 46
+
+           IF   RESPOSTA = "S" OR "s"
+                DISPLAY "Passo 1/3 - Transferˆncia a resultado"
+                                              LINE 17 COLUMN 03
+                CALL   "CB032PCW"
+                CANCEL "CB032PCW"
+                DISPLAY "Passo 2/3 - Elimina∆o do mˆs mais antigo"
+                                              LINE 18 COLUMN 03
+                CALL   "CB042PCW"
+                CANCEL "CB042PCW"
+                DISPLAY "Passo 3/3 - Termos de abertura/encerramento"
+                                              LINE 19 COLUMN 03
+                CALL   "CB046PCW"
+                CANCEL "CB046PCW"
+                DISPLAY "Assistente de virada de exerc°cio conclu°do"
+                                              LINE 21 COLUMN 03
+           END-IF.
+
+       100-99-FIM. EXIT.
+
+       END PROGRAM CB064PCW.
