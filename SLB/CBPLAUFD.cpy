@@ -0,0 +1,19 @@
+
+      ******************************************************************
+      *     Auditoria de alteracoes do plano de contas (CBPLCO)        *
+      ******************************************************************
+
+       FD  CBPLAU
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBPLAU.
+
+       01  CBPLAU-REG.
+           05 CBPLAU-CHAVE             COMP-3 PIC  9(008).
+           05 CBPLAU-CONTA             COMP-3 PIC  9(015).
+           05 CBPLAU-OPERACAO                 PIC  X(010).
+           05 CBPLAU-CAMPO                    PIC  X(015).
+           05 CBPLAU-VALOR-ANTERIOR           PIC  X(030).
+           05 CBPLAU-VALOR-NOVO               PIC  X(030).
+           05 CBPLAU-USUARIO                  PIC  X(030).
+           05 CBPLAU-DATA              COMP-3 PIC  9(008).
+           05 CBPLAU-HORA              COMP-3 PIC  9(008).
