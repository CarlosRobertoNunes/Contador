@@ -0,0 +1,412 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB057PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Balanco comparativo (dois exercicios)        *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBCACCSL.
+       COPY CBCOSASL.
+       COPY CBPLCOSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBCACCFD.
+       COPY CBCOSAFD.
+       COPY CBPLCOFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 CC                       PIC  9(004) VALUE 0.
+           05 CC-FLAG                  PIC  9(001) VALUE 0.
+           05 RODAPE                   PIC  X(068) VALUE SPACES.
+           05 INFERIOR                 PIC  X(001) VALUE SPACE.
+           05 TECLA                    PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 GRAU-PRIMARIO            PIC  9(001) VALUE ZERO.
+           05 GRAU                     PIC  9(001) VALUE ZERO.
+           05 GRAU-MINIMO              PIC  9(001) VALUE ZERO.
+           05 GRAU-ANTERIOR            PIC  9(001) VALUE ZERO.
+           05 I                 COMP-3 PIC  9(002) VALUE ZERO.
+           05 I-1                      PIC  9(001) VALUE ZERO.
+           05 I-X REDEFINES I-1        PIC  X(001).
+           05 LD-CBPLCO         COMP-3 PIC  9(006) VALUE ZERO.
+           05 GR-PRNTER         COMP-3 PIC  9(006) VALUE ZERO.
+           05 SALDO-1                  PIC S9(012)V99 VALUE 0.
+           05 SALDO-2                  PIC S9(012)V99 VALUE 0.
+           05 VARIACAO-VALOR           PIC S9(012)V99 VALUE 0.
+           05 VARIACAO-PERC            PIC S9(003)V99  VALUE 0.
+           05 ER-CBCACC.
+              10 FS-CBCACC             PIC  X(002) VALUE "00".
+              10 LB-CBCACC             PIC  X(050) VALUE "CBCACC".
+           05 ER-CBCOSA.
+              10 FS-CBCOSA             PIC  X(002) VALUE "00".
+              10 LB-CBCOSA             PIC  X(050) VALUE "CBCOSA".
+           05 ER-CBPLCO.
+              10 FS-CBPLCO             PIC  X(002) VALUE "00".
+              10 LB-CBPLCO             PIC  X(050) VALUE "CBPLCO".
+           05 AAAA-REF-1               PIC  9(004).
+           05 MM-REF-1                 PIC  9(002).
+              88 MM-REF-1-OK VALUE 1 THRU 12.
+           05 AAAA-REF-2               PIC  9(004).
+           05 MM-REF-2                 PIC  9(002).
+              88 MM-REF-2-OK VALUE 1 THRU 12.
+           05 MSG01 PIC X(30) VALUE "Referˆncia impr¢pria".
+           05 MSG02 PIC X(30) VALUE "Centro de custo inexistente".
+           05 TIT-REF.
+              10 REFERENCIA-1          PIC  X(007) VALUE SPACES.
+              10 FILLER                PIC  X(005) VALUE " X ".
+              10 REFERENCIA-2          PIC  X(007) VALUE SPACES.
+              10 FILLER                PIC  X(001) VALUE SPACES.
+              10 OBS-5                 PIC  X(039) VALUE SPACES.
+
+       01  LINHAS-DE-IMPRESSAO-CLIC.
+       02  LINHA-01.
+           05 FILLER                         PIC  X(001) VALUE SPACE.
+           05 FILLER                         PIC  X(030) VALUE
+              "CONTA                DESCRICAO".
+           05 FILLER                         PIC  X(020) VALUE SPACES.
+           05 FILLER                         PIC  X(018) VALUE
+              "PERIODO 1".
+           05 FILLER                         PIC  X(018) VALUE
+              "PERIODO 2".
+           05 FILLER                         PIC  X(018) VALUE
+              "VARIACAO".
+           05 FILLER                         PIC  X(008) VALUE
+              " VAR %".
+       02  LINHA-02.
+           05 CLIC-CODIGO                    PIC  X(026) VALUE SPACES.
+           05 CLIC-DESCRICAO                 PIC  X(024) VALUE SPACES.
+           05 FILLER                         PIC  X(001) VALUE SPACES.
+           05 CLIC-SALDO-1                   PIC ZZZ.ZZZ.ZZ9,99-.
+           05 FILLER                         PIC  X(001) VALUE SPACES.
+           05 CLIC-SALDO-2                   PIC ZZZ.ZZZ.ZZ9,99-.
+           05 FILLER                         PIC  X(001) VALUE SPACES.
+           05 CLIC-VARIACAO                  PIC ZZZ.ZZZ.ZZ9,99-.
+           05 FILLER                         PIC  X(001) VALUE SPACES.
+           05 CLIC-VAR-PERC                  PIC ZZ9,99-.
+
+       COPY CWTIME.
+       COPY CWBOXS.
+       COPY CWBOXF.
+       COPY CB002PCW.
+       COPY CWIMPR.
+
+       SCREEN SECTION.
+
+       01  CB0057A.
+           05 LINE 08 COLUMN 03 VALUE "Lidos".
+           05 LINE 08 COLUMN 09 PIC X(025) FROM LB-CBPLCO.
+           05 LINE 10 COLUMN 03 VALUE "Impressos".
+           05 T-LD-CBPLCO LINE 08 COLUMN 35 PIC ZZZ.ZZ9 FROM LD-CBPLCO.
+           05 T-GR-PRNTER LINE 10 COLUMN 35 PIC ZZZ.ZZ9 FROM GR-PRNTER.
+
+       01  CB0057B AUTO.
+           05 LINE 12 COLUMN 03 VALUE "Periodo 1 (AAAAMM):".
+           05 LINE 12 COLUMN 23 PIC 9999 USING AAAA-REF-1.
+           05 LINE 12 COLUMN 27 PIC 99   USING MM-REF-1.
+           05 LINE 13 COLUMN 03 VALUE "Periodo 2 (AAAAMM):".
+           05 LINE 13 COLUMN 23 PIC 9999 USING AAAA-REF-2.
+           05 LINE 13 COLUMN 27 PIC 99   USING MM-REF-2.
+
+       01  TELA-CC.
+           05 LINE 15 COLUMN 03 VALUE "Centro de custo:".
+           05 LINE 15 COLUMN 20 PIC ZZZZ USING CC.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+           PERFORM 900-FINAIS        THRU 900-99-FIM.
+
+       000-99-FIM.
+
+           GOBACK.
+
+       100-PROCESSAMENTO.
+
+           PERFORM UNTIL FS-CBPLCO > "09"
+                   READ CBPLCO NEXT RECORD IGNORE LOCK
+                   IF   FS-CBPLCO < "10"
+                        MOVE CC             TO CBCOSA-CENTRO-CUSTO
+                        MOVE CBPLCO-CONTA   TO CBCOSA-CONTA
+                        MOVE AAAA-REF-1     TO CBCOSA-AAAA
+                        MOVE MM-REF-1       TO CBCOSA-MM
+                        MOVE 0              TO SALDO-1
+                        READ CBCOSA IGNORE LOCK
+                        IF   FS-CBCOSA < "10"
+                             MOVE CBCOSA-SALDO-ATUAL TO SALDO-1
+                        END-IF
+                        MOVE CC             TO CBCOSA-CENTRO-CUSTO
+                        MOVE CBPLCO-CONTA   TO CBCOSA-CONTA
+                        MOVE AAAA-REF-2     TO CBCOSA-AAAA
+                        MOVE MM-REF-2       TO CBCOSA-MM
+                        MOVE 0              TO SALDO-2
+                        READ CBCOSA IGNORE LOCK
+                        IF   FS-CBCOSA < "10"
+                             MOVE CBCOSA-SALDO-ATUAL TO SALDO-2
+                        END-IF
+                        IF   SALDO-1 NOT = 0 OR SALDO-2 NOT = 0
+                             ADD  1                TO LD-CBPLCO
+                             DISPLAY                T-LD-CBPLCO
+                             MOVE CBPLCO-CONTA      TO CB002PCW-CONTA
+                             MOVE "C"               TO CB002PCW-FUNCAO
+                             CALL "CB002PCW"
+                                  USING PARAMETROS-CB002PCW
+                             MOVE "E"               TO CB002PCW-FUNCAO
+                             CALL "CB002PCW"
+                                  USING PARAMETROS-CB002PCW
+                             IF   CB002PCW-GRAU NOT > GRAU
+                             AND  CB002PCW-GRAU NOT < GRAU-MINIMO
+                                  PERFORM 150-IMPRIME-LINHA
+                                     THRU 150-99-FIM
+                             END-IF
+                        END-IF
+                   END-IF
+           END-PERFORM.
+
+       100-99-FIM. EXIT.
+
+       150-IMPRIME-LINHA.
+
+           MOVE CB002PCW-CONTA-ED  TO CLIC-CODIGO
+           MOVE CBPLCO-DESCRICAO   TO CLIC-DESCRICAO
+           MOVE SALDO-1            TO CLIC-SALDO-1
+           MOVE SALDO-2            TO CLIC-SALDO-2
+           COMPUTE VARIACAO-VALOR  = SALDO-2 - SALDO-1
+           MOVE VARIACAO-VALOR     TO CLIC-VARIACAO
+           IF   SALDO-1 = 0
+                MOVE 0 TO CLIC-VAR-PERC
+           ELSE
+                COMPUTE VARIACAO-PERC ROUNDED
+                      = (VARIACAO-VALOR / SALDO-1) * 100
+                MOVE VARIACAO-PERC TO CLIC-VAR-PERC
+           END-IF
+
+           IF  (CB002PCW-GRAU NOT = GRAU-ANTERIOR)
+           AND (GRAU-ANTERIOR NOT = 0)
+                MOVE SPACES TO CWIMPR-DETAIL
+                PERFORM 160-CWIMPR THRU 160-99-FIM
+           END-IF
+
+           MOVE LINHA-02 TO CWIMPR-DETAIL
+           PERFORM 160-CWIMPR THRU 160-99-FIM
+           MOVE CB002PCW-GRAU TO GRAU-ANTERIOR
+           ADD  1             TO GR-PRNTER
+           DISPLAY             T-GR-PRNTER.
+
+       150-99-FIM. EXIT.
+
+       160-CWIMPR.
+
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           IF   CWIMPR-END-PRINT
+                CLOSE CBCOSA
+                      CBPLCO CBCACC
+                GOBACK
+           END-IF.
+
+       160-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           OPEN INPUT CBCACC
+           IF   FS-CBCACC = "30" OR "35"
+                OPEN I-O CBCACC
+           END-IF
+
+           MOVE 9999 TO CBCACC-CODIGO
+           START CBCACC KEY NOT GREATER CBCACC-CHAVE
+           IF   FS-CBCACC < "10"
+                READ CBCACC PREVIOUS RECORD IGNORE LOCK
+                IF   FS-CBCACC < "10"
+                     MOVE 1 TO CC-FLAG
+                END-IF
+           END-IF
+
+           OPEN INPUT CBPLCO
+           IF   FS-CBPLCO > "09"
+                CLOSE CBCACC
+                GOBACK
+           END-IF
+
+           OPEN INPUT CBCOSA
+           IF   FS-CBCOSA > "09"
+                CLOSE CBPLCO CBCACC
+                GOBACK
+           END-IF
+
+           MOVE 1                TO CWBOXS-OPTION.
+
+       800-INICIAIS-BOXS.
+
+           MOVE "N"              TO CWBOXS-ERASE
+           MOVE 08               TO CWBOXS-LINE
+           MOVE 40               TO CWBOXS-COLUMN
+           MOVE "Do"             TO CWBOXS-TITLE
+
+           MOVE 999999999999999  TO CB002PCW-CONTA
+           MOVE "E"              TO CB002PCW-FUNCAO
+           CALL "CB002PCW"      USING PARAMETROS-CB002PCW
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CB002PCW-GRAU
+                   MOVE I         TO I-1
+                   MOVE I-X       TO CWBOXS-TEXT (I) (2: 1)
+                                     CWBOXS-CHAR (I)
+                   MOVE "§ Grau " TO CWBOXS-TEXT (I) (3: 7)
+           END-PERFORM
+
+           CALL "CWBOXS"        USING PARAMETROS-CWBOXS
+
+           IF   CWBOXS-OPTION = 0
+                CLOSE CBPLCO CBCACC
+                GOBACK
+           END-IF
+
+           MOVE CWBOXS-OPTION TO GRAU-MINIMO
+
+           IF   CWBOXS-OPTION < CB002PCW-GRAU
+                MOVE "At‚"              TO CWBOXS-TITLE
+                MOVE 53                 TO CWBOXS-COLUMN
+                MOVE CB002PCW-GRAU      TO CWBOXS-OPTION
+                CALL "CWBOXS"        USING PARAMETROS-CWBOXS
+                IF   CWBOXS-ARROW = "<"
+                     MOVE GRAU-MINIMO TO CWBOXS-OPTION
+                     GO TO 800-INICIAIS-BOXS
+                END-IF
+                IF   CWBOXS-OPTION = 0
+                     CLOSE CBPLCO CBCACC
+                     GOBACK
+                END-IF
+           END-IF
+
+           MOVE CWBOXS-OPTION      TO GRAU
+           MOVE "BALANCO COMPARATIVO" TO CWIMPR-TITLE
+           DISPLAY CB0057B
+           IF   CC-FLAG = 1
+                DISPLAY TELA-CC
+           END-IF
+
+           PERFORM TEST AFTER UNTIL ESC
+                                 OR (MM-REF-1-OK AND AAAA-REF-1 > 1899
+                                AND MM-REF-2-OK AND AAAA-REF-2 > 1899)
+                   ACCEPT CB0057B
+                   ACCEPT TECLA FROM ESCAPE KEY
+                   IF   NOT ESC
+                        IF   NOT MM-REF-1-OK OR AAAA-REF-1 < 1900
+                        OR   NOT MM-REF-2-OK OR AAAA-REF-2 < 1900
+                             EXEC COBOLware Send Message MSG01 END-EXEC
+                        END-IF
+                   END-IF
+           END-PERFORM
+
+           IF   NOT ESC
+                MOVE MM-REF-1 TO REFERENCIA-1 (1: 2)
+                MOVE "/"      TO REFERENCIA-1 (3: 1)
+                MOVE AAAA-REF-1 TO REFERENCIA-1 (4: 4)
+                MOVE MM-REF-2 TO REFERENCIA-2 (1: 2)
+                MOVE "/"      TO REFERENCIA-2 (3: 1)
+                MOVE AAAA-REF-2 TO REFERENCIA-2 (4: 4)
+                MOVE TIT-REF      TO CWIMPR-SUB-TITLE
+                MOVE "CB057PA"    TO CWIMPR-REPORT
+                MOVE LINHA-01     TO CWIMPR-HEADER-1
+                MOVE 2            TO CWIMPR-FORM-TYPE
+                CALL "CB041PCW" USING PARAMETROS-CWIMPR
+                CANCEL "CB041PCW"
+           END-IF
+
+           IF   CC-FLAG = 1
+           AND (NOT ESC)
+                MOVE "<Esc>-Abandona F5-Pesquisa"
+                  TO RODAPE
+                DISPLAY RODAPE LINE 23 COLUMN 03
+                PERFORM TEST AFTER
+                        UNTIL ESC
+                           OR CC = 0
+                           OR FS-CBCACC < "10"
+                ACCEPT  TELA-CC
+                ACCEPT  TECLA FROM ESCAPE KEY
+                IF   F5
+                     MOVE SPACES TO CWBOXF-OPTION
+                     IF   CC NOT = 0
+                          MOVE CC TO CBCACC-CODIGO
+                          READ CBCACC IGNORE LOCK
+                          IF   FS-CBCACC < "10"
+                               MOVE CBCACC-DESCRICAO
+                                 TO CWBOXF-OPTION
+                          END-IF
+                     END-IF
+                     MOVE "CB050PCW"   TO CWBOXF-PROGRAM
+                     MOVE "Centros de custo"
+                                       TO CWBOXF-TITLE
+                     MOVE  5 TO CWBOXF-STRING-1-LENGTH
+                     MOVE 30 TO CWBOXF-STRING-2-LENGTH
+                     MOVE  2 TO CWBOXF-ORDER
+                     MOVE 10 TO CWBOXF-VERTICAL-LENGTH
+                     COMPUTE CWBOXF-HORIZONTAL-LENGTH = 6
+                           + CWBOXF-STRING-1-LENGTH
+                           + CWBOXF-STRING-2-LENGTH
+                     MOVE 10 TO CWBOXF-LINE
+                     MOVE 21 TO CWBOXF-COLUMN
+                     CALL "CWBOXF" USING PARAMETROS-CWBOXF
+                     IF   CWBOXF-OPTION NOT = SPACES
+                          MOVE CWBOXF-OPTION (1: 4)
+                            TO CC
+                         SET ENTER-KEY TO TRUE
+                     END-IF
+                END-IF
+                IF   CC NOT = 0
+                     DISPLAY TELA-CC
+                     MOVE CC TO CBCACC-CODIGO
+                     READ CBCACC IGNORE LOCK
+                     IF   FS-CBCACC > "09"
+                          EXEC COBOLware Send Message MSG02 END-EXEC
+                     ELSE
+                          STRING "C/C: " CC " "
+                                 CBCACC-DESCRICAO
+                                 DELIMITED BY SIZE
+                                 INTO OBS-5
+                          DISPLAY OBS-5
+                             LINE 15 COLUMN 03
+                          MOVE TIT-REF        TO CWIMPR-SUB-TITLE
+                     END-IF
+                ELSE
+                     DISPLAY "Geral" LINE 15 COLUMN 20
+                END-IF
+                END-PERFORM
+            END-IF
+
+           IF   ESC
+                CLOSE CBPLCO CBCOSA CBCACC
+                GOBACK
+           END-IF
+
+           MOVE SPACES TO RODAPE DISPLAY RODAPE LINE 23 COLUMN 03
+           DISPLAY CB0057A.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           CLOSE CBPLCO CBCACC
+           CANCEL "CB002PCW".
+
+           MOVE "CLOSE"      TO CWIMPR-TIME-REPORT
+           PERFORM 160-CWIMPR THRU 160-99-FIM
+           CANCEL "CB046PCW".
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB057PCW.
