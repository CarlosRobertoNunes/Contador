@@ -16,6 +16,7 @@
        COPY CBCACCSL.
        COPY CBCOSASL.
        COPY CBPLCOSL.
+       COPY CBPLNOSL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,6 +24,7 @@
        COPY CBCACCFD.
        COPY CBCOSAFD.
        COPY CBPLCOFD.
+       COPY CBPLNOFD.
 
        WORKING-STORAGE SECTION.
 
@@ -54,6 +56,9 @@
            05 ER-CBPLCO.
               10 FS-CBPLCO             PIC  X(002) VALUE "00".
               10 LB-CBPLCO             PIC  X(050) VALUE "CBPLCO".
+           05 ER-CBPLNO.
+              10 FS-CBPLNO             PIC  X(002) VALUE "00".
+              10 LB-CBPLNO             PIC  X(050) VALUE "CBPLNO".
            05 AAAA-REF                 PIC  9(004).
            05 MM-REF                   PIC  9(002).
               88 MM-REF-OK VALUE 1 THRU 12.
@@ -82,6 +87,15 @@
            05 CLIC-DESCRICAO                 PIC  X(030) VALUE SPACES.
            05 FILLER                         PIC  X(002) VALUE SPACES.
            05 CLIC-SALDO                     PIC  ZZZ.ZZZ.ZZZ.ZZ9,99-.
+       02  LINHA-03.
+           05 FILLER                         PIC  X(001) VALUE SPACE.
+           05 FILLER                         PIC  X(019) VALUE
+              "NOTAS EXPLICATIVAS".
+       02  LINHA-04.
+           05 FILLER                         PIC  X(001) VALUE SPACE.
+           05 NOEX-CODIGO                    PIC  X(026) VALUE SPACES.
+           05 FILLER                         PIC  X(002) VALUE SPACES.
+           05 NOEX-TEXTO                     PIC  X(030) VALUE SPACES.
 
        COPY CWTIME.
        COPY CWBOXS.
@@ -154,6 +168,13 @@
                                   PERFORM 125-CWIMPR THRU 125-99-FIM
                              END-IF
                              MOVE SPACE TO CLIC-OBS
+                             SET  CBPLNO-POR-CONTA TO TRUE
+                             MOVE CBPLCO-CONTA TO CBPLNO-CONTA
+                             MOVE 1            TO CBPLNO-LINHA
+                             READ CBPLNO
+                             IF   FS-CBPLNO < "10"
+                                  MOVE "NE" TO CLIC-OBS
+                             END-IF
                              IF   CB002PCW-GRAU = 1
                                   ACCEPT CWIMPR-TIME-REPORT FROM TIME
                              END-IF
@@ -218,12 +239,50 @@
            CALL "CWIMPR" USING PARAMETROS-CWIMPR
            IF   CWIMPR-END-PRINT
                 CLOSE CBCOSA
-                      CBPLCO CBCACC
+                      CBPLCO CBCACC CBPLNO
                 GOBACK
            END-IF.
 
        125-99-FIM. EXIT.
 
+       150-NOTAS-EXPLICATIVAS.
+
+           MOVE SPACES   TO CWIMPR-DETAIL
+           PERFORM 125-CWIMPR THRU 125-99-FIM
+           MOVE LINHA-03 TO CWIMPR-DETAIL
+           PERFORM 125-CWIMPR THRU 125-99-FIM
+
+           MOVE LOW-VALUES TO CBPLNO-CHAVE
+           START CBPLNO KEY NOT LESS CBPLNO-CHAVE
+           PERFORM UNTIL FS-CBPLNO > "09"
+                   READ CBPLNO NEXT RECORD
+                   IF   FS-CBPLNO < "10"
+                        IF   CBPLNO-LINHA = 1
+                             MOVE CBPLNO-CONTA     TO CBPLCO-CONTA
+                             READ CBPLCO IGNORE LOCK
+                             MOVE CBPLNO-CONTA      TO CB002PCW-CONTA
+                             MOVE "C"              TO CB002PCW-FUNCAO
+                             CALL "CB002PCW" USING PARAMETROS-CB002PCW
+                             MOVE "E"              TO CB002PCW-FUNCAO
+                             CALL "CB002PCW" USING PARAMETROS-CB002PCW
+                             IF   CBPLNO-POR-CLASSE
+                                  STRING "CLASSE " CB002PCW-CONTA-ED
+                                         DELIMITED BY SIZE
+                                         INTO NOEX-CODIGO
+                             ELSE
+                                  MOVE CB002PCW-CONTA-ED TO NOEX-CODIGO
+                             END-IF
+                        ELSE
+                             MOVE SPACES TO NOEX-CODIGO
+                        END-IF
+                        MOVE CBPLNO-TEXTO TO NOEX-TEXTO
+                        MOVE LINHA-04     TO CWIMPR-DETAIL
+                        PERFORM 125-CWIMPR THRU 125-99-FIM
+                   END-IF
+           END-PERFORM.
+
+       150-99-FIM. EXIT.
+
        800-INICIAIS.
 
            OPEN INPUT CBCACC
@@ -252,6 +311,14 @@
                 GOBACK
            END-IF
 
+           OPEN INPUT CBPLNO
+           IF   FS-CBPLNO = "30" OR "35"
+                CLOSE CBPLNO
+                OPEN OUTPUT CBPLNO
+                CLOSE CBPLNO
+                OPEN INPUT CBPLNO
+           END-IF
+
            MOVE 1                TO CWBOXS-OPTION.
 
        800-INICIAIS-BOXS.
@@ -275,7 +342,7 @@
            CALL "CWBOXS"        USING PARAMETROS-CWBOXS
 
            IF   CWBOXS-OPTION = 0
-                CLOSE CBPLCO CBCACC
+                CLOSE CBPLCO CBCACC CBPLNO
                 GOBACK
            END-IF
 
@@ -291,7 +358,7 @@
                      GO TO 800-INICIAIS-BOXS
                 END-IF
                 IF   CWBOXS-OPTION = 0
-                     CLOSE CBPLCO CBCACC
+                     CLOSE CBPLCO CBCACC CBPLNO
                      GOBACK
                 END-IF
            END-IF
@@ -430,7 +497,7 @@
             END-IF
 
            IF   ESC
-                CLOSE CBPLCO CBCOSA CBCACC
+                CLOSE CBPLCO CBCOSA CBCACC CBPLNO
                 GOBACK
            END-IF
 
@@ -441,7 +508,8 @@
 
        900-FINAIS.
 
-           CLOSE CBPLCO CBCACC
+           PERFORM 150-NOTAS-EXPLICATIVAS THRU 150-99-FIM
+           CLOSE CBPLCO CBCACC CBPLNO
            CANCEL "CB002PCW".
 
            MOVE "CLOSE"      TO CWIMPR-TIME-REPORT
