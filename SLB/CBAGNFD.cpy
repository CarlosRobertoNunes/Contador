@@ -0,0 +1,22 @@
+
+      ******************************************************************
+      *  Agenda de execucao noturna (fila de relatorios do batch)      *
+      ******************************************************************
+
+       FD  CBAGN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBAGN.
+
+       01  CBAGN-REG.
+           05 CBAGN-CHAVE.
+              10 CBAGN-SEQUENCIA       COMP-3 PIC  9(003).
+           05 CBAGN-PROGRAMA                  PIC  X(008).
+           05 CBAGN-DESCRICAO                 PIC  X(030).
+           05 CBAGN-ATIVO                     PIC  X(001).
+              88 CBAGN-PROGRAMA-ATIVO                VALUE "S".
+           05 CBAGN-ULTIMA-DATA         COMP-3 PIC  9(008).
+           05 CBAGN-ULTIMA-HORA         COMP-3 PIC  9(008).
+           05 CBAGN-ULTIMO-STATUS             PIC  X(001).
+              88 CBAGN-ULTIMO-OK                     VALUE "S".
+              88 CBAGN-ULTIMO-ERRO                   VALUE "N".
+              88 CBAGN-NUNCA-EXECUTADO               VALUE " ".
