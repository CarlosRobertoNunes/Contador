@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB059PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Aprovacao de BACs em multiplos niveis        *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBCOBASL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBCOBAFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 TECLA                    PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 RESPOSTA                 PIC  X(001) VALUE "N".
+           05 LINHA-EM-BRANCO-CB059    PIC  X(040) VALUE SPACES.
+           05 AAMMDD-CB059             PIC  9(006) VALUE 0.
+           05 DATA-APROVACAO-CB059     PIC  9(008) VALUE 0.
+           05 DATA-APROVACAO-CB059-R REDEFINES
+              DATA-APROVACAO-CB059.
+              10 SEC-APROVACAO-CB059   PIC  9(002).
+              10 AAMMDD-APROVACAO-CB059
+                                       PIC  9(006).
+           05 PARAMETROS-GRFINA-CB059.
+              10 OPERADOR-CB059        PIC  X(030).
+              10 TASK-CB059            PIC  X(006).
+              10 PROGRAMA-CB059        PIC  X(008).
+              10 CWMENU-CB059          PIC  X(001).
+           05 ER-CBCOBA.
+              10 FS-CBCOBA             PIC  X(002) VALUE "00".
+              10 LB-CBCOBA             PIC  X(050) VALUE "CBCOBA".
+
+       SCREEN SECTION.
+
+       01  TELA-CB059-DADOS.
+           05 LINE 08 COLUMN 03 VALUE "Serie             :".
+           05 LINE 09 COLUMN 03 VALUE "Numero            :".
+           05 LINE 11 COLUMN 03 VALUE "Niveis exigidos   :".
+           05 LINE 12 COLUMN 03 VALUE "Niveis aprovados  :".
+           05 LINE 08 COLUMN 23 PIC Z(004)  FROM CBCOBA-SERIE.
+           05 LINE 09 COLUMN 23 PIC Z(004)  FROM CBCOBA-NUMERO.
+           05 LINE 11 COLUMN 23 PIC 9(001)  FROM CBCOBA-NIVEL-EXIGIDO.
+           05 LINE 12 COLUMN 23 PIC 9(001)  FROM CBCOBA-NIVEL-APROVADO.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS THRU 800-99-FIM
+           PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+                   UNTIL ESC
+           PERFORM 900-FINAIS   THRU 900-99-FIM.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           MOVE ZERO TO CBCOBA-SERIE CBCOBA-NUMERO
+           DISPLAY "BAC a aprovar" LINE 06 COLUMN 03
+           DISPLAY "Serie             :" LINE 08 COLUMN 03
+           ACCEPT  CBCOBA-SERIE          LINE 08 COLUMN 23
+                   WITH PROMPT UPDATE
+           ACCEPT  TECLA FROM ESCAPE KEY
+           IF   NOT ESC
+                DISPLAY "Numero            :" LINE 09 COLUMN 03
+                ACCEPT  CBCOBA-NUMERO         LINE 09 COLUMN 23
+                        WITH PROMPT UPDATE
+                ACCEPT  TECLA FROM ESCAPE KEY
+           END-IF
+
+           IF   NOT ESC
+           AND (CBCOBA-SERIE NOT = 0 OR CBCOBA-NUMERO NOT = 0)
+                READ CBCOBA LOCK
+                IF   FS-CBCOBA > "09"
+                     DISPLAY "BAC nao cadastrado" LINE 22 COLUMN 03
+                ELSE
+                     PERFORM 110-APROVA THRU 110-99-FIM
+                END-IF
+           END-IF.
+
+       100-99-FIM. EXIT.
+
+       110-APROVA.
+
+           DISPLAY TELA-CB059-DADOS
+
+           IF   CBCOBA-NIVEL-APROVADO NOT < CBCOBA-NIVEL-EXIGIDO
+                DISPLAY "BAC ja possui todas as aprovacoes"
+                        LINE 22 COLUMN 03
+                UNLOCK CBCOBA
+           ELSE
+                MOVE "N" TO RESPOSTA
+                DISPLAY "Confirma aprovacao deste nivel (S/N):"
+                        LINE 14 COLUMN 03
+                ACCEPT  RESPOSTA LINE 14 COLUMN 41
+                        WITH PROMPT UPDATE
+                IF   RESPOSTA = "S" OR "s"
+                     PERFORM 120-GRAVA-APROVACAO THRU 120-99-FIM
+                     REWRITE CBCOBA-REG
+                     DISPLAY TELA-CB059-DADOS
+                     DISPLAY "Aprovacao registrada" LINE 22 COLUMN 03
+                ELSE
+                     UNLOCK CBCOBA
+                END-IF
+           END-IF
+
+           DISPLAY LINHA-EM-BRANCO-CB059 LINE 22 COLUMN 03.
+
+       110-99-FIM. EXIT.
+
+       120-GRAVA-APROVACAO.
+
+           ADD  1 TO CBCOBA-NIVEL-APROVADO
+
+           MOVE "?"                     TO CWMENU-CB059
+           CALL "CWGETU"             USING OPERADOR-CB059
+                                            TASK-CB059
+                                            PROGRAMA-CB059
+                                            CWMENU-CB059
+           MOVE OPERADOR-CB059
+             TO CBCOBA-APROVADOR (CBCOBA-NIVEL-APROVADO)
+
+           ACCEPT AAMMDD-CB059 FROM DATE
+           IF   AAMMDD-CB059 > 850000
+                MOVE 19 TO SEC-APROVACAO-CB059
+           ELSE
+                MOVE 20 TO SEC-APROVACAO-CB059
+           END-IF
+           MOVE AAMMDD-CB059            TO AAMMDD-APROVACAO-CB059
+           MOVE DATA-APROVACAO-CB059
+             TO CBCOBA-DATA-APROVACAO (CBCOBA-NIVEL-APROVADO).
+
+       120-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           OPEN I-O CBCOBA.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           CLOSE CBCOBA.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB059PCW.
