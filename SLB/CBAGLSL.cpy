@@ -0,0 +1,11 @@
+
+      ******************************************************************
+      *  Log de execucao da janela noturna (CBAGN)                     *
+      ******************************************************************
+
+           SELECT CBAGL ASSIGN  TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBAGL-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CBAGL.
