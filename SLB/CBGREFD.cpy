@@ -0,0 +1,18 @@
+
+      ******************************************************************
+      *     Auditoria de recuperacao de geracao incompleta (CBGEIN)    *
+      ******************************************************************
+
+       FD  CBGRE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBGRE.
+
+       01  CBGRE-REG.
+           05 CBGRE-CHAVE              COMP-3 PIC  9(008).
+           05 CBGRE-ANTERIOR                  PIC  X(006).
+           05 CBGRE-ATUAL                     PIC  X(006).
+           05 CBGRE-SALDOS-ELIMINADOS  COMP-3 PIC  9(007).
+           05 CBGRE-PROGRAMA                  PIC  X(008).
+           05 CBGRE-USUARIO                   PIC  X(030).
+           05 CBGRE-DATA               COMP-3 PIC  9(008).
+           05 CBGRE-HORA               COMP-3 PIC  9(008).
