@@ -0,0 +1,30 @@
+
+      ******************************************************************
+      *  Auditoria das manutencoes de lancamento (CB008PCW)            *
+      ******************************************************************
+
+       FD  CBLNAU
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBLNAU.
+
+       01  CBLNAU-REG.
+           05 CBLNAU-CHAVE                 COMP-3 PIC  9(008).
+           05 CBLNAU-LANCAMENTO            COMP-3 PIC  9(007).
+           05 CBLNAU-TIPO                         PIC  X(001).
+           05 CBLNAU-OPERACAO                     PIC  X(001).
+              88 CBLNAU-INCLUSAO                        VALUE "I".
+              88 CBLNAU-ALTERACAO                       VALUE "A".
+              88 CBLNAU-EXCLUSAO                        VALUE "E".
+              88 CBLNAU-ESTORNO                         VALUE "R".
+           05 CBLNAU-SERIE                 COMP-3 PIC  9(004).
+           05 CBLNAU-NUMERO                COMP-3 PIC  9(004).
+           05 CBLNAU-COD-RED               COMP-3 PIC  9(005).
+           05 CBLNAU-DOCTO                 COMP-3 PIC  9(008).
+           05 CBLNAU-CENTRO-CUSTO          COMP-3 PIC  9(004).
+           05 CBLNAU-HISTORICO-PADRAO      COMP-3 PIC  9(004).
+           05 CBLNAU-HISTORICO-VARIAVEL    COMP-3 PIC  9(006).
+           05 CBLNAU-VALOR                 COMP-3 PIC  9(012)V99.
+           05 CBLNAU-PROGRAMA                     PIC  X(008).
+           05 CBLNAU-USUARIO                      PIC  X(030).
+           05 CBLNAU-DATA                  COMP-3 PIC  9(008).
+           05 CBLNAU-HORA                  COMP-3 PIC  9(008).
