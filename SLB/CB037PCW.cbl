@@ -7,7 +7,10 @@
                       *  Subrotina para redirecionar arquivos         *
                       *                                               *
                       *    CB0037-OPCAO    PIC X(01).    Input        *
-                      *    1 - Moedas 2 - Reservado 3 - Estruturas    *
+                      *    1 - Moedas       2 - Reservado             *
+                      *    3 - Estruturas   4 - Cadastros             *
+                      *    5 - Movimento    6 - Saldos                *
+                      *    7 - Controle     8 - Relatorios            *
                       *    CB0037-FILE-OLD PIC X(12).    Input        *
                       *    CB0037-FILE-NEW PIC X(50).    Output       *
                       *                                               *
@@ -38,7 +41,7 @@
        LINKAGE SECTION.
 
        01  CB0037-OPCAO    PIC 9(01).
-           88 OPCAO-OK VALUE 1 2 3.
+           88 OPCAO-OK VALUE 1 2 3 4 5 6 7 8.
        01  CB0037-FILE-OLD PIC X(12).
        01  CB0037-FILE-NEW PIC X(50).
 
@@ -68,6 +71,11 @@
                        WHEN 1 MOVE "..\COMUNS\MDS" TO DIR
                        WHEN 2 MOVE "             " TO DIR
                        WHEN 3 MOVE "..\COMUNS\LTS" TO DIR
+                       WHEN 4 MOVE "..\COMUNS\CAD" TO DIR
+                       WHEN 5 MOVE "..\COMUNS\MOV" TO DIR
+                       WHEN 6 MOVE "..\COMUNS\SLD" TO DIR
+                       WHEN 7 MOVE "..\COMUNS\CTL" TO DIR
+                       WHEN 8 MOVE "..\COMUNS\RPT" TO DIR
                      END-EVALUATE
                 END-IF
                 CLOSE CBPAEM
