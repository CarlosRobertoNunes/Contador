@@ -0,0 +1,11 @@
+
+      ******************************************************************
+      *     Auditoria de alteracoes do plano de contas (CBPLCO)        *
+      ******************************************************************
+
+           SELECT CBPLAU ASSIGN  TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBPLAU-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CBPLAU.
