@@ -0,0 +1,11 @@
+
+      ******************************************************************
+      *          Cadastro de lancamentos recorrentes (padrao)          *
+      ******************************************************************
+
+           SELECT CBLCRE ASSIGN  TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBLCRE-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CBLCRE.
