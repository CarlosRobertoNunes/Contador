@@ -23,6 +23,8 @@
        COPY CBPLCOSL.
        COPY CBMVMSSL.
        COPY CBGEINSL.
+       COPY CBGRESL.
+       COPY CBLNAUSL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -37,6 +39,8 @@
        COPY CBPLCOFD.
        COPY CBMVMSFD.
        COPY CBGEINFD.
+       COPY CBGREFD.
+       COPY CBLNAUFD.
 
        WORKING-STORAGE SECTION.
 
@@ -64,7 +68,7 @@
            05 RODAPE-C6                PIC  X(068) VALUE
               "<Esc>-Fun‡Æo F1-Hlp F3-Ver F5-Lista Centros de Custos".
            05 RODAPE-CONSULTA          PIC  X(068) VALUE
-              "<Esc>-Fun‡Æo F1-Hlp F3-Ver Pg Up/Down ".
+              "<Esc>-Fun‡Æo F1-Hlp F3-Ver Pg Up/Down F6-Estornar".
            05 VEZ                      PIC  9(001) VALUE 1.
            05 ESTORNO                  PIC  9(001) VALUE 0.
            05 VALOR-A                  PIC  9(012)V99 VALUE 0.
@@ -99,6 +103,9 @@
            05 I                        PIC  9(002) VALUE 0.
            05 Y                        PIC  9(002) VALUE 0.
            05 FL-EXIT                  PIC  9(001) VALUE 1.
+           05 FL-LOTE-OK               PIC  9(001) VALUE 1.
+              88 LOTE-BATE                         VALUE 1.
+              88 LOTE-NAO-BATE                     VALUE 0.
            05 MENSAGEM-ERRO            PIC  X(030) VALUE SPACES.
               88 SEM-ERRO                          VALUE SPACES.
            05 MENSAGENS-DE-ERRO.
@@ -118,8 +125,11 @@
               10 PIC X(30) VALUE "Confirme exclusÆo             ".
               10 PIC X(30) VALUE "Centro de custos sem registro ".
               10 PIC X(30) VALUE "Codigo reduzido inconsistente ".
+              10 PIC X(30) VALUE "BAC pendente de aprovacao     ".
+              10 PIC X(30) VALUE "Confirme estorno              ".
+              10 PIC X(30) VALUE "Lote nÆo bate com previsto    ".
            05 FILLER REDEFINES MENSAGENS-DE-ERRO.
-              10 MSG OCCURS 16 PIC X(30).
+              10 MSG OCCURS 19 PIC X(30).
            05 ER-CBCOBA.
               10 FS-CBCOBA             PIC  X(002) VALUE "00".
               10 LB-CBCOBA             PIC  X(050) VALUE "CBCOBA".
@@ -151,6 +161,20 @@
            05 ER-CBGEIN.
               10 FS-CBGEIN              PIC  X(002) VALUE "00".
               10 LB-CBGEIN              PIC  X(050) VALUE "CBGEIN".
+           05 ER-CBGRE.
+              10 FS-CBGRE              PIC  X(002) VALUE "00".
+              10 LB-CBGRE              PIC  X(050) VALUE "CBGRE".
+           05 PROXIMA-CHAVE-CBGRE      COMP-3 PIC  9(008) VALUE 0.
+           05 ER-CBLNAU.
+              10 FS-CBLNAU             PIC  X(002) VALUE "00".
+              10 LB-CBLNAU             PIC  X(050) VALUE "CBLNAU".
+           05 PROXIMA-CHAVE-CBLNAU     COMP-3 PIC  9(008) VALUE 0.
+           05 SALDOS-ELIMINADOS-CBGEIN COMP-3 PIC  9(007) VALUE 0.
+           05 PARAMETROS-CWGETU-CBGEIN.
+              10 OPERADOR-CBGEIN       PIC  X(030).
+              10 TASK-CBGEIN           PIC  X(006).
+              10 PROGRAMA-CBGEIN       PIC  X(008).
+              10 CWMENU-CBGEIN         PIC  X(001).
            05 ER-CBCOHI.
               10 FS-CBCOHI              PIC  X(002) VALUE "00".
               10 LB-CBCOHI              PIC  X(050) VALUE "CBCOHI".
@@ -212,6 +236,8 @@
            05 DD-REF           PIC 9(002)    VALUE 0.
            05 COD-RED-DB       PIC 9(005)    VALUE 0.
            05 COD-RED-CR       PIC 9(005)    VALUE 0.
+           05 SALVA-COD-RED-DB PIC 9(005)    VALUE 0.
+           05 SALVA-COD-RED-CR PIC 9(005)    VALUE 0.
            05 COD-RED-DB-DV    PIC X(001)    VALUE SPACE.
            05 COD-RED-CR-DV    PIC X(001)    VALUE SPACE.
            05 DOCTO            PIC 9(008)    VALUE 0.
@@ -519,7 +545,17 @@
                                        END-EXEC
                                   ELSE
                                        IF   FS-CBCOBA < "10"
-                                            DISPLAY DADOS-BAC
+                                       AND  CBCOBA-NIVEL-APROVADO
+                                            < CBCOBA-NIVEL-EXIGIDO
+                                            UNLOCK CBCOBA
+                                            MOVE "23" TO FS-CBCOBA
+                                            EXEC COBOLware Send
+                                                 Message MSG(17)
+                                            END-EXEC
+                                       ELSE
+                                            IF   FS-CBCOBA < "10"
+                                                 DISPLAY DADOS-BAC
+                                            END-IF
                                        END-IF
                                   END-IF
                              END-IF
@@ -679,10 +715,33 @@
                                     END-PERFORM
                                     MOVE CBMVMS-LANCAMENTO TO LANCAMENTO
                                     CLOSE CBMVMS
+                               WHEN F6
+                                AND LANCAMENTO = LANCAMENTO-ANTERIOR
+                                AND LANCAMENTO NOT = 0
+                                AND (STATUS-C < "10" OR STATUS-D < "10")
+                                    EXEC COBOLware Send
+                                         Message MSG(18)
+                                    END-EXEC
+                                    PERFORM 105-CONFIRMA
+                                       THRU 105-99-FIM
+                                    PERFORM 149-ESTORNAR
+                                       THRU 149-99-FIM
                                END-EVALUATE
                      END-PERFORM
                      IF   ESC
-                          MOVE 1 TO FL-EXIT
+                          PERFORM 106-VERIFICA-LOTE THRU 106-99-FIM
+                          IF   LOTE-NAO-BATE
+                               EXEC COBOLware Send
+                                    Message MSG(19)
+                               END-EXEC
+                               PERFORM 105-CONFIRMA
+                                  THRU 105-99-FIM
+                               IF   EFETIVAR
+                                    MOVE 1 TO FL-EXIT
+                               END-IF
+                          ELSE
+                               MOVE 1 TO FL-EXIT
+                          END-IF
                      ELSE
                           IF   NOT MM-REF-OK
                           OR   AAAA-REF < 1900
@@ -821,6 +880,18 @@
 
        105-99-FIM. EXIT.
 
+       106-VERIFICA-LOTE.
+
+           MOVE 1 TO FL-LOTE-OK
+           IF   (CBCOBA-SERIE NOT = 0 OR CBCOBA-NUMERO NOT = 0)
+           AND ((CBCOBA-LC-EFETIVOS NOT = CBCOBA-LC-PREVISTOS)
+            OR  (CBCOBA-DB-EFETIVOS NOT = CBCOBA-DB-PREVISTOS)
+            OR  (CBCOBA-CR-EFETIVOS NOT = CBCOBA-CR-PREVISTOS))
+                MOVE 0 TO FL-LOTE-OK
+           END-IF.
+
+       106-99-FIM. EXIT.
+
        110-CARREGA-DADOS.
 
            MOVE CBMVMS-SERIE              TO CBCOBA-SERIE
@@ -965,6 +1036,8 @@
                      IF   FS-CBMVMS > "09"
                           STOP RUN
                      END-IF
+                     SET  CBLNAU-INCLUSAO       TO TRUE
+                     PERFORM 190-GRAVA-CBLNAU THRU 190-99-FIM
                 END-IF
                 IF   COD-RED-CR NOT = 0
                      MOVE    "C"         TO CBMVMS-TIPO
@@ -974,6 +1047,8 @@
                      IF   FS-CBMVMS > "09"
                           STOP RUN
                      END-IF
+                     SET  CBLNAU-INCLUSAO       TO TRUE
+                     PERFORM 190-GRAVA-CBLNAU THRU 190-99-FIM
                 END-IF
            END-IF.
 
@@ -1000,6 +1075,8 @@
                      IF   FS-CBMVMS > "09"
                           STOP RUN
                      END-IF
+                     SET  CBLNAU-ALTERACAO      TO TRUE
+                     PERFORM 190-GRAVA-CBLNAU THRU 190-99-FIM
                 END-IF
                 IF   COD-RED-CR-A NOT = 0
                      PERFORM 160-SALVA-DADOS      THRU 160-99-FIM
@@ -1016,6 +1093,8 @@
                      IF   FS-CBMVMS > "09"
                           STOP RUN
                      END-IF
+                     SET  CBLNAU-ALTERACAO      TO TRUE
+                     PERFORM 190-GRAVA-CBLNAU THRU 190-99-FIM
                 END-IF
                 MOVE 0 TO ESTORNO
                           VEZ-LANCAMENTO
@@ -1027,6 +1106,8 @@
                      IF   FS-CBMVMS > "09"
                           STOP RUN
                      END-IF
+                     SET  CBLNAU-ALTERACAO      TO TRUE
+                     PERFORM 190-GRAVA-CBLNAU THRU 190-99-FIM
                 END-IF
                 IF   COD-RED-CR NOT = 0
                      MOVE    "C"         TO CBMVMS-TIPO
@@ -1036,6 +1117,8 @@
                      IF   FS-CBMVMS > "09"
                           STOP RUN
                      END-IF
+                     SET  CBLNAU-ALTERACAO      TO TRUE
+                     PERFORM 190-GRAVA-CBLNAU THRU 190-99-FIM
                 END-IF
            END-IF.
 
@@ -1062,6 +1145,8 @@
                      IF   FS-CBMVMS > "09"
                           STOP RUN
                      END-IF
+                     SET  CBLNAU-EXCLUSAO       TO TRUE
+                     PERFORM 190-GRAVA-CBLNAU THRU 190-99-FIM
                 END-IF
                 IF   COD-RED-CR NOT = 0
                      MOVE    "C"                    TO CBMVMS-TIPO
@@ -1077,12 +1162,71 @@
                      IF   FS-CBMVMS > "09"
                           STOP RUN
                      END-IF
+                     SET  CBLNAU-EXCLUSAO       TO TRUE
+                     PERFORM 190-GRAVA-CBLNAU THRU 190-99-FIM
                 END-IF
                 MOVE    0                TO ESTORNO
            END-IF.
 
        140-99-FIM. EXIT.
 
+       149-ESTORNAR.
+
+           IF   EFETIVAR
+                MOVE    COD-RED-DB       TO SALVA-COD-RED-DB
+                MOVE    COD-RED-CR       TO SALVA-COD-RED-CR
+                MOVE    SALVA-COD-RED-CR TO COD-RED-DB
+                MOVE    SALVA-COD-RED-DB TO COD-RED-CR
+                PERFORM 152-SALVA-HIST THRU 152-99-FIM
+                MOVE    ZERO        TO CBMVMS-LANCAMENTO
+                MOVE    SPACE       TO CBMVMS-TIPO
+                READ CBMVMS LOCK
+                IF   FS-CBMVMS > "09"
+                     STOP RUN
+                END-IF
+                ADD     1            TO CBMVMS-VALOR
+                MOVE    CBMVMS-VALOR TO LANCAMENTO
+                REWRITE CBMVMS-REG
+                UNLOCK CBMVMS
+                MOVE 0 TO VEZ-LANCAMENTO
+                IF   COD-RED-DB NOT = 0
+                     MOVE    "D"                    TO CBMVMS-TIPO
+                     PERFORM 160-SALVA-DADOS             THRU 160-99-FIM
+                     PERFORM 170-CONTROLA-SALDOS  THRU 170-99-FIM
+                     WRITE CBMVMS-REG
+                     IF   FS-CBMVMS > "09"
+                          STOP RUN
+                     END-IF
+                     SET  CBLNAU-ESTORNO        TO TRUE
+                     PERFORM 190-GRAVA-CBLNAU THRU 190-99-FIM
+                END-IF
+                IF   COD-RED-CR NOT = 0
+                     MOVE    "C"         TO CBMVMS-TIPO
+                     PERFORM 160-SALVA-DADOS  THRU 160-99-FIM
+                     PERFORM 170-CONTROLA-SALDOS  THRU 170-99-FIM
+                     WRITE CBMVMS-REG
+                     IF   FS-CBMVMS > "09"
+                          STOP RUN
+                     END-IF
+                     SET  CBLNAU-ESTORNO        TO TRUE
+                     PERFORM 190-GRAVA-CBLNAU THRU 190-99-FIM
+                END-IF
+                READ CBCOBA LOCK
+                IF   FS-CBCOBA > "09"
+                     STOP RUN
+                END-IF
+                ADD     1                TO CBCOBA-LC-EFETIVOS
+                REWRITE CBCOBA-REG
+                IF   FS-CBCOBA > "09"
+                     STOP RUN
+                END-IF
+                UNLOCK CBCOBA
+                MOVE    SALVA-COD-RED-DB TO COD-RED-DB
+                MOVE    SALVA-COD-RED-CR TO COD-RED-CR
+           END-IF.
+
+       149-99-FIM. EXIT.
+
        150-ACCEPTS.
 
            MOVE 1      TO CAMPO
@@ -1296,6 +1440,8 @@
                         MOVE "C" TO CBMVMS-TIPO
                         PERFORM 115-INFORMA-SALDOS THRU 115-99-FIM
                    WHEN 4 ACCEPT C4
+                          PERFORM 155-VERIFICA-DOCTO-DUPLICADO
+                                  THRU 155-99-FIM
                           ACCEPT TECLA FROM ESCAPE KEY
                    WHEN 5 MOVE TECLA TO SALVA-TECLA2
                           ACCEPT C5
@@ -1471,6 +1617,31 @@
                                           UPON COMMAND-LINE
                                        CALL "CB035PCW"
                                        CANCEL "CB035PCW"
+                                  WHEN F5
+                                       MOVE SPACES TO CWBOXF-OPTION
+                                       MOVE "CB063PCW"
+                                                 TO CWBOXF-PROGRAM
+                                       MOVE "Hist¢ricos vari veis"
+                                                 TO CWBOXF-TITLE
+                                       MOVE HISTORICO
+                                                 TO CWBOXF-WORK-AREA
+                                       MOVE  2 TO CWBOXF-STRING-1-LENGTH
+                                       MOVE 30 TO CWBOXF-STRING-2-LENGTH
+                                       MOVE  1 TO CWBOXF-ORDER
+                                       MOVE 10 TO CWBOXF-VERTICAL-LENGTH
+                                       COMPUTE CWBOXF-HORIZONTAL-LENGTH
+                                             = 6
+                                             + CWBOXF-STRING-1-LENGTH
+                                             + CWBOXF-STRING-2-LENGTH
+                                       MOVE 08 TO CWBOXF-LINE
+                                       MOVE 70 TO CWBOXF-COLUMN
+                                       CALL "CWBOXF"
+                                            USING PARAMETROS-CWBOXF
+                                       IF   CWBOXF-OPTION NOT = SPACES
+                                            MOVE CWBOXF-OPTION (3: 30)
+                                              TO DESCR (DXX)
+                                            DISPLAY CB008PB
+                                       END-IF
                                   WHEN DXX > 1
                                   AND  DESCR (DXX) = SPACES
                                   AND  DESCR (DXX - 1) = SPACES
@@ -1707,6 +1878,28 @@
 
        154-99-FIM. EXIT.
 
+       155-VERIFICA-DOCTO-DUPLICADO.
+
+           IF   DOCTO NOT = 0
+                MOVE DOCTO TO CBMVMS-DOCTO
+                MOVE ZERO  TO CBMVMS-LANCAMENTO
+                MOVE SPACE TO CBMVMS-TIPO
+                START CBMVMS
+                      KEY NOT LESS CBMVMS-DOCTO-CHAVE
+                IF   FS-CBMVMS < "10"
+                     READ CBMVMS NEXT RECORD IGNORE LOCK
+                     IF   FS-CBMVMS < "10"
+                     AND  CBMVMS-DOCTO = DOCTO
+                     AND  CBMVMS-LANCAMENTO NOT = LANCAMENTO
+                          EXEC COBOLware Send
+                               Message "Documento ja lancado neste mes"
+                          END-EXEC
+                     END-IF
+                END-IF
+           END-IF.
+
+       155-99-FIM. EXIT.
+
        160-SALVA-DADOS.
 
            IF   CBMVMS-TIPO = "D"
@@ -1827,6 +2020,54 @@
 
        180-99-FIM. EXIT.
 
+       190-GRAVA-CBLNAU.
+
+           OPEN I-O CBLNAU
+           IF   FS-CBLNAU = "30" OR "35"
+                CLOSE CBLNAU
+                OPEN OUTPUT CBLNAU
+                CLOSE CBLNAU
+                OPEN I-O CBLNAU
+           END-IF
+
+           MOVE 99999999 TO CBLNAU-CHAVE
+           START CBLNAU KEY NOT GREATER CBLNAU-CHAVE
+           IF   FS-CBLNAU < "10"
+                READ CBLNAU PREVIOUS RECORD IGNORE LOCK
+                IF   FS-CBLNAU < "10"
+                     MOVE CBLNAU-CHAVE TO PROXIMA-CHAVE-CBLNAU
+                END-IF
+           END-IF
+
+           ADD  1                        TO PROXIMA-CHAVE-CBLNAU
+           MOVE PROXIMA-CHAVE-CBLNAU     TO CBLNAU-CHAVE
+           MOVE CBMVMS-LANCAMENTO        TO CBLNAU-LANCAMENTO
+           MOVE CBMVMS-TIPO              TO CBLNAU-TIPO
+           MOVE CBMVMS-SERIE             TO CBLNAU-SERIE
+           MOVE CBMVMS-NUMERO            TO CBLNAU-NUMERO
+           MOVE CBMVMS-COD-RED           TO CBLNAU-COD-RED
+           MOVE CBMVMS-DOCTO             TO CBLNAU-DOCTO
+           MOVE CBMVMS-CENTRO-CUSTO      TO CBLNAU-CENTRO-CUSTO
+           MOVE CBMVMS-HISTORICO-PADRAO  TO CBLNAU-HISTORICO-PADRAO
+           MOVE CBMVMS-HISTORICO-VARIAVEL
+                                         TO CBLNAU-HISTORICO-VARIAVEL
+           MOVE CBMVMS-VALOR             TO CBLNAU-VALOR
+
+           MOVE "?"                      TO CWMENU-CBGEIN
+           CALL "CWGETU"              USING OPERADOR-CBGEIN
+                                             TASK-CBGEIN
+                                             PROGRAMA-CBGEIN
+                                             CWMENU-CBGEIN
+           MOVE OPERADOR-CBGEIN          TO CBLNAU-USUARIO
+           MOVE PROGRAMA-CBGEIN          TO CBLNAU-PROGRAMA
+
+           ACCEPT CBLNAU-DATA FROM DATE
+           ACCEPT CBLNAU-HORA FROM TIME
+           WRITE CBLNAU-REG
+           CLOSE CBLNAU.
+
+       190-99-FIM. EXIT.
+
        COPY CB021PCW.
 
        800-INICIAIS.
