@@ -14,6 +14,7 @@
        FILE-CONTROL.
 
        COPY CBMVMSSL.
+       COPY CBMVAUSL.
 
            SELECT CBWORK ASSIGN TO DISK
                   ORGANIZATION  IS INDEXED
@@ -44,6 +45,7 @@
        FILE SECTION.
 
        COPY CBMVMSFD.
+       COPY CBMVAUFD.
 
       ******************************************************************
       *           Contabilidade Movimento contabil mensal              *
@@ -83,6 +85,22 @@
            05 ER-CBWORK.
               10 FS-CBWORK             PIC  X(002) VALUE "00".
               10 LB-CBWORK             PIC  X(050) VALUE "000000$$".
+           05 ER-CBMVAU.
+              10 FS-CBMVAU             PIC  X(002) VALUE "00".
+              10 LB-CBMVAU             PIC  X(050) VALUE "CBMVAU".
+           05 PROXIMA-CHAVE-CBMVAU     COMP-3 PIC  9(008) VALUE 0.
+           05 AAMMDD-CB045             PIC  9(006) VALUE 0.
+           05 DATA-AUDITORIA-CB045     PIC  9(008) VALUE 0.
+           05 DATA-AUDITORIA-CB045-R REDEFINES
+              DATA-AUDITORIA-CB045.
+              10 SEC-AUDITORIA-CB045   PIC  9(002).
+              10 AAMMDD-AUDITORIA-CB045
+                                       PIC  9(006).
+           05 PARAMETROS-GRFINA-CB045.
+              10 OPERADOR-CB045        PIC  X(030).
+              10 TASK-CB045            PIC  X(006).
+              10 PROGRAMA-CB045        PIC  X(008).
+              10 CWMENU-CB045          PIC  X(001).
 
        COPY CWBOXW.
 
@@ -122,6 +140,15 @@
                      IF   FS-CBMVMS > "09"
                           GOBACK
                      END-IF
+                     OPEN I-O CBMVAU
+                     MOVE 99999999 TO CBMVAU-CHAVE
+                     START CBMVAU KEY NOT GREATER CBMVAU-CHAVE
+                     IF   FS-CBMVAU < "10"
+                          READ CBMVAU PREVIOUS RECORD IGNORE LOCK
+                          IF   FS-CBMVAU < "10"
+                               MOVE CBMVAU-CHAVE TO PROXIMA-CHAVE-CBMVAU
+                          END-IF
+                     END-IF
                      MOVE 13 TO CWBOXW-LINE
                      MOVE 07 TO CWBOXW-COLUMN
                      MOVE 01 TO CWBOXW-VERTICAL-LENGTH
@@ -169,10 +196,40 @@
                      SET CWBOXW-CLOSE TO TRUE
                      CALL "CWBOXW" USING PARAMETROS-CWBOXW
                      DELETE FILE CBWORK
+                     PERFORM 190-GRAVA-AUDITORIA THRU 190-99-FIM
+                     CLOSE CBMVAU
                 END-IF
            END-IF
            CLOSE CBMVMS.
 
        000-99-FIM. GOBACK.
 
+       190-GRAVA-AUDITORIA.
+
+           ADD  1                       TO PROXIMA-CHAVE-CBMVAU
+           MOVE PROXIMA-CHAVE-CBMVAU    TO CBMVAU-CHAVE
+           MOVE REFERENCIA              TO CBMVAU-REFERENCIA
+           MOVE LD-CBWORK               TO CBMVAU-REGISTROS
+
+           MOVE "?"                     TO CWMENU-CB045
+           CALL "CWGETU"             USING OPERADOR-CB045
+                                            TASK-CB045
+                                            PROGRAMA-CB045
+                                            CWMENU-CB045
+           MOVE OPERADOR-CB045          TO CBMVAU-USUARIO
+
+           ACCEPT AAMMDD-CB045 FROM DATE
+           IF   AAMMDD-CB045 > 850000
+                MOVE 19 TO SEC-AUDITORIA-CB045
+           ELSE
+                MOVE 20 TO SEC-AUDITORIA-CB045
+           END-IF
+           MOVE AAMMDD-CB045            TO AAMMDD-AUDITORIA-CB045
+           MOVE DATA-AUDITORIA-CB045    TO CBMVAU-DATA
+           ACCEPT CBMVAU-HORA FROM TIME
+
+           WRITE CBMVAU-REG.
+
+       190-99-FIM. EXIT.
+
        END PROGRAM CB045PCW.
