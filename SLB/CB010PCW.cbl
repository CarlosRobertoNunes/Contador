@@ -13,6 +13,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+       COPY CBCAHISL.
        COPY CBCOBASL.
        COPY CBHIVASL.
        COPY CBMVMSSL.
@@ -21,6 +22,7 @@
        DATA DIVISION.
        FILE SECTION.
 
+       COPY CBCAHIFD.
        COPY CBCOBAFD.
        COPY CBHIVAFD.
        COPY CBMVMSFD.
@@ -50,6 +52,9 @@
               10 AAAA                  PIC  9(004).
            05 LD-CBMVMS         COMP-3 PIC  9(006) VALUE 0.
            05 GR-PRNTER         COMP-3 PIC  9(006) VALUE 0.
+           05 ER-CBCAHI.
+              10 FS-CBCAHI              PIC  X(002) VALUE "00".
+              10 LB-CBCAHI              PIC  X(050) VALUE "CBCAHI".
            05 ER-CBCOBA.
               10 FS-CBCOBA              PIC  X(002) VALUE "00".
               10 LB-CBCOBA              PIC  X(050) VALUE "CBCOBA".
@@ -93,6 +98,8 @@
            05 FILLER                         PIC  X(002) VALUE "/C".
            05 FILLER                         PIC  X(022) VALUE
               " HIST            VALOR".
+           05 FILLER                         PIC  X(023) VALUE
+              " DESCRICAO DO HISTORICO".
        02  LINHA-03.
            05 FILLER                         PIC  X(002) VALUE SPACES.
            05 CLIC-LANCAMENTO                PIC  Z(008) VALUE ZEROS.
@@ -119,6 +126,8 @@
            05 FILLER                         PIC  X(001) VALUE SPACE.
            05 CLIC-HISTORICO-PADRAO          PIC  Z(004) VALUE ZEROS.
            05 CLIC-VALOR                     PIC  ZZ.ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                         PIC  X(001) VALUE SPACE.
+           05 CLIC-DESCRICAO-HISTORICO       PIC  X(030) VALUE SPACES.
        02  LINHA-04.
            05 FILLER                         PIC  X(095) VALUE SPACES.
            05 CLIC-H-VARIAVEL                PIC  X(030) VALUE SPACES.
@@ -279,6 +288,15 @@
            MOVE CBMVMS-HISTORICO-VARIAVEL TO HISTORICO-VARIAVEL
            MOVE CBMVMS-VALOR              TO CLIC-VALOR
 
+           MOVE SPACES                    TO CLIC-DESCRICAO-HISTORICO
+           MOVE CBMVMS-HISTORICO-PADRAO   TO CBCAHI-CODIGO
+           IF   CBCAHI-CODIGO NOT = 0
+                READ CBCAHI IGNORE LOCK
+                IF   FS-CBCAHI < "10"
+                     MOVE CBCAHI-DESCRICAO TO CLIC-DESCRICAO-HISTORICO
+                END-IF
+           END-IF
+
            IF   CBMVMS-TIPO = "C"
                 ADD  CBMVMS-VALOR    TO CR-MOVIMENTO
                 MOVE CBMVMS-COD-RED  TO CLIC-COD-RED-CR
@@ -368,6 +386,11 @@
                 CLOSE CBPLCO CBCOBA
                 GOBACK.
 
+           OPEN INPUT CBCAHI
+           IF   FS-CBCAHI > "09"
+                CLOSE CBHIVA CBPLCO CBCOBA
+                GOBACK.
+
            DISPLAY CB0010A
            PERFORM TEST AFTER UNTIL FS-CBCOBA < "09"
                                     OR TECLA = 01
@@ -492,7 +515,7 @@
 
            MOVE "CLOSE"     TO CWIMPR-TIME-REPORT
            CALL "CWIMPR" USING PARAMETROS-CWIMPR
-           CLOSE CBCOBA CBMVMS CBHIVA CBPLCO
+           CLOSE CBCOBA CBMVMS CBHIVA CBPLCO CBCAHI
            CANCEL "CB039PCW"
            CANCEL "CB002PCW".
 
@@ -502,7 +525,7 @@
 
            IF   CWIMPR-END-PRINT
                 CLOSE CBCOBA CBMVMS
-                      CBPLCO CBHIVA
+                      CBPLCO CBHIVA CBCAHI
                 GOBACK.
 
        910-99-FIM. EXIT.
