@@ -0,0 +1,22 @@
+
+      ******************************************************************
+      *  Saldos simulados "what-if" (copia paralela de CBCOSA)         *
+      ******************************************************************
+
+       FD  CBCOSI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBCOSI.
+
+       01  CBCOSI-REG.
+           05 CBCOSI-CHAVE.
+              10 CBCOSI-CENARIO        COMP-3 PIC  9(004).
+              10 CBCOSI-CENTRO-CUSTO   COMP-3 PIC  9(004).
+              10 CBCOSI-CONTA          COMP-3 PIC  9(015).
+              10 CBCOSI-AAAAMM                PIC  9(006).
+              10 FILLER REDEFINES CBCOSI-AAAAMM.
+                 15 CBCOSI-AAAA               PIC  9(004).
+                 15 CBCOSI-MM                 PIC  9(002).
+           05 CBCOSI-SALDO-INICIAL     COMP-3 PIC S9(012)V99.
+           05 CBCOSI-SALDO-ATUAL       COMP-3 PIC S9(012)V99.
+           05 CBCOSI-A-DEBITO          COMP-3 PIC  9(012)V99.
+           05 CBCOSI-A-CREDITO         COMP-3 PIC  9(012)V99.
