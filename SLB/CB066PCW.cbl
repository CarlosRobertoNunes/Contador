@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB066PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Gerador de cadastro a partir do exemplo      *
+                      *  TESTE.cbl, substituindo o nome do programa   *
+                      *  e o prefixo de campos por um novo cadastro   *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TEMPLATE-I ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-TEMPLATE-I.
+
+           SELECT CADASTRO-O ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-CADASTRO-O.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TEMPLATE-I
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-TEMPLATE-I.
+
+       01  TEMPLATE-I-REG                PIC X(080).
+
+       FD  CADASTRO-O
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CADASTRO-O.
+
+       01  CADASTRO-O-REG                PIC X(080).
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO.
+           05 RESPOSTA                   PIC  X(001) VALUE "N".
+           05 NOVO-PROGRAMA              PIC  X(005) VALUE SPACES.
+           05 NOVO-PREFIXO               PIC  X(008) VALUE SPACES.
+           05 LINHA                      PIC  X(080) VALUE SPACES.
+           05 GR-TEMPLATE-I              PIC  9(005) VALUE 0.
+           05 ER-TEMPLATE-I.
+              10 FS-TEMPLATE-I           PIC  X(002) VALUE "00".
+              10 LB-TEMPLATE-I           PIC  X(050) VALUE "TESTE.cbl".
+           05 ER-CADASTRO-O.
+              10 FS-CADASTRO-O           PIC  X(002) VALUE "00".
+              10 LB-CADASTRO-O           PIC  X(050) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 100-PROCESSAMENTO THRU 100-99-FIM.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           DISPLAY "Gerador de cadastro a partir de TESTE.cbl"
+                                              LINE 08 COLUMN 03
+           "Novo nome de programa (5 posi‡äes, ex: TESTE):"
+                                              LINE 10 COLUMN 03
+           "Novo prefixo de campos (8 posi‡äes, ex: FileName):"
+                                              LINE 12 COLUMN 03
+
+           ACCEPT NOVO-PROGRAMA               LINE 10 COLUMN 55
+           ACCEPT NOVO-PREFIXO                LINE 12 COLUMN 55
+
+           IF   NOVO-PROGRAMA NOT = SPACES
+           AND  NOVO-PREFIXO  NOT = SPACES
+                STRING FUNCTION TRIM(NOVO-PROGRAMA) ".cbl"
+                       DELIMITED BY SIZE INTO LB-CADASTRO-O
+                DISPLAY "Gerar " LB-CADASTRO-O " ? S/<N>:"
+                                              LINE 14 COLUMN 03
+                ACCEPT RESPOSTA                LINE 14 COLUMN 32
+                IF   RESPOSTA = "S" OR "s"
+                     PERFORM 200-GERA-CADASTRO THRU 200-99-FIM
+                     DISPLAY LB-CADASTRO-O " gerado com "
+                             GR-TEMPLATE-I " linha(s)"
+                                              LINE 16 COLUMN 03
+                END-IF
+           ELSE
+                DISPLAY "Nome de programa e prefixo s∆o obrigat¢rios"
+                                              LINE 14 COLUMN 03
+           END-IF.
+
+       100-99-FIM. EXIT.
+
+       200-GERA-CADASTRO.
+
+           MOVE 0 TO GR-TEMPLATE-I
+
+           OPEN INPUT  TEMPLATE-I
+           OPEN OUTPUT CADASTRO-O
+
+           IF   FS-TEMPLATE-I = "00"
+           AND  FS-CADASTRO-O = "00"
+                PERFORM TEST AFTER UNTIL FS-TEMPLATE-I > "09"
+                        READ TEMPLATE-I NEXT RECORD
+                        IF   FS-TEMPLATE-I < "10"
+                             MOVE TEMPLATE-I-REG TO LINHA
+                             INSPECT LINHA REPLACING ALL
+                                     "FileName" BY NOVO-PREFIXO
+                             INSPECT LINHA REPLACING ALL
+                                     "TESTE" BY NOVO-PROGRAMA
+                             MOVE LINHA TO CADASTRO-O-REG
+                             WRITE CADASTRO-O-REG
+                             ADD 1 TO GR-TEMPLATE-I
+                        END-IF
+                END-PERFORM
+           END-IF
+
+           CLOSE TEMPLATE-I CADASTRO-O.
+
+       200-99-FIM. EXIT.
+
+       END PROGRAM CB066PCW.
