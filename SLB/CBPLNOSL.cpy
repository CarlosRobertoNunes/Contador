@@ -0,0 +1,11 @@
+
+      ******************************************************************
+      *  Notas explicativas do balanco, por conta/classe (CBPLCO)      *
+      ******************************************************************
+
+           SELECT CBPLNO ASSIGN  TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBPLNO-CHAVE
+                  LOCK MODE     IS AUTOMATIC
+                  FILE STATUS   IS FS-CBPLNO.
