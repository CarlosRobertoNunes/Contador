@@ -0,0 +1,416 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB075PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Fusao de codigos duplicados de centro de     *
+                      *  custo (CBCACC) ou de historico padrao        *
+                      *  (CBCAHI): reaponta todas as referencias do   *
+                      *  codigo origem para o codigo destino e apaga  *
+                      *  o cadastro origem                            *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBCACCSL.
+       COPY CBCAHISL.
+       COPY CBCOSASL.
+       COPY CBCACOSL.
+       COPY CBMVMSSL.
+       COPY CBLCRESL.
+       COPY CBRAPDSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBCACCFD.
+       COPY CBCAHIFD.
+       COPY CBCOSAFD.
+       COPY CBCACOFD.
+       COPY CBMVMSFD.
+       COPY CBLCREFD.
+       COPY CBRAPDFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO.
+           05 DOMINIO                   PIC  X(001) VALUE SPACE.
+              88 DOMINIO-CENTRO-CUSTO          VALUE "C" "c".
+              88 DOMINIO-HISTORICO-PADRAO      VALUE "H" "h".
+           05 RESPOSTA                  PIC  X(001) VALUE "N".
+           05 CODIGO-ORIGEM      COMP-3 PIC  9(004) VALUE ZERO.
+           05 CODIGO-DESTINO     COMP-3 PIC  9(004) VALUE ZERO.
+           05 QT-CBCOSA          COMP-3 PIC  9(006) VALUE ZERO.
+           05 QT-CBCACO          COMP-3 PIC  9(006) VALUE ZERO.
+           05 QT-CBMVMS          COMP-3 PIC  9(006) VALUE ZERO.
+           05 QT-CBLCRE          COMP-3 PIC  9(006) VALUE ZERO.
+           05 QT-CBRAPD          COMP-3 PIC  9(006) VALUE ZERO.
+           05 PODE-PROSSEGUIR           PIC  X(001) VALUE "N".
+              88 PROSSEGUE                     VALUE "S".
+           05 WK-SALDO-INICIAL-CB075 COMP-3 PIC S9(012)V99 VALUE ZERO.
+           05 WK-SALDO-ATUAL-CB075   COMP-3 PIC S9(012)V99 VALUE ZERO.
+           05 WK-A-DEBITO-CB075      COMP-3 PIC  9(012)V99 VALUE ZERO.
+           05 WK-A-CREDITO-CB075     COMP-3 PIC  9(012)V99 VALUE ZERO.
+           05 WK-CONTA-CB075         COMP-3 PIC  9(015)    VALUE ZERO.
+           05 WK-AAAAMM-CB075               PIC  9(006)    VALUE ZERO.
+           05 WK-DIA-CB075                  PIC  9(002)    VALUE ZERO.
+           05 ER-CBCACC.
+              10 FS-CBCACC              PIC  X(002) VALUE "00".
+              10 LB-CBCACC              PIC  X(050) VALUE "CBCACC".
+           05 ER-CBCAHI.
+              10 FS-CBCAHI              PIC  X(002) VALUE "00".
+              10 LB-CBCAHI              PIC  X(050) VALUE "CBCAHI".
+           05 ER-CBCOSA.
+              10 FS-CBCOSA              PIC  X(002) VALUE "00".
+              10 LB-CBCOSA              PIC  X(050) VALUE "CBCOSA".
+           05 ER-CBCACO.
+              10 FS-CBCACO              PIC  X(002) VALUE "00".
+              10 LB-CBCACO              PIC  X(050) VALUE "CBCACO".
+           05 ER-CBMVMS.
+              10 FS-CBMVMS              PIC  X(002) VALUE "00".
+              10 LB-CBMVMS              PIC  X(050) VALUE "CBMVMS".
+           05 ER-CBLCRE.
+              10 FS-CBLCRE              PIC  X(002) VALUE "00".
+              10 LB-CBLCRE              PIC  X(050) VALUE "CBLCRE".
+           05 ER-CBRAPD.
+              10 FS-CBRAPD              PIC  X(002) VALUE "00".
+              10 LB-CBRAPD              PIC  X(050) VALUE "CBRAPD".
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           IF   PROSSEGUE
+                PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+           END-IF
+           PERFORM 900-FINAIS        THRU 900-99-FIM.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           EVALUATE TRUE
+               WHEN DOMINIO-CENTRO-CUSTO
+                    PERFORM 200-FUNDE-CENTRO-CUSTO THRU 200-99-FIM
+               WHEN DOMINIO-HISTORICO-PADRAO
+                    PERFORM 300-FUNDE-HISTORICO    THRU 300-99-FIM
+           END-EVALUATE.
+
+       100-99-FIM. EXIT.
+
+       200-FUNDE-CENTRO-CUSTO.
+
+           PERFORM 210-FUNDE-CBCOSA THRU 210-99-FIM
+           PERFORM 220-FUNDE-CBCACO THRU 220-99-FIM
+           PERFORM 230-ATUALIZA-CBMVMS THRU 230-99-FIM
+           PERFORM 240-ATUALIZA-CBLCRE THRU 240-99-FIM
+           PERFORM 250-ATUALIZA-CBRAPD THRU 250-99-FIM
+
+           MOVE CODIGO-ORIGEM TO CBCACC-CODIGO
+           READ CBCACC
+           IF   FS-CBCACC < "10"
+                DELETE CBCACC RECORD
+           END-IF
+
+           DISPLAY "Saldos fundidos (CBCOSA)....:" QT-CBCOSA
+                                                 LINE 14 COLUMN 03
+           DISPLAY "Orcamentos fundidos (CBCACO):" QT-CBCACO
+                                                 LINE 15 COLUMN 03
+           DISPLAY "Lancamentos atualizados.....:" QT-CBMVMS
+                                                 LINE 16 COLUMN 03
+           DISPLAY "Recorrentes atualizados.....:" QT-CBLCRE
+                                                 LINE 17 COLUMN 03
+           DISPLAY "Razoes salvos atualizados...:" QT-CBRAPD
+                                                 LINE 18 COLUMN 03.
+
+       200-99-FIM. EXIT.
+
+       210-FUNDE-CBCOSA.
+
+           MOVE CODIGO-ORIGEM  TO CBCOSA-CENTRO-CUSTO
+           MOVE ZERO           TO CBCOSA-CONTA CBCOSA-AAAAMM
+           START CBCOSA KEY NOT LESS CBCOSA-CHAVE
+           PERFORM UNTIL FS-CBCOSA > "09"
+                         OR CBCOSA-CENTRO-CUSTO NOT = CODIGO-ORIGEM
+                   READ CBCOSA NEXT RECORD IGNORE LOCK
+                   IF   FS-CBCOSA < "10"
+                   AND  CBCOSA-CENTRO-CUSTO = CODIGO-ORIGEM
+                        PERFORM 211-MERGE-CBCOSA THRU 211-99-FIM
+                        ADD  1 TO QT-CBCOSA
+                   END-IF
+           END-PERFORM.
+
+       210-99-FIM. EXIT.
+
+       211-MERGE-CBCOSA.
+
+           MOVE CBCOSA-SALDO-INICIAL TO WK-SALDO-INICIAL-CB075
+           MOVE CBCOSA-SALDO-ATUAL   TO WK-SALDO-ATUAL-CB075
+           MOVE CBCOSA-A-DEBITO      TO WK-A-DEBITO-CB075
+           MOVE CBCOSA-A-CREDITO     TO WK-A-CREDITO-CB075
+           MOVE CBCOSA-CONTA         TO WK-CONTA-CB075
+           MOVE CBCOSA-AAAAMM        TO WK-AAAAMM-CB075
+
+           DELETE CBCOSA RECORD
+
+           MOVE CODIGO-DESTINO  TO CBCOSA-CENTRO-CUSTO
+           MOVE WK-CONTA-CB075  TO CBCOSA-CONTA
+           MOVE WK-AAAAMM-CB075 TO CBCOSA-AAAAMM
+           READ CBCOSA IGNORE LOCK
+           IF   FS-CBCOSA < "10"
+                ADD  WK-SALDO-INICIAL-CB075 TO CBCOSA-SALDO-INICIAL
+                ADD  WK-SALDO-ATUAL-CB075   TO CBCOSA-SALDO-ATUAL
+                ADD  WK-A-DEBITO-CB075      TO CBCOSA-A-DEBITO
+                ADD  WK-A-CREDITO-CB075     TO CBCOSA-A-CREDITO
+                REWRITE CBCOSA-REG
+           ELSE
+                MOVE WK-SALDO-INICIAL-CB075 TO CBCOSA-SALDO-INICIAL
+                MOVE WK-SALDO-ATUAL-CB075   TO CBCOSA-SALDO-ATUAL
+                MOVE WK-A-DEBITO-CB075      TO CBCOSA-A-DEBITO
+                MOVE WK-A-CREDITO-CB075     TO CBCOSA-A-CREDITO
+                WRITE CBCOSA-REG
+           END-IF
+
+           MOVE CODIGO-ORIGEM TO CBCOSA-CENTRO-CUSTO
+           MOVE WK-CONTA-CB075  TO CBCOSA-CONTA
+           MOVE WK-AAAAMM-CB075 TO CBCOSA-AAAAMM
+           START CBCOSA KEY NOT LESS CBCOSA-CHAVE.
+
+       211-99-FIM. EXIT.
+
+       220-FUNDE-CBCACO.
+
+           MOVE CODIGO-ORIGEM  TO CBCACO-CENTRO-CUSTO
+           MOVE ZERO           TO CBCACO-CONTA CBCACO-AAAAMM
+           START CBCACO KEY NOT LESS CBCACO-CHAVE
+           PERFORM UNTIL FS-CBCACO > "09"
+                         OR CBCACO-CENTRO-CUSTO NOT = CODIGO-ORIGEM
+                   READ CBCACO NEXT RECORD IGNORE LOCK
+                   IF   FS-CBCACO < "10"
+                   AND  CBCACO-CENTRO-CUSTO = CODIGO-ORIGEM
+                        PERFORM 221-MERGE-CBCACO THRU 221-99-FIM
+                        ADD  1 TO QT-CBCACO
+                   END-IF
+           END-PERFORM.
+
+       220-99-FIM. EXIT.
+
+       221-MERGE-CBCACO.
+
+           MOVE CBCACO-A-DEBITO      TO WK-A-DEBITO-CB075
+           MOVE CBCACO-A-CREDITO     TO WK-A-CREDITO-CB075
+           MOVE CBCACO-CONTA         TO WK-CONTA-CB075
+           MOVE CBCACO-AAAAMM        TO WK-AAAAMM-CB075
+
+           DELETE CBCACO RECORD
+
+           MOVE CODIGO-DESTINO  TO CBCACO-CENTRO-CUSTO
+           MOVE WK-CONTA-CB075  TO CBCACO-CONTA
+           MOVE WK-AAAAMM-CB075 TO CBCACO-AAAAMM
+           READ CBCACO IGNORE LOCK
+           IF   FS-CBCACO < "10"
+                ADD  WK-A-DEBITO-CB075      TO CBCACO-A-DEBITO
+                ADD  WK-A-CREDITO-CB075     TO CBCACO-A-CREDITO
+                REWRITE CBCACO-REG
+           ELSE
+                MOVE WK-A-DEBITO-CB075      TO CBCACO-A-DEBITO
+                MOVE WK-A-CREDITO-CB075     TO CBCACO-A-CREDITO
+                WRITE CBCACO-REG
+           END-IF
+
+           MOVE CODIGO-ORIGEM   TO CBCACO-CENTRO-CUSTO
+           MOVE WK-CONTA-CB075  TO CBCACO-CONTA
+           MOVE WK-AAAAMM-CB075 TO CBCACO-AAAAMM
+           START CBCACO KEY NOT LESS CBCACO-CHAVE.
+
+       221-99-FIM. EXIT.
+
+       230-ATUALIZA-CBMVMS.
+
+           MOVE CODIGO-ORIGEM TO CBMVMS-CENTRO-CUSTO
+           MOVE ZERO          TO CBMVMS-DIA
+           START CBMVMS KEY NOT LESS CBMVMS-CENTRO-CUSTO-CHAVE
+           PERFORM UNTIL FS-CBMVMS > "09"
+                         OR CBMVMS-CENTRO-CUSTO NOT = CODIGO-ORIGEM
+                   READ CBMVMS NEXT RECORD IGNORE LOCK
+                   IF   FS-CBMVMS < "10"
+                   AND  CBMVMS-CENTRO-CUSTO = CODIGO-ORIGEM
+                        PERFORM 231-MERGE-CBMVMS THRU 231-99-FIM
+                        ADD  1 TO QT-CBMVMS
+                   END-IF
+           END-PERFORM.
+
+       230-99-FIM. EXIT.
+
+       231-MERGE-CBMVMS.
+
+           MOVE CBMVMS-DIA TO WK-DIA-CB075
+
+           MOVE CODIGO-DESTINO TO CBMVMS-CENTRO-CUSTO
+           REWRITE CBMVMS-REG
+
+           MOVE CODIGO-ORIGEM  TO CBMVMS-CENTRO-CUSTO
+           MOVE WK-DIA-CB075   TO CBMVMS-DIA
+           START CBMVMS KEY NOT LESS CBMVMS-CENTRO-CUSTO-CHAVE.
+
+       231-99-FIM. EXIT.
+
+       240-ATUALIZA-CBLCRE.
+
+           MOVE ZERO TO CBLCRE-CODIGO
+           START CBLCRE KEY NOT LESS CBLCRE-CHAVE
+           PERFORM UNTIL FS-CBLCRE > "09"
+                   READ CBLCRE NEXT RECORD IGNORE LOCK
+                   IF   FS-CBLCRE < "10"
+                   AND  CBLCRE-CENTRO-CUSTO = CODIGO-ORIGEM
+                        MOVE CODIGO-DESTINO TO CBLCRE-CENTRO-CUSTO
+                        REWRITE CBLCRE-REG
+                        ADD  1 TO QT-CBLCRE
+                   END-IF
+           END-PERFORM.
+
+       240-99-FIM. EXIT.
+
+       250-ATUALIZA-CBRAPD.
+
+           MOVE LOW-VALUES TO CBRAPD-NOME
+           START CBRAPD KEY NOT LESS CBRAPD-CHAVE
+           PERFORM UNTIL FS-CBRAPD > "09"
+                   READ CBRAPD NEXT RECORD
+                   IF   FS-CBRAPD < "10"
+                   AND  CBRAPD-CENTRO-CUSTO = CODIGO-ORIGEM
+                        MOVE CODIGO-DESTINO TO CBRAPD-CENTRO-CUSTO
+                        REWRITE CBRAPD-REG
+                        ADD  1 TO QT-CBRAPD
+                   END-IF
+           END-PERFORM.
+
+       250-99-FIM. EXIT.
+
+       300-FUNDE-HISTORICO.
+
+           MOVE ZERO TO CBMVMS-LANCAMENTO
+           MOVE SPACE TO CBMVMS-TIPO
+           START CBMVMS KEY NOT LESS CBMVMS-CHAVE
+           PERFORM UNTIL FS-CBMVMS > "09"
+                   READ CBMVMS NEXT RECORD IGNORE LOCK
+                   IF   FS-CBMVMS < "10"
+                   AND  CBMVMS-HISTORICO-PADRAO = CODIGO-ORIGEM
+                        MOVE CODIGO-DESTINO TO CBMVMS-HISTORICO-PADRAO
+                        REWRITE CBMVMS-REG
+                        ADD  1 TO QT-CBMVMS
+                   END-IF
+           END-PERFORM
+
+           MOVE CODIGO-ORIGEM TO CBCAHI-CODIGO
+           READ CBCAHI
+           IF   FS-CBCAHI < "10"
+                DELETE CBCAHI RECORD
+           END-IF
+
+           DISPLAY "Lancamentos atualizados.....:" QT-CBMVMS
+                                                 LINE 14 COLUMN 03.
+
+       300-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           OPEN I-O   CBCACC
+           OPEN I-O   CBCAHI
+           OPEN I-O   CBCOSA
+           OPEN I-O   CBCACO
+           OPEN I-O   CBMVMS
+           OPEN I-O   CBLCRE
+           OPEN I-O   CBRAPD
+           MOVE "N" TO PODE-PROSSEGUIR
+
+           DISPLAY "Fundir (C)entro de custo ou (H)istorico padrao:"
+                                              LINE 08 COLUMN 03
+           ACCEPT DOMINIO                     LINE 08 COLUMN 52
+                  WITH PROMPT UPDATE
+
+           IF   NOT DOMINIO-CENTRO-CUSTO
+           AND  NOT DOMINIO-HISTORICO-PADRAO
+                DISPLAY "Dominio invalido"    LINE 10 COLUMN 03
+           ELSE
+                DISPLAY "Codigo origem  (sera apagado)....:"
+                                              LINE 10 COLUMN 03
+                ACCEPT CODIGO-ORIGEM          LINE 10 COLUMN 39
+                DISPLAY "Codigo destino (recebe as refs)..:"
+                                              LINE 11 COLUMN 03
+                ACCEPT CODIGO-DESTINO         LINE 11 COLUMN 39
+
+                IF   CODIGO-ORIGEM = CODIGO-DESTINO
+                     DISPLAY "Origem e destino nao podem ser iguais"
+                                              LINE 13 COLUMN 03
+                ELSE
+                     PERFORM 810-VALIDA-CODIGOS THRU 810-99-FIM
+                END-IF
+           END-IF.
+
+       800-99-FIM. EXIT.
+
+       810-VALIDA-CODIGOS.
+
+           EVALUATE TRUE
+               WHEN DOMINIO-CENTRO-CUSTO
+                    MOVE CODIGO-ORIGEM  TO CBCACC-CODIGO
+                    READ CBCACC
+                    IF   FS-CBCACC > "09"
+                         DISPLAY "Codigo origem nao cadastrado"
+                                              LINE 13 COLUMN 03
+                    ELSE
+                         MOVE CODIGO-DESTINO TO CBCACC-CODIGO
+                         READ CBCACC
+                         IF   FS-CBCACC > "09"
+                              DISPLAY "Codigo destino nao cadastrado"
+                                              LINE 13 COLUMN 03
+                         ELSE
+                              PERFORM 820-CONFIRMA THRU 820-99-FIM
+                         END-IF
+                    END-IF
+               WHEN DOMINIO-HISTORICO-PADRAO
+                    MOVE CODIGO-ORIGEM  TO CBCAHI-CODIGO
+                    READ CBCAHI
+                    IF   FS-CBCAHI > "09"
+                         DISPLAY "Codigo origem nao cadastrado"
+                                              LINE 13 COLUMN 03
+                    ELSE
+                         MOVE CODIGO-DESTINO TO CBCAHI-CODIGO
+                         READ CBCAHI
+                         IF   FS-CBCAHI > "09"
+                              DISPLAY "Codigo destino nao cadastrado"
+                                              LINE 13 COLUMN 03
+                         ELSE
+                              PERFORM 820-CONFIRMA THRU 820-99-FIM
+                         END-IF
+                    END-IF
+           END-EVALUATE.
+
+       810-99-FIM. EXIT.
+
+       820-CONFIRMA.
+
+           DISPLAY "Confirma a fusao dos codigos ? S/<N>:"
+                                              LINE 13 COLUMN 03
+           ACCEPT RESPOSTA                    LINE 13 COLUMN 41
+
+           IF   RESPOSTA = "S" OR "s"
+                MOVE "S" TO PODE-PROSSEGUIR
+           END-IF.
+
+       820-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           CLOSE CBCACC CBCAHI CBCOSA CBCACO CBMVMS CBLCRE CBRAPD.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB075PCW.
