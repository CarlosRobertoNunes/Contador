@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB054PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Frequencia de utilizacao de historicos       *
+                      *  padrao (CBCAHI) num periodo, varrendo os     *
+                      *  movimentos mensais (CBMVMS) do periodo       *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBCAHISL.
+       COPY CBMVMSSL REPLACING MANUAL BY EXCLUSIVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBCAHIFD.
+       COPY CBMVMSFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 TECLA                     PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 LD-CBMVMS          COMP-3 PIC  9(006) VALUE 0.
+           05 LD-CBCAHI          COMP-3 PIC  9(006) VALUE 0.
+           05 INICIO-AAAA                PIC  9(004) VALUE 0.
+           05 INICIO-MM                  PIC  9(002) VALUE 0.
+           05 FIM-AAAA                   PIC  9(004) VALUE 0.
+           05 FIM-MM                     PIC  9(002) VALUE 0.
+           05 TOTAL-GERAL        COMP-3 PIC  9(008) VALUE 0.
+           05 CONTADORES.
+              10 CONTADOR OCCURS 10000 COMP-3 PIC 9(006).
+           05 ER-CBCAHI.
+              10 FS-CBCAHI              PIC  X(002) VALUE "00".
+              10 LB-CBCAHI              PIC  X(050) VALUE "CBCAHI".
+           05 ER-CBMVMS.
+              10 FS-CBMVMS              PIC  X(002) VALUE "00".
+              10 LB-CBMVMS                          VALUE "CBMV000000".
+                 15 FILLER              PIC  X(044).
+                 15 AAAA-REF            PIC  9(004).
+                 15 MM-REF              PIC  9(002).
+                    88 MM-REF-OK VALUE 1 THRU 12.
+
+       01  LINHAS-DE-IMPRESSAO.
+           02 LINHA-01.
+              05 FILLER                 PIC  X(010) VALUE "CODIGO".
+              05 FILLER                 PIC  X(032) VALUE
+                 "DESCRICAO                     ".
+              05 FILLER                 PIC  X(012) VALUE "UTILIZACOES".
+           02 LINHA-02.
+              05 CLIC-CODIGO            PIC  Z.ZZ9.
+              05 FILLER                 PIC  X(006) VALUE SPACES.
+              05 CLIC-DESCRICAO         PIC  X(030).
+              05 CLIC-CONTADOR          PIC  ZZZ.ZZ9.
+              05 FILLER                 PIC  X(003) VALUE SPACES.
+              05 CLIC-ALERTA            PIC  X(017) VALUE SPACES.
+
+       COPY CWIMPR.
+
+       SCREEN SECTION.
+
+       01  TELA-PARAMETROS.
+           05 LINE 08 COLUMN 03 VALUE "Periodo desejado de (AAAAMM):".
+           05 LINE 08 COLUMN 34 PIC 9999 USING INICIO-AAAA.
+           05 LINE 08 COLUMN 38 PIC 99   USING INICIO-MM.
+           05 LINE 10 COLUMN 03 VALUE "                       ate  :".
+           05 LINE 10 COLUMN 34 PIC 9999 USING FIM-AAAA.
+           05 LINE 10 COLUMN 38 PIC 99   USING FIM-MM.
+
+       01  TELA-PROGRESSO.
+           05 LINE 14 COLUMN 03 VALUE "Lidos".
+           05 LINE 14 COLUMN 30 PIC ZZZ.ZZ9 FROM LD-CBMVMS.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           IF   NOT ESC
+                PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+                        VARYING AAAA-REF FROM INICIO-AAAA BY 1
+                                UNTIL AAAA-REF > FIM-AAAA
+                          AFTER MM-REF FROM 1 BY 1
+                                 UNTIL MM-REF > 12
+                                    OR (MM-REF > FIM-MM
+                                   AND AAAA-REF = FIM-AAAA)
+                PERFORM 900-FINAIS        THRU 900-99-FIM
+           END-IF.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           IF   AAAA-REF = INICIO-AAAA
+           AND  MM-REF < INICIO-MM
+                GO TO 100-99-FIM
+           END-IF
+
+           CALL "CB045PCW" USING LB-CBMVMS (1: 6)
+           OPEN INPUT CBMVMS
+           IF   FS-CBMVMS = "00"
+                PERFORM TEST AFTER UNTIL FS-CBMVMS > "09"
+                        READ CBMVMS NEXT RECORD
+                        NOT AT END
+                            IF   CBMVMS-LANCAMENTO NOT = 0
+                                 ADD 1 TO LD-CBMVMS
+                                 DISPLAY TELA-PROGRESSO
+                                 ADD 1 TO CONTADOR
+                                       (CBMVMS-HISTORICO-PADRAO + 1)
+                            END-IF
+                        END-READ
+                END-PERFORM
+                CLOSE CBMVMS
+           END-IF.
+
+       100-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           MOVE 0 TO INICIO-AAAA INICIO-MM FIM-AAAA FIM-MM
+           DISPLAY TELA-PARAMETROS
+           ACCEPT  TELA-PARAMETROS
+           ACCEPT  TECLA FROM ESCAPE KEY
+
+           IF   ESC
+                GOBACK
+           END-IF
+
+           OPEN INPUT CBCAHI
+           IF   FS-CBCAHI > "09"
+                GOBACK
+           END-IF
+
+           MOVE "FREQUENCIA DE UTILIZACAO DE HISTORICOS PADRAO"
+             TO CWIMPR-TITLE
+           MOVE LINHA-01 TO CWIMPR-HEADER-1
+           MOVE "CB054PA" TO CWIMPR-REPORT.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           MOVE LOW-VALUES TO CBCAHI-CHAVE
+
+           PERFORM TEST AFTER UNTIL FS-CBCAHI NOT = "9D"
+                   START CBCAHI KEY NOT LESS CBCAHI-CHAVE
+                   IF FS-CBCAHI = "9D"
+                      CALL "CWISAM" USING ER-CBCAHI
+                   END-IF
+           END-PERFORM
+
+           PERFORM UNTIL FS-CBCAHI > "09"
+                   PERFORM TEST AFTER UNTIL FS-CBCAHI NOT = "9D"
+                           READ CBCAHI NEXT RECORD IGNORE LOCK
+                           IF FS-CBCAHI = "9D"
+                              CALL "CWISAM" USING ER-CBCAHI
+                           END-IF
+                   END-PERFORM
+                   IF   FS-CBCAHI < "10"
+                        ADD 1 TO LD-CBCAHI
+                        MOVE CBCAHI-CODIGO    TO CLIC-CODIGO
+                        MOVE CBCAHI-DESCRICAO TO CLIC-DESCRICAO
+                        MOVE CONTADOR (CBCAHI-CODIGO + 1)
+                          TO CLIC-CONTADOR
+                        ADD  CONTADOR (CBCAHI-CODIGO + 1) TO TOTAL-GERAL
+                        IF   CONTADOR (CBCAHI-CODIGO + 1) = 0
+                             MOVE "NUNCA UTILIZADO" TO CLIC-ALERTA
+                        ELSE
+                             MOVE SPACES            TO CLIC-ALERTA
+                        END-IF
+                        MOVE LINHA-02 TO CWIMPR-DETAIL
+                        CALL "CWIMPR" USING PARAMETROS-CWIMPR
+                   END-IF
+           END-PERFORM
+
+           MOVE "CLOSE" TO CWIMPR-TIME-REPORT
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           CLOSE CBCAHI
+           CANCEL "CB045PCW".
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB054PCW.
