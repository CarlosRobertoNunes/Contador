@@ -0,0 +1,21 @@
+
+      ******************************************************************
+      *  Notas explicativas do balanco, por conta/classe (CBPLCO)      *
+      *  CBPLNO-TIPO discrimina se CBPLNO-CONTA guarda o codigo de     *
+      *  uma conta (CBPLNO-POR-CONTA) ou de uma classe (CBPLCO-CLASSE,*
+      *  CBPLNO-POR-CLASSE) - ambos os dominios de codigo residem no  *
+      *  mesmo cadastro CBPLCO                                        *
+      ******************************************************************
+
+       FD  CBPLNO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBPLNO.
+
+       01  CBPLNO-REG.
+           05 CBPLNO-CHAVE.
+              10 CBPLNO-TIPO            PIC  X(001).
+                 88 CBPLNO-POR-CONTA          VALUE "C".
+                 88 CBPLNO-POR-CLASSE         VALUE "L".
+              10 CBPLNO-CONTA           COMP-3 PIC  9(015).
+              10 CBPLNO-LINHA           COMP-3 PIC  9(002).
+           05 CBPLNO-TEXTO                     PIC  X(030).
