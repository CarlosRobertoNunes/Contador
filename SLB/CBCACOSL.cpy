@@ -0,0 +1,11 @@
+
+      ******************************************************************
+      *          Orcamento mensal por centro de custo/conta            *
+      ******************************************************************
+
+           SELECT CBCACO ASSIGN  TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBCACO-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CBCACO.
