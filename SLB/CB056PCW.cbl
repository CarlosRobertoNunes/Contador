@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB056PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Validacao de partidas dobradas antes do fecho *
+                      *  Confere se cada lancamento (CBMVMS) tem       *
+                      *  debitos e creditos que se anulam antes de     *
+                      *  eliminar (CB042PCW) ou recompor (CB036PCW)    *
+                      *  os saldos                                     *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBMVMSSL REPLACING MANUAL BY EXCLUSIVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBMVMSFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 TECLA                     PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 LD-CBMVMS          COMP-3 PIC  9(006) VALUE 0.
+           05 INICIO-AAAA                PIC  9(004) VALUE 0.
+           05 INICIO-MM                  PIC  9(002) VALUE 0.
+           05 FIM-AAAA                   PIC  9(004) VALUE 0.
+           05 FIM-MM                     PIC  9(002) VALUE 0.
+           05 LANCAMENTO-ATUAL   COMP-3 PIC  9(007) VALUE 0.
+           05 SOMA-DEBITO        COMP-3 PIC  9(012)V99 VALUE 0.
+           05 SOMA-CREDITO       COMP-3 PIC  9(012)V99 VALUE 0.
+           05 TOTAL-LANCAMENTOS  COMP-3 PIC  9(008) VALUE 0.
+           05 TOTAL-DIVERGENTES  COMP-3 PIC  9(008) VALUE 0.
+           05 PRIMEIRO-LANCAMENTO       PIC  9(001) VALUE 1.
+              88 E-O-PRIMEIRO            VALUE 1.
+           05 ER-CBMVMS.
+              10 FS-CBMVMS              PIC  X(002) VALUE "00".
+              10 LB-CBMVMS                          VALUE "CBMV000000".
+                 15 FILLER              PIC  X(044).
+                 15 AAAA-REF            PIC  9(004).
+                 15 MM-REF              PIC  9(002).
+                    88 MM-REF-OK VALUE 1 THRU 12.
+
+       01  LINHAS-DE-IMPRESSAO.
+           02 LINHA-01.
+              05 FILLER                 PIC  X(011) VALUE "LANCAMENTO".
+              05 FILLER                 PIC  X(007) VALUE "MES/ANO".
+              05 FILLER                 PIC  X(018) VALUE
+                 "TOTAL DEBITOS".
+              05 FILLER                 PIC  X(018) VALUE
+                 "TOTAL CREDITOS".
+              05 FILLER                 PIC  X(016) VALUE "DIFERENCA ".
+           02 LINHA-02.
+              05 CLIC-LANCAMENTO        PIC  ZZZZZZ9.
+              05 FILLER                 PIC  X(004) VALUE SPACES.
+              05 CLIC-MM                PIC  Z9.
+              05 FILLER                 PIC  X(001) VALUE "/".
+              05 CLIC-AAAA              PIC  9999.
+              05 FILLER                 PIC  X(002) VALUE SPACES.
+              05 CLIC-DEBITO            PIC  ZZZ.ZZZ.ZZ9,99.
+              05 FILLER                 PIC  X(002) VALUE SPACES.
+              05 CLIC-CREDITO           PIC  ZZZ.ZZZ.ZZ9,99.
+              05 FILLER                 PIC  X(002) VALUE SPACES.
+              05 CLIC-DIFERENCA         PIC  ---.---.--9,99.
+              05 FILLER                 PIC  X(002) VALUE SPACES.
+              05 CLIC-ALERTA            PIC  X(020) VALUE SPACES.
+           02 LINHA-03.
+              05 FILLER                 PIC  X(030) VALUE
+                 "Lancamentos conferidos ......:".
+              05 CLIF-TOTAL             PIC  ZZZ.ZZ9.
+           02 LINHA-04.
+              05 FILLER                 PIC  X(030) VALUE
+                 "Lancamentos desbalanceados ..:".
+              05 CLIF-DIVERGENTES       PIC  ZZZ.ZZ9.
+
+       COPY CWIMPR.
+
+       SCREEN SECTION.
+
+       01  TELA-PARAMETROS.
+           05 LINE 08 COLUMN 03 VALUE "Periodo desejado de (AAAAMM):".
+           05 LINE 08 COLUMN 34 PIC 9999 USING INICIO-AAAA.
+           05 LINE 08 COLUMN 38 PIC 99   USING INICIO-MM.
+           05 LINE 10 COLUMN 03 VALUE "                       ate  :".
+           05 LINE 10 COLUMN 34 PIC 9999 USING FIM-AAAA.
+           05 LINE 10 COLUMN 38 PIC 99   USING FIM-MM.
+
+       01  TELA-PROGRESSO.
+           05 LINE 14 COLUMN 03 VALUE "Lidos".
+           05 LINE 14 COLUMN 30 PIC ZZZ.ZZ9 FROM LD-CBMVMS.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           IF   NOT ESC
+                PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+                        VARYING AAAA-REF FROM INICIO-AAAA BY 1
+                                UNTIL AAAA-REF > FIM-AAAA
+                          AFTER MM-REF FROM 1 BY 1
+                                 UNTIL MM-REF > 12
+                                    OR (MM-REF > FIM-MM
+                                   AND AAAA-REF = FIM-AAAA)
+                PERFORM 900-FINAIS        THRU 900-99-FIM
+           END-IF.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           IF   AAAA-REF = INICIO-AAAA
+           AND  MM-REF < INICIO-MM
+                GO TO 100-99-FIM
+           END-IF
+
+           MOVE 1 TO PRIMEIRO-LANCAMENTO
+           MOVE 0 TO LANCAMENTO-ATUAL SOMA-DEBITO SOMA-CREDITO
+
+           CALL "CB045PCW" USING LB-CBMVMS (1: 6)
+           OPEN INPUT CBMVMS
+           IF   FS-CBMVMS = "00"
+                PERFORM TEST AFTER UNTIL FS-CBMVMS > "09"
+                        READ CBMVMS NEXT RECORD
+                        NOT AT END
+                            IF   CBMVMS-LANCAMENTO NOT = 0
+                                 ADD 1 TO LD-CBMVMS
+                                 DISPLAY TELA-PROGRESSO
+                                 IF   E-O-PRIMEIRO
+                                      MOVE CBMVMS-LANCAMENTO
+                                        TO LANCAMENTO-ATUAL
+                                      MOVE 0 TO PRIMEIRO-LANCAMENTO
+                                 END-IF
+                                 IF   CBMVMS-LANCAMENTO
+                                          NOT = LANCAMENTO-ATUAL
+                                      PERFORM 150-CONFERE-LANCAMENTO
+                                         THRU 150-99-FIM
+                                      MOVE CBMVMS-LANCAMENTO
+                                        TO LANCAMENTO-ATUAL
+                                      MOVE 0 TO SOMA-DEBITO
+                                                SOMA-CREDITO
+                                 END-IF
+                                 IF   CBMVMS-TIPO = "D"
+                                      ADD CBMVMS-VALOR TO SOMA-DEBITO
+                                 ELSE
+                                      ADD CBMVMS-VALOR TO SOMA-CREDITO
+                                 END-IF
+                            END-IF
+                        END-READ
+                END-PERFORM
+                IF   NOT E-O-PRIMEIRO
+                     PERFORM 150-CONFERE-LANCAMENTO THRU 150-99-FIM
+                END-IF
+                CLOSE CBMVMS
+           END-IF.
+
+       100-99-FIM. EXIT.
+
+       150-CONFERE-LANCAMENTO.
+
+           ADD 1 TO TOTAL-LANCAMENTOS
+           MOVE LANCAMENTO-ATUAL TO CLIC-LANCAMENTO
+           MOVE MM-REF           TO CLIC-MM
+           MOVE AAAA-REF         TO CLIC-AAAA
+           MOVE SOMA-DEBITO      TO CLIC-DEBITO
+           MOVE SOMA-CREDITO     TO CLIC-CREDITO
+           COMPUTE CLIC-DIFERENCA = SOMA-DEBITO - SOMA-CREDITO
+
+           IF   SOMA-DEBITO NOT = SOMA-CREDITO
+                ADD 1 TO TOTAL-DIVERGENTES
+                MOVE "*** NAO CONFERE ***" TO CLIC-ALERTA
+                MOVE LINHA-02 TO CWIMPR-DETAIL
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           END-IF.
+
+       150-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           MOVE 0 TO INICIO-AAAA INICIO-MM FIM-AAAA FIM-MM
+           DISPLAY TELA-PARAMETROS
+           ACCEPT  TELA-PARAMETROS
+           ACCEPT  TECLA FROM ESCAPE KEY
+
+           IF   ESC
+                GOBACK
+           END-IF
+
+           MOVE "VALIDACAO DE PARTIDAS DOBRADAS - EXCECOES"
+             TO CWIMPR-TITLE
+           MOVE LINHA-01 TO CWIMPR-HEADER-1
+           MOVE "CB056PA" TO CWIMPR-REPORT.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           MOVE TOTAL-LANCAMENTOS TO CLIF-TOTAL
+           MOVE LINHA-03 TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+
+           MOVE TOTAL-DIVERGENTES TO CLIF-DIVERGENTES
+           MOVE LINHA-04 TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+
+           MOVE "CLOSE" TO CWIMPR-TIME-REPORT
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           CANCEL "CB045PCW".
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB056PCW.
