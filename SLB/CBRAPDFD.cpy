@@ -0,0 +1,22 @@
+
+      ******************************************************************
+      *        Definicoes salvas do razao por periodo (CB048PCW)       *
+      ******************************************************************
+
+       FD  CBRAPD
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBRAPD.
+
+       01  CBRAPD-REG.
+           05 CBRAPD-CHAVE.
+              10 CBRAPD-NOME               PIC  X(020).
+           05 CBRAPD-CONTA          COMP-3 PIC  9(015).
+           05 CBRAPD-COD-RED        COMP-3 PIC  9(005).
+           05 CBRAPD-CENTRO-CUSTO   COMP-3 PIC  9(004).
+           05 CBRAPD-DTINI          COMP-3 PIC  9(008).
+           05 CBRAPD-DTFIM          COMP-3 PIC  9(008).
+           05 CBRAPD-NOTACAO               PIC  9(001).
+           05 CBRAPD-ZERADA                PIC  9(001).
+           05 CBRAPD-PULA                  PIC  9(001).
+           05 CBRAPD-QUEBRA                PIC  9(001).
+           05 CBRAPD-ORDEM                 PIC  9(001).
