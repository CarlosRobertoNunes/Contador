@@ -8,6 +8,7 @@
                   ACCESS MODE   IS DYNAMIC
                   RECORD  KEY   IS CBCACC-CHAVE
                   ALTERNATE RECORD KEY CBCACC-DESCRICAO WITH DUPLICATES
+                  ALTERNATE RECORD KEY CBCACC-PAI WITH DUPLICATES
                   LOCK MODE     IS MANUAL
                   FILE STATUS   IS FS-CBCACC.
 
