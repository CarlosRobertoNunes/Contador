@@ -78,6 +78,7 @@
            05 LINE 07 COLUMN 32 VALUE "D‚bito:".
            05 LINE 07 COLUMN 49 VALUE "Cr‚dito:".
            05 LINE 08 COLUMN 04 VALUE "Coment rio:".
+           05 LINE 08 COLUMN 68 VALUE "CSV:".
            05 LINE 09 COLUMN 27 VALUE "ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
            05 LINE 09 COLUMN 47 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
            05 LINE 09 COLUMN 67 VALUE "ÄÄÄÄÄÄÄÄÄÄÄ¿".
@@ -167,6 +168,8 @@
               LINE 07 COLUMN 58 PIC X(008) USING CBFOLC-INDICA-CREDITO.
            05 CTAC-COMENTARIO
               LINE 08 COLUMN 16 PIC X(050) USING CBFOLC-COMENTARIO.
+           05 CTAC-CSV
+              LINE 08 COLUMN 73 PIC X(001) USING CBFOLC-CSV.
            05 CTAC-I-01 LINE 12 COLUMN 18 PIC Z(003) USING CBFOLC-I(01).
            05 CTAC-F-01 LINE 12 COLUMN 22 PIC Z(003) USING CBFOLC-F(01).
            05 CTAC-I-02 LINE 13 COLUMN 18 PIC Z(003) USING CBFOLC-I(02).
@@ -326,6 +329,7 @@
                             WHEN 21 ACCEPT CTAC-F-10
                             WHEN 22 ACCEPT CTAC-DB
                             WHEN 23 ACCEPT CTAC-CR
+                            WHEN 24 ACCEPT CTAC-CSV
                    END-EVALUATE
                    ACCEPT TECLA FROM ESCAPE KEY
                    IF   F1
@@ -404,7 +408,7 @@
                    IF   CURSOR-DOWN
                    AND  ERRO = 0
                         ADD 1 TO CAMPO
-                        IF   CAMPO = 24
+                        IF   CAMPO = 25
                              MOVE 1 TO CAMPO
                         END-IF
                    ELSE
@@ -412,7 +416,7 @@
                         AND  ERRO = 0
                              SUBTRACT 1 FROM CAMPO
                              IF   CAMPO = 0
-                                  MOVE 23 TO CAMPO
+                                  MOVE 24 TO CAMPO
                              END-IF
                         END-IF
                    END-IF
