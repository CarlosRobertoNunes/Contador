@@ -17,4 +17,6 @@
                  15 CBFOLC-F                   PIC  9(003).
            05 CBFOLC-INDICA-DEBITO             PIC  X(008).
            05 CBFOLC-INDICA-CREDITO            PIC  X(008).
+           05 CBFOLC-CSV                       PIC  X(001).
+              88 CBFOLC-EXPORTA-CSV                  VALUE "S" "s".
 
