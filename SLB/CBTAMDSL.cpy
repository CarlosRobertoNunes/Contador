@@ -0,0 +1,11 @@
+
+      *******************************************************************
+      *               Valores de determinada moeda                      *
+      *******************************************************************
+
+           SELECT CBTAMD ASSIGN  TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBTAMD-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CBTAMD.
