@@ -61,6 +61,7 @@
                                           OR REGISTROS = VERTICAL-LENGTH
                             READ CBCACC NEXT RECORD IGNORE LOCK
                             IF   FS-CBCACC < "10"
+                            AND  NOT CBCACC-CENTRO-BLOQUEADO
                                  ADD 1 TO REGISTROS
                             END-IF
                     END-PERFORM
@@ -93,15 +94,21 @@
                              START CBCACC KEY NOT > CBCACC-CHAVE
                     END-EVALUATE
                WHEN READ-NEXT
+                    PERFORM TEST AFTER
+                       UNTIL NOT CBCACC-CENTRO-BLOQUEADO OR AT-END
                     READ CBCACC NEXT RECORD IGNORE LOCK
                     IF   FS-CBCACC > "09"
                          SET AT-END TO TRUE
                     END-IF
+                    END-PERFORM
                WHEN READ-PREVIOUS
+                    PERFORM TEST AFTER
+                       UNTIL NOT CBCACC-CENTRO-BLOQUEADO OR AT-END
                     READ CBCACC PREVIOUS RECORD IGNORE LOCK
                     IF   FS-CBCACC > "09"
                          SET AT-END TO TRUE
                     END-IF
+                    END-PERFORM
                WHEN NOT-LESS
                     EVALUATE ORDER-X
                         WHEN 1
