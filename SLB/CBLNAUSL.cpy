@@ -0,0 +1,11 @@
+
+      ******************************************************************
+      *  Auditoria das manutencoes de lancamento (CB008PCW)            *
+      ******************************************************************
+
+           SELECT CBLNAU ASSIGN  TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBLNAU-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CBLNAU.
