@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB070PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Painel de indices financeiros                *
+                      *  (liquidez e endividamento a partir dos       *
+                      *   saldos sinteticos do plano de contas)       *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBPLCOSL.
+       COPY CBCOSASL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBPLCOFD.
+       COPY CBCOSAFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 TECLA                    PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 AAAA-REF                 PIC  9(004) VALUE ZERO.
+           05 MM-REF                   PIC  9(002) VALUE ZERO.
+              88 MM-REF-OK VALUE 1 THRU 12.
+           05 CC                       PIC  9(004) VALUE ZERO.
+           05 COD-AC             COMP-3 PIC  9(005) VALUE ZERO.
+           05 COD-PC             COMP-3 PIC  9(005) VALUE ZERO.
+           05 COD-AT             COMP-3 PIC  9(005) VALUE ZERO.
+           05 COD-PT             COMP-3 PIC  9(005) VALUE ZERO.
+           05 COD-PL             COMP-3 PIC  9(005) VALUE ZERO.
+           05 SALDO-AC           COMP-3 PIC S9(012)V99 VALUE ZERO.
+           05 SALDO-PC           COMP-3 PIC S9(012)V99 VALUE ZERO.
+           05 SALDO-AT           COMP-3 PIC S9(012)V99 VALUE ZERO.
+           05 SALDO-PT           COMP-3 PIC S9(012)V99 VALUE ZERO.
+           05 SALDO-PL           COMP-3 PIC S9(012)V99 VALUE ZERO.
+           05 SALDO-BUSCADO      COMP-3 PIC S9(012)V99 VALUE ZERO.
+           05 IND-LC             COMP-3 PIC S9(004)V99 VALUE ZERO.
+           05 IND-EG             COMP-3 PIC S9(004)V99 VALUE ZERO.
+           05 IND-CE             COMP-3 PIC S9(004)V99 VALUE ZERO.
+           05 IND-GA             COMP-3 PIC S9(004)V99 VALUE ZERO.
+           05 MSG01                    PIC  X(30) VALUE
+              "Referˆncia impr¢pria".
+           05 ER-CBPLCO.
+              10 FS-CBPLCO             PIC  X(002) VALUE "00".
+              10 LB-CBPLCO             PIC  X(050) VALUE "CBPLCO".
+           05 ER-CBCOSA.
+              10 FS-CBCOSA             PIC  X(002) VALUE "00".
+              10 LB-CBCOSA             PIC  X(050) VALUE "CBCOSA".
+
+       SCREEN SECTION.
+
+       01  CB0070A AUTO.
+           05 LINE 06 COLUMN 03 VALUE "Referencia (mes/ano):".
+           05 LINE 06 COLUMN 26 PIC ZZ/ USING MM-REF.
+           05 LINE 06 COLUMN 29 PIC 9999 USING AAAA-REF BLANK ZERO.
+           05 LINE 07 COLUMN 03 VALUE "Centro de custo:".
+           05 LINE 07 COLUMN 26 PIC ZZZZ USING CC.
+           05 LINE 09 COLUMN 03 VALUE
+              "Cod.red. Ativo Circulante......:".
+           05 LINE 09 COLUMN 37 PIC ZZZZ9 USING COD-AC.
+           05 LINE 10 COLUMN 03 VALUE
+              "Cod.red. Passivo Circulante.....:".
+           05 LINE 10 COLUMN 37 PIC ZZZZ9 USING COD-PC.
+           05 LINE 11 COLUMN 03 VALUE
+              "Cod.red. Ativo Total............:".
+           05 LINE 11 COLUMN 37 PIC ZZZZ9 USING COD-AT.
+           05 LINE 12 COLUMN 03 VALUE
+              "Cod.red. Passivo Exigivel Total.:".
+           05 LINE 12 COLUMN 37 PIC ZZZZ9 USING COD-PT.
+           05 LINE 13 COLUMN 03 VALUE
+              "Cod.red. Patrimonio Liquido.....:".
+           05 LINE 13 COLUMN 37 PIC ZZZZ9 USING COD-PL.
+
+       01  CB0070B.
+           05 LINE 15 COLUMN 03 VALUE "Ativo Circulante".
+           05 LINE 15 COLUMN 30 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+                                  FROM SALDO-AC.
+           05 LINE 16 COLUMN 03 VALUE "Passivo Circulante".
+           05 LINE 16 COLUMN 30 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+                                  FROM SALDO-PC.
+           05 LINE 17 COLUMN 03 VALUE "Ativo Total".
+           05 LINE 17 COLUMN 30 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+                                  FROM SALDO-AT.
+           05 LINE 18 COLUMN 03 VALUE "Passivo Exigivel Total".
+           05 LINE 18 COLUMN 30 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+                                  FROM SALDO-PT.
+           05 LINE 19 COLUMN 03 VALUE "Patrimonio Liquido".
+           05 LINE 19 COLUMN 30 PIC ZZZ.ZZZ.ZZZ.ZZ9,99-
+                                  FROM SALDO-PL.
+           05 LINE 21 COLUMN 03 VALUE "Liquidez Corrente...........:".
+           05 LINE 21 COLUMN 34 PIC ZZ9,99 FROM IND-LC.
+           05 LINE 22 COLUMN 03 VALUE "Endividamento Geral..........:".
+           05 LINE 22 COLUMN 34 PIC ZZ9,99 FROM IND-EG.
+           05 LINE 23 COLUMN 03 VALUE "Composicao do Endividamento..:".
+           05 LINE 23 COLUMN 34 PIC ZZ9,99 FROM IND-CE.
+           05 LINE 24 COLUMN 03 VALUE "Capital de Terceiros / PL....:".
+           05 LINE 24 COLUMN 34 PIC ZZ9,99 FROM IND-GA.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           OPEN INPUT CBPLCO CBCOSA
+
+           PERFORM TEST AFTER UNTIL ESC
+                   PERFORM 800-ACEITA-PARAMETROS THRU 800-99-FIM
+                   IF   NOT ESC
+                        PERFORM 100-CALCULA-INDICES THRU 100-99-FIM
+                        DISPLAY CB0070B
+                   END-IF
+           END-PERFORM
+
+           CLOSE CBPLCO CBCOSA
+           GOBACK.
+
+       800-ACEITA-PARAMETROS.
+
+           PERFORM TEST AFTER UNTIL ESC
+                             OR (MM-REF-OK AND AAAA-REF > 1899)
+                   ACCEPT CB0070A
+                   ACCEPT TECLA FROM ESCAPE KEY
+                   IF   NOT ESC
+                   AND (NOT MM-REF-OK OR AAAA-REF < 1900)
+                        EXEC COBOLware Send Message MSG01 END-EXEC
+                   END-IF
+           END-PERFORM.
+
+       800-99-FIM. EXIT.
+
+       100-CALCULA-INDICES.
+
+           MOVE COD-AC TO CBPLCO-COD-RED
+           PERFORM 110-BUSCA-SALDO THRU 110-99-FIM
+           MOVE SALDO-BUSCADO TO SALDO-AC
+
+           MOVE COD-PC TO CBPLCO-COD-RED
+           PERFORM 110-BUSCA-SALDO THRU 110-99-FIM
+           MOVE SALDO-BUSCADO TO SALDO-PC
+
+           MOVE COD-AT TO CBPLCO-COD-RED
+           PERFORM 110-BUSCA-SALDO THRU 110-99-FIM
+           MOVE SALDO-BUSCADO TO SALDO-AT
+
+           MOVE COD-PT TO CBPLCO-COD-RED
+           PERFORM 110-BUSCA-SALDO THRU 110-99-FIM
+           MOVE SALDO-BUSCADO TO SALDO-PT
+
+           MOVE COD-PL TO CBPLCO-COD-RED
+           PERFORM 110-BUSCA-SALDO THRU 110-99-FIM
+           MOVE SALDO-BUSCADO TO SALDO-PL
+
+           MOVE ZERO TO IND-LC IND-EG IND-CE IND-GA
+           IF   SALDO-PC NOT = 0
+                COMPUTE IND-LC ROUNDED = SALDO-AC / SALDO-PC
+           END-IF
+           IF   SALDO-AT NOT = 0
+                COMPUTE IND-EG ROUNDED = SALDO-PT / SALDO-AT
+           END-IF
+           IF   SALDO-PT NOT = 0
+                COMPUTE IND-CE ROUNDED = SALDO-PC / SALDO-PT
+           END-IF
+           IF   SALDO-PL NOT = 0
+                COMPUTE IND-GA ROUNDED = SALDO-PT / SALDO-PL
+           END-IF.
+
+       100-99-FIM. EXIT.
+
+       110-BUSCA-SALDO.
+
+           MOVE ZERO TO SALDO-BUSCADO
+           READ CBPLCO KEY IS CBPLCO-COD-RED
+           IF   FS-CBPLCO < "10"
+                MOVE CC          TO CBCOSA-CENTRO-CUSTO
+                MOVE CBPLCO-CONTA TO CBCOSA-CONTA
+                MOVE AAAA-REF    TO CBCOSA-AAAA
+                MOVE MM-REF      TO CBCOSA-MM
+                READ CBCOSA IGNORE LOCK
+                IF   FS-CBCOSA < "10"
+                     MOVE CBCOSA-SALDO-ATUAL TO SALDO-BUSCADO
+                END-IF
+           END-IF.
+
+       110-99-FIM. EXIT.
+
+       END PROGRAM CB070PCW.
