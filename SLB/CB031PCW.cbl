@@ -115,6 +115,19 @@
            05 CLIC-CAMPO                     PIC  X(019) VALUE SPACES.
            05 FILLER                         PIC  X(001) VALUE SPACE.
            05 CLIC-CONTEUDO OCCURS 51        PIC  X(001).
+       02  LINHA-03.
+           05 FILLER                         PIC  X(001) VALUE SPACE.
+           05 FILLER                         PIC  X(012) VALUE
+              "Total lido:".
+           05 CLIC-TOTAL-LIDO                PIC  ZZZ.ZZ9.
+           05 FILLER                         PIC  X(003) VALUE SPACES.
+           05 FILLER                         PIC  X(017) VALUE
+              "Total rejeitado:".
+           05 CLIC-TOTAL-REJEITADO           PIC  ZZZ.ZZ9.
+           05 FILLER                         PIC  X(003) VALUE SPACES.
+           05 FILLER                         PIC  X(017) VALUE
+              "Total importado:".
+           05 CLIC-TOTAL-IMPORTADO           PIC  ZZZ.ZZ9.
 
        COPY CWBOXS.
        COPY CWIMPR.
@@ -434,6 +447,12 @@
            CLOSE CBFOHI CBCAHI LOTEWK LOTE-I
 
            IF   ERROS-GERAL NOT = 0
+                MOVE SPACES              TO LINHA-03
+                MOVE LD-LOTE-I           TO CLIC-TOTAL-LIDO
+                MOVE ERROS-GERAL         TO CLIC-TOTAL-REJEITADO
+                MOVE LD-LOTEWK           TO CLIC-TOTAL-IMPORTADO
+                MOVE LINHA-03            TO CWIMPR-DETAIL
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
                 MOVE "CLOSE"     TO CWIMPR-TIME-REPORT
                 CALL "CWIMPR" USING PARAMETROS-CWIMPR
            END-IF
