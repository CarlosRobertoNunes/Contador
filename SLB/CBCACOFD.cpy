@@ -0,0 +1,19 @@
+
+      ******************************************************************
+      *          Orcamento mensal por centro de custo/conta            *
+      ******************************************************************
+
+       FD  CBCACO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CBCACO.
+
+       01  CBCACO-REG.
+           05 CBCACO-CHAVE.
+              10 CBCACO-CENTRO-CUSTO   COMP-3 PIC  9(004).
+              10 CBCACO-CONTA          COMP-3 PIC  9(015).
+              10 CBCACO-AAAAMM                PIC  9(006).
+              10 REDEFINES CBCACO-AAAAMM.
+                 15 CBCACO-AAAA               PIC  9(004).
+                 15 CBCACO-MM                 PIC  9(002).
+           05 CBCACO-A-DEBITO          COMP-3 PIC  9(012)V99.
+           05 CBCACO-A-CREDITO         COMP-3 PIC  9(012)V99.
