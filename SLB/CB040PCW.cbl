@@ -72,7 +72,12 @@
            05 TASK-L                   PIC  9(006).
            05 PROGRAMA-L               PIC  X(008).
            05 CWMENU                   PIC  X(001) VALUE "?".
+           05 DE-CONTA          COMP-3 PIC  9(015) VALUE 0.
+           05 ATE-CONTA         COMP-3 PIC  9(015) VALUE 0.
+           05 CLASSE-SELECIONADA
+                                 COMP-3 PIC  9(015) VALUE 0.
 
+       COPY CWBOXS.
        COPY CWBOXF.
        COPY CWHELP.
 
@@ -122,7 +127,27 @@
            MOVE 10 TO CWBOXF-VERTICAL-LENGTH
            COMPUTE CWBOXF-HORIZONTAL-LENGTH = 6
                  + CWBOXF-STRING-1-LENGTH
-                 + CWBOXF-STRING-2-LENGTH.
+                 + CWBOXF-STRING-2-LENGTH
+
+           MOVE 12                      TO CWBOXS-LINE
+           MOVE 60                      TO CWBOXS-COLUMN
+           MOVE "N"                     TO CWBOXS-ERASE
+           MOVE "Selecionar"            TO CWBOXS-TITLE
+           MOVE " Conta a ~conta   "    TO CWBOXS-TEXT   (1)
+           MOVE " ~Faixa de contas "    TO CWBOXS-TEXT   (2)
+           MOVE " ~Classe inteira  "    TO CWBOXS-TEXT   (3)
+           MOVE "C"                     TO CWBOXS-CHAR   (1)
+           MOVE "F"                     TO CWBOXS-CHAR   (2)
+           MOVE "L"                     TO CWBOXS-CHAR   (3)
+           MOVE 1                       TO CWBOXS-OPTION
+           CALL "CWBOXS"   USING PARAMETROS-CWBOXS
+
+           EVALUATE CWBOXS-OPTION
+                    WHEN 2
+                         PERFORM 120-SELECIONA-FAIXA  THRU 120-99-FIM
+                    WHEN 3
+                         PERFORM 130-SELECIONA-CLASSE THRU 130-99-FIM
+           END-EVALUATE.
 
        110-99-SHOW.
 
@@ -174,6 +199,70 @@
                 GO TO 110-99-SHOW
            END-IF.
 
+       120-SELECIONA-FAIXA.
+
+           MOVE 0 TO DE-CONTA ATE-CONTA
+           DISPLAY "Conta inicial :" LINE 12 COLUMN 55
+           ACCEPT  DE-CONTA          LINE 12 COLUMN 71
+                   WITH PROMPT UPDATE
+           DISPLAY "Conta final   :" LINE 13 COLUMN 55
+           ACCEPT  ATE-CONTA         LINE 13 COLUMN 71
+                   WITH PROMPT UPDATE
+
+           IF   ATE-CONTA < DE-CONTA
+                GO TO 120-99-FIM
+           END-IF
+
+           MOVE DE-CONTA TO CBPLCO-CONTA
+           START CBPLCO KEY NOT LESS CBPLCO-CHAVE
+           IF   FS-CBPLCO < "10"
+                PERFORM TEST AFTER UNTIL FS-CBPLCO > "09"
+                                       OR CBPLCO-CONTA > ATE-CONTA
+                        READ CBPLCO NEXT RECORD IGNORE LOCK
+                        IF   FS-CBPLCO < "10"
+                        AND  CBPLCO-CONTA NOT > ATE-CONTA
+                             PERFORM 140-INCLUI-CESTA THRU 140-99-FIM
+                        END-IF
+                END-PERFORM
+           END-IF.
+
+       120-99-FIM. EXIT.
+
+       130-SELECIONA-CLASSE.
+
+           MOVE 0 TO CLASSE-SELECIONADA
+           DISPLAY "Classe :" LINE 12 COLUMN 55
+           ACCEPT  CLASSE-SELECIONADA LINE 12 COLUMN 64
+                   WITH PROMPT UPDATE
+
+           MOVE CLASSE-SELECIONADA TO CBPLCO-CLASSE
+           MOVE LOW-VALUES         TO CBPLCO-DESCRICAO
+           START CBPLCO KEY NOT LESS CBPLCO-CLASSE-DESCRICAO
+           IF   FS-CBPLCO < "10"
+                PERFORM TEST AFTER UNTIL FS-CBPLCO > "09"
+                          OR CBPLCO-CLASSE NOT = CLASSE-SELECIONADA
+                        READ CBPLCO NEXT RECORD IGNORE LOCK
+                        IF   FS-CBPLCO < "10"
+                        AND  CBPLCO-CLASSE = CLASSE-SELECIONADA
+                             PERFORM 140-INCLUI-CESTA THRU 140-99-FIM
+                        END-IF
+                END-PERFORM
+           END-IF.
+
+       130-99-FIM. EXIT.
+
+       140-INCLUI-CESTA.
+
+           MOVE CBPLCO-CONTA TO CBWK40-CONTA
+           READ CBWK40
+           IF   FS-CBWK40 > "09"
+                MOVE CBPLCO-DESCRICAO TO CBWK40-DESCRICAO
+                MOVE CBPLCO-COD-RED   TO CBWK40-COD-RED
+                WRITE CBWK40-REG
+           END-IF.
+
+       140-99-FIM. EXIT.
+
        110-99-ENCERRA.
 
            CANCEL "CWBOXF"
