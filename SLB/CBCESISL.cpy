@@ -0,0 +1,12 @@
+
+      ******************************************************************
+      *  Cenarios de simulacao "what-if" do plano de contas            *
+      ******************************************************************
+
+           SELECT CBCESI ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBCESI-CHAVE
+                  ALTERNATE RECORD KEY CBCESI-DESCRICAO WITH DUPLICATES
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CBCESI.
