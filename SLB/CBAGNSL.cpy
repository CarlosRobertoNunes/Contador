@@ -0,0 +1,12 @@
+
+      ******************************************************************
+      *  Agenda de execucao noturna (fila de relatorios do batch)      *
+      ******************************************************************
+
+           SELECT CBAGN ASSIGN  TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBAGN-CHAVE
+                  ALTERNATE RECORD KEY CBAGN-PROGRAMA WITH DUPLICATES
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CBAGN.
