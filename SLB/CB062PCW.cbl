@@ -0,0 +1,360 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB062PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Importacao em lote de cotacoes de moeda      *
+                      *  (arquivo texto de uma central de cotacoes,   *
+                      *   uma linha por dia: AAAAMMDD + valor)        *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBCOMDSL.
+       COPY CBTAMDSL.
+
+           SELECT LOTE-I ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  RESERVE NO ALTERNATE AREA
+                  FILE STATUS   IS FS-LOTE-I.
+
+           SELECT LOTEWK ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-LOTEWK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBCOMDFD.
+       COPY CBTAMDFD.
+
+       FD  LOTE-I
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-LOTE-I.
+
+       01  LOTE-I-REG.
+           05 LOTE-I-AAAAMMDD          PIC  9(008).
+           05 LOTE-I-VALOR             PIC  9(006)V9(004).
+
+       FD  LOTEWK
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-LOTEWK.
+
+       01  LOTEWK-REG.
+           05 LOTEWK-AAAA                      PIC  9(004).
+           05 LOTEWK-MM                        PIC  9(002).
+           05 LOTEWK-DD                        PIC  9(002).
+           05 LOTEWK-MOEDA              COMP-3 PIC  9(006)V9(004).
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 MOEDA-IMPORTAR            PIC  9(002) VALUE 0.
+           05 RODAPE                    PIC  X(068) VALUE SPACES.
+           05 MSG-NE                    PIC  X(074) VALUE SPACES.
+           05 LER                       PIC  X(001) VALUE "S".
+           05 ERRO                      PIC  9(002) VALUE 0.
+           05 ERROS                     PIC  9(002) VALUE 0.
+           05 ERROS-GERAL               PIC  9(006) VALUE 0.
+           05 LD-LOTE-I                 PIC  9(006) VALUE 0.
+           05 GR-LOTEWK                 PIC  9(006) VALUE 0.
+           05 GR-CBTAMD                 PIC  9(006) VALUE 0.
+           05 LD-LOTEWK                 PIC  9(006) VALUE 0.
+           05 TECLA                     PIC  9(002) VALUE 0.
+              COPY CWKEYS.
+           05 RESPOSTA                  PIC  X(001) VALUE "N".
+              88 EFETIVAR                            VALUE "S" "s".
+           05 ER-CBCOMD.
+              10 FS-CBCOMD              PIC  X(002) VALUE "00".
+              10 LB-CBCOMD              PIC  X(050) VALUE "CBCOMD.DAT".
+           05 ER-CBTAMD.
+              10 FS-CBTAMD              PIC  X(002) VALUE "00".
+              10 LB-CBTAMD              PIC  X(050) VALUE "CBTAMD.DAT".
+           05 ER-LOTE-I.
+              10 FS-LOTE-I              PIC  X(002) VALUE "00".
+              10 LB-LOTE-I              PIC  X(050) VALUE "LOTE-I.TXT".
+           05 ER-LOTEWK.
+              10 FS-LOTEWK              PIC  X(002) VALUE "00".
+              10 LB-LOTEWK              PIC  X(050) VALUE "LOTEWK".
+           05 MENSAGENS.
+              10 PIC X(19) VALUE "DATA               ".
+              10 PIC X(19) VALUE "VALOR              ".
+              10 PIC X(19) VALUE "MOEDA NAO CADASTRADA".
+           05 REDEFINES MENSAGENS.
+              10 MSG OCCURS 3  PIC X(19).
+
+       01  LINHAS-DE-IMPRESSAO-CLIC.
+       02  LINHA-01.
+           05 FILLER                          PIC  X(037) VALUE
+              "REGISTRO CAMPO INVALIDO      CONTEUDO".
+       02  LINHA-02.
+           05 FILLER                          PIC  X(001) VALUE SPACE.
+           05 CLIC-SEQUENCIA                  PIC  ZZZ.ZZ9.
+           05 FILLER                          PIC  X(001) VALUE SPACE.
+           05 CLIC-CAMPO                      PIC  X(019) VALUE SPACES.
+           05 FILLER                          PIC  X(001) VALUE SPACE.
+           05 CLIC-CONTEUDO                   PIC  X(018) VALUE SPACES.
+
+       COPY CWIMPR.
+
+       SCREEN SECTION.
+
+       01  CTAC-LIT-CB062PCW.
+           05 LINE 07 COLUMN 03 VALUE "C¢digo da moeda a atualizar:".
+           05 LINE 08 COLUMN 03 VALUE "Nome do arquivo a importar:".
+
+       01  CTAC-VAR-MOEDA.
+           05 LINE 07 COLUMN 33 PIC 99      USING MOEDA-IMPORTAR.
+
+       01  CTAC-VAR-ARQUIVO.
+           05 LINE 08 COLUMN 31 PIC X(048)  USING LB-LOTE-I.
+
+       01  CTAC-LIT-CB0062C.
+           05 LINE 16 COLUMN 10 VALUE "Lidos de".
+           05 LINE 17 COLUMN 10 VALUE "gravados em".
+           05 LINE 19 COLUMN 10 VALUE "Lidos de".
+           05 LINE 20 COLUMN 10 VALUE "gravados em".
+
+       01  CTAC-VAR-CB0062C.
+           05 T-LD-LOTE-I LINE 16 COLUMN 02 PIC ZZZ.ZZ9 FROM LD-LOTE-I.
+           05 LINE 16 COLUMN 19 PIC X(050) FROM LB-LOTE-I.
+           05 T-GR-LOTEWK LINE 17 COLUMN 02 PIC ZZZ.ZZ9 FROM GR-LOTEWK.
+           05 LINE 17 COLUMN 22 PIC X(050) FROM LB-LOTEWK.
+           05 T-LD-LOTEWK LINE 19 COLUMN 02 PIC ZZZ.ZZ9 FROM LD-LOTEWK.
+           05 LINE 19 COLUMN 22 PIC X(050) FROM LB-LOTEWK.
+           05 T-GR-CBTAMD LINE 20 COLUMN 02 PIC ZZZ.ZZ9 FROM GR-CBTAMD.
+           05 LINE 20 COLUMN 22 PIC X(050) FROM LB-CBTAMD.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+           PERFORM 900-FINAIS        THRU 900-99-FIM.
+
+       000-99-FIM. GOBACK.
+
+       100-PROCESSAMENTO.
+
+           PERFORM UNTIL FS-LOTE-I = "10"
+                   IF   LER = "S"
+                        READ LOTE-I
+                   ELSE
+                        MOVE "S" TO LER
+                   END-IF
+                   IF   FS-LOTE-I < "10"
+                        ADD 1 TO LD-LOTE-I
+                        DISPLAY T-LD-LOTE-I
+                        PERFORM 110-CRITICAR THRU 110-99-FIM
+                   END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+           WHEN LD-LOTE-I = 0
+                EXEC COBOLware Send
+                     Message "Arquivo a importar vazio"
+                END-EXEC
+           WHEN ERROS-GERAL NOT = 0
+                EXEC COBOLware Send
+                     Message
+                "Arquivo a importar com erro, examinar listagem"
+                END-EXEC
+           WHEN OTHER
+                EXEC COBOLware Send
+                     Message "Arquivo bom para importa‡Æo, efetivar ?"
+                     CAPTION(1) " ~Sim"
+                     CAPTION(2) " ~NÆo"
+                     OPTION-CHAR;RESPOSTA
+                END-EXEC
+                IF  EFETIVAR
+                    CLOSE LOTEWK
+                    OPEN INPUT LOTEWK
+                    MOVE "S" TO LER
+                    PERFORM UNTIL FS-LOTEWK = "10"
+                       IF   LER = "S"
+                            READ LOTEWK
+                       ELSE
+                            MOVE "S" TO LER
+                       END-IF
+                       IF   FS-LOTEWK < "10"
+                            ADD 1 TO LD-LOTEWK
+                            DISPLAY T-LD-LOTEWK
+                            PERFORM 140-IMPORTAR THRU 140-99-FIM
+                       END-IF
+                    END-PERFORM
+                END-IF
+           END-EVALUATE.
+
+       100-99-FIM. EXIT.
+
+       110-CRITICAR.
+
+           INITIALIZE LOTEWK-REG
+           MOVE 0 TO ERROS
+
+           MOVE LOTE-I-AAAAMMDD (1: 4) TO LOTEWK-AAAA
+           MOVE LOTE-I-AAAAMMDD (5: 2) TO LOTEWK-MM
+           MOVE LOTE-I-AAAAMMDD (7: 2) TO LOTEWK-DD
+
+           IF   LOTEWK-MM < 1 OR > 12
+           OR   LOTEWK-DD < 1 OR > 31
+           OR   LOTEWK-AAAA < 1900
+                MOVE    1          TO ERRO
+                PERFORM 120-ERRO THRU 120-99-FIM
+           END-IF
+
+           IF   LOTE-I-VALOR = 0
+                MOVE    2          TO ERRO
+                PERFORM 120-ERRO THRU 120-99-FIM
+           ELSE
+                MOVE LOTE-I-VALOR TO LOTEWK-MOEDA
+           END-IF
+
+           IF   ERROS = 0
+                ADD 1 TO GR-LOTEWK
+                DISPLAY T-GR-LOTEWK
+                WRITE LOTEWK-REG
+                IF   FS-LOTEWK > "09"
+                     PERFORM 900-FINAIS THRU 900-99-FIM
+                     GOBACK
+                END-IF
+           END-IF.
+
+       110-99-FIM. EXIT.
+
+       120-ERRO.
+
+           ADD  1               TO ERROS
+                                   ERROS-GERAL
+           MOVE SPACES          TO LINHA-02
+           MOVE LD-LOTE-I       TO CLIC-SEQUENCIA
+           MOVE MSG (ERRO)      TO CLIC-CAMPO
+           IF   ERRO = 1
+                MOVE LOTE-I-AAAAMMDD TO CLIC-CONTEUDO (1: 8)
+           ELSE
+                MOVE LOTE-I-VALOR    TO CLIC-CONTEUDO (1: 10)
+           END-IF
+           MOVE LINHA-02        TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           IF   CWIMPR-END-PRINT
+                CLOSE CBCOMD CBTAMD LOTE-I LOTEWK
+                GOBACK
+           END-IF.
+
+       120-99-FIM. EXIT.
+
+       140-IMPORTAR.
+
+           MOVE LOTEWK-AAAA   TO CBTAMD-AAAA
+           MOVE LOTEWK-MM     TO CBTAMD-MM
+           MOVE LOTEWK-DD     TO CBTAMD-DD
+
+           READ CBTAMD
+
+           IF   FS-CBTAMD < "10"
+                MOVE LOTEWK-MOEDA TO CBTAMD-MOEDA
+                REWRITE CBTAMD-REG
+           ELSE
+                MOVE LOTEWK-MOEDA TO CBTAMD-MOEDA
+                WRITE  CBTAMD-REG
+           END-IF
+
+           IF   FS-CBTAMD >  "09"
+                PERFORM 900-FINAIS THRU 900-99-FIM
+                GOBACK
+           END-IF
+
+           ADD 1 TO GR-CBTAMD
+           DISPLAY T-GR-CBTAMD.
+
+       140-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           OPEN INPUT CBCOMD
+           IF   FS-CBCOMD > "09"
+                GOBACK
+           END-IF
+
+           DISPLAY CTAC-LIT-CB062PCW
+
+           PERFORM TEST AFTER UNTIL MOEDA-IMPORTAR NOT = 0
+                                 OR ESC
+                   ACCEPT CTAC-VAR-MOEDA
+                   ACCEPT TECLA FROM ESCAPE KEY
+                   IF   NOT ESC
+                        MOVE MOEDA-IMPORTAR TO CBCOMD-MOEDA
+                        READ CBCOMD
+                        IF   FS-CBCOMD > "09"
+                        OR   CBCOMD-TIPO = "E"
+                             MOVE 0 TO MOEDA-IMPORTAR
+                             EXEC COBOLware Send
+                                  Message MSG (3)
+                             END-EXEC
+                        END-IF
+                   END-IF
+           END-PERFORM
+
+           IF   ESC
+                CLOSE CBCOMD
+                GOBACK
+           END-IF
+
+           OPEN OUTPUT LOTEWK
+
+           PERFORM TEST AFTER UNTIL FS-LOTE-I = "00"
+                   DISPLAY "<Esc>-Fim" LINE 23 COLUMN 03
+                   CLOSE LOTE-I
+                   ACCEPT CTAC-VAR-ARQUIVO
+                   ACCEPT TECLA FROM ESCAPE KEY
+                   IF   ESC
+                        CLOSE CBCOMD
+                        GOBACK
+                   END-IF
+                   OPEN INPUT LOTE-I
+                   IF   FS-LOTE-I > "09"
+                        CLOSE LOTE-I
+                        MOVE SPACES TO MSG-NE
+                        STRING "NÆo existe" DELIMITED BY SIZE
+                               LB-LOTE-I    DELIMITED SPACE
+                           INTO MSG-NE
+                        EXEC COBOLware Send Message MSG-NE END-EXEC
+                   END-IF
+           END-PERFORM
+
+           OPEN I-O CBTAMD
+           IF   FS-CBTAMD >  "10"
+                CLOSE CBCOMD LOTE-I LOTEWK
+                GOBACK
+           END-IF
+
+           MOVE "CRITICA DE IMPORTACAO"    TO CWIMPR-TITLE
+           MOVE "DE COTACOES DE MOEDA"     TO CWIMPR-SUB-TITLE
+           MOVE LINHA-01                   TO CWIMPR-HEADER-1
+           MOVE LB-LOTE-I                  TO CWIMPR-SUB-TITLE (20: )
+           MOVE "CB0062A"                  TO CWIMPR-REPORT
+
+           DISPLAY CTAC-LIT-CB0062C
+                   CTAC-VAR-CB0062C.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           CLOSE CBCOMD CBTAMD LOTEWK LOTE-I.
+
+           IF   ERROS-GERAL NOT = 0
+                MOVE "CLOSE"     TO CWIMPR-TIME-REPORT
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR.
+
+           DELETE FILE LOTEWK.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB062PCW.
