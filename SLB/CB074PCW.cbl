@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB074PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Executor da janela noturna (agenda CBAGN)    *
+                      *                                               *
+                      *  Roda sem interacao do operador: percorre a   *
+                      *  fila em ordem de sequencia e chama, um a     *
+                      *  um, os programas ativos cadastrados via      *
+                      *  CB073PCW, registrando inicio/fim/status de   *
+                      *  cada chamada em CBAGL. Somente programas     *
+                      *  que dispensem entrada interativa (relato-    *
+                      *  rios de listagem simples, como CB067PCW e    *
+                      *  CB069PCW) devem ser cadastrados nesta         *
+                      *  agenda.                                      *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBAGNSL.
+       COPY CBAGLSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBAGNFD.
+       COPY CBAGLFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 QT-PROCESSADOS           COMP-3 PIC  9(003) VALUE ZERO.
+           05 QT-ERROS                 COMP-3 PIC  9(003) VALUE ZERO.
+           05 PROXIMA-CHAVE-CBAGL      COMP-3 PIC  9(008) VALUE ZERO.
+           05 WS-PROGRAMA                     PIC  X(008) VALUE SPACES.
+           05 ER-CBAGN.
+              10 FS-CBAGN              PIC  X(002) VALUE "00".
+              10 LB-CBAGN              PIC  X(050) VALUE "CBAGN".
+           05 ER-CBAGL.
+              10 FS-CBAGL              PIC  X(002) VALUE "00".
+              10 LB-CBAGL              PIC  X(050) VALUE "CBAGL".
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+           PERFORM 900-FINAIS        THRU 900-99-FIM.
+
+       000-99-FIM.
+
+           GOBACK.
+
+       100-PROCESSAMENTO.
+
+           MOVE ZERO TO CBAGN-SEQUENCIA
+           START CBAGN KEY NOT LESS CBAGN-CHAVE
+           PERFORM UNTIL FS-CBAGN > "09"
+                   READ CBAGN NEXT RECORD WITH LOCK
+                   IF   FS-CBAGN < "10"
+                        DISPLAY "CB074PCW Sequˆncia " CBAGN-SEQUENCIA
+                                " Programa "           CBAGN-PROGRAMA
+                        IF   CBAGN-PROGRAMA-ATIVO
+                             PERFORM 110-EXECUTA-PROGRAMA
+                                     THRU 110-99-FIM
+                        END-IF
+                   END-IF
+           END-PERFORM
+
+           DISPLAY "CB074PCW Fim da janela noturna. Processados: "
+                   QT-PROCESSADOS " Erros: " QT-ERROS.
+
+       100-99-FIM. EXIT.
+
+       110-EXECUTA-PROGRAMA.
+
+           MOVE CBAGN-PROGRAMA TO WS-PROGRAMA
+           ADD  1              TO PROXIMA-CHAVE-CBAGL
+           MOVE PROXIMA-CHAVE-CBAGL   TO CBAGL-CHAVE
+           MOVE CBAGN-PROGRAMA        TO CBAGL-PROGRAMA
+           MOVE CBAGN-DESCRICAO       TO CBAGL-DESCRICAO
+           ACCEPT CBAGL-DATA          FROM DATE
+           ACCEPT CBAGL-HORA-INICIO   FROM TIME
+
+           CALL WS-PROGRAMA
+                ON EXCEPTION
+                   SET  CBAGL-STATUS-ERRO TO TRUE
+                NOT ON EXCEPTION
+                   SET  CBAGL-STATUS-OK   TO TRUE
+           END-CALL
+
+           ACCEPT CBAGL-HORA-FIM      FROM TIME
+           WRITE  CBAGL-REG
+
+           MOVE CBAGL-DATA            TO CBAGN-ULTIMA-DATA
+           MOVE CBAGL-HORA-FIM        TO CBAGN-ULTIMA-HORA
+           MOVE CBAGL-STATUS          TO CBAGN-ULTIMO-STATUS
+           REWRITE CBAGN-REG
+
+           ADD  1 TO QT-PROCESSADOS
+           IF   CBAGL-STATUS-ERRO
+                ADD 1 TO QT-ERROS
+           END-IF.
+
+       110-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           OPEN I-O CBAGN
+           IF   FS-CBAGN = "35"
+                DISPLAY "CB074PCW Agenda (CBAGN) n∆o cadastrada"
+                GOBACK
+           END-IF
+
+           OPEN I-O CBAGL
+           IF   FS-CBAGL = "30" OR "35"
+                CLOSE CBAGL
+                OPEN OUTPUT CBAGL
+                CLOSE CBAGL
+                OPEN I-O CBAGL
+           END-IF
+
+           MOVE 99999999 TO CBAGL-CHAVE
+           START CBAGL KEY NOT GREATER CBAGL-CHAVE
+           IF   FS-CBAGL < "10"
+                READ CBAGL PREVIOUS RECORD IGNORE LOCK
+                IF   FS-CBAGL < "10"
+                     MOVE CBAGL-CHAVE TO PROXIMA-CHAVE-CBAGL
+                END-IF
+           END-IF.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           CLOSE CBAGN CBAGL.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB074PCW.
