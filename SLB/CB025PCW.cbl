@@ -69,6 +69,9 @@
            05 ERRO                     PIC  9(002) VALUE 0.
            05 ERROS                    PIC  9(002) VALUE 0.
            05 ERROS-GERAL              PIC  9(006) VALUE 0.
+           05 ERROS-DUPLICADAS         PIC  9(006) VALUE 0.
+           05 ERROS-DUPLICADAS-ED      PIC  ZZZ.ZZ9.
+           05 LINHA-RESUMO             PIC  X(050) VALUE SPACES.
            05 DATA-CRITICA             PIC  X(006) VALUE SPACES.
            05 TECLA                    PIC  9(002) VALUE 0. COPY CWKEYS.
            05 DGC                      PIC  9(002) VALUE 0.
@@ -113,8 +116,9 @@
               10 PIC X(19) VALUE "CONTA              ".
               10 PIC X(19) VALUE "                   ".
               10 PIC X(19) VALUE "DESCRICAO          ".
+              10 PIC X(19) VALUE "CONTA DUPLICADA    ".
            05 REDEFINES MENSAGENS.
-              10 MSG OCCURS 3  PIC X(19).
+              10 MSG OCCURS 4  PIC X(19).
 
        01  LINHAS-DE-IMPRESSAO-CLIC.
        02  LINHA-01.
@@ -256,8 +260,12 @@
                           CALL "CB002PCW"  USING PARAMETROS-CB002PCW
                      END-IF
                 END-IF
-                IF  (FS-CBPLCO < "10")
-                OR  ((DGC + 1) NOT = S)
+                IF   FS-CBPLCO < "10"
+                     MOVE    4          TO ERRO
+                     PERFORM 120-ERRO THRU 120-99-FIM
+                     ADD  1             TO ERROS-DUPLICADAS
+                ELSE
+                IF  ((DGC + 1) NOT = S)
                 OR  ((CB002PCW-DV NOT = DV)
                      AND (CB002PCW-LANCAVEL = "S"))
                 OR  (ABRE-NUMERO NOT NUMERIC)
@@ -267,6 +275,7 @@
                 ELSE
                      MOVE ABRE-NUMERO TO LOTEWK-CONTA
                 END-IF
+                END-IF
            END-IF
 
            IF   CBFOPC-I (03) NOT = 0
@@ -301,6 +310,15 @@
            MOVE MSG (ERRO)      TO CLIC-CAMPO
            MOVE "["             TO CLIC-CONTEUDO (1)
            MOVE 1               TO I
+           IF   ERRO = 4
+                MOVE CBFOPC-I (01) TO P
+                MOVE CBFOPC-F (01) TO S
+                PERFORM S TIMES
+                   ADD  1                 TO I
+                   MOVE LOTE-I-REG (P: 1) TO CLIC-CONTEUDO (I)
+                   ADD  1                 TO P
+                END-PERFORM
+           ELSE
            IF   CBFOPC-I (ERRO) NOT = 0
                 MOVE CBFOPC-I (ERRO) TO P
                 MOVE CBFOPC-F (ERRO) TO S
@@ -317,6 +335,7 @@
                    ADD  1          TO P
                 END-PERFORM
            END-IF
+           END-IF
            ADD  1               TO I
            MOVE "]"             TO CLIC-CONTEUDO (I)
            MOVE LINHA-02        TO CWIMPR-DETAIL
@@ -516,6 +535,16 @@
            CLOSE CBFOPC CBPLCO LOTEWK CBCTCR LOTE-I
 
            IF   ERROS-GERAL NOT = 0
+                IF   ERROS-DUPLICADAS NOT = 0
+                     MOVE ERROS-DUPLICADAS TO ERROS-DUPLICADAS-ED
+                     MOVE SPACES           TO LINHA-RESUMO
+                     STRING "Contas ja cadastradas (nao importadas): "
+                             DELIMITED SIZE
+                            ERROS-DUPLICADAS-ED DELIMITED SIZE
+                       INTO LINHA-RESUMO
+                     MOVE LINHA-RESUMO TO CWIMPR-DETAIL
+                     CALL "CWIMPR" USING PARAMETROS-CWIMPR
+                END-IF
                 MOVE "CLOSE"     TO CWIMPR-TIME-REPORT
                 CALL "CWIMPR" USING PARAMETROS-CWIMPR
            END-IF
