@@ -15,4 +15,9 @@
               10 CBFOSD-CAMPO OCCURS 8.
                  15 CBFOSD-I                   PIC  9(003).
                  15 CBFOSD-F                   PIC  9(003).
+                 15 CBFOSD-DECIMAIS            PIC  9(001).
+                 15 CBFOSD-SINAL               PIC  9(001).
+                    88 CBFOSD-SEM-SINAL                   VALUE 0.
+                    88 CBFOSD-SINAL-FINAL                 VALUE 1.
+                    88 CBFOSD-SINAL-INICIAL               VALUE 2.
 
