@@ -0,0 +1,11 @@
+
+      ******************************************************************
+      *        Definicoes salvas do razao por periodo (CB048PCW)       *
+      ******************************************************************
+
+           SELECT CBRAPD ASSIGN  TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CBRAPD-CHAVE
+                  LOCK MODE     IS AUTOMATIC
+                  FILE STATUS   IS FS-CBRAPD.
