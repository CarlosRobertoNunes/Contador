@@ -74,7 +74,7 @@
               10 LB-CBPAPC             PIC  X(050) VALUE "CBPAPC".
            05 ER-LOTE-E.
               10 FS-LOTE-E             PIC  X(002) VALUE "00".
-              10 LB-LOTE-E             PIC  X(050) VALUE "LOTE-E.TXT".
+              10 LB-LOTE-E             PIC  X(050) VALUE "PLANO.TXT".
            05 PONTEIROS VALUE SPACES.
               10 PONTEIRO              PIC X(008) OCCURS 100.
 
