@@ -0,0 +1,405 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CB072PCW.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Simulacao "what-if" do plano de contas       *
+                      *  (cenarios paralelos de saldos, sem afetar    *
+                      *   os saldos reais - CBCOSA)                   *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY CBPLCOSL.
+       COPY CBCOSASL.
+       COPY CBCESISL.
+       COPY CBCOSISL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CBPLCOFD.
+       COPY CBCOSAFD.
+       COPY CBCESIFD.
+       COPY CBCOSIFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO-1.
+           05 RODAPE                   PIC  X(068) VALUE SPACES.
+           05 LINHA-BRANCA             PIC  X(068) VALUE SPACES.
+           05 TECLA                    PIC  9(002) VALUE ZERO.
+              COPY CWKEYS.
+           05 CENARIO            COMP-3 PIC  9(004) VALUE ZERO.
+           05 AAAA-REF                 PIC  9(004) VALUE ZERO.
+           05 MM-REF                   PIC  9(002) VALUE ZERO.
+              88 MM-REF-OK VALUE 1 THRU 12.
+           05 RESP                     PIC  X(001) VALUE "N".
+           05 TIPO-AJUSTE               PIC  X(001) VALUE "D".
+              88 AJUSTE-DEBITO                  VALUE "D" "d".
+              88 AJUSTE-CREDITO                 VALUE "C" "c".
+           05 VALOR-AJUSTE       COMP-3 PIC  9(012)V99 VALUE ZERO.
+           05 MENSAGENS-DE-ERRO.
+              10 PIC X(30) VALUE "Referˆncia impr¢pria          ".
+              10 PIC X(30) VALUE "Cenario nÆo cadastrado        ".
+              10 PIC X(30) VALUE "Conta/classe nÆo cadastrada   ".
+              10 PIC X(30) VALUE "Confirme ajuste simulado      ".
+           05 FILLER REDEFINES MENSAGENS-DE-ERRO.
+              10 MSG OCCURS 4 PIC X(30).
+           05 ER-CBPLCO.
+              10 FS-CBPLCO             PIC  X(002) VALUE "00".
+              10 LB-CBPLCO             PIC  X(050) VALUE "CBPLCO".
+           05 ER-CBCOSA.
+              10 FS-CBCOSA             PIC  X(002) VALUE "00".
+              10 LB-CBCOSA             PIC  X(050) VALUE "CBCOSA".
+           05 ER-CBCESI.
+              10 FS-CBCESI             PIC  X(002) VALUE "00".
+              10 LB-CBCESI             PIC  X(050) VALUE "CBCESI".
+           05 ER-CBCOSI.
+              10 FS-CBCOSI             PIC  X(002) VALUE "00".
+              10 LB-CBCOSI             PIC  X(050) VALUE "CBCOSI".
+           05 PARAMETROS-CWGETU-CB072.
+              10 OPERADOR-CB072        PIC  X(030).
+              10 TASK-CB072            PIC  X(006).
+              10 PROGRAMA-CB072        PIC  X(008).
+              10 CWMENU-CB072          PIC  X(001).
+
+           COPY CB002PCW.
+
+       COPY CWFUNC.
+
+       SCREEN SECTION.
+
+       01  CB0072A.
+           05 LINE 08 COLUMN 03 VALUE "Cenario..........:".
+           05 CENARIO-TELA
+                  LINE 08 COLUMN 23 PIC ZZZ9 USING CENARIO.
+           05 LINE 09 COLUMN 03 VALUE "DescriÆao........:".
+           05 DESCRICAO-TELA
+              LINE 09 COLUMN 23 PIC X(030) USING CBCESI-DESCRICAO.
+           05 LINE 10 COLUMN 03 VALUE "Centro de custo..:".
+           05 CC-TELA
+              LINE 10 COLUMN 23 PIC ZZZ9 USING CBCESI-CENTRO-CUSTO.
+
+       01  CB0072B.
+           05 LINE 08 COLUMN 03 VALUE "Conta/classe:".
+           05 LINE 09 COLUMN 03 VALUE "DescriÆao   :".
+           05 T-DESCRICAO
+                  LINE 09 COLUMN 17 PIC X(030) FROM CBPLCO-DESCRICAO.
+           05 LINE 11 COLUMN 03 VALUE "Referˆncia (mˆs/ano):".
+           05 MM-REF-TELA
+                  LINE 11 COLUMN 25 PIC ZZ/ USING MM-REF.
+           05 AAAA-REF-TELA
+              LINE 11 COLUMN 28 PIC 9999 USING AAAA-REF BLANK ZERO.
+           05 LINE 12 COLUMN 03 VALUE "Saldo real (CBCOSA)....:".
+           05 T-SALDO-REAL LINE 12 COLUMN 28
+                  PIC ZZZ.ZZZ.ZZZ.ZZ9,99- FROM CBCOSA-SALDO-ATUAL.
+           05 LINE 13 COLUMN 03 VALUE "Saldo simulado.........:".
+           05 T-SALDO-SIMU LINE 13 COLUMN 28
+                  PIC ZZZ.ZZZ.ZZZ.ZZ9,99- FROM CBCOSI-SALDO-ATUAL.
+           05 LINE 15 COLUMN 03 VALUE "Tipo (D/C)...:".
+           05 TIPO-TELA
+                  LINE 15 COLUMN 18 PIC X USING TIPO-AJUSTE.
+           05 LINE 16 COLUMN 03 VALUE "Valor........:".
+           05 VALOR-TELA LINE 16 COLUMN 18
+                  PIC ZZZ.ZZZ.ZZZ.ZZ9,99 USING VALOR-AJUSTE.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS      THRU 800-99-FIM
+           PERFORM TEST AFTER UNTIL ESC
+                   PERFORM 100-PROCESSAMENTO THRU 100-99-FIM
+           END-PERFORM
+           PERFORM 900-FINAIS        THRU 900-99-FIM.
+
+       000-99-FIM.
+
+           GOBACK.
+
+       100-PROCESSAMENTO.
+
+           MOVE ZERO   TO CENARIO
+           INITIALIZE      CBCESI-DESCRICAO CBCESI-CENTRO-CUSTO
+           DISPLAY CB0072A
+           MOVE "<Esc>-Abandona" TO RODAPE
+           DISPLAY RODAPE LINE 23 COLUMN 03
+           ACCEPT CENARIO-TELA
+           ACCEPT TECLA FROM ESCAPE KEY
+           DISPLAY LINHA-BRANCA LINE 23 COLUMN 03
+
+           IF   NOT ESC
+                MOVE CENARIO TO CBCESI-CENARIO
+                READ CBCESI
+                IF   FS-CBCESI < "10"
+                     DISPLAY CB0072A
+                     PERFORM 300-SIMULAR THRU 300-99-FIM
+                ELSE
+                     PERFORM 210-CRIA-CENARIO THRU 210-99-FIM
+                END-IF
+           END-IF.
+
+       100-99-FIM. EXIT.
+
+       210-CRIA-CENARIO.
+
+           MOVE SPACES TO RESP
+           DISPLAY "Novo cenario. Confirma (S/N):" LINE 23 COLUMN 03
+           ACCEPT  RESP                            LINE 23 COLUMN 34
+                   WITH PROMPT UPDATE
+           DISPLAY LINHA-BRANCA LINE 23 COLUMN 03
+
+           IF   RESP = "S" OR "s"
+                MOVE "<Esc>-Abandona" TO RODAPE
+                DISPLAY RODAPE LINE 23 COLUMN 03
+                PERFORM TEST AFTER UNTIL ESC
+                                       OR CBCESI-DESCRICAO NOT = SPACES
+                        ACCEPT DESCRICAO-TELA
+                        ACCEPT CC-TELA
+                        ACCEPT TECLA FROM ESCAPE KEY
+                END-PERFORM
+                DISPLAY LINHA-BRANCA LINE 23 COLUMN 03
+                IF   NOT ESC
+                     MOVE "?"             TO CWMENU-CB072
+                     CALL "CWGETU"     USING OPERADOR-CB072
+                                             TASK-CB072
+                                             PROGRAMA-CB072
+                                             CWMENU-CB072
+                     MOVE OPERADOR-CB072  TO CBCESI-USUARIO
+                     ACCEPT CBCESI-DATA FROM DATE
+                     WRITE CBCESI-REG
+                     PERFORM 250-SNAPSHOT THRU 250-99-FIM
+                     PERFORM 300-SIMULAR  THRU 300-99-FIM
+                END-IF
+           END-IF.
+
+       210-99-FIM. EXIT.
+
+       250-SNAPSHOT.
+
+           MOVE ZERO TO CBCOSA-CHAVE
+           START CBCOSA KEY NOT LESS CBCOSA-CHAVE
+           PERFORM UNTIL FS-CBCOSA > "09"
+                   READ CBCOSA NEXT RECORD IGNORE LOCK
+                   IF   FS-CBCOSA < "10"
+                   AND  CBCOSA-CENTRO-CUSTO = CBCESI-CENTRO-CUSTO
+                        MOVE CENARIO             TO CBCOSI-CENARIO
+                        MOVE CBCOSA-CENTRO-CUSTO TO CBCOSI-CENTRO-CUSTO
+                        MOVE CBCOSA-CONTA        TO CBCOSI-CONTA
+                        MOVE CBCOSA-AAAAMM       TO CBCOSI-AAAAMM
+                        MOVE CBCOSA-SALDO-INICIAL
+                                                 TO CBCOSI-SALDO-INICIAL
+                        MOVE CBCOSA-SALDO-ATUAL  TO CBCOSI-SALDO-ATUAL
+                        MOVE CBCOSA-A-DEBITO     TO CBCOSI-A-DEBITO
+                        MOVE CBCOSA-A-CREDITO    TO CBCOSI-A-CREDITO
+                        WRITE CBCOSI-REG
+                   END-IF
+           END-PERFORM.
+
+       250-99-FIM. EXIT.
+
+       300-SIMULAR.
+
+           PERFORM TEST AFTER UNTIL ESC
+                   PERFORM 310-ACCEPT-CONTA THRU 310-99-FIM
+                   IF   NOT ESC
+                        PERFORM 320-ACCEPT-AJUSTE THRU 320-99-FIM
+                   END-IF
+           END-PERFORM
+
+           MOVE SPACES TO RESP
+           DISPLAY "Excluir este cenario (S/N):" LINE 23 COLUMN 03
+           ACCEPT  RESP                          LINE 23 COLUMN 32
+                   WITH PROMPT UPDATE
+           DISPLAY LINHA-BRANCA LINE 23 COLUMN 03
+           IF   RESP = "S" OR "s"
+                PERFORM 400-EXCLUI-CENARIO THRU 400-99-FIM
+           END-IF
+
+           SET ESC TO FALSE.
+
+       300-99-FIM. EXIT.
+
+       310-ACCEPT-CONTA.
+
+           DISPLAY RODAPE LINE 23 COLUMN 03
+           MOVE "<Esc>-Fim F1-Help" TO RODAPE
+           DISPLAY RODAPE LINE 23 COLUMN 03
+           PERFORM TEST AFTER UNTIL ESC OR FS-CBPLCO < "10"
+                   PERFORM TEST AFTER UNTIL NOT F1
+                           MOVE "S"               TO CB002PCW-FORCA-DV
+                           MOVE CBPLCO-CONTA      TO CB002PCW-CONTA
+                           MOVE "A"               TO CB002PCW-FUNCAO
+                           CALL "CB002PCW"     USING PARAMETROS-CB002PCW
+                           MOVE CB002PCW-CONTA    TO CBPLCO-CONTA
+                           MOVE CB002PCW-RETORNO  TO TECLA
+                           IF   F1
+                                EXEC COBOLware Help
+                                     FILE   "CB072PCW.H01"
+                                     LINE   08
+                                     COLUMN 17
+                                     HEIGHT 6
+                                     WIDTH  40
+                                END-EXEC
+                           END-IF
+                   END-PERFORM
+                   IF   NOT ESC
+                        READ CBPLCO IGNORE LOCK
+                        IF   FS-CBPLCO < "10"
+                             DISPLAY CB0072B
+                        ELSE
+                             EXEC COBOLware Send Message MSG (3)
+                             END-EXEC
+                        END-IF
+                   END-IF
+           END-PERFORM
+           DISPLAY LINHA-BRANCA LINE 23 COLUMN 03.
+
+       310-99-FIM. EXIT.
+
+       320-ACCEPT-AJUSTE.
+
+           MOVE CBCESI-CENTRO-CUSTO TO CBCOSA-CENTRO-CUSTO
+           MOVE CBPLCO-CONTA        TO CBCOSA-CONTA
+           MOVE ZERO                TO CBCOSA-AAAAMM
+           MOVE "S"                 TO F8
+           MOVE ZERO                TO AAAA-REF MM-REF
+                                        TIPO-AJUSTE VALOR-AJUSTE
+
+           PERFORM TEST AFTER UNTIL ESC
+                             OR (MM-REF-OK AND AAAA-REF > 1899)
+                   MOVE "<Esc>-Abandona" TO RODAPE
+                   DISPLAY RODAPE LINE 23 COLUMN 03
+                   ACCEPT MM-REF-TELA
+                   ACCEPT AAAA-REF-TELA
+                   ACCEPT TECLA FROM ESCAPE KEY
+                   IF   NOT ESC
+                   AND (NOT MM-REF-OK OR AAAA-REF < 1900)
+                        EXEC COBOLware Send Message MSG (1)
+                        END-EXEC
+                   END-IF
+           END-PERFORM
+
+           IF   NOT ESC
+                COMPUTE CBCOSA-AAAAMM = AAAA-REF * 100 + MM-REF
+                MOVE CBCESI-CENARIO      TO CBCOSI-CENARIO
+                MOVE CBCESI-CENTRO-CUSTO TO CBCOSI-CENTRO-CUSTO
+                MOVE CBPLCO-CONTA        TO CBCOSI-CONTA
+                MOVE CBCOSA-AAAAMM       TO CBCOSI-AAAAMM
+                READ CBCOSI
+                IF   FS-CBCOSI > "09"
+                     INITIALIZE CBCOSI-SALDO-INICIAL
+                                CBCOSI-SALDO-ATUAL
+                                CBCOSI-A-DEBITO
+                                CBCOSI-A-CREDITO
+                END-IF
+                READ CBCOSA IGNORE LOCK
+
+                DISPLAY CB0072B
+                PERFORM TEST AFTER UNTIL NOT F1
+                        ACCEPT TIPO-TELA
+                        ACCEPT VALOR-TELA
+                        ACCEPT TECLA FROM ESCAPE KEY
+                        IF   F1
+                             EXEC COBOLware Help
+                                  FILE   "CB072PCW.H02"
+                                  LINE   15
+                                  COLUMN 18
+                                  HEIGHT 4
+                                  WIDTH  30
+                             END-EXEC
+                        END-IF
+                END-PERFORM
+
+                IF   NOT ESC
+                AND  VALOR-AJUSTE NOT = ZERO
+                     EXEC COBOLware Send Message MSG (4)
+                     END-EXEC
+                     PERFORM 105-CONFIRMA THRU 105-99-FIM
+                     IF   EFETIVAR
+                          IF   AJUSTE-DEBITO
+                               ADD  VALOR-AJUSTE TO CBCOSI-SALDO-ATUAL
+                                                     CBCOSI-A-DEBITO
+                          ELSE
+                               SUBTRACT VALOR-AJUSTE
+                                    FROM CBCOSI-SALDO-ATUAL
+                               ADD  VALOR-AJUSTE TO CBCOSI-A-CREDITO
+                          END-IF
+                          IF   FS-CBCOSI < "10"
+                               REWRITE CBCOSI-REG
+                          ELSE
+                               WRITE CBCOSI-REG
+                          END-IF
+                     END-IF
+                END-IF
+                SET ESC TO FALSE
+           END-IF.
+
+       320-99-FIM. EXIT.
+
+       105-CONFIRMA.
+
+           COPY CWEFAB.
+
+       105-99-FIM. EXIT.
+
+       400-EXCLUI-CENARIO.
+
+           MOVE CENARIO TO CBCOSI-CENARIO
+           MOVE ZERO    TO CBCOSI-CENTRO-CUSTO CBCOSI-CONTA
+                           CBCOSI-AAAAMM
+           START CBCOSI KEY NOT LESS CBCOSI-CHAVE
+           PERFORM UNTIL FS-CBCOSI > "09"
+                         OR CBCOSI-CENARIO NOT = CENARIO
+                   READ CBCOSI NEXT RECORD
+                   IF   FS-CBCOSI < "10"
+                   AND  CBCOSI-CENARIO = CENARIO
+                        DELETE CBCOSI RECORD
+                   END-IF
+           END-PERFORM
+
+           MOVE CENARIO TO CBCESI-CENARIO
+           READ CBCESI
+           IF   FS-CBCESI < "10"
+                DELETE CBCESI RECORD
+           END-IF.
+
+       400-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           OPEN INPUT CBPLCO
+           OPEN INPUT CBCOSA
+
+           OPEN I-O CBCESI
+           IF   FS-CBCESI = "30" OR "35"
+                CLOSE CBCESI
+                OPEN OUTPUT CBCESI
+                CLOSE CBCESI
+                OPEN I-O CBCESI
+           END-IF
+
+           OPEN I-O CBCOSI
+           IF   FS-CBCOSI = "30" OR "35"
+                CLOSE CBCOSI
+                OPEN OUTPUT CBCOSI
+                CLOSE CBCOSI
+                OPEN I-O CBCOSI
+           END-IF.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           CLOSE CBPLCO CBCOSA CBCESI CBCOSI
+           CANCEL "CB002PCW".
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CB072PCW.
