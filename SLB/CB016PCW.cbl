@@ -17,6 +17,7 @@
        COPY CBPLCOSL.
        COPY CBCOSASL.
        COPY CBMVMSSL.
+       COPY CBFOSDSL.
 
            SELECT CBWORK ASSIGN TO DISK
                   ORGANIZATION  IS INDEXED
@@ -25,6 +26,11 @@
                   LOCK MODE     IS EXCLUSIVE
                   FILE STATUS   IS FS-CBWORK.
 
+           SELECT LOTE-E ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  RESERVE NO ALTERNATE AREA
+                  FILE STATUS   IS FS-LOTE-E.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -32,6 +38,14 @@
        COPY CBPLCOFD.
        COPY CBCOSAFD.
        COPY CBMVMSFD.
+       COPY CBFOSDFD.
+
+       FD  LOTE-E
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-LOTE-E.
+
+       01  LOTE-E-REG.
+           05 LOTE-E-BYE PIC X(001) OCCURS 300.
 
        FD  CBWORK
            LABEL RECORD IS STANDARD
@@ -120,6 +134,35 @@
            05 CREDITOS                 PIC S9(012)V99 VALUE 0.
            05 DEBITOS                  PIC S9(012)V99 VALUE 0.
            05 SALDO-ATUAL              PIC S9(012)V99 VALUE 0.
+           05 CLASSE-ANTERIOR-CBPLCO   COMP-3 PIC  9(015) VALUE 0.
+           05 SUB-SALDO-INICIAL        PIC S9(012)V99 VALUE 0.
+           05 SUB-CREDITOS             PIC S9(012)V99 VALUE 0.
+           05 SUB-DEBITOS              PIC S9(012)V99 VALUE 0.
+           05 SUB-SALDO-ATUAL          PIC S9(012)V99 VALUE 0.
+           05 EXPORTA-PLANILHA         PIC  9(001) VALUE 0.
+              88 EXPORTA-SIM VALUE 1.
+           05 P                        PIC  9(004) VALUE 0.
+           05 S                        PIC  9(004) VALUE 0.
+           05 S2                       PIC  9(004) VALUE 0.
+           05 LIMITE                   PIC  9(002) VALUE 0.
+           05 PG                       PIC  9(002) VALUE 0.
+           05 GR-LOTE-E                PIC  9(006) VALUE 0.
+           05 ABRE-NUMERO              PIC  9(018) VALUE 0.
+           05 MSG-PLANILHA             PIC  X(074) VALUE SPACES.
+           05 RESPOSTA                 PIC  X(001) VALUE "N".
+              88 RESPOSTA-OK VALUE "E" "e" "D" "d" "N" "n" " ".
+              88 EXTENDER    VALUE "E" "e".
+              88 DESTRUIR    VALUE "D" "d".
+              88 NOVO-NOME   VALUE "N" "n".
+              88 SAIR        VALUE " ".
+           05 ER-CBFOSD.
+              10 FS-CBFOSD             PIC  X(002) VALUE "00".
+              10 LB-CBFOSD             PIC  X(050) VALUE "CBFOSD".
+           05 ER-LOTE-E.
+              10 FS-LOTE-E             PIC  X(002) VALUE "00".
+              10 LB-LOTE-E             PIC  X(050) VALUE "LOTE-E.TXT".
+           05 PONTEIROS-CBFOSD VALUE SPACES.
+              10 PONTEIRO-CBFOSD       PIC X(008) OCCURS 100.
 
        01  LINHAS-DE-IMPRESSAO-CLIC.
        02  LINHA-01.
@@ -170,6 +213,13 @@
            05 LINE 20 COLUMN 03 VALUE "Centro de custo:".
            05 LINE 20 COLUMN 20 PIC ZZZZ USING CC.
 
+       01  CTAC-LIT-PLANILHA.
+           05 LINE 07 COLUMN 03 VALUE "Nome do arquivo a ge".
+           05 LINE 07 COLUMN 23 VALUE "rar :".
+
+       01  CTAC-VAR-PLANILHA.
+           05 LINE 07 COLUMN 29 PIC X(050) USING LB-LOTE-E.
+
        PROCEDURE DIVISION.
 
        000-INICIO.
@@ -226,14 +276,28 @@
                                       PERFORM 910-SAI-CWIMPR
                                   END-IF
                                   IF   CB002PCW-GRAU = GRAU-MINIMO
+                                       IF  (CLASSE = 1)
+                                       AND (CBPLCO-CLASSE NOT =
+                                            CLASSE-ANTERIOR-CBPLCO)
+                                       AND (CLASSE-ANTERIOR-CBPLCO
+                                            NOT = 0)
+                                            PERFORM 815-SUBTOTAL-CLASSE
+                                               THRU 815-99-FIM
+                                       END-IF
                                        ADD CBCOSA-SALDO-INICIAL
                                         TO SALDO-INICIAL
+                                           SUB-SALDO-INICIAL
                                        ADD CBCOSA-SALDO-ATUAL
                                         TO SALDO-ATUAL
+                                           SUB-SALDO-ATUAL
                                        ADD CBCOSA-A-DEBITO
                                         TO DEBITOS
+                                           SUB-DEBITOS
                                        ADD CBCOSA-A-CREDITO
                                         TO CREDITOS
+                                           SUB-CREDITOS
+                                       MOVE CBPLCO-CLASSE
+                                         TO CLASSE-ANTERIOR-CBPLCO
                                   END-IF
                                   MOVE CBCOSA-SALDO-INICIAL
                                     TO CLIC-SALDO-INICIAL
@@ -259,6 +323,10 @@
                                   MOVE LINHA-02         TO CWIMPR-DETAIL
                                   CALL "CWIMPR" USING PARAMETROS-CWIMPR
                                   PERFORM 910-SAI-CWIMPR
+                                  IF   EXPORTA-SIM
+                                       PERFORM 840-EXPORTAR
+                                          THRU 840-99-FIM
+                                  END-IF
                                   MOVE CB002PCW-GRAU TO GRAU-ANTERIOR
                                   ADD  1                TO GR-PRNTER
                                   DISPLAY                T-GR-PRNTER
@@ -269,6 +337,25 @@
 
        100-99-FIM. EXIT.
 
+       815-SUBTOTAL-CLASSE.
+
+           MOVE SPACES             TO CLIC-CONTA-ED
+           MOVE "SUBTOTAL"         TO CLIC-DESCRICAO
+           MOVE SUB-SALDO-INICIAL  TO CLIC-SALDO-INICIAL
+           MOVE SUB-SALDO-ATUAL    TO CLIC-SALDO-ATUAL
+           MOVE SUB-DEBITOS        TO CLIC-DEBITOS
+           MOVE SUB-CREDITOS       TO CLIC-CREDITOS
+           MOVE LINHA-02           TO CWIMPR-DETAIL
+           CALL "CWIMPR"        USING PARAMETROS-CWIMPR
+           PERFORM 910-SAI-CWIMPR
+           MOVE SPACES             TO CWIMPR-DETAIL
+           CALL "CWIMPR"        USING PARAMETROS-CWIMPR
+           PERFORM 910-SAI-CWIMPR
+           MOVE ZERO TO SUB-SALDO-INICIAL SUB-SALDO-ATUAL
+                        SUB-DEBITOS       SUB-CREDITOS.
+
+       815-99-FIM. EXIT.
+
        800-INICIAIS.
 
            OPEN INPUT CBCACC
@@ -389,6 +476,22 @@
                 CLOSE CBPLCO CBCOSA
                 GOBACK.
 
+           MOVE 15                       TO CWBOXS-LINE
+           MOVE 61                       TO CWBOXS-COLUMN
+           MOVE "N"                      TO CWBOXS-ERASE
+           MOVE "Planilha"               TO CWBOXS-TITLE
+           MOVE " Gerar planilha  "      TO CWBOXS-TEXT   (1)
+           MOVE " Nao gerar      "       TO CWBOXS-TEXT   (2)
+           MOVE "G"                      TO CWBOXS-CHAR   (1)
+           MOVE "N"                      TO CWBOXS-CHAR   (2)
+           MOVE 1                        TO CWBOXS-OPTION
+           CALL "CWBOXS"   USING PARAMETROS-CWBOXS
+           MOVE CWBOXS-OPTION            TO EXPORTA-PLANILHA
+
+           IF   EXPORTA-SIM
+                PERFORM 850-INICIA-PLANILHA THRU 850-99-FIM
+           END-IF
+
            DISPLAY CB0016B
            IF   CC-FLAG = 1
                 DISPLAY TELA-CC
@@ -708,8 +811,288 @@
 
        830-99-FIM. EXIT.
 
+       840-EXPORTAR.
+
+           ADD  1      TO GR-LOTE-E
+           MOVE SPACES TO LOTE-E-REG
+
+           IF   CBFOSD-I (01) NOT = 0
+                MOVE CBFOSD-I (01) TO P
+                MOVE CBFOSD-F (01) TO S
+                COMPUTE ABRE-NUMERO = CBCOSA-SALDO-INICIAL
+                                    * (10 ** CBFOSD-DECIMAIS (01))
+                COMPUTE S2 = 18 - S + 1
+                EVALUATE TRUE
+                    WHEN CBFOSD-SINAL-INICIAL (01)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P + 1: S - 1)
+                         IF   CBCOSA-SALDO-INICIAL NEGATIVE
+                              MOVE "-" TO LOTE-E-REG (P: 1)
+                         ELSE
+                              MOVE "+" TO LOTE-E-REG (P: 1)
+                         END-IF
+                    WHEN CBFOSD-SINAL-FINAL (01)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P: S - 1)
+                         COMPUTE P = P + S - 1
+                         IF   CBCOSA-SALDO-INICIAL NEGATIVE
+                              MOVE "-" TO LOTE-E-REG (P: 1)
+                         ELSE
+                              MOVE "+" TO LOTE-E-REG (P: 1)
+                         END-IF
+                    WHEN OTHER
+                         MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
+                END-EVALUATE
+           END-IF
+
+           IF   CBFOSD-I (02) NOT = 0
+                MOVE CBFOSD-I (02) TO P
+                MOVE CBFOSD-F (02) TO S
+                COMPUTE ABRE-NUMERO = CBCOSA-SALDO-ATUAL
+                                    * (10 ** CBFOSD-DECIMAIS (02))
+                COMPUTE S2 = 18 - S + 1
+                EVALUATE TRUE
+                    WHEN CBFOSD-SINAL-INICIAL (02)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P + 1: S - 1)
+                         IF   CBCOSA-SALDO-ATUAL NEGATIVE
+                              MOVE "-" TO LOTE-E-REG (P: 1)
+                         ELSE
+                              MOVE "+" TO LOTE-E-REG (P: 1)
+                         END-IF
+                    WHEN CBFOSD-SINAL-FINAL (02)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P: S - 1)
+                         COMPUTE P = P + S - 1
+                         IF   CBCOSA-SALDO-ATUAL NEGATIVE
+                              MOVE "-" TO LOTE-E-REG (P: 1)
+                         ELSE
+                              MOVE "+" TO LOTE-E-REG (P: 1)
+                         END-IF
+                    WHEN OTHER
+                         MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
+                END-EVALUATE
+           END-IF
+
+           IF   CBFOSD-I (03) NOT = 0
+                MOVE CBFOSD-I (03) TO P
+                MOVE CBFOSD-F (03) TO S
+                COMPUTE ABRE-NUMERO = CBCOSA-A-DEBITO
+                                    * (10 ** CBFOSD-DECIMAIS (03))
+                COMPUTE S2 = 18 - S + 1
+                EVALUATE TRUE
+                    WHEN CBFOSD-SINAL-INICIAL (03)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P + 1: S - 1)
+                         MOVE "+" TO LOTE-E-REG (P: 1)
+                    WHEN CBFOSD-SINAL-FINAL (03)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P: S - 1)
+                         COMPUTE P = P + S - 1
+                         MOVE "+" TO LOTE-E-REG (P: 1)
+                    WHEN OTHER
+                         MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
+                END-EVALUATE
+           END-IF
+
+           IF   CBFOSD-I (04) NOT = 0
+                MOVE CBFOSD-I (04) TO P
+                MOVE CBFOSD-F (04) TO S
+                COMPUTE ABRE-NUMERO = CBCOSA-A-CREDITO
+                                    * (10 ** CBFOSD-DECIMAIS (04))
+                COMPUTE S2 = 18 - S + 1
+                EVALUATE TRUE
+                    WHEN CBFOSD-SINAL-INICIAL (04)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P + 1: S - 1)
+                         MOVE "+" TO LOTE-E-REG (P: 1)
+                    WHEN CBFOSD-SINAL-FINAL (04)
+                         MOVE ABRE-NUMERO (S2: S - 1)
+                           TO LOTE-E-REG (P: S - 1)
+                         COMPUTE P = P + S - 1
+                         MOVE "+" TO LOTE-E-REG (P: 1)
+                    WHEN OTHER
+                         MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
+                END-EVALUATE
+           END-IF
+
+           IF   CBFOSD-I (05) NOT = 0
+                MOVE CBFOSD-I (05) TO P
+                MOVE CBFOSD-F (05) TO S
+                MOVE CB002PCW-CONTA-ED TO LOTE-E-REG (P: S)
+           END-IF
+
+           IF   CBFOSD-I (06) NOT = 0
+                MOVE CBFOSD-I (06)  TO P
+                MOVE CBFOSD-F (06)  TO S
+                MOVE CBPLCO-DESCRICAO TO LOTE-E-REG (P: S)
+           END-IF
+
+           IF   CBFOSD-I (07) NOT = 0
+                MOVE CBFOSD-I (07) TO P
+                MOVE CBFOSD-F (07) TO S
+                MOVE MM-REF TO ABRE-NUMERO
+                COMPUTE S2 = 18 - S + 1
+                MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
+           END-IF
+
+           IF   CBFOSD-I (08) NOT = 0
+                MOVE CBFOSD-I (08) TO P
+                MOVE CBFOSD-F (08) TO S
+                MOVE AAAA-REF TO ABRE-NUMERO
+                COMPUTE S2 = 18 - S + 1
+                MOVE ABRE-NUMERO (S2: S) TO LOTE-E-REG (P: S)
+           END-IF
+
+           WRITE LOTE-E-REG
+           IF   FS-LOTE-E > "09"
+                CLOSE LOTE-E CBFOSD
+                MOVE 0 TO EXPORTA-PLANILHA
+           END-IF.
+
+       840-99-FIM. EXIT.
+
+       850-INICIA-PLANILHA.
+
+           DISPLAY CTAC-LIT-PLANILHA
+           PERFORM TEST AFTER UNTIL FS-LOTE-E = "00"
+                                  OR NOT EXPORTA-SIM
+                   DISPLAY "<Esc>-Cancela" LINE 23 COLUMN 03
+                   CLOSE LOTE-E
+                   ACCEPT CTAC-VAR-PLANILHA
+                   ACCEPT TECLA FROM ESCAPE KEY
+                   IF   ESC
+                        MOVE 0 TO EXPORTA-PLANILHA
+                   ELSE
+                        OPEN INPUT LOTE-E
+                        IF   FS-LOTE-E = "00"
+                             CLOSE LOTE-E
+                             MOVE SPACES TO MSG-PLANILHA
+                             STRING "O arquivo "   DELIMITED BY SIZE
+                                     LB-LOTE-E     DELIMITED BY SPACE
+                                    " ja existe !" DELIMITED BY SIZE
+                                   INTO MSG-PLANILHA
+                             EXEC COBOLware Send
+                                  Message MSG-PLANILHA
+                                  CAPTION(1) "~Extender"
+                                  CAPTION(2) "~Destruir"
+                                  CAPTION(3) "~Novo nome"
+                                  OPTION-CHAR;RESPOSTA
+                             END-EXEC
+                             EVALUATE TRUE
+                                 WHEN EXTENDER
+                                      OPEN EXTEND LOTE-E
+                                 WHEN DESTRUIR
+                                      OPEN OUTPUT LOTE-E
+                                 WHEN NOVO-NOME
+                                      MOVE "44" TO FS-LOTE-E
+                                 WHEN OTHER
+                                      MOVE 0    TO EXPORTA-PLANILHA
+                                      MOVE "00" TO FS-LOTE-E
+                             END-EVALUATE
+                        ELSE
+                             CLOSE LOTE-E
+                             OPEN OUTPUT LOTE-E
+                        END-IF
+                   END-IF
+           END-PERFORM
+
+           IF   NOT EXPORTA-SIM
+                GO TO 850-99-FIM
+           END-IF
+
+           OPEN INPUT CBFOSD
+           IF   FS-CBFOSD > "09"
+                CLOSE LOTE-E
+                MOVE 0 TO EXPORTA-PLANILHA
+                GO TO 850-99-FIM
+           END-IF
+
+           MOVE 10                      TO CWBOXS-LINE
+           MOVE 04                      TO CWBOXS-COLUMN
+           MOVE "Formatos disponiveis"  TO CWBOXS-TITLE
+           MOVE X"FF"                   TO CWBOXS-TITLE (9: 1)
+           MOVE 1                       TO CWBOXS-OPTION
+           MOVE SPACES                  TO CWBOXS-ITENS
+
+           PERFORM TEST AFTER UNTIL CWBOXS-OPTION < 9
+                   PERFORM 860-MONTA-PAGINA THRU 860-99-FIM
+                   CALL "CWBOXS" USING PARAMETROS-CWBOXS
+                   IF   CWBOXS-ARROW = ">"
+                   AND  LIMITE = 9
+                        MOVE 9 TO CWBOXS-OPTION
+                   END-IF
+                   IF   (CWBOXS-OPTION = 1 OR CWBOXS-ARROW = "<")
+                   AND  PG > 1
+                        SUBTRACT 1 FROM PG
+                        MOVE PONTEIRO-CBFOSD (PG) TO CBFOSD-FORMATO
+                        START CBFOSD KEY NOT LESS CBFOSD-CHAVE
+                        SUBTRACT 1 FROM PG
+                        MOVE 9 TO CWBOXS-OPTION
+                   END-IF
+                   IF   CWBOXS-OPTION = 0
+                        CLOSE LOTE-E CBFOSD
+                        MOVE 0 TO EXPORTA-PLANILHA
+                        GO TO 850-99-FIM
+                   END-IF
+           END-PERFORM
+
+           MOVE CWBOXS-TEXT (CWBOXS-OPTION) (2: ) TO CBFOSD-CHAVE
+           READ CBFOSD.
+
+       850-99-FIM. EXIT.
+
+       860-MONTA-PAGINA.
+
+           ADD  1      TO PG
+           MOVE 0      TO LIMITE
+           MOVE SPACES TO CWBOXS-ITENS
+
+           IF   PG > 1
+                ADD  1                   TO LIMITE
+                MOVE " Opcoes anteriores" TO CWBOXS-TEXT   (LIMITE)
+           END-IF
+
+           PERFORM TEST AFTER UNTIL LIMITE = 8
+                       OR FS-CBFOSD > "09"
+              READ CBFOSD NEXT RECORD IGNORE LOCK
+              IF   FS-CBFOSD < "10"
+                   ADD 1 TO LIMITE
+                   IF   PONTEIRO-CBFOSD (PG) = SPACES
+                        MOVE CBFOSD-FORMATO TO PONTEIRO-CBFOSD (PG)
+                   END-IF
+                   MOVE CBFOSD-FORMATO    TO CWBOXS-TEXT
+                                             (LIMITE) (2: )
+                   IF   CBFOSD-COMENTARIO NOT = SPACES
+                        MOVE " - "             TO CWBOXS-TEXT
+                                                  (LIMITE) (9: 3)
+                        MOVE CBFOSD-COMENTARIO TO CWBOXS-TEXT
+                                                  (LIMITE) (12: )
+                   END-IF
+              END-IF
+           END-PERFORM
+
+           IF   LIMITE = 8
+                READ CBFOSD NEXT RECORD IGNORE LOCK
+                IF   FS-CBFOSD < "10"
+                     ADD  1              TO LIMITE
+                     MOVE " Mais opcoes" TO CWBOXS-TEXT   (LIMITE)
+                     READ CBFOSD PREVIOUS RECORD IGNORE LOCK
+                END-IF
+                MOVE 9 TO CWBOXS-OPTION
+           ELSE
+                MOVE 1 TO CWBOXS-OPTION
+           END-IF.
+
+       860-99-FIM. EXIT.
+
        900-FINAIS.
 
+           IF  (CLASSE = 1)
+           AND (CLASSE-ANTERIOR-CBPLCO NOT = 0)
+                PERFORM 815-SUBTOTAL-CLASSE THRU 815-99-FIM
+           END-IF
+
            MOVE SPACES        TO CLIC-CONTA-ED
            MOVE "TOTAL"       TO CLIC-DESCRICAO
            MOVE SALDO-INICIAL TO CLIC-SALDO-INICIAL
@@ -731,6 +1114,10 @@
                 DELETE FILE CBWORK
            END-IF
 
+           IF   EXPORTA-SIM
+                CLOSE CBFOSD LOTE-E
+           END-IF
+
            CANCEL "CB002PCW".
 
        900-99-FIM. EXIT.
@@ -740,6 +1127,9 @@
            IF   CWIMPR-END-PRINT
                 CLOSE CBPLCO CBCOSA
                       CBMVMS CBWORK
+                IF   EXPORTA-SIM
+                     CLOSE CBFOSD LOTE-E
+                END-IF
                 GOBACK
            END-IF.
 
